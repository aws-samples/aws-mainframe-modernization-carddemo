@@ -15,6 +15,10 @@
                88  AUDIT-IN-CUSTOMER     VALUE 'C'.
                88  AUDIT-IN-ACCOUNT      VALUE 'A'.
                88  AUDIT-IN-TRANSACTION  VALUE 'T'.
+               88  AUDIT-IN-CARD         VALUE 'D'.
+               88  AUDIT-IN-TRANTYPE     VALUE 'R'.
+               88  AUDIT-IN-TRANCAT      VALUE 'G'.
+               88  AUDIT-IN-AUTHORIZATION VALUE 'X'.
            05  AUDIT-IN-RECORD-LENGTH    PIC 9(4) COMP.
            05  AUDIT-IN-RECORD-DATA      PIC X(500).
       * Output Parameters
@@ -26,4 +30,4 @@
            05  AUDIT-OUT-ERROR-MSG       PIC X(80).
            05  AUDIT-OUT-SQLCODE         PIC S9(9) COMP.
            05  AUDIT-OUT-RESP            PIC S9(8) COMP.
-           05  AUDIT-OUT-RESP2           PIC S9(8) COMP.
\ No newline at end of file
+           05  AUDIT-OUT-RESP2           PIC S9(8) COMP.
