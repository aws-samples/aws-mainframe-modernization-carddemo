@@ -19,6 +19,7 @@
                10  CODATECN-TYPE             PIC X.
                    88  YYYYMMDD-IN           VALUE "1".
                    88  YYYY-MM-DD-IN         VALUE "2".
+                   88  ADD-DAYS-IN           VALUE "3".
                10  CODATECN-INP-DATE         PIC X(20).
                10  CODATECN-1INP REDEFINES CODATECN-INP-DATE.
                    15  CODATECN-1YYYY    PIC XXXX.
@@ -32,6 +33,16 @@
                    15  CODATECN-1I-S2    PIC X.
                    15  CODATECN-2YY      PIC XX.
                    15  CODATECN-2FIL     PIC X(10).
+      *        Parameters for the ADD-DAYS-IN operation - input date
+      *        is carried in CODATECN-INP-DATE (CODATECN-1INP layout,
+      *        CCYYMMDD).  CODATECN-ADD-DAYS-CNT may be negative to
+      *        subtract days.  CODATECN-BUSINESS-DAY-ONLY skips
+      *        Saturdays, Sundays, and dates found in the bank-holiday
+      *        table when counting the days to shift.
+               10  CODATECN-ADD-DAYS-CNT     PIC S9(5).
+               10  CODATECN-BUS-DAY-SW       PIC X.
+                   88  CODATECN-BUSINESS-DAY-ONLY  VALUE "Y".
+                   88  CODATECN-CALENDAR-DAYS      VALUE "N".
            05  CODATECN-OUT-REC.
                10  CODATECN-OUTTYPE          PIC X.
                    88  YYYY-MM-DD-OP         VALUE "1".
