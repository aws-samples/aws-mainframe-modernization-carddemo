@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *    Bank-holiday table shared by every business-day calendar     *
+      *    routine (CODATE01, COBDATAD) so a holiday added for one is   *
+      *    automatically picked up by the other instead of drifting     *
+      *    out of step in two separately maintained copies.  Ten fixed  *
+      *    holidays per year, 2022 through 2029 - extend with another   *
+      *    ten-entry block (and bump the two callers' OCCURS-driven     *
+      *    loop limits to match) as later years are approved.           *
+      01  WS-HOLIDAY-DATES.
+          05 FILLER                    PIC 9(08) VALUE 20220101.
+          05 FILLER                    PIC 9(08) VALUE 20220117.
+          05 FILLER                    PIC 9(08) VALUE 20220221.
+          05 FILLER                    PIC 9(08) VALUE 20220530.
+          05 FILLER                    PIC 9(08) VALUE 20220620.
+          05 FILLER                    PIC 9(08) VALUE 20220704.
+          05 FILLER                    PIC 9(08) VALUE 20220905.
+          05 FILLER                    PIC 9(08) VALUE 20221111.
+          05 FILLER                    PIC 9(08) VALUE 20221124.
+          05 FILLER                    PIC 9(08) VALUE 20221226.
+          05 FILLER                    PIC 9(08) VALUE 20230101.
+          05 FILLER                    PIC 9(08) VALUE 20230116.
+          05 FILLER                    PIC 9(08) VALUE 20230220.
+          05 FILLER                    PIC 9(08) VALUE 20230529.
+          05 FILLER                    PIC 9(08) VALUE 20230619.
+          05 FILLER                    PIC 9(08) VALUE 20230704.
+          05 FILLER                    PIC 9(08) VALUE 20230904.
+          05 FILLER                    PIC 9(08) VALUE 20231110.
+          05 FILLER                    PIC 9(08) VALUE 20231123.
+          05 FILLER                    PIC 9(08) VALUE 20231225.
+          05 FILLER                    PIC 9(08) VALUE 20240101.
+          05 FILLER                    PIC 9(08) VALUE 20240115.
+          05 FILLER                    PIC 9(08) VALUE 20240219.
+          05 FILLER                    PIC 9(08) VALUE 20240527.
+          05 FILLER                    PIC 9(08) VALUE 20240619.
+          05 FILLER                    PIC 9(08) VALUE 20240704.
+          05 FILLER                    PIC 9(08) VALUE 20240902.
+          05 FILLER                    PIC 9(08) VALUE 20241111.
+          05 FILLER                    PIC 9(08) VALUE 20241128.
+          05 FILLER                    PIC 9(08) VALUE 20241225.
+          05 FILLER                    PIC 9(08) VALUE 20250101.
+          05 FILLER                    PIC 9(08) VALUE 20250120.
+          05 FILLER                    PIC 9(08) VALUE 20250217.
+          05 FILLER                    PIC 9(08) VALUE 20250526.
+          05 FILLER                    PIC 9(08) VALUE 20250619.
+          05 FILLER                    PIC 9(08) VALUE 20250704.
+          05 FILLER                    PIC 9(08) VALUE 20250901.
+          05 FILLER                    PIC 9(08) VALUE 20251111.
+          05 FILLER                    PIC 9(08) VALUE 20251127.
+          05 FILLER                    PIC 9(08) VALUE 20251225.
+          05 FILLER                    PIC 9(08) VALUE 20260101.
+          05 FILLER                    PIC 9(08) VALUE 20260119.
+          05 FILLER                    PIC 9(08) VALUE 20260216.
+          05 FILLER                    PIC 9(08) VALUE 20260525.
+          05 FILLER                    PIC 9(08) VALUE 20260619.
+          05 FILLER                    PIC 9(08) VALUE 20260703.
+          05 FILLER                    PIC 9(08) VALUE 20260907.
+          05 FILLER                    PIC 9(08) VALUE 20261111.
+          05 FILLER                    PIC 9(08) VALUE 20261126.
+          05 FILLER                    PIC 9(08) VALUE 20261225.
+          05 FILLER                    PIC 9(08) VALUE 20270101.
+          05 FILLER                    PIC 9(08) VALUE 20270118.
+          05 FILLER                    PIC 9(08) VALUE 20270215.
+          05 FILLER                    PIC 9(08) VALUE 20270531.
+          05 FILLER                    PIC 9(08) VALUE 20270618.
+          05 FILLER                    PIC 9(08) VALUE 20270705.
+          05 FILLER                    PIC 9(08) VALUE 20270906.
+          05 FILLER                    PIC 9(08) VALUE 20271111.
+          05 FILLER                    PIC 9(08) VALUE 20271125.
+          05 FILLER                    PIC 9(08) VALUE 20271224.
+          05 FILLER                    PIC 9(08) VALUE 20280101.
+          05 FILLER                    PIC 9(08) VALUE 20280117.
+          05 FILLER                    PIC 9(08) VALUE 20280221.
+          05 FILLER                    PIC 9(08) VALUE 20280529.
+          05 FILLER                    PIC 9(08) VALUE 20280619.
+          05 FILLER                    PIC 9(08) VALUE 20280704.
+          05 FILLER                    PIC 9(08) VALUE 20280904.
+          05 FILLER                    PIC 9(08) VALUE 20281110.
+          05 FILLER                    PIC 9(08) VALUE 20281123.
+          05 FILLER                    PIC 9(08) VALUE 20281225.
+          05 FILLER                    PIC 9(08) VALUE 20290101.
+          05 FILLER                    PIC 9(08) VALUE 20290115.
+          05 FILLER                    PIC 9(08) VALUE 20290219.
+          05 FILLER                    PIC 9(08) VALUE 20290528.
+          05 FILLER                    PIC 9(08) VALUE 20290619.
+          05 FILLER                    PIC 9(08) VALUE 20290704.
+          05 FILLER                    PIC 9(08) VALUE 20290903.
+          05 FILLER                    PIC 9(08) VALUE 20291112.
+          05 FILLER                    PIC 9(08) VALUE 20291122.
+          05 FILLER                    PIC 9(08) VALUE 20291225.
+      01  WS-HOLIDAY-DATES-R REDEFINES WS-HOLIDAY-DATES.
+          05 WS-HOLIDAY-TABLE          PIC 9(08) OCCURS 80 TIMES.
+      01  WS-HOL-IDX                   PIC S9(04) COMP VALUE 1.
+      01  WS-HOLIDAY-SW                PIC X(01) VALUE 'N'.
+          88 HOLIDAY-FOUND                        VALUE 'Y'.
+          88 HOLIDAY-NOT-FOUND                    VALUE 'N'.
