@@ -0,0 +1,8 @@
+       01  GROUP-RECORD.
+           05  GRP-ID                              PIC X(10).
+           05  GRP-DESC                            PIC X(30).
+           05  GRP-INT-RATE                        PIC S9(03)V99 COMP-3.
+           05  GRP-STATUS                          PIC X(01).
+               88  GRP-ACTIVE                      VALUE 'A'.
+               88  GRP-INACTIVE                    VALUE 'I'.
+           05  FILLER                              PIC X(56).
