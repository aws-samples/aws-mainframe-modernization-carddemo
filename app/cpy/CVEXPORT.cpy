@@ -16,7 +16,8 @@
            05  EXPORT-SEQUENCE-NUM                     PIC 9(9) COMP.
            05  EXPORT-BRANCH-ID                        PIC X(4).
            05  EXPORT-REGION-CODE                      PIC X(5).
-           05  EXPORT-RECORD-DATA                      PIC X(460).
+           05  EXPORT-TYPE-SEQ-NUM                     PIC 9(9) COMP.
+           05  EXPORT-RECORD-DATA                      PIC X(456).
 
       ******************************************************************
       * Customer Record Structure - From CVCUS01Y.cpy
@@ -39,7 +40,7 @@
                10  EXP-CUST-EFT-ACCOUNT-ID         PIC X(10).
                10  EXP-CUST-PRI-CARD-HOLDER-IND    PIC X(01).
                10  EXP-CUST-FICO-CREDIT-SCORE      PIC 9(03) COMP-3.
-               10  FILLER                          PIC X(134).
+               10  FILLER                          PIC X(130).
 
       ******************************************************************
       * Account Record Structure - From CVACT01Y.cpy
@@ -57,7 +58,7 @@
                10  EXP-ACCT-CURR-CYC-DEBIT         PIC S9(10)V99 COMP.
                10  EXP-ACCT-ADDR-ZIP               PIC X(10).
                10  EXP-ACCT-GROUP-ID               PIC X(10).
-               10  FILLER                          PIC X(352).
+               10  FILLER                          PIC X(348).
 
       ******************************************************************
       * Transaction Record Structure - From CVTRA05Y.cpy
@@ -76,7 +77,7 @@
                10  EXP-TRAN-CARD-NUM               PIC X(16).
                10  EXP-TRAN-ORIG-TS                PIC X(26).
                10  EXP-TRAN-PROC-TS                PIC X(26).
-               10  FILLER                          PIC X(140).
+               10  FILLER                          PIC X(136).
 
       ******************************************************************
       * Card Cross-Reference Structure - From CVACT03Y.cpy
@@ -85,7 +86,7 @@
                10  EXP-XREF-CARD-NUM               PIC X(16).
                10  EXP-XREF-CUST-ID                PIC 9(09).
                10  EXP-XREF-ACCT-ID                PIC 9(11) COMP.
-               10  FILLER                          PIC X(427).
+               10  FILLER                          PIC X(423).
 
       ******************************************************************
       * Card Record Structure - From CVACT02Y.cpy
@@ -97,7 +98,21 @@
                10  EXP-CARD-EMBOSSED-NAME          PIC X(50).
                10  EXP-CARD-EXPIRAION-DATE         PIC X(10).
                10  EXP-CARD-ACTIVE-STATUS          PIC X(01).
-               10  FILLER                          PIC X(373).      
+               10  FILLER                          PIC X(369).
+
+      ******************************************************************
+      * Trailer/Control Record - per-type counts and checksum used to
+      * validate the export file was read completely and unaltered
+      ******************************************************************
+           05  EXPORT-TRAILER-DATA REDEFINES EXPORT-RECORD-DATA.
+               10  EXP-TRLR-TOTAL-COUNT            PIC 9(09) COMP.
+               10  EXP-TRLR-CUST-COUNT             PIC 9(09) COMP.
+               10  EXP-TRLR-ACCT-COUNT             PIC 9(09) COMP.
+               10  EXP-TRLR-XREF-COUNT             PIC 9(09) COMP.
+               10  EXP-TRLR-TRAN-COUNT             PIC 9(09) COMP.
+               10  EXP-TRLR-CARD-COUNT             PIC 9(09) COMP.
+               10  EXP-TRLR-CHECKSUM               PIC 9(11) COMP.
+               10  FILLER                          PIC X(424).
       *
       * Ver: CardDemo_v2.0-44-gb6e9c27-254 Date: 2025-10-16 14:07:18 CDT
       *
