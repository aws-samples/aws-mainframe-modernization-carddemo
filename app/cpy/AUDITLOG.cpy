@@ -11,6 +11,11 @@
                88  AUDIT-CUSTOMER        VALUE 'C'.
                88  AUDIT-ACCOUNT         VALUE 'A'.
                88  AUDIT-TRANSACTION     VALUE 'T'.
+               88  AUDIT-CARD            VALUE 'D'.
+               88  AUDIT-TRANTYPE        VALUE 'R'.
+               88  AUDIT-TRANCAT         VALUE 'G'.
+               88  AUDIT-AUTHORIZATION   VALUE 'X'.
+               88  AUDIT-ACCTGRP         VALUE 'P'.
            05  AUDIT-TIMESTAMP           PIC X(26).
            05  AUDIT-TIMESTAMP-R REDEFINES AUDIT-TIMESTAMP.
                10  AUDIT-DATE            PIC X(10).
@@ -89,3 +94,55 @@
                    15  AUDIT-TRAN-ORIG-TS              PIC X(26).
                    15  AUDIT-TRAN-PROC-TS              PIC X(26).
                    15  AUDIT-TRAN-FILLER               PIC X(180).
+      ******************************************************************
+      * Card Record Structure - From CVACT02Y.cpy
+      ******************************************************************
+               10  AUDIT-CARD-DATA REDEFINES AUDIT-RECORD-DATA.
+                   15  AUDIT-CARD-NUM                  PIC X(16).
+                   15  AUDIT-CARD-ACCT-ID              PIC 9(11) COMP.
+                   15  AUDIT-CARD-CVV-CD               PIC 9(03) COMP-3.
+                   15  AUDIT-CARD-EMBOSSED-NAME        PIC X(50).
+                   15  AUDIT-CARD-EXPIRAION-DATE       PIC X(10).
+                   15  AUDIT-CARD-ACTIVE-STATUS        PIC X(01).
+                   15  AUDIT-CARD-FILLER               PIC X(413).
+      ******************************************************************
+      * Transaction Type Record Structure - From CVTRA03Y.cpy
+      * (reference-data changes - transaction type add/update/delete)
+      ******************************************************************
+               10  AUDIT-TRANTYPE-DATA REDEFINES AUDIT-RECORD-DATA.
+                   15  AUDIT-TRANTYPE-CD               PIC X(02).
+                   15  AUDIT-TRANTYPE-DESC             PIC X(50).
+                   15  AUDIT-TRANTYPE-FILLER           PIC X(448).
+      ******************************************************************
+      * Transaction Category Record Structure - From CVTRA04Y.cpy
+      * (reference-data changes - transaction category add/update/delete)
+      ******************************************************************
+               10  AUDIT-TRANCAT-DATA REDEFINES AUDIT-RECORD-DATA.
+                   15  AUDIT-TRANCAT-TYPE-CD           PIC X(02).
+                   15  AUDIT-TRANCAT-CD                PIC 9(04) COMP.
+                   15  AUDIT-TRANCAT-DESC              PIC X(50).
+                   15  AUDIT-TRANCAT-FILLER            PIC X(446).
+      ******************************************************************
+      * Authorization Fraud-Flag Record Structure - From CIPAUDTY.cpy
+      * (fraud mark/unmark events raised against a pending authorization)
+      ******************************************************************
+               10  AUDIT-AUTHORIZATION-DATA REDEFINES AUDIT-RECORD-DATA.
+                   15  AUDIT-AUTH-CARD-NUM             PIC X(16).
+                   15  AUDIT-AUTH-ACCT-ID              PIC 9(11) COMP.
+                   15  AUDIT-AUTH-CUST-ID              PIC 9(09) COMP.
+                   15  AUDIT-AUTH-TRANSACTION-ID       PIC X(15).
+                   15  AUDIT-AUTH-FRAUD-ACTION         PIC X(01).
+                       88  AUDIT-AUTH-FRAUD-REPORTED   VALUE 'F'.
+                       88  AUDIT-AUTH-FRAUD-REMOVED    VALUE 'R'.
+                   15  AUDIT-AUTH-FRAUD-RPT-DATE       PIC X(08).
+                   15  AUDIT-AUTH-FILLER               PIC X(448).
+      ******************************************************************
+      * Account Group Reference Record Structure - From CVACT04Y.cpy
+      * (reference-data changes - account group add/update/delete)
+      ******************************************************************
+               10  AUDIT-ACCTGRP-DATA REDEFINES AUDIT-RECORD-DATA.
+                   15  AUDIT-ACCTGRP-ID                PIC X(10).
+                   15  AUDIT-ACCTGRP-DESC              PIC X(30).
+                   15  AUDIT-ACCTGRP-INT-RATE          PIC S9(03)V99
+                                                        COMP-3.
+                   15  AUDIT-ACCTGRP-FILLER            PIC X(457).
