@@ -0,0 +1,5 @@
+       01  TRAN-CAT-RECORD.
+           05  TRAN-CAT-TYPE-CD                    PIC X(02).
+           05  TRAN-CAT-CD                         PIC 9(04).
+           05  TRAN-CAT-DESC                       PIC X(50).
+           05  FILLER                              PIC X(44).
