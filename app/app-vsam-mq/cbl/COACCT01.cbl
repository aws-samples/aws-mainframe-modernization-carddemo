@@ -110,10 +110,19 @@
 011700    10 WS-FUNC                      PIC X(04) VALUE SPACES.       01241000
 011700    10 WS-KEY                       PIC 9(11) VALUE ZEROES.       01242000
 011700    10 WS-FILLER                    PIC X(985) VALUE SPACES.      01243000
+011700    10 WS-FILLER-R REDEFINES WS-FILLER.                           01243100
+011700       15 WS-CARD-NUM-KEY            PIC X(16) VALUE SPACES.      01243200
+011700       15 FILLER                     PIC X(969) VALUE SPACES.     01243300
 011800                                                                  01250000
        01 WS-VARIABLES.                                                 01251000
           05 LIT-ACCTFILENAME                      PIC X(8)             01251100
                                                    VALUE 'ACCTDAT '.    01251200
+          05 LIT-CARDFILE-ACCT-PATH                PIC X(8)             01251110
+                                                   VALUE 'CARDAIX '.    01251120
+          05 LIT-TRANFILE-CARD-PATH                PIC X(8)             01251130
+                                                   VALUE 'TRANAIX '.    01251140
+          05 LIT-CCXREF-FILE                       PIC X(8)             01251150
+                                                   VALUE 'CCXREF  '.    01251160
           05 WS-RESP-CD                          PIC S9(09) COMP        01251300
                                                    VALUE ZEROS.         01251400
           05 WS-REAS-CD                          PIC S9(09) COMP        01251500
@@ -170,6 +179,65 @@
       *ACCOUNT RECORD LAYOUT                                            01263107
        COPY CVACT01Y.                                                   01263207
                                                                         01263307
+       01 WS-BAL-RESPONSE.                                              01263320
+           05  WS-BAL-ACCT-LBL                   PIC X(13) VALUE        01263340
+                                                     'ACCOUNT ID : '.   01263350
+           05  WS-BAL-ACCT-ID                    PIC 9(11) VALUE ZEROES.01263360
+           05  WS-BAL-STATUS-LBL                 PIC X(17) VALUE        01263370
+                                                'ACCOUNT STATUS : '.    01263380
+           05  WS-BAL-ACTIVE-STATUS              PIC X(01) VALUE SPACES.01263390
+           05  WS-BAL-CURBAL-LBL                 PIC X(10) VALUE        01263400
+                                                     'BALANCE : '.      01263410
+           05  WS-BAL-CURR-BAL                   PIC S9(10)V99          01263420
+                                                           VALUE ZEROES.01263430
+           05  WS-BAL-CRDT-LMT-LBL               PIC X(15) VALUE        01263440
+                                                 'CREDIT LIMIT : '.     01263450
+           05  WS-BAL-CREDIT-LIMIT               PIC S9(10)V99          01263460
+                                                           VALUE ZEROES.01263470
+           05  WS-BAL-CASH-LMT-LBL               PIC X(13) VALUE        01263480
+                                                 'CASH LIMIT : '.       01263490
+           05  WS-BAL-CASH-CREDIT-LIMIT          PIC S9(10)V99          01263500
+                                                           VALUE ZEROES.01263510
+                                                                        01263520
+       01 WS-XREF-RESPONSE.                                             01263521
+           05  WS-XREF-CARD-LBL                  PIC X(13) VALUE        01263522
+                                                     'CARD NUMBER : '.  01263523
+           05  WS-XREF-RESP-CARD-NUM             PIC X(16) VALUE SPACES.01263524
+           05  WS-XREF-ACCT-LBL                  PIC X(13) VALUE        01263525
+                                                     'ACCOUNT ID : '.   01263526
+           05  WS-XREF-RESP-ACCT-ID              PIC 9(11) VALUE ZEROES.01263527
+           05  WS-XREF-STATUS-LBL                PIC X(17) VALUE        01263528
+                                                'ACCOUNT STATUS : '.    01263529
+           05  WS-XREF-RESP-STATUS               PIC X(01) VALUE SPACES.01263531
+                                                                        01263532
+      *CARD CROSS REFERENCE RECORD LAYOUT - MAPS A CARD NUMBER TO ITS   01263533
+      *OWNING ACCOUNT AND CUSTOMER                                      01263534
+       COPY CVACT03Y.                                                   01263535
+                                                                        01263536
+      *CARD RECORD LAYOUT - USED TO MAP AN ACCOUNT ID TO ITS CARD       01263530
+      *NUMBER SO TRANSACTIONS CAN BE BROWSED BY CARD NUMBER             01263540
+       COPY CVACT02Y.                                                   01263550
+                                                                        01263560
+       01 WS-MINI-STMT-SW                       PIC X(01) VALUE 'N'.    01263570
+           88  NO-MORE-TRANS                    VALUE 'Y'.              01263580
+                                                                        01263590
+       01 WS-MINI-STMT-CARD-NUM                 PIC X(16) VALUE SPACES. 01263600
+       01 WS-MINI-STMT-SEARCH-CARD              PIC X(16) VALUE SPACES. 01263601
+       01 WS-MINI-STMT-LINE-CNT                 PIC 9(02) VALUE ZERO.    01263610
+       01 WS-MINI-STMT-LINES.                                           01263620
+           05  WS-MINI-STMT-LINE OCCURS 5 TIMES                         01263630
+                                 INDEXED BY WS-MSL-IDX.                  01263640
+               10  WS-MSL-TRAN-ID                PIC X(16).             01263650
+               10  FILLER                         PIC X(01) VALUE SPACE.01263660
+               10  WS-MSL-TRAN-AMT                PIC -(9)9.99.          01263670
+               10  FILLER                         PIC X(01) VALUE SPACE.01263680
+               10  WS-MSL-TRAN-DESC               PIC X(20).             01263690
+               10  FILLER                         PIC X(01) VALUE        01263700
+                                                     X'0A'.              01263710
+                                                                        01263720
+      *TRANSACTION RECORD LAYOUT                                        01263730
+       COPY CVTRA05Y.                                                   01263740
+                                                                        01263750
 011900                                                                  01264000
 012000 LINKAGE SECTION.                                                 01270000
 012100                                                                  01280000
@@ -390,7 +458,30 @@
 036000 4000-PROCESS-REQUEST-REPLY.                                      03670010
 036100     MOVE SPACES TO REPLY-MESSAGE                                 03680000
 036100     INITIALIZE WS-DATE-TIME REPLACING NUMERIC BY ZEROES          03690000
-036100     IF WS-FUNC = 'INQA' AND WS-KEY > ZEROES                      03700000
+036100     EVALUATE TRUE                                                03700000
+              WHEN WS-FUNC = 'INQA' AND WS-KEY > ZEROES                 03700010
+                   PERFORM 4010-PROCESS-INQA                            03700020
+              WHEN WS-FUNC = 'INQB' AND WS-KEY > ZEROES                 03700030
+                   PERFORM 4020-PROCESS-INQB                            03700040
+              WHEN WS-FUNC = 'INQT' AND WS-KEY > ZEROES                 03700050
+                   PERFORM 4030-PROCESS-INQT                            03700060
+              WHEN WS-FUNC = 'INQX' AND WS-CARD-NUM-KEY > SPACES        03700070
+                   PERFORM 4040-PROCESS-INQX                            03700080
+              WHEN OTHER                                                03705805
+                   STRING 'INVALID REQUEST PARAMETERS '                 03705905
+                          'ACCT ID : 'WS-KEY                            03706005
+                          'FUNCTION : 'WS-FUNC                          03706105
+                          DELIMITED BY SIZE                             03706205
+                          INTO                                          03706305
+                          REPLY-MESSAGE                                 03706405
+                   END-STRING                                           03706505
+                   PERFORM 4100-PUT-REPLY                               03706610
+036100     END-EVALUATE                                                 03706705
+036100                                                                  03707005
+036100                                                                  03780000
+036800     .                                                            03860000
+036900                                                                  03870000
+037000 4010-PROCESS-INQA.                                               03870110
               MOVE WS-KEY       TO  WS-CARD-RID-ACCT-ID                 03700106
                                                                         03700206
            EXEC CICS READ                                               03700306
@@ -445,20 +536,193 @@
 017400            PERFORM 8000-TERMINATION                              03705507
       *           PERFORM SEND-LONG-TEXT                                03705603
            END-EVALUATE                                                 03705703
-           ELSE                                                         03705805
-                    STRING 'INVALID REQUEST PARAMETERS '                03705905
-                           'ACCT ID : 'WS-KEY                           03706005
-                           'FUNCTION : 'WS-FUNC                         03706105
-                           DELIMITED BY SIZE                            03706205
-                           INTO                                         03706305
-                           REPLY-MESSAGE                                03706405
-                    END-STRING                                          03706505
-                    PERFORM 4100-PUT-REPLY                              03706610
-036100     END-IF                                                       03706705
-036100                                                                  03707005
-036100                                                                  03780000
-036800     .                                                            03860000
-036900                                                                  03870000
+           .                                                            03706810
+                                                                        03706910
+037005 4020-PROCESS-INQB.                                                03707110
+           MOVE WS-KEY       TO  WS-CARD-RID-ACCT-ID                    03707210
+                                                                        03707310
+           EXEC CICS READ                                               03707410
+                DATASET   (LIT-ACCTFILENAME)                            03707510
+                RIDFLD    (WS-CARD-RID-ACCT-ID-X)                       03707610
+                KEYLENGTH (LENGTH OF WS-CARD-RID-ACCT-ID-X)             03707710
+                INTO      (ACCOUNT-RECORD)                              03707810
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)                    03707910
+                RESP      (WS-RESP-CD)                                  03708010
+                RESP2     (WS-REAS-CD)                                  03708110
+           END-EXEC                                                     03708210
+                                                                        03708310
+           EVALUATE WS-RESP-CD                                          03708410
+               WHEN DFHRESP(NORMAL)                                     03708510
+                    MOVE ACCT-ID          TO WS-BAL-ACCT-ID             03708610
+                    MOVE ACCT-ACTIVE-STATUS                             03708710
+                                          TO WS-BAL-ACTIVE-STATUS       03708810
+                    MOVE ACCT-CURR-BAL    TO WS-BAL-CURR-BAL            03708910
+                    MOVE ACCT-CREDIT-LIMIT                              03709010
+                                          TO WS-BAL-CREDIT-LIMIT        03709110
+                    MOVE ACCT-CASH-CREDIT-LIMIT                         03709210
+                                          TO WS-BAL-CASH-CREDIT-LIMIT   03709310
+                    MOVE WS-BAL-RESPONSE  TO REPLY-MESSAGE              03709410
+                    PERFORM 4100-PUT-REPLY                              03709510
+               WHEN DFHRESP(NOTFND)                                     03709610
+                    STRING 'INVALID REQUEST PARAMETERS '                03709710
+                           'ACCT ID : 'WS-KEY                           03709810
+                           DELIMITED BY SIZE                            03709910
+                           INTO                                         03710010
+                           REPLY-MESSAGE                                03710110
+                    END-STRING                                          03710210
+                    PERFORM 4100-PUT-REPLY                              03710310
+               WHEN OTHER                                               03710410
+                    MOVE WS-RESP-CD        TO MQ-APPL-CONDITION-CODE    03710510
+                    MOVE WS-REAS-CD        TO MQ-APPL-REASON-CODE       03710610
+                    MOVE INPUT-QUEUE-NAME  TO MQ-APPL-QUEUE-NAME        03710710
+                    MOVE 'ERROR WHILE READING ACCTFILE'                 03710810
+                                           TO MQ-APPL-RETURN-MESSAGE    03710910
+                    PERFORM 9000-ERROR                                  03711010
+                    PERFORM 8000-TERMINATION                            03711110
+           END-EVALUATE                                                 03711210
+           .                                                            03711310
+                                                                        03711410
+037200 4030-PROCESS-INQT.                                                03711510
+           MOVE WS-KEY       TO  WS-CARD-RID-ACCT-ID                    03711610
+                                                                        03711710
+           EXEC CICS READ                                               03711810
+                DATASET   (LIT-CARDFILE-ACCT-PATH)                      03711910
+                RIDFLD    (WS-CARD-RID-ACCT-ID-X)                       03712010
+                KEYLENGTH (LENGTH OF WS-CARD-RID-ACCT-ID-X)             03712110
+                INTO      (CARD-RECORD)                                 03712210
+                LENGTH    (LENGTH OF CARD-RECORD)                       03712310
+                RESP      (WS-RESP-CD)                                  03712410
+                RESP2     (WS-REAS-CD)                                  03712510
+           END-EXEC                                                     03712610
+                                                                        03712710
+           IF WS-RESP-CD = DFHRESP(NORMAL)                              03712810
+              MOVE CARD-NUM             TO WS-MINI-STMT-CARD-NUM        03712910
+              MOVE CARD-NUM             TO WS-MINI-STMT-SEARCH-CARD     03712911
+              MOVE ZERO                 TO WS-MINI-STMT-LINE-CNT        03713010
+              SET  WS-MSL-IDX           TO 1                            03713110
+              MOVE SPACES               TO WS-MINI-STMT-LINES           03713210
+              SET  NO-MORE-TRANS        TO FALSE                        03713310
+                                                                        03713410
+              EXEC CICS STARTBR                                         03713510
+                   DATASET   (LIT-TRANFILE-CARD-PATH)                   03713610
+                   RIDFLD    (WS-MINI-STMT-CARD-NUM)                    03713710
+                   KEYLENGTH (LENGTH OF WS-MINI-STMT-CARD-NUM)          03713810
+                   GTEQ                                                03713910
+                   RESP      (WS-RESP-CD)                               03714010
+                   RESP2     (WS-REAS-CD)                               03714110
+              END-EXEC                                                  03714210
+                                                                        03714310
+              IF WS-RESP-CD = DFHRESP(NORMAL)                           03714410
+                 PERFORM 4032-READ-NEXT-TRAN 5 TIMES                    03714510
+                 EXEC CICS ENDBR                                        03714610
+                      DATASET (LIT-TRANFILE-CARD-PATH)                  03714710
+                 END-EXEC                                               03714810
+              END-IF                                                    03714910
+                                                                        03715010
+              IF WS-MINI-STMT-LINE-CNT = ZERO                           03715110
+                 STRING 'NO TRANSACTIONS FOUND FOR ACCT ID : '          03715210
+                        WS-KEY                                         03715310
+                        DELIMITED BY SIZE                               03715410
+                        INTO REPLY-MESSAGE                              03715510
+                 END-STRING                                             03715610
+              ELSE                                                      03715710
+                 MOVE WS-MINI-STMT-LINES  TO REPLY-MESSAGE              03715810
+              END-IF                                                    03715910
+              PERFORM 4100-PUT-REPLY                                    03716010
+           ELSE                                                         03716110
+              STRING 'INVALID REQUEST PARAMETERS '                      03716210
+                     'ACCT ID : 'WS-KEY                                 03716310
+                     DELIMITED BY SIZE                                  03716410
+                     INTO                                               03716510
+                     REPLY-MESSAGE                                      03716610
+              END-STRING                                                03716710
+              PERFORM 4100-PUT-REPLY                                    03716810
+           END-IF                                                       03716910
+           .                                                            03717010
+                                                                        03717110
+037300 4032-READ-NEXT-TRAN.                                              03717210
+           IF NOT NO-MORE-TRANS                                         03717310
+              EXEC CICS READNEXT                                        03717410
+                   DATASET   (LIT-TRANFILE-CARD-PATH)                   03717510
+                   INTO      (TRAN-RECORD)                              03717610
+                   LENGTH    (LENGTH OF TRAN-RECORD)                    03717710
+                   RIDFLD    (WS-MINI-STMT-CARD-NUM)                    03717810
+                   KEYLENGTH (LENGTH OF WS-MINI-STMT-CARD-NUM)          03717910
+                   RESP      (WS-RESP-CD)                               03718010
+                   RESP2     (WS-REAS-CD)                               03718110
+              END-EXEC                                                  03718210
+                                                                        03718310
+              IF WS-RESP-CD = DFHRESP(NORMAL)                           03718410
+                 AND TRAN-CARD-NUM = WS-MINI-STMT-SEARCH-CARD           03718510
+                 ADD 1                  TO WS-MINI-STMT-LINE-CNT        03718610
+                 MOVE TRAN-ID           TO WS-MSL-TRAN-ID(WS-MSL-IDX)   03718710
+                 MOVE TRAN-AMT       TO WS-MSL-TRAN-AMT(WS-MSL-IDX)     03718810
+                 MOVE TRAN-DESC(1:20)                                   03718910
+                                     TO WS-MSL-TRAN-DESC(WS-MSL-IDX)    03719010
+                 IF WS-MSL-IDX < 5                                      03719110
+                    SET WS-MSL-IDX      UP BY 1                         03719210
+                 END-IF                                                 03719310
+              ELSE                                                      03719410
+                 SET NO-MORE-TRANS      TO TRUE                         03719510
+              END-IF                                                    03719610
+           END-IF                                                       03719710
+           .                                                            03719810
+                                                                        03719910
+037400 4040-PROCESS-INQX.                                                03720010
+           MOVE WS-CARD-NUM-KEY         TO WS-CARD-RID-CARDNUM          03720110
+                                                                        03720210
+           EXEC CICS READ                                               03720310
+                DATASET   (LIT-CCXREF-FILE)                             03720410
+                RIDFLD    (WS-CARD-RID-CARDNUM)                         03720510
+                KEYLENGTH (LENGTH OF WS-CARD-RID-CARDNUM)               03720610
+                INTO      (CARD-XREF-RECORD)                            03720710
+                LENGTH    (LENGTH OF CARD-XREF-RECORD)                  03720810
+                RESP      (WS-RESP-CD)                                  03720910
+                RESP2     (WS-REAS-CD)                                  03721010
+           END-EXEC                                                     03721110
+                                                                        03721210
+           EVALUATE WS-RESP-CD                                          03721310
+               WHEN DFHRESP(NORMAL)                                     03721410
+                    MOVE XREF-CARD-NUM    TO WS-XREF-RESP-CARD-NUM      03721510
+                    MOVE XREF-ACCT-ID     TO WS-XREF-RESP-ACCT-ID       03721610
+                    MOVE XREF-ACCT-ID     TO WS-CARD-RID-ACCT-ID        03721710
+                                                                        03721810
+                    EXEC CICS READ                                      03721910
+                         DATASET   (LIT-ACCTFILENAME)                   03722010
+                         RIDFLD    (WS-CARD-RID-ACCT-ID-X)              03722110
+                         KEYLENGTH (LENGTH OF WS-CARD-RID-ACCT-ID-X)    03722210
+                         INTO      (ACCOUNT-RECORD)                     03722310
+                         LENGTH    (LENGTH OF ACCOUNT-RECORD)           03722410
+                         RESP      (WS-RESP-CD)                         03722510
+                         RESP2     (WS-REAS-CD)                         03722610
+                    END-EXEC                                            03722710
+                                                                        03722810
+                    IF WS-RESP-CD = DFHRESP(NORMAL)                     03722910
+                       MOVE ACCT-ACTIVE-STATUS TO WS-XREF-RESP-STATUS   03723010
+                    ELSE                                                03723110
+                       MOVE SPACES              TO WS-XREF-RESP-STATUS 03723210
+                    END-IF                                              03723310
+                    MOVE WS-XREF-RESPONSE TO REPLY-MESSAGE              03723410
+                    PERFORM 4100-PUT-REPLY                              03723510
+               WHEN DFHRESP(NOTFND)                                     03723610
+                    STRING 'INVALID REQUEST PARAMETERS '                03723710
+                           'CARD NUM : 'WS-CARD-NUM-KEY                 03723810
+                           DELIMITED BY SIZE                            03723910
+                           INTO                                         03724010
+                           REPLY-MESSAGE                                03724110
+                    END-STRING                                          03724210
+                    PERFORM 4100-PUT-REPLY                              03724310
+               WHEN OTHER                                               03724410
+                    MOVE WS-RESP-CD        TO MQ-APPL-CONDITION-CODE    03724510
+                    MOVE WS-REAS-CD        TO MQ-APPL-REASON-CODE       03724610
+                    MOVE INPUT-QUEUE-NAME  TO MQ-APPL-QUEUE-NAME        03724710
+                    MOVE 'ERROR WHILE READING CCXREF'                   03724810
+                                           TO MQ-APPL-RETURN-MESSAGE    03724910
+                    PERFORM 9000-ERROR                                  03725010
+                    PERFORM 8000-TERMINATION                            03725110
+           END-EVALUATE                                                 03725210
+           .                                                            03725310
+                                                                        03725410
 037000 4100-PUT-REPLY.                                                  03880010
 037100                                                                  03890000
 037200* PUT WILL PUT A MESSAGE ON THE QUEUE AND CONVERT IT TO A STRING  03900000
