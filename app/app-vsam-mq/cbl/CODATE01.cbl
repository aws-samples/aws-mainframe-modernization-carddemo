@@ -110,6 +110,10 @@
 011700    10 WS-FUNC                      PIC X(04) VALUE SPACES.       01100012
 011700    10 WS-KEY                       PIC 9(11) VALUE ZEROES.       01110012
 011700    10 WS-FILLER                    PIC X(985) VALUE SPACES.      01120012
+011700    10 WS-FILLER-R REDEFINES WS-FILLER.                           01120100
+011700       15 WS-ADDB-BASE-DATE           PIC 9(08) VALUE ZEROES.     01120200
+011700       15 WS-ADDB-DAYS                PIC S9(04) VALUE ZERO.      01120300
+011700       15 FILLER                      PIC X(973) VALUE SPACES.    01120400
 011800                                                                  01130012
        01 WS-VARIABLES.                                                 01140012
           05 LIT-ACCTFILENAME                      PIC X(8)             01150012
@@ -119,6 +123,40 @@
           05 WS-REAS-CD                          PIC S9(09) COMP        01190012
                                                    VALUE ZEROS.         01200012
                                                                         01210012
+      ***********************************************                  01201012
+      **       BUSINESS-CALENDAR HOLIDAY TABLE      **                  01201112
+      ***********************************************                  01201212
+      *    Shared with COBDATAD so both business-day routines work     01201312
+      *    off one holiday table instead of two that can drift apart.  01201412
+       COPY COHOLIDY.                                                   01201512
+                                                                        01203012
+      ***********************************************                  01203112
+      **       BUSINESS-DAY CALENDAR WORK AREAS     **                  01203212
+      ***********************************************                  01203312
+       01  WS-CALC-INT                  PIC 9(08) COMP.                 01203412
+       01  WS-CALC-DAYS                 PIC S9(04) COMP VALUE ZERO.      01203512
+       01  WS-CALC-STEP                 PIC S9(04) COMP VALUE 1.         01203612
+       01  WS-CALC-DOW                  PIC 9(04) COMP VALUE ZERO.       01203712
+       01  WS-CALC-CHK-DATE             PIC 9(08) VALUE ZERO.            01203812
+       01  WS-CALC-RESULT-DATE          PIC 9(08) VALUE ZERO.            01203912
+       01  WS-CALC-RESULT-DATE-X REDEFINES WS-CALC-RESULT-DATE           01204012
+                                        PIC X(08).                       01204112
+       01  WS-CDAT-TODAY                PIC 9(08) VALUE ZERO.            01204212
+       01  WS-BUSDAY-SW                 PIC X(01) VALUE 'N'.             01204312
+           88 BUSINESS-DAY                         VALUE 'Y'.            01204412
+           88 NOT-BUSINESS-DAY                     VALUE 'N'.            01204512
+                                                                        01204612
+      ***********************************************                  01204712
+      **       CALENDAR-FUNCTION REPLY RECORDS      **                  01204812
+      ***********************************************                  01204912
+       01  WS-ADDB-RESPONSE.                                            01205012
+           05 WS-ADDB-LBL               PIC X(14) VALUE                 01205112
+                                            'RESULT DATE : '.            01205212
+           05 WS-ADDB-RESP-DATE         PIC X(10) VALUE SPACES.          01205312
+       01  WS-CDAT-RESPONSE.                                            01205412
+           05 WS-CDAT-LBL               PIC X(18) VALUE                 01205512
+                                            'PROCESSING DATE : '.        01205612
+           05 WS-CDAT-RESP-DATE         PIC X(10) VALUE SPACES.          01205712
 011900                                                                  01220012
 012000 LINKAGE SECTION.                                                 01230012
 012100                                                                  01240012
@@ -339,30 +377,147 @@
 036000 4000-PROCESS-REQUEST-REPLY.                                      03390012
 036100     MOVE SPACES TO REPLY-MESSAGE                                 03400012
 036100     INITIALIZE WS-DATE-TIME REPLACING NUMERIC BY ZEROES          03410012
-036100                                                                  03420012
-036100     EXEC CICS ASKTIME                                            03430012
-036100          ABSTIME (WS-ABS-TIME)                                   03440012
-036100     END-EXEC                                                     03450012
-036100                                                                  03460012
-036100     EXEC CICS FORMATTIME                                         03470012
-036100          ABSTIME(WS-ABS-TIME)                                    03480012
-036100          MMDDYYYY(WS-MMDDYYYY)                                   03490012
-036100          DATESEP('-')                                            03500012
-036100          TIME(WS-TIME)                                           03510012
-036100          TIMESEP                                                 03520012
-036100     END-EXEC                                                     03530012
-036100                                                                  03540012
-036200     STRING  'SYSTEM DATE : ' WS-MMDDYYYY                         03550012
-036200             'SYSTEM TIME : ' WS-TIME                             03560012
-036200             DELIMITED BY SIZE                                    03570012
-036400             INTO                                                 03580012
-036500             REPLY-MESSAGE                                        03590012
-036600     END-STRING                                                   03600012
-           PERFORM 4100-PUT-REPLY                                       03610012
-036100                                                                  03620012
-036100                                                                  03630012
+036100                                                                  03410100
+036100     EVALUATE TRUE                                                03410200
+036100        WHEN WS-FUNC = 'ADDB' AND WS-ADDB-BASE-DATE > ZEROES       03410300
+036100             PERFORM 4010-PROCESS-ADDB                            03410400
+036100        WHEN WS-FUNC = 'CDAT'                                     03410500
+036100             PERFORM 4020-PROCESS-CDAT                            03410600
+036100        WHEN OTHER                                                03410700
+036100             PERFORM 4030-PROCESS-SYST                            03410800
+036100     END-EVALUATE                                                 03410900
 036800     .                                                            03640012
 036900                                                                  03650012
+      ***********************************************                  03651012
+      *   ADDB - ADD/SUBTRACT N BUSINESS DAYS FROM   *                  03652012
+      *          A GIVEN BASE DATE, SKIPPING WEEKENDS *                 03653012
+      *          AND THE HOLIDAY TABLE                *                 03654012
+      ***********************************************                  03655012
+       4010-PROCESS-ADDB.                                               03656012
+           COMPUTE WS-CALC-INT =                                        03656112
+                   FUNCTION INTEGER-OF-DATE(WS-ADDB-BASE-DATE)           03656212
+           MOVE WS-ADDB-DAYS       TO WS-CALC-DAYS                      03656312
+           IF WS-CALC-DAYS < ZERO                                       03656412
+              MOVE -1              TO WS-CALC-STEP                      03656512
+           ELSE                                                         03656612
+              MOVE 1               TO WS-CALC-STEP                      03656712
+           END-IF                                                       03656812
+           PERFORM 4012-STEP-CALENDAR-DAY UNTIL WS-CALC-DAYS = ZERO      03656912
+           COMPUTE WS-CALC-RESULT-DATE =                                03657012
+                   FUNCTION DATE-OF-INTEGER(WS-CALC-INT)                 03657112
+           MOVE WS-CALC-RESULT-DATE-X(1:4) TO WS-ADDB-RESP-DATE(1:4)     03657212
+           MOVE '-'                        TO WS-ADDB-RESP-DATE(5:1)     03657312
+           MOVE WS-CALC-RESULT-DATE-X(5:2) TO WS-ADDB-RESP-DATE(6:2)     03657412
+           MOVE '-'                        TO WS-ADDB-RESP-DATE(8:1)     03657512
+           MOVE WS-CALC-RESULT-DATE-X(7:2) TO WS-ADDB-RESP-DATE(9:2)     03657612
+           MOVE WS-ADDB-RESPONSE    TO REPLY-MESSAGE                     03657712
+           PERFORM 4100-PUT-REPLY                                       03657812
+           .                                                            03657912
+                                                                         03658012
+       4012-STEP-CALENDAR-DAY.                                          03658112
+           ADD WS-CALC-STEP TO WS-CALC-INT                              03658212
+           PERFORM 4014-CHECK-BUSINESS-DAY                              03658312
+           IF BUSINESS-DAY                                              03658412
+              IF WS-CALC-STEP > 0                                       03658512
+                 SUBTRACT 1 FROM WS-CALC-DAYS                            03658612
+              ELSE                                                      03658712
+                 ADD 1 TO WS-CALC-DAYS                                   03658812
+              END-IF                                                    03658912
+           END-IF                                                       03659012
+           .                                                            03659112
+                                                                         03659212
+      ***********************************************                  03659312
+      *   CHECK IF WS-CALC-INT (A LILIAN DAY NUMBER) *                  03659412
+      *   FALLS ON A WEEKEND OR A HOLIDAY-TABLE DATE  *                 03659512
+      ***********************************************                  03659612
+       4014-CHECK-BUSINESS-DAY.                                         03659712
+           SET NOT-BUSINESS-DAY TO TRUE                                 03659812
+           COMPUTE WS-CALC-DOW = FUNCTION MOD(WS-CALC-INT, 7)            03659912
+           IF WS-CALC-DOW NOT = 0 AND WS-CALC-DOW NOT = 6                03660112
+              COMPUTE WS-CALC-CHK-DATE =                                 03660212
+                      FUNCTION DATE-OF-INTEGER(WS-CALC-INT)              03660312
+              SET WS-HOL-IDX        TO 1                                 03660412
+              SET HOLIDAY-NOT-FOUND TO TRUE                              03660512
+              PERFORM 4016-CHECK-HOLIDAY-ENTRY 80 TIMES                  03660612
+              IF HOLIDAY-NOT-FOUND                                       03660712
+                 SET BUSINESS-DAY   TO TRUE                               03660812
+              END-IF                                                    03660912
+           END-IF                                                       03661012
+           .                                                            03661112
+                                                                         03661212
+       4016-CHECK-HOLIDAY-ENTRY.                                        03661312
+           IF HOLIDAY-NOT-FOUND                                         03661412
+              IF WS-CALC-CHK-DATE = WS-HOLIDAY-TABLE(WS-HOL-IDX)         03661512
+                 SET HOLIDAY-FOUND TO TRUE                                03661612
+              END-IF                                                    03661712
+              IF WS-HOL-IDX < 80                                        03661812
+                 SET WS-HOL-IDX UP BY 1                                  03661912
+              END-IF                                                    03662012
+           END-IF                                                       03662112
+           .                                                            03662212
+                                                                         03662312
+      ***********************************************                  03662412
+      *   CDAT - CURRENT STATEMENT-CYCLE/PROCESSING  *                  03662512
+      *          DATE: TODAY ROLLED BACK TO THE PRIOR *                 03662612
+      *          BUSINESS DAY IF TODAY IS A WEEKEND   *                 03662712
+      *          OR A HOLIDAY-TABLE DATE              *                 03662812
+      ***********************************************                  03662912
+       4020-PROCESS-CDAT.                                               03663012
+           EXEC CICS ASKTIME                                            03663112
+                ABSTIME(WS-ABS-TIME)                                    03663212
+           END-EXEC                                                     03663312
+           EXEC CICS FORMATTIME                                         03663412
+                ABSTIME(WS-ABS-TIME)                                    03663512
+                YYYYMMDD(WS-CDAT-TODAY)                                 03663612
+           END-EXEC                                                     03663712
+           COMPUTE WS-CALC-INT =                                        03663812
+                   FUNCTION INTEGER-OF-DATE(WS-CDAT-TODAY)               03663912
+           PERFORM 4014-CHECK-BUSINESS-DAY                              03664012
+           PERFORM 4022-ROLL-BACK-ONE-DAY UNTIL BUSINESS-DAY             03664112
+           COMPUTE WS-CALC-RESULT-DATE =                                03664212
+                   FUNCTION DATE-OF-INTEGER(WS-CALC-INT)                 03664312
+           MOVE WS-CALC-RESULT-DATE-X(1:4) TO WS-CDAT-RESP-DATE(1:4)     03664412
+           MOVE '-'                        TO WS-CDAT-RESP-DATE(5:1)     03664512
+           MOVE WS-CALC-RESULT-DATE-X(5:2) TO WS-CDAT-RESP-DATE(6:2)     03664612
+           MOVE '-'                        TO WS-CDAT-RESP-DATE(8:1)     03664712
+           MOVE WS-CALC-RESULT-DATE-X(7:2) TO WS-CDAT-RESP-DATE(9:2)     03664812
+           MOVE WS-CDAT-RESPONSE    TO REPLY-MESSAGE                     03664912
+           PERFORM 4100-PUT-REPLY                                       03665012
+           .                                                            03665112
+                                                                         03665212
+       4022-ROLL-BACK-ONE-DAY.                                          03665312
+           SUBTRACT 1 FROM WS-CALC-INT                                  03665412
+           PERFORM 4014-CHECK-BUSINESS-DAY                              03665512
+           .                                                            03665612
+                                                                         03665712
+      ***********************************************                  03665812
+      *   SYST - DEFAULT REPLY: CURRENT SYSTEM DATE   *                 03665912
+      *          AND TIME (ORIGINAL, PRE-CALENDAR     *                 03666012
+      *          BEHAVIOR, KEPT FOR CALLERS THAT DO   *                 03666112
+      *          NOT POPULATE WS-FUNC)                *                 03666212
+      ***********************************************                  03666312
+       4030-PROCESS-SYST.                                               03666412
+           EXEC CICS ASKTIME                                            03666512
+                ABSTIME (WS-ABS-TIME)                                   03666612
+           END-EXEC                                                     03666712
+                                                                         03666812
+           EXEC CICS FORMATTIME                                         03666912
+                ABSTIME(WS-ABS-TIME)                                    03667012
+                MMDDYYYY(WS-MMDDYYYY)                                   03667112
+                DATESEP('-')                                            03667212
+                TIME(WS-TIME)                                           03667312
+                TIMESEP                                                 03667412
+           END-EXEC                                                     03667512
+                                                                         03667612
+           STRING  'SYSTEM DATE : ' WS-MMDDYYYY                         03667712
+                   'SYSTEM TIME : ' WS-TIME                             03667812
+                   DELIMITED BY SIZE                                    03667912
+                   INTO                                                 03668012
+                   REPLY-MESSAGE                                        03668112
+           END-STRING                                                  03668212
+           PERFORM 4100-PUT-REPLY                                       03668312
+           .                                                            03668412
+                                                                         03668512
 037000 4100-PUT-REPLY.                                                  03660012
 037100                                                                  03670012
 037200* PUT WILL PUT A MESSAGE ON THE QUEUE AND CONVERT IT TO A STRING  03680012
