@@ -32,8 +32,10 @@
        01 WS-VARIABLES.                                                         
          05 WS-PGM-AUTH-DTL            PIC X(08) VALUE 'COPAUS1C'.              
          05 WS-PGM-AUTH-SMRY           PIC X(08) VALUE 'COPAUS0C'.              
-         05 WS-PGM-AUTH-FRAUD          PIC X(08) VALUE 'COPAUS2C'.              
-         05 WS-CICS-TRANID             PIC X(04) VALUE 'CPVD'.                  
+         05 WS-PGM-AUTH-FRAUD          PIC X(08) VALUE 'COPAUS2C'.
+         05 WS-PGM-AUTH-HIST           PIC X(08) VALUE 'COPAUS3C'.
+         05 WS-AUDITPGM                PIC X(08) VALUE 'COAUDIT'.
+         05 WS-CICS-TRANID             PIC X(04) VALUE 'CPVD'.
          05 WS-MESSAGE                 PIC X(80) VALUE SPACES.                  
          05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.                     
            88 ERR-FLG-ON                         VALUE 'Y'.                     
@@ -60,13 +62,14 @@
              10   PIC X(20) VALUE '4100INSUFFICNT FUND'.
              10   PIC X(20) VALUE '4200CARD NOT ACTIVE'.
              10   PIC X(20) VALUE '4300ACCOUNT CLOSED'.
-             10   PIC X(20) VALUE '4400EXCED DAILY LMT'.
+             10   PIC X(20) VALUE '4400HIGH RISK DECL'.
+             10   PIC X(20) VALUE '4500VELOCITY EXCEED'.
              10   PIC X(20) VALUE '5100CARD FRAUD'.
              10   PIC X(20) VALUE '5200MERCHANT FRAUD'.
              10   PIC X(20) VALUE '5300LOST CARD'.
              10   PIC X(20) VALUE '9000UNKNOWN'.
           05 WS-DECLINE-REASON-TAB REDEFINES WS-DECLINE-REASON-TABLE
-                                OCCURS 10 TIMES
+                                OCCURS 11 TIMES
                                 ASCENDING KEY IS DECL-CODE
                                 INDEXED BY WS-DECL-RSN-IDX.
              10 DECL-CODE                PIC X(4).
@@ -134,6 +137,12 @@
       *Abend Variables
        COPY CSMSG02Y.
 
+      *Audit trail parameter interface
+       COPY CVAUD01Y.
+
+      *Audit trail record layout
+       COPY AUDITLOG.
+
       *----------------------------------------------------------------*
       *  IMS SEGMENT LAYOUT
       *----------------------------------------------------------------*
@@ -187,6 +196,9 @@
                        WHEN DFHPF5
                            PERFORM MARK-AUTH-FRAUD
                            PERFORM SEND-AUTHVIEW-SCREEN
+                       WHEN DFHPF6
+                           MOVE WS-PGM-AUTH-HIST     TO CDEMO-TO-PROGRAM
+                           PERFORM RETURN-TO-PREV-SCREEN
                        WHEN DFHPF8
                            PERFORM PROCESS-PF8-KEY
                            PERFORM SEND-AUTHVIEW-SCREEN
@@ -531,6 +543,7 @@
            EVALUATE TRUE
                WHEN STATUS-OK
                   PERFORM TAKE-SYNCPOINT
+                  PERFORM WRITE-AUDIT-RECORD
                   IF PA-FRAUD-REMOVED
                      MOVE 'AUTH FRAUD REMOVED...'   TO WS-MESSAGE
                   ELSE
@@ -551,6 +564,33 @@
            END-EVALUATE
            .
 
+      *****************************************************************
+      * WRITE AN AUDIT TRAIL ENTRY FOR A FRAUD MARK/UNMARK - BEST      *
+      * EFFORT, A FAILURE HERE MUST NOT UNDO THE FRAUD FLAG UPDATE     *
+      *****************************************************************
+       WRITE-AUDIT-RECORD.
+           INITIALIZE AUDIT-PARMS
+           MOVE CDEMO-USER-ID           TO AUDIT-IN-USER-ID
+           MOVE CDEMO-USER-TYPE         TO AUDIT-IN-USER-TYPE
+           MOVE 'U'                     TO AUDIT-IN-ACTION-TYPE
+           SET AUDIT-IN-AUTHORIZATION   TO TRUE
+           MOVE PA-CARD-NUM             TO AUDIT-AUTH-CARD-NUM
+           MOVE WS-ACCT-ID              TO AUDIT-AUTH-ACCT-ID
+           MOVE CDEMO-CUST-ID           TO AUDIT-AUTH-CUST-ID
+           MOVE PA-TRANSACTION-ID       TO AUDIT-AUTH-TRANSACTION-ID
+           MOVE PA-AUTH-FRAUD           TO AUDIT-AUTH-FRAUD-ACTION
+           MOVE PA-FRAUD-RPT-DATE       TO AUDIT-AUTH-FRAUD-RPT-DATE
+           MOVE AUDIT-RECORD            TO AUDIT-IN-RECORD-DATA
+           MOVE +500                    TO AUDIT-IN-RECORD-LENGTH
+           EXEC CICS LINK
+               PROGRAM(WS-AUDITPGM)
+               COMMAREA(AUDIT-PARMS)
+               LENGTH(LENGTH OF AUDIT-PARMS)
+               RESP(WS-RESP-CD)
+               RESP2(WS-REAS-CD)
+           END-EXEC
+           .
+
       *****************************************************************
       * TAKE SYNCPOINT                                                *
       *****************************************************************
