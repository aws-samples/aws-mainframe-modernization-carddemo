@@ -0,0 +1,314 @@
+      ******************************************************************
+      * Program     : CBPAUR2C.CBL
+      * Application : CardDemo - Authorization Module
+      * Type        : BATCH COBOL IMS Program
+      * Function    : Portfolio-wide pending-authorization exposure
+      *               rollup, ranking accounts by how close approved
+      *               exposure is getting to the account credit limit.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      * Read-only walk of every PAUTSUM0 root segment in PSBPAUTB.
+      * For each account, exposure is PA-APPROVED-AUTH-AMT plus
+      * PA-CREDIT-BALANCE, and utilization is that exposure as a
+      * percentage of PA-CREDIT-LIMIT.  A single pass keeps a top-N
+      * table of the accounts with the highest utilization so risk
+      * can review them without waiting on a portfolio-wide sort.
+      * Accounts with a zero or negative PA-CREDIT-LIMIT cannot be
+      * meaningfully ranked by utilization percent and are counted
+      * separately rather than forced into the ranking.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBPAUR2C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Portfolio exposure rollup report.
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-RPTFILE-STATUS.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-RECORD                    PIC X(132).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'CBPAUR2C'.
+         05 CURRENT-DATE               PIC 9(06).
+         05 WS-RPTFILE-STATUS          PIC X(02) VALUE SPACES.
+
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+         05 WS-END-OF-AUTHDB-FLAG      PIC X(01) VALUE 'N'.
+           88 END-OF-AUTHDB                      VALUE 'Y'.
+           88 NOT-END-OF-AUTHDB                  VALUE 'N'.
+
+         05 WS-NO-SUMRY-READ           PIC S9(8) COMP VALUE 0.
+         05 WS-NO-UNLIMITED-ACCTS      PIC S9(8) COMP VALUE 0.
+         05 WS-EXPOSURE                PIC S9(09)V99 COMP-3.
+         05 WS-UTIL-PCT                PIC S9(05)V99 COMP-3.
+
+       01 WS-IMS-VARIABLES.
+          05 PSB-NAME                        PIC X(8) VALUE 'PSBPAUTB'.
+          05 PCB-OFFSET.
+             10 PAUT-PCB-NUM                 PIC S9(4) COMP VALUE +2.
+          05 IMS-RETURN-CODE                 PIC X(02).
+             88 STATUS-OK                    VALUE '  ', 'FW'.
+             88 END-OF-DB                    VALUE 'GB'.
+
+      *----------------------------------------------------------------*
+      *  IMS SEGMENT LAYOUT
+      *----------------------------------------------------------------*
+
+      *- PENDING AUTHORIZATION SUMMARY SEGMENT - ROOT
+       01 PENDING-AUTH-SUMMARY.
+       COPY CIPAUSMY.
+
+      *----------------------------------------------------------------*
+      *  TOP-N EXPOSURE TABLE - HELD IN UTILIZATION-PERCENT DESCENDING
+      *  ORDER SO WS-TOP-ENTRY(WS-MAX-TOP-ENTRIES) IS ALWAYS THE
+      *  CURRENT CUTOFF, MAKING THE INSERT TEST A SINGLE COMPARE.
+      *----------------------------------------------------------------*
+       01 WS-MAX-TOP-ENTRIES         PIC S9(4) COMP VALUE 25.
+       01 WS-TOP-USED                PIC S9(4) COMP VALUE 0.
+       01 WS-TOP-IDX                 PIC S9(4) COMP.
+       01 WS-TOP-INS-IDX             PIC S9(4) COMP.
+       01 WS-TOP-TABLE.
+          05 WS-TOP-ENTRY OCCURS 25 TIMES INDEXED BY WS-TOP-NDX.
+             10 WS-TOP-ACCT-ID           PIC S9(11) COMP-3.
+             10 WS-TOP-CUST-ID           PIC 9(09).
+             10 WS-TOP-EXPOSURE          PIC S9(09)V99 COMP-3.
+             10 WS-TOP-CREDIT-LIMIT      PIC S9(09)V99 COMP-3.
+             10 WS-TOP-UTIL-PCT          PIC S9(05)V99 COMP-3.
+
+      *- REPORT LINE LAYOUTS
+       01 RPT-HEADING-1.
+          05 FILLER                  PIC X(50) VALUE
+             'CARDDEMO PENDING-AUTHORIZATION EXPOSURE ROLLUP'.
+          05 FILLER                  PIC X(10) VALUE SPACES.
+          05 RH1-DATE                 PIC 9(06).
+
+       01 RPT-COLUMN-HEADING.
+          05 FILLER                  PIC X(06) VALUE 'RANK  '.
+          05 FILLER                  PIC X(14) VALUE 'ACCOUNT ID    '.
+          05 FILLER                  PIC X(12) VALUE 'CUSTOMER ID '.
+          05 FILLER                  PIC X(18) VALUE
+             'EXPOSURE          '.
+          05 FILLER                  PIC X(18) VALUE
+             'CREDIT LIMIT      '.
+          05 FILLER                  PIC X(12) VALUE 'UTILIZATION '.
+
+       01 RPT-DETAIL-LINE.
+          05 RD-RANK                  PIC ZZ9.
+          05 FILLER                   PIC X(03) VALUE SPACES.
+          05 RD-ACCT-ID                PIC 9(11).
+          05 FILLER                   PIC X(03) VALUE SPACES.
+          05 RD-CUST-ID                PIC 9(09).
+          05 FILLER                   PIC X(03) VALUE SPACES.
+          05 RD-EXPOSURE               PIC $$$,$$$,$$9.99.
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 RD-CREDIT-LIMIT           PIC $$$,$$$,$$9.99.
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 RD-UTIL-PCT                PIC ZZZ9.99.
+          05 FILLER                   PIC X(01) VALUE '%'.
+
+       01 RPT-SUMMARY-LINE.
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 RS-LABEL                 PIC X(40).
+          05 RS-COUNT                 PIC ZZZ,ZZZ,ZZ9.
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *----------------------------------------------------------------*
+      * PCB MASKS FOLLOW
+       01 IO-PCB-MASK               PIC X.
+       01 PGM-PCB-MASK              PIC X.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION                  USING IO-PCB-MASK
+                                                 PGM-PCB-MASK.
+      *----------------------------------------------------------------*
+      *
+       MAIN-PARA.
+      *
+           PERFORM 1000-INITIALIZE                THRU 1000-EXIT
+
+           PERFORM 2000-FIND-NEXT-AUTH-SUMMARY    THRU 2000-EXIT
+
+           PERFORM UNTIL ERR-FLG-ON OR END-OF-AUTHDB
+              PERFORM 4000-EVALUATE-ACCOUNT       THRU 4000-EXIT
+              PERFORM 2000-FIND-NEXT-AUTH-SUMMARY THRU 2000-EXIT
+           END-PERFORM
+
+           PERFORM 8000-WRITE-REPORT              THRU 8000-EXIT
+
+           CLOSE RPT-FILE
+
+           DISPLAY ' '
+           DISPLAY '*-------------------------------------*'
+           DISPLAY '# TOTAL ACCOUNTS READ      :' WS-NO-SUMRY-READ
+           DISPLAY '# ACCOUNTS WITH NO LIMIT   :' WS-NO-UNLIMITED-ACCTS
+           DISPLAY '# ACCOUNTS RANKED IN TOP   :' WS-TOP-USED
+           DISPLAY '*-------------------------------------*'
+           DISPLAY ' '
+
+           GOBACK.
+      *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT CURRENT-DATE     FROM DATE
+
+           DISPLAY 'STARTING PROGRAM CBPAUR2C::'
+           DISPLAY '*-------------------------------------*'
+
+           OPEN OUTPUT RPT-FILE
+           IF WS-RPTFILE-STATUS NOT = '00'
+              DISPLAY 'OPEN RPT-FILE FAILED, STATUS: '
+                                                  WS-RPTFILE-STATUS
+              MOVE 16                  TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+       1000-EXIT.
+            EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-FIND-NEXT-AUTH-SUMMARY.
+      *----------------------------------------------------------------*
+      *
+            EXEC DLI GN USING PCB(PAUT-PCB-NUM)
+                 SEGMENT (PAUTSUM0)
+                 INTO (PENDING-AUTH-SUMMARY)
+            END-EXEC
+
+            EVALUATE DIBSTAT
+               WHEN '  '
+                    SET NOT-END-OF-AUTHDB TO TRUE
+                    ADD 1                 TO WS-NO-SUMRY-READ
+               WHEN 'GB'
+                    SET END-OF-AUTHDB     TO TRUE
+               WHEN OTHER
+                    DISPLAY 'AUTH SUMMARY READ FAILED  :' DIBSTAT
+                    SET ERR-FLG-ON        TO TRUE
+            END-EVALUATE
+            .
+       2000-EXIT.
+            EXIT.
+      *
+      *----------------------------------------------------------------*
+       4000-EVALUATE-ACCOUNT.
+      *----------------------------------------------------------------*
+      *
+           COMPUTE WS-EXPOSURE =
+                 PA-APPROVED-AUTH-AMT + PA-CREDIT-BALANCE
+
+           IF PA-CREDIT-LIMIT NOT > 0
+              ADD 1                    TO WS-NO-UNLIMITED-ACCTS
+           ELSE
+              COMPUTE WS-UTIL-PCT ROUNDED =
+                    (WS-EXPOSURE / PA-CREDIT-LIMIT) * 100
+              PERFORM 4100-INSERT-INTO-TOP-TABLE  THRU 4100-EXIT
+           END-IF
+           .
+       4000-EXIT.
+            EXIT.
+      *
+      *----------------------------------------------------------------*
+       4100-INSERT-INTO-TOP-TABLE.
+      *----------------------------------------------------------------*
+      *    Keeps WS-TOP-TABLE sorted by WS-TOP-UTIL-PCT descending.
+      *    A new account is only kept when the table still has room
+      *    or it beats the current lowest-ranked entry; it is then
+      *    bubbled up past every lower-utilization entry it outranks.
+      *----------------------------------------------------------------*
+      *
+           IF WS-TOP-USED < WS-MAX-TOP-ENTRIES
+              ADD 1                    TO WS-TOP-USED
+              MOVE WS-TOP-USED         TO WS-TOP-INS-IDX
+           ELSE
+              IF WS-UTIL-PCT <= WS-TOP-UTIL-PCT (WS-MAX-TOP-ENTRIES)
+                 GO TO 4100-EXIT
+              END-IF
+              MOVE WS-MAX-TOP-ENTRIES  TO WS-TOP-INS-IDX
+           END-IF
+
+           PERFORM VARYING WS-TOP-IDX FROM WS-TOP-INS-IDX BY -1
+                   UNTIL WS-TOP-IDX = 1
+                      OR WS-UTIL-PCT <= WS-TOP-UTIL-PCT (WS-TOP-IDX - 1)
+              MOVE WS-TOP-ENTRY (WS-TOP-IDX - 1)
+                                       TO WS-TOP-ENTRY (WS-TOP-IDX)
+              SUBTRACT 1               FROM WS-TOP-INS-IDX
+           END-PERFORM
+
+           MOVE PA-ACCT-ID       TO WS-TOP-ACCT-ID (WS-TOP-INS-IDX)
+           MOVE PA-CUST-ID       TO WS-TOP-CUST-ID (WS-TOP-INS-IDX)
+           MOVE WS-EXPOSURE      TO WS-TOP-EXPOSURE (WS-TOP-INS-IDX)
+           MOVE PA-CREDIT-LIMIT  TO WS-TOP-CREDIT-LIMIT (WS-TOP-INS-IDX)
+           MOVE WS-UTIL-PCT      TO WS-TOP-UTIL-PCT (WS-TOP-INS-IDX)
+           .
+       4100-EXIT.
+            EXIT.
+      *
+      *----------------------------------------------------------------*
+       8000-WRITE-REPORT.
+      *----------------------------------------------------------------*
+      *
+           MOVE CURRENT-DATE            TO RH1-DATE
+           WRITE RPT-RECORD              FROM RPT-HEADING-1
+                 AFTER ADVANCING 1 LINE
+           WRITE RPT-RECORD              FROM SPACES
+                 AFTER ADVANCING 1 LINE
+           WRITE RPT-RECORD              FROM RPT-COLUMN-HEADING
+                 AFTER ADVANCING 1 LINE
+           WRITE RPT-RECORD              FROM SPACES
+                 AFTER ADVANCING 1 LINE
+
+           PERFORM VARYING WS-TOP-IDX FROM 1 BY 1
+                   UNTIL WS-TOP-IDX > WS-TOP-USED
+              MOVE WS-TOP-IDX             TO RD-RANK
+              MOVE WS-TOP-ACCT-ID (WS-TOP-IDX)     TO RD-ACCT-ID
+              MOVE WS-TOP-CUST-ID (WS-TOP-IDX)     TO RD-CUST-ID
+              MOVE WS-TOP-EXPOSURE (WS-TOP-IDX)    TO RD-EXPOSURE
+              MOVE WS-TOP-CREDIT-LIMIT (WS-TOP-IDX) TO RD-CREDIT-LIMIT
+              MOVE WS-TOP-UTIL-PCT (WS-TOP-IDX)    TO RD-UTIL-PCT
+              WRITE RPT-RECORD FROM RPT-DETAIL-LINE
+                    AFTER ADVANCING 1 LINE
+           END-PERFORM
+
+           WRITE RPT-RECORD              FROM SPACES
+                 AFTER ADVANCING 2 LINES
+
+           MOVE 'TOTAL ACCOUNTS READ                :' TO RS-LABEL
+           MOVE WS-NO-SUMRY-READ        TO RS-COUNT
+           WRITE RPT-RECORD FROM RPT-SUMMARY-LINE AFTER ADVANCING 1 LINE
+
+           MOVE 'ACCOUNTS WITH NO CREDIT LIMIT SET   :' TO RS-LABEL
+           MOVE WS-NO-UNLIMITED-ACCTS   TO RS-COUNT
+           WRITE RPT-RECORD FROM RPT-SUMMARY-LINE AFTER ADVANCING 1 LINE
+           .
+       8000-EXIT.
+            EXIT.
+      *
