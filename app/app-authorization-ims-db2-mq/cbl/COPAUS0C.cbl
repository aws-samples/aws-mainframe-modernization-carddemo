@@ -41,9 +41,11 @@
          05 WS-CARDXREFNAME-ACCT-PATH  PIC X(8)  VALUE 'CXACAIX '.              
          05 WS-CCXREF-FILE             PIC X(08) VALUE 'CCXREF  '.              
                                                                                 
-         05 WS-ACCT-ID                 PIC  X(11).                              
-         05 WS-AUTH-KEY-SAVE           PIC  X(08).                              
-         05 WS-AUTH-APRV-STAT          PIC  X(01).                              
+         05 WS-ACCT-ID                 PIC  X(11).
+         05 WS-AUTH-KEY-SAVE           PIC  X(08).
+         05 WS-AUTH-APRV-STAT          PIC  X(01).
+         05 WS-WATCH-CURR-ACCT-ID      PIC  9(11) VALUE ZEROS.
+         05 WS-WATCH-GOT-DETAIL-SW     PIC  X(01) VALUE 'N'.
          05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.             
          05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.             
          05 WS-RESP-CD-DIS             PIC  9(09).                              
@@ -123,8 +125,24 @@
              10 CDEMO-CPVS-NEXT-PAGE-FLG   PIC X(01) VALUE 'N'.                 
                 88 NEXT-PAGE-YES                     VALUE 'Y'.                 
                 88 NEXT-PAGE-NO                      VALUE 'N'.                 
-             10 CDEMO-CPVS-AUTH-KEYS       PIC X(08) OCCURS 5 TIMES.            
-                                                                                
+             10 CDEMO-CPVS-AUTH-KEYS       PIC X(08) OCCURS 10 TIMES.
+      *    Cross-account watchlist mode - queues PAUTDTL1 segments
+      *    still in PA-MATCH-PENDING status across ALL accounts so a
+      *    reviewer can work them without looking up accounts by hand.
+             10 CDEMO-CPVS-WATCH-FLG       PIC X(01) VALUE 'N'.
+                88 CDEMO-CPVS-WATCHLIST-ON           VALUE 'Y'.
+                88 CDEMO-CPVS-WATCHLIST-OFF          VALUE 'N'.
+             10 CDEMO-CPVS-WATCH-ACCT-IDS  PIC 9(11) OCCURS 10 TIMES.
+             10 CDEMO-CPVS-WATCH-LAST-ACCT PIC 9(11) VALUE ZEROS.
+             10 CDEMO-CPVS-WATCH-LAST-KEY  PIC X(08).
+             10 CDEMO-CPVS-WATCH-DB-EOF-FLG PIC X(01) VALUE 'N'.
+                88 CDEMO-CPVS-WATCH-DB-EOF           VALUE 'Y'.
+                88 CDEMO-CPVS-WATCH-DB-NOT-EOF       VALUE 'N'.
+      *    Last 5 PA-ACCOUNT-STATUS entries off the IMS summary
+      *    segment, saved here (most recent first) so PF10 can show
+      *    them without a fresh DL/I read on every pseudo-conv trip.
+             10 CDEMO-CPVS-ACCT-STATUS-HIST PIC X(02) OCCURS 5 TIMES.
+
       *BMS Copybook
        COPY COPAU00.
 
@@ -242,6 +260,12 @@
                      WHEN DFHPF8
                        PERFORM PROCESS-PF8-KEY
                        PERFORM SEND-PAULST-SCREEN
+                     WHEN DFHPF9
+                       PERFORM PROCESS-PF9-KEY
+                       PERFORM SEND-PAULST-SCREEN
+                     WHEN DFHPF10
+                       PERFORM PROCESS-PF10-KEY
+                       PERFORM SEND-PAULST-SCREEN
                      WHEN OTHER
                        MOVE 'Y'              TO WS-ERR-FLG
                        MOVE -1               TO ACCTIDL OF COPAU0AI
@@ -261,6 +285,10 @@
        PROCESS-ENTER-KEY.
       *****************************************************************
 
+           IF (ACCTIDI OF COPAU0AI = SPACES OR LOW-VALUES)
+              AND CDEMO-CPVS-WATCHLIST-ON
+              PERFORM PROCESS-WATCHLIST-SELECTION
+           ELSE
            IF ACCTIDI OF COPAU0AI = SPACES OR LOW-VALUES
               MOVE LOW-VALUES                 TO WS-ACCT-ID
 
@@ -280,6 +308,8 @@
                 MOVE -1                       TO ACCTIDL OF COPAU0AI
 
               ELSE
+                SET CDEMO-CPVS-WATCHLIST-OFF  TO TRUE
+
                 MOVE ACCTIDI OF COPAU0AI      TO WS-ACCT-ID
                                                  CDEMO-ACCT-ID
                 EVALUATE TRUE
@@ -303,6 +333,26 @@
                    MOVE SEL0005I OF COPAU0AI TO CDEMO-CPVS-PAU-SEL-FLG
                    MOVE CDEMO-CPVS-AUTH-KEYS(5)
                                              TO CDEMO-CPVS-PAU-SELECTED
+                  WHEN SEL0006I OF COPAU0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0006I OF COPAU0AI TO CDEMO-CPVS-PAU-SEL-FLG
+                   MOVE CDEMO-CPVS-AUTH-KEYS(6)
+                                             TO CDEMO-CPVS-PAU-SELECTED
+                  WHEN SEL0007I OF COPAU0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0007I OF COPAU0AI TO CDEMO-CPVS-PAU-SEL-FLG
+                   MOVE CDEMO-CPVS-AUTH-KEYS(7)
+                                             TO CDEMO-CPVS-PAU-SELECTED
+                  WHEN SEL0008I OF COPAU0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0008I OF COPAU0AI TO CDEMO-CPVS-PAU-SEL-FLG
+                   MOVE CDEMO-CPVS-AUTH-KEYS(8)
+                                             TO CDEMO-CPVS-PAU-SELECTED
+                  WHEN SEL0009I OF COPAU0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0009I OF COPAU0AI TO CDEMO-CPVS-PAU-SEL-FLG
+                   MOVE CDEMO-CPVS-AUTH-KEYS(9)
+                                             TO CDEMO-CPVS-PAU-SELECTED
+                  WHEN SEL0010I OF COPAU0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0010I OF COPAU0AI TO CDEMO-CPVS-PAU-SEL-FLG
+                   MOVE CDEMO-CPVS-AUTH-KEYS(10)
+                                             TO CDEMO-CPVS-PAU-SELECTED
                   WHEN OTHER
                    MOVE SPACES   TO CDEMO-CPVS-PAU-SEL-FLG
                    MOVE SPACES   TO CDEMO-CPVS-PAU-SELECTED
@@ -333,6 +383,7 @@
 
               END-IF
            END-IF
+           END-IF
 
            PERFORM GATHER-DETAILS
            .
@@ -362,6 +413,12 @@
        PROCESS-PF7-KEY.
       *****************************************************************
 
+           IF CDEMO-CPVS-WATCHLIST-ON
+              MOVE
+              'PF7 not supported in watchlist mode - use PF8 to advance'
+                                            TO WS-MESSAGE
+              SET SEND-ERASE-NO            TO TRUE
+           ELSE
            IF CDEMO-CPVS-PAGE-NUM > 1
               COMPUTE CDEMO-CPVS-PAGE-NUM = CDEMO-CPVS-PAGE-NUM - 1
 
@@ -382,12 +439,26 @@
                                WS-MESSAGE
               SET SEND-ERASE-NO            TO TRUE
            END-IF
+           END-IF
            .
 
       *****************************************************************
        PROCESS-PF8-KEY.
       *****************************************************************
 
+           IF CDEMO-CPVS-WATCHLIST-ON
+              MOVE -1                      TO ACCTIDL OF COPAU0AI
+              SET SEND-ERASE-NO            TO TRUE
+
+              IF CDEMO-CPVS-WATCH-DB-EOF
+                 MOVE 'No more pending authorizations in the queue...'
+                                            TO WS-MESSAGE
+              ELSE
+                 PERFORM REPOSITION-WATCHLIST
+                 PERFORM INITIALIZE-AUTH-DATA
+                 PERFORM PROCESS-WATCHLIST-FORWARD
+              END-IF
+           ELSE
            IF CDEMO-CPVS-PAUKEY-LAST = SPACES OR LOW-VALUES
                MOVE LOW-VALUES             TO WS-AUTH-KEY-SAVE
            ELSE
@@ -409,6 +480,351 @@
                MOVE 'You are already at the bottom of the page...'
                                            TO WS-MESSAGE
            END-IF
+           END-IF
+           .
+
+      *****************************************************************
+       PROCESS-PF9-KEY.
+      *****************************************************************
+      *    Enters (or refreshes) cross-account watchlist mode - walks
+      *    the pending-authorization database from the top looking for
+      *    PAUTDTL1 segments still in PA-MATCH-PENDING status, across
+      *    every account, instead of a single account keyed in by the
+      *    reviewer.
+      *****************************************************************
+
+           SET CDEMO-CPVS-WATCHLIST-ON      TO TRUE
+
+           MOVE LOW-VALUES                  TO WS-ACCT-ID
+           MOVE SPACE                       TO ACCTIDO OF COPAU0AO
+           MOVE ZEROS                 TO CDEMO-CPVS-WATCH-LAST-ACCT
+           MOVE ZEROS                 TO WS-WATCH-CURR-ACCT-ID
+           MOVE LOW-VALUES                  TO CDEMO-CPVS-WATCH-LAST-KEY
+           SET CDEMO-CPVS-WATCH-DB-NOT-EOF  TO TRUE
+           MOVE -1                          TO ACCTIDL OF COPAU0AI
+
+           PERFORM SCHEDULE-PSB
+
+           IF ERR-FLG-OFF
+              PERFORM ADVANCE-WATCHLIST-ACCOUNT
+           END-IF
+
+           PERFORM INITIALIZE-AUTH-DATA
+
+           PERFORM PROCESS-WATCHLIST-FORWARD
+           .
+
+      *****************************************************************
+       PROCESS-PF10-KEY.
+      *****************************************************************
+      *    Shows the rolling PA-ACCOUNT-STATUS history carried on the
+      *    IMS summary segment (most recent first) for the account
+      *    currently loaded on the screen, so a reviewer can see prior
+      *    suspend/reactivate swings instead of only today's status.
+      *****************************************************************
+
+           IF CDEMO-CPVS-WATCHLIST-ON
+              MOVE
+              'PF10 not supported in watchlist mode - select an account'
+                                            TO WS-MESSAGE
+           ELSE
+           IF WS-ACCT-ID = LOW-VALUES OR SPACES
+              MOVE 'Enter an Account Id first to see its status history'
+                                            TO WS-MESSAGE
+           ELSE
+           IF CDEMO-CPVS-ACCT-STATUS-HIST(1) = SPACES
+                                              OR LOW-VALUES
+              MOVE 'No authorization history available for this acct'
+                                            TO WS-MESSAGE
+           ELSE
+              STRING 'Acct status history (most recent first):'
+                     DELIMITED BY SIZE
+                     ' ' DELIMITED BY SIZE
+                     CDEMO-CPVS-ACCT-STATUS-HIST(1) DELIMITED BY SIZE
+                     ' ' DELIMITED BY SIZE
+                     CDEMO-CPVS-ACCT-STATUS-HIST(2) DELIMITED BY SIZE
+                     ' ' DELIMITED BY SIZE
+                     CDEMO-CPVS-ACCT-STATUS-HIST(3) DELIMITED BY SIZE
+                     ' ' DELIMITED BY SIZE
+                     CDEMO-CPVS-ACCT-STATUS-HIST(4) DELIMITED BY SIZE
+                     ' ' DELIMITED BY SIZE
+                     CDEMO-CPVS-ACCT-STATUS-HIST(5) DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+              END-STRING
+           END-IF
+           END-IF
+           END-IF
+
+           MOVE -1                          TO ACCTIDL OF COPAU0AI
+           SET SEND-ERASE-NO                TO TRUE
+           .
+
+      *****************************************************************
+       PROCESS-WATCHLIST-SELECTION.
+      *****************************************************************
+      *    Row selection while in watchlist mode - the same 'S' flag
+      *    convention as PROCESS-ENTER-KEY, but the owning account for
+      *    the selected row comes from CDEMO-CPVS-WATCH-ACCT-IDS since
+      *    every row can belong to a different account.
+      *****************************************************************
+
+           EVALUATE TRUE
+             WHEN SEL0001I OF COPAU0AI NOT = SPACES AND LOW-VALUES
+              MOVE SEL0001I OF COPAU0AI TO CDEMO-CPVS-PAU-SEL-FLG
+              MOVE CDEMO-CPVS-AUTH-KEYS(1)  TO CDEMO-CPVS-PAU-SELECTED
+              MOVE CDEMO-CPVS-WATCH-ACCT-IDS(1) TO CDEMO-ACCT-ID
+             WHEN SEL0002I OF COPAU0AI NOT = SPACES AND LOW-VALUES
+              MOVE SEL0002I OF COPAU0AI TO CDEMO-CPVS-PAU-SEL-FLG
+              MOVE CDEMO-CPVS-AUTH-KEYS(2)  TO CDEMO-CPVS-PAU-SELECTED
+              MOVE CDEMO-CPVS-WATCH-ACCT-IDS(2) TO CDEMO-ACCT-ID
+             WHEN SEL0003I OF COPAU0AI NOT = SPACES AND LOW-VALUES
+              MOVE SEL0003I OF COPAU0AI TO CDEMO-CPVS-PAU-SEL-FLG
+              MOVE CDEMO-CPVS-AUTH-KEYS(3)  TO CDEMO-CPVS-PAU-SELECTED
+              MOVE CDEMO-CPVS-WATCH-ACCT-IDS(3) TO CDEMO-ACCT-ID
+             WHEN SEL0004I OF COPAU0AI NOT = SPACES AND LOW-VALUES
+              MOVE SEL0004I OF COPAU0AI TO CDEMO-CPVS-PAU-SEL-FLG
+              MOVE CDEMO-CPVS-AUTH-KEYS(4)  TO CDEMO-CPVS-PAU-SELECTED
+              MOVE CDEMO-CPVS-WATCH-ACCT-IDS(4) TO CDEMO-ACCT-ID
+             WHEN SEL0005I OF COPAU0AI NOT = SPACES AND LOW-VALUES
+              MOVE SEL0005I OF COPAU0AI TO CDEMO-CPVS-PAU-SEL-FLG
+              MOVE CDEMO-CPVS-AUTH-KEYS(5)  TO CDEMO-CPVS-PAU-SELECTED
+              MOVE CDEMO-CPVS-WATCH-ACCT-IDS(5) TO CDEMO-ACCT-ID
+             WHEN SEL0006I OF COPAU0AI NOT = SPACES AND LOW-VALUES
+              MOVE SEL0006I OF COPAU0AI TO CDEMO-CPVS-PAU-SEL-FLG
+              MOVE CDEMO-CPVS-AUTH-KEYS(6)  TO CDEMO-CPVS-PAU-SELECTED
+              MOVE CDEMO-CPVS-WATCH-ACCT-IDS(6) TO CDEMO-ACCT-ID
+             WHEN SEL0007I OF COPAU0AI NOT = SPACES AND LOW-VALUES
+              MOVE SEL0007I OF COPAU0AI TO CDEMO-CPVS-PAU-SEL-FLG
+              MOVE CDEMO-CPVS-AUTH-KEYS(7)  TO CDEMO-CPVS-PAU-SELECTED
+              MOVE CDEMO-CPVS-WATCH-ACCT-IDS(7) TO CDEMO-ACCT-ID
+             WHEN SEL0008I OF COPAU0AI NOT = SPACES AND LOW-VALUES
+              MOVE SEL0008I OF COPAU0AI TO CDEMO-CPVS-PAU-SEL-FLG
+              MOVE CDEMO-CPVS-AUTH-KEYS(8)  TO CDEMO-CPVS-PAU-SELECTED
+              MOVE CDEMO-CPVS-WATCH-ACCT-IDS(8) TO CDEMO-ACCT-ID
+             WHEN SEL0009I OF COPAU0AI NOT = SPACES AND LOW-VALUES
+              MOVE SEL0009I OF COPAU0AI TO CDEMO-CPVS-PAU-SEL-FLG
+              MOVE CDEMO-CPVS-AUTH-KEYS(9)  TO CDEMO-CPVS-PAU-SELECTED
+              MOVE CDEMO-CPVS-WATCH-ACCT-IDS(9) TO CDEMO-ACCT-ID
+             WHEN SEL0010I OF COPAU0AI NOT = SPACES AND LOW-VALUES
+              MOVE SEL0010I OF COPAU0AI TO CDEMO-CPVS-PAU-SEL-FLG
+              MOVE CDEMO-CPVS-AUTH-KEYS(10) TO CDEMO-CPVS-PAU-SELECTED
+              MOVE CDEMO-CPVS-WATCH-ACCT-IDS(10) TO CDEMO-ACCT-ID
+             WHEN OTHER
+              MOVE SPACES   TO CDEMO-CPVS-PAU-SEL-FLG
+              MOVE SPACES   TO CDEMO-CPVS-PAU-SELECTED
+           END-EVALUATE
+
+           IF (CDEMO-CPVS-PAU-SEL-FLG NOT = SPACES AND LOW-VALUES)
+              AND
+              (CDEMO-CPVS-PAU-SELECTED NOT = SPACES AND LOW-VALUES)
+              EVALUATE CDEMO-CPVS-PAU-SEL-FLG
+                WHEN 'S'
+                WHEN 's'
+                   MOVE WS-PGM-AUTH-DTL  TO CDEMO-TO-PROGRAM
+                   MOVE WS-CICS-TRANID   TO CDEMO-FROM-TRANID
+                   MOVE WS-PGM-AUTH-SMRY TO CDEMO-FROM-PROGRAM
+                   MOVE 0                TO CDEMO-PGM-CONTEXT
+                   SET CDEMO-PGM-ENTER   TO TRUE
+
+                   EXEC CICS
+                       XCTL PROGRAM(CDEMO-TO-PROGRAM)
+                       COMMAREA(CARDDEMO-COMMAREA)
+                   END-EXEC
+                WHEN OTHER
+                   MOVE
+                   'Invalid selection. Valid value is S'
+                                          TO WS-MESSAGE
+                   MOVE -1                TO ACCTIDL OF COPAU0AI
+              END-EVALUATE
+           ELSE
+              MOVE
+              'Select a row with S, or press PF8 for the next page'
+                                          TO WS-MESSAGE
+              MOVE -1                     TO ACCTIDL OF COPAU0AI
+           END-IF
+           .
+
+      *****************************************************************
+       PROCESS-WATCHLIST-FORWARD.
+      *****************************************************************
+      *    Fills the 10 screen rows with the next pending-review
+      *    PAUTDTL1 segments found walking forward across the whole
+      *    database - the watchlist-mode counterpart of
+      *    PROCESS-PAGE-FORWARD.
+      *****************************************************************
+
+           IF ERR-FLG-OFF
+
+               MOVE 1             TO  WS-IDX
+
+               PERFORM UNTIL WS-IDX > 10 OR CDEMO-CPVS-WATCH-DB-EOF
+                                          OR ERR-FLG-ON
+                   PERFORM FIND-NEXT-PENDING-AUTH
+
+                   IF NOT CDEMO-CPVS-WATCH-DB-EOF AND ERR-FLG-OFF
+                       PERFORM POPULATE-AUTH-LIST
+
+                       MOVE WS-WATCH-CURR-ACCT-ID TO
+                                     CDEMO-CPVS-WATCH-ACCT-IDS(WS-IDX)
+                       MOVE PA-AUTHORIZATION-KEY  TO
+                                     CDEMO-CPVS-WATCH-LAST-KEY
+                       MOVE WS-WATCH-CURR-ACCT-ID TO
+                                     CDEMO-CPVS-WATCH-LAST-ACCT
+
+                       COMPUTE WS-IDX = WS-IDX + 1
+                   END-IF
+               END-PERFORM
+
+               IF WS-IDX = 1
+                   MOVE
+                   'No pending authorizations found for review...'
+                                            TO WS-MESSAGE
+               END-IF
+
+           END-IF.
+
+      *****************************************************************
+       FIND-NEXT-PENDING-AUTH.
+      *****************************************************************
+      *    Advances the DL/I position, one PAUTDTL1 segment at a time,
+      *    hopping to the next account whenever the current one is
+      *    exhausted, until a segment in PA-MATCH-PENDING status is
+      *    found or the database is exhausted.
+      *****************************************************************
+
+           MOVE 'N'   TO WS-WATCH-GOT-DETAIL-SW
+
+           PERFORM UNTIL CDEMO-CPVS-WATCH-DB-EOF OR ERR-FLG-ON
+                    OR (WS-WATCH-GOT-DETAIL-SW = 'Y'
+                        AND PA-MATCH-PENDING)
+              PERFORM ADVANCE-WATCHLIST-CHILD
+           END-PERFORM
+           .
+
+      *****************************************************************
+       REPOSITION-WATCHLIST.
+      *****************************************************************
+      *    Re-establishes DL/I position at the exact segment last shown
+      *    to the reviewer, since a CICS pseudo-conversational round
+      *    trip loses all DL/I positioning - the same GU-parent/
+      *    GNP-child idiom COPAUS0C already uses for single-account
+      *    paging (see REPOSITION-AUTHORIZATIONS).
+      *****************************************************************
+
+           PERFORM SCHEDULE-PSB
+
+           MOVE CDEMO-CPVS-WATCH-LAST-ACCT      TO PA-ACCT-ID
+           EXEC DLI GU USING PCB(PAUT-PCB-NUM)
+               SEGMENT (PAUTSUM0)
+               INTO (PENDING-AUTH-SUMMARY)
+               WHERE (ACCNTID = PA-ACCT-ID)
+           END-EXEC
+
+           MOVE DIBSTAT                          TO IMS-RETURN-CODE
+           EVALUATE TRUE
+               WHEN STATUS-OK
+                  MOVE PA-ACCT-ID           TO WS-WATCH-CURR-ACCT-ID
+
+                  MOVE CDEMO-CPVS-WATCH-LAST-KEY TO PA-AUTHORIZATION-KEY
+                  EXEC DLI GNP USING PCB(PAUT-PCB-NUM)
+                      SEGMENT (PAUTDTL1)
+                      INTO (PENDING-AUTH-DETAILS)
+                      WHERE (PAUT9CTS = PA-AUTHORIZATION-KEY)
+                  END-EXEC
+                  MOVE DIBSTAT                   TO IMS-RETURN-CODE
+                  EVALUATE TRUE
+                      WHEN STATUS-OK
+                         CONTINUE
+                      WHEN SEGMENT-NOT-FOUND
+                      WHEN END-OF-DB
+                         CONTINUE
+                      WHEN OTHER
+                         MOVE 'Y'     TO WS-ERR-FLG
+                         STRING
+                         ' System error while repos. watchlist detail:'
+                         ' Code:' IMS-RETURN-CODE
+                         DELIMITED BY SIZE
+                         INTO WS-MESSAGE
+                         END-STRING
+                  END-EVALUATE
+               WHEN SEGMENT-NOT-FOUND
+               WHEN END-OF-DB
+                  SET CDEMO-CPVS-WATCH-DB-EOF    TO TRUE
+               WHEN OTHER
+                  MOVE 'Y'     TO WS-ERR-FLG
+                  STRING
+                  ' System error while repos. watchlist account:'
+                  ' Code:' IMS-RETURN-CODE
+                  DELIMITED BY SIZE
+                  INTO WS-MESSAGE
+                  END-STRING
+           END-EVALUATE
+           .
+
+      *****************************************************************
+       ADVANCE-WATCHLIST-CHILD.
+      *****************************************************************
+      *    Gets the next PAUTDTL1 child of the currently-positioned
+      *    account; when that account's children are exhausted, hops
+      *    to the next account via ADVANCE-WATCHLIST-ACCOUNT.
+      *****************************************************************
+
+           MOVE 'N'   TO WS-WATCH-GOT-DETAIL-SW
+
+           EXEC DLI GNP USING PCB(PAUT-PCB-NUM)
+               SEGMENT (PAUTDTL1)
+               INTO (PENDING-AUTH-DETAILS)
+           END-EXEC
+
+           MOVE DIBSTAT                          TO IMS-RETURN-CODE
+           EVALUATE TRUE
+               WHEN STATUS-OK
+                  MOVE 'Y'  TO WS-WATCH-GOT-DETAIL-SW
+               WHEN SEGMENT-NOT-FOUND
+               WHEN END-OF-DB
+                  PERFORM ADVANCE-WATCHLIST-ACCOUNT
+               WHEN OTHER
+                  MOVE 'Y'     TO WS-ERR-FLG
+
+                  STRING
+                  ' System error while reading AUTH Details: Code:'
+                  IMS-RETURN-CODE
+                  DELIMITED BY SIZE
+                  INTO WS-MESSAGE
+                  END-STRING
+           END-EVALUATE
+           .
+
+      *****************************************************************
+       ADVANCE-WATCHLIST-ACCOUNT.
+      *****************************************************************
+      *    Gets the next PAUTSUM0 root segment in the whole database -
+      *    the same technique used by CBPAUR1C's batch database walk
+      *    to move from one account to the next.
+      *****************************************************************
+
+           EXEC DLI GN USING PCB(PAUT-PCB-NUM)
+               SEGMENT (PAUTSUM0)
+               INTO (PENDING-AUTH-SUMMARY)
+           END-EXEC
+
+           MOVE DIBSTAT                          TO IMS-RETURN-CODE
+           EVALUATE TRUE
+               WHEN STATUS-OK
+                  MOVE PA-ACCT-ID          TO WS-WATCH-CURR-ACCT-ID
+               WHEN SEGMENT-NOT-FOUND
+               WHEN END-OF-DB
+                  SET CDEMO-CPVS-WATCH-DB-EOF   TO TRUE
+               WHEN OTHER
+                  MOVE 'Y'     TO WS-ERR-FLG
+
+                  STRING
+                  ' System error while reading AUTH Summary: Code:'
+                  IMS-RETURN-CODE
+                  DELIMITED BY SIZE
+                  INTO WS-MESSAGE
+                  END-STRING
+           END-EVALUATE
            .
 
       *****************************************************************
@@ -421,7 +837,7 @@
 
                MOVE LOW-VALUES    TO CDEMO-CPVS-PAUKEY-LAST
 
-               PERFORM UNTIL WS-IDX > 5 OR AUTHS-EOF OR ERR-FLG-ON
+               PERFORM UNTIL WS-IDX > 10 OR AUTHS-EOF OR ERR-FLG-ON
                    IF EIBAID = DFHPF7 AND WS-IDX = 1
                       PERFORM REPOSITION-AUTHORIZATIONS
                    ELSE
@@ -600,6 +1016,66 @@
                    MOVE PA-MATCH-STATUS   TO PSTAT05I OF COPAU0AI
                    MOVE WS-AUTH-AMT       TO PAMT005I OF COPAU0AI
                    MOVE DFHBMUNP          TO SEL0005A OF COPAU0AI
+               WHEN 6
+                   MOVE PA-AUTHORIZATION-KEY
+                                          TO CDEMO-CPVS-AUTH-KEYS(6)
+
+                   MOVE PA-TRANSACTION-ID TO TRNID06I OF COPAU0AI
+                   MOVE WS-AUTH-DATE      TO PDATE06I OF COPAU0AI
+                   MOVE WS-AUTH-TIME      TO PTIME06I OF COPAU0AI
+                   MOVE PA-AUTH-TYPE      TO PTYPE06I OF COPAU0AI
+                   MOVE WS-AUTH-APRV-STAT TO PAPRV06I OF COPAU0AI
+                   MOVE PA-MATCH-STATUS   TO PSTAT06I OF COPAU0AI
+                   MOVE WS-AUTH-AMT       TO PAMT006I OF COPAU0AI
+                   MOVE DFHBMUNP          TO SEL0006A OF COPAU0AI
+               WHEN 7
+                   MOVE PA-AUTHORIZATION-KEY
+                                          TO CDEMO-CPVS-AUTH-KEYS(7)
+
+                   MOVE PA-TRANSACTION-ID TO TRNID07I OF COPAU0AI
+                   MOVE WS-AUTH-DATE      TO PDATE07I OF COPAU0AI
+                   MOVE WS-AUTH-TIME      TO PTIME07I OF COPAU0AI
+                   MOVE PA-AUTH-TYPE      TO PTYPE07I OF COPAU0AI
+                   MOVE WS-AUTH-APRV-STAT TO PAPRV07I OF COPAU0AI
+                   MOVE PA-MATCH-STATUS   TO PSTAT07I OF COPAU0AI
+                   MOVE WS-AUTH-AMT       TO PAMT007I OF COPAU0AI
+                   MOVE DFHBMUNP          TO SEL0007A OF COPAU0AI
+               WHEN 8
+                   MOVE PA-AUTHORIZATION-KEY
+                                          TO CDEMO-CPVS-AUTH-KEYS(8)
+
+                   MOVE PA-TRANSACTION-ID TO TRNID08I OF COPAU0AI
+                   MOVE WS-AUTH-DATE      TO PDATE08I OF COPAU0AI
+                   MOVE WS-AUTH-TIME      TO PTIME08I OF COPAU0AI
+                   MOVE PA-AUTH-TYPE      TO PTYPE08I OF COPAU0AI
+                   MOVE WS-AUTH-APRV-STAT TO PAPRV08I OF COPAU0AI
+                   MOVE PA-MATCH-STATUS   TO PSTAT08I OF COPAU0AI
+                   MOVE WS-AUTH-AMT       TO PAMT008I OF COPAU0AI
+                   MOVE DFHBMUNP          TO SEL0008A OF COPAU0AI
+               WHEN 9
+                   MOVE PA-AUTHORIZATION-KEY
+                                          TO CDEMO-CPVS-AUTH-KEYS(9)
+
+                   MOVE PA-TRANSACTION-ID TO TRNID09I OF COPAU0AI
+                   MOVE WS-AUTH-DATE      TO PDATE09I OF COPAU0AI
+                   MOVE WS-AUTH-TIME      TO PTIME09I OF COPAU0AI
+                   MOVE PA-AUTH-TYPE      TO PTYPE09I OF COPAU0AI
+                   MOVE WS-AUTH-APRV-STAT TO PAPRV09I OF COPAU0AI
+                   MOVE PA-MATCH-STATUS   TO PSTAT09I OF COPAU0AI
+                   MOVE WS-AUTH-AMT       TO PAMT009I OF COPAU0AI
+                   MOVE DFHBMUNP          TO SEL0009A OF COPAU0AI
+               WHEN 10
+                   MOVE PA-AUTHORIZATION-KEY
+                                          TO CDEMO-CPVS-AUTH-KEYS(10)
+
+                   MOVE PA-TRANSACTION-ID TO TRNID10I OF COPAU0AI
+                   MOVE WS-AUTH-DATE      TO PDATE10I OF COPAU0AI
+                   MOVE WS-AUTH-TIME      TO PTIME10I OF COPAU0AI
+                   MOVE PA-AUTH-TYPE      TO PTYPE10I OF COPAU0AI
+                   MOVE WS-AUTH-APRV-STAT TO PAPRV10I OF COPAU0AI
+                   MOVE PA-MATCH-STATUS   TO PSTAT10I OF COPAU0AI
+                   MOVE WS-AUTH-AMT       TO PAMT010I OF COPAU0AI
+                   MOVE DFHBMUNP          TO SEL0010A OF COPAU0AI
                WHEN OTHER
                    CONTINUE
            END-EVALUATE.
@@ -608,7 +1084,7 @@
        INITIALIZE-AUTH-DATA.
       *****************************************************************
 
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 5
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
              EVALUATE WS-IDX
                WHEN 1
                    MOVE DFHBMPRO TO SEL0001A OF COPAU0AI
@@ -655,6 +1131,51 @@
                    MOVE SPACES   TO PAPRV05I OF COPAU0AI
                    MOVE SPACES   TO PSTAT05I OF COPAU0AI
                    MOVE SPACES   TO PAMT005I OF COPAU0AI
+               WHEN 6
+                   MOVE DFHBMPRO TO SEL0006A OF COPAU0AI
+                   MOVE SPACES   TO TRNID06I OF COPAU0AI
+                   MOVE SPACES   TO PDATE06I OF COPAU0AI
+                   MOVE SPACES   TO PTIME06I OF COPAU0AI
+                   MOVE SPACES   TO PTYPE06I OF COPAU0AI
+                   MOVE SPACES   TO PAPRV06I OF COPAU0AI
+                   MOVE SPACES   TO PSTAT06I OF COPAU0AI
+                   MOVE SPACES   TO PAMT006I OF COPAU0AI
+               WHEN 7
+                   MOVE DFHBMPRO TO SEL0007A OF COPAU0AI
+                   MOVE SPACES   TO TRNID07I OF COPAU0AI
+                   MOVE SPACES   TO PDATE07I OF COPAU0AI
+                   MOVE SPACES   TO PTIME07I OF COPAU0AI
+                   MOVE SPACES   TO PTYPE07I OF COPAU0AI
+                   MOVE SPACES   TO PAPRV07I OF COPAU0AI
+                   MOVE SPACES   TO PSTAT07I OF COPAU0AI
+                   MOVE SPACES   TO PAMT007I OF COPAU0AI
+               WHEN 8
+                   MOVE DFHBMPRO TO SEL0008A OF COPAU0AI
+                   MOVE SPACES   TO TRNID08I OF COPAU0AI
+                   MOVE SPACES   TO PDATE08I OF COPAU0AI
+                   MOVE SPACES   TO PTIME08I OF COPAU0AI
+                   MOVE SPACES   TO PTYPE08I OF COPAU0AI
+                   MOVE SPACES   TO PAPRV08I OF COPAU0AI
+                   MOVE SPACES   TO PSTAT08I OF COPAU0AI
+                   MOVE SPACES   TO PAMT008I OF COPAU0AI
+               WHEN 9
+                   MOVE DFHBMPRO TO SEL0009A OF COPAU0AI
+                   MOVE SPACES   TO TRNID09I OF COPAU0AI
+                   MOVE SPACES   TO PDATE09I OF COPAU0AI
+                   MOVE SPACES   TO PTIME09I OF COPAU0AI
+                   MOVE SPACES   TO PTYPE09I OF COPAU0AI
+                   MOVE SPACES   TO PAPRV09I OF COPAU0AI
+                   MOVE SPACES   TO PSTAT09I OF COPAU0AI
+                   MOVE SPACES   TO PAMT009I OF COPAU0AI
+               WHEN 10
+                   MOVE DFHBMPRO TO SEL0010A OF COPAU0AI
+                   MOVE SPACES   TO TRNID10I OF COPAU0AI
+                   MOVE SPACES   TO PDATE10I OF COPAU0AI
+                   MOVE SPACES   TO PTIME10I OF COPAU0AI
+                   MOVE SPACES   TO PTYPE10I OF COPAU0AI
+                   MOVE SPACES   TO PAPRV10I OF COPAU0AI
+                   MOVE SPACES   TO PSTAT10I OF COPAU0AI
+                   MOVE SPACES   TO PAMT010I OF COPAU0AI
                WHEN OTHER
                    CONTINUE
              END-EVALUATE
@@ -777,6 +1298,7 @@
            END-STRING
 
            MOVE CUST-PHONE-NUM-1       TO PHONE1O
+           MOVE ACCT-ACTIVE-STATUS     TO ACCSTATO
            MOVE ACCT-CREDIT-LIMIT      TO WS-DISPLAY-AMT12
            MOVE WS-DISPLAY-AMT12       TO CREDLIMO
            MOVE ACCT-CASH-CREDIT-LIMIT TO WS-DISPLAY-AMT9
@@ -797,6 +1319,16 @@
               MOVE WS-DISPLAY-AMT9        TO APPRAMTO
               MOVE PA-DECLINED-AUTH-AMT   TO WS-DISPLAY-AMT9
               MOVE WS-DISPLAY-AMT9        TO DECLAMTO
+              MOVE PA-ACCOUNT-STATUS(1)   TO
+                                    CDEMO-CPVS-ACCT-STATUS-HIST(1)
+              MOVE PA-ACCOUNT-STATUS(2)   TO
+                                    CDEMO-CPVS-ACCT-STATUS-HIST(2)
+              MOVE PA-ACCOUNT-STATUS(3)   TO
+                                    CDEMO-CPVS-ACCT-STATUS-HIST(3)
+              MOVE PA-ACCOUNT-STATUS(4)   TO
+                                    CDEMO-CPVS-ACCT-STATUS-HIST(4)
+              MOVE PA-ACCOUNT-STATUS(5)   TO
+                                    CDEMO-CPVS-ACCT-STATUS-HIST(5)
            ELSE
               MOVE ZERO                   TO APPRCNTO
                                              DECLCNTO
@@ -804,6 +1336,12 @@
                                              CASHBALO
                                              APPRAMTO
                                              DECLAMTO
+              MOVE SPACES                 TO
+                                    CDEMO-CPVS-ACCT-STATUS-HIST(1)
+                                    CDEMO-CPVS-ACCT-STATUS-HIST(2)
+                                    CDEMO-CPVS-ACCT-STATUS-HIST(3)
+                                    CDEMO-CPVS-ACCT-STATUS-HIST(4)
+                                    CDEMO-CPVS-ACCT-STATUS-HIST(5)
            END-IF
            .
 
