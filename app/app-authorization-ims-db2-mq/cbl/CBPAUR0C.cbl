@@ -0,0 +1,395 @@
+      ******************************************************************
+      * Program     : CBPAUR0C.CBL
+      * Application : CardDemo - Authorization Module
+      * Type        : BATCH COBOL Program
+      * Function    : Print filtered Error Log report off the
+      *               extrapartition extract of ERROR-LOG-RECORD
+      *               entries queued by the authorization programs.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      * ERROR-LOG-RECORD entries are queued by 9500-LOG-ERROR (and
+      * similar paragraphs elsewhere in this module) onto the CICS
+      * transient data queue CSSL, which is extrapartition destined -
+      * an operator-scheduled job periodically drains CSSL to the
+      * sequential dataset this program reads as ERRLOG-FILE, one
+      * ERROR-LOG-RECORD per input record.  This program does not
+      * touch CSSL itself; it only reports on what has already been
+      * drained to that extract.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBPAUR0C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Sequential extract of ERROR-LOG-RECORD entries drained
+      *    from the CSSL transient data queue.
+           SELECT ERRLOG-FILE ASSIGN TO ERRLOG
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-ERRLOG-STATUS.
+
+      *    Filtered, paginated report of the entries selected.
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-RPTFILE-STATUS.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  ERRLOG-FILE RECORDING MODE F.
+       COPY CCPAUERY.
+
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-RECORD                    PIC X(132).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'CBPAUR0C'.
+         05 CURRENT-DATE               PIC 9(06).
+         05 CURRENT-TIME               PIC 9(06).
+         05 WS-ERRLOG-STATUS           PIC X(02) VALUE SPACES.
+            88 END-OF-ERRLOG                     VALUE '10'.
+         05 WS-RPTFILE-STATUS          PIC X(02) VALUE SPACES.
+         05 WS-LINE-COUNT              PIC S9(4) COMP VALUE 99.
+         05 WS-PAGE-COUNT              PIC S9(4) COMP VALUE 0.
+         05 WS-LINES-PER-PAGE          PIC S9(4) COMP VALUE 55.
+
+         05 WS-NO-READ                 PIC S9(8) COMP VALUE 0.
+         05 WS-NO-SELECTED             PIC S9(8) COMP VALUE 0.
+         05 WS-NO-REJECTED             PIC S9(8) COMP VALUE 0.
+
+         05 WS-RECORD-QUALIFY-FLAG     PIC X(01) VALUE 'N'.
+            88 RECORD-QUALIFIES                  VALUE 'Y'.
+            88 RECORD-DOES-NOT-QUALIFY            VALUE 'N'.
+
+      *- PARAMETER CARD - ALL FILTERS OPTIONAL, SPACES MEANS "ALL"
+       01 PRM-INFO.
+          05 P-SUBSYSTEM             PIC X(01).
+          05 FILLER                  PIC X(01).
+          05 P-LEVEL                 PIC X(01).
+          05 FILLER                  PIC X(01).
+          05 P-DATE-FROM             PIC X(06).
+          05 FILLER                  PIC X(01).
+          05 P-DATE-TO               PIC X(06).
+          05 FILLER                  PIC X(01).
+          05 P-TIME-FROM             PIC X(06).
+          05 FILLER                  PIC X(01).
+          05 P-TIME-TO               PIC X(06).
+          05 FILLER                  PIC X(01).
+
+      *- REPORT LINE LAYOUTS
+       01 RPT-HEADING-1.
+          05 FILLER                  PIC X(40) VALUE
+             'CARDDEMO AUTHORIZATION ERROR LOG REPORT'.
+          05 FILLER                  PIC X(15) VALUE SPACES.
+          05 RH1-DATE                 PIC 9(06).
+          05 FILLER                  PIC X(10) VALUE SPACES.
+          05 FILLER                  PIC X(05) VALUE 'PAGE '.
+          05 RH1-PAGE                 PIC ZZZ9.
+
+       01 RPT-HEADING-2.
+          05 FILLER                  PIC X(30) VALUE
+             'FILTERS -  SUBSYSTEM:'.
+          05 RH2-SUBSYS               PIC X(01).
+          05 FILLER                  PIC X(04) VALUE SPACES.
+          05 FILLER                  PIC X(07) VALUE 'LEVEL: '.
+          05 RH2-LEVEL                PIC X(01).
+          05 FILLER                  PIC X(04) VALUE SPACES.
+          05 FILLER                  PIC X(06) VALUE 'DATE: '.
+          05 RH2-DATE-FROM            PIC X(06).
+          05 FILLER                  PIC X(03) VALUE ' - '.
+          05 RH2-DATE-TO              PIC X(06).
+          05 FILLER                  PIC X(04) VALUE SPACES.
+          05 FILLER                  PIC X(06) VALUE 'TIME: '.
+          05 RH2-TIME-FROM            PIC X(06).
+          05 FILLER                  PIC X(03) VALUE ' - '.
+          05 RH2-TIME-TO              PIC X(06).
+
+       01 RPT-COLUMN-HEADING.
+          05 FILLER                  PIC X(08) VALUE 'DATE    '.
+          05 FILLER                  PIC X(08) VALUE 'TIME    '.
+          05 FILLER                  PIC X(04) VALUE 'SUBS'.
+          05 FILLER                  PIC X(06) VALUE 'LEVEL '.
+          05 FILLER                  PIC X(09) VALUE 'APPLCTN  '.
+          05 FILLER                  PIC X(09) VALUE 'PROGRAM  '.
+          05 FILLER                  PIC X(06) VALUE 'LOCN  '.
+          05 FILLER                  PIC X(11) VALUE 'CODE-1     '.
+          05 FILLER                  PIC X(11) VALUE 'CODE-2     '.
+          05 FILLER                  PIC X(50) VALUE 'MESSAGE'.
+
+       01 RPT-DETAIL-LINE.
+          05 RD-DATE                  PIC X(06).
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 RD-TIME                  PIC X(06).
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 RD-SUBSYS                PIC X(01).
+          05 FILLER                   PIC X(03) VALUE SPACES.
+          05 RD-LEVEL                 PIC X(01).
+          05 FILLER                   PIC X(05) VALUE SPACES.
+          05 RD-APPLICATION           PIC X(08).
+          05 FILLER                   PIC X(01) VALUE SPACES.
+          05 RD-PROGRAM                PIC X(08).
+          05 FILLER                   PIC X(01) VALUE SPACES.
+          05 RD-LOCATION               PIC X(04).
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 RD-CODE-1                 PIC X(09).
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 RD-CODE-2                 PIC X(09).
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 RD-MESSAGE                PIC X(50).
+
+       01 RPT-SUMMARY-LINE.
+          05 FILLER                   PIC X(30) VALUE SPACES.
+          05 RS-LABEL                 PIC X(30).
+          05 RS-COUNT                 PIC ZZZ,ZZZ,ZZ9.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *
+       MAIN-PARA.
+      *
+           PERFORM 1000-INITIALIZE                THRU 1000-EXIT
+
+           PERFORM 2000-READ-ERRLOG                THRU 2000-EXIT
+
+           PERFORM UNTIL END-OF-ERRLOG
+              PERFORM 3000-CHECK-FILTER            THRU 3000-EXIT
+
+              IF RECORD-QUALIFIES
+                 PERFORM 4000-WRITE-DETAIL-LINE     THRU 4000-EXIT
+                 ADD 1                              TO WS-NO-SELECTED
+              ELSE
+                 ADD 1                              TO WS-NO-REJECTED
+              END-IF
+
+              PERFORM 2000-READ-ERRLOG              THRU 2000-EXIT
+           END-PERFORM
+
+           PERFORM 8000-WRITE-SUMMARY              THRU 8000-EXIT
+
+           PERFORM 9000-CLOSE-FILES                THRU 9000-EXIT
+
+           DISPLAY ' '
+           DISPLAY '*-------------------------------------*'
+           DISPLAY '# TOTAL ERROR LOG ENTRIES READ :' WS-NO-READ
+           DISPLAY '# ENTRIES SELECTED FOR REPORT   :' WS-NO-SELECTED
+           DISPLAY '# ENTRIES REJECTED BY FILTER    :' WS-NO-REJECTED
+           DISPLAY '*-------------------------------------*'
+           DISPLAY ' '
+
+           GOBACK.
+      *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT CURRENT-DATE      FROM DATE
+           ACCEPT CURRENT-TIME      FROM TIME
+           ACCEPT PRM-INFO          FROM SYSIN
+
+           DISPLAY 'STARTING PROGRAM CBPAUR0C::'
+           DISPLAY '*-------------------------------------*'
+           DISPLAY 'CBPAUR0C PARM RECEIVED :' PRM-INFO
+
+           IF P-SUBSYSTEM = LOW-VALUES
+              MOVE SPACES              TO P-SUBSYSTEM
+           END-IF
+           IF P-LEVEL = LOW-VALUES
+              MOVE SPACES              TO P-LEVEL
+           END-IF
+           IF P-DATE-FROM = SPACES OR LOW-VALUES
+              MOVE '000101'            TO P-DATE-FROM
+           END-IF
+           IF P-DATE-TO = SPACES OR LOW-VALUES
+              MOVE '991231'            TO P-DATE-TO
+           END-IF
+           IF P-TIME-FROM = SPACES OR LOW-VALUES
+              MOVE '000000'            TO P-TIME-FROM
+           END-IF
+           IF P-TIME-TO = SPACES OR LOW-VALUES
+              MOVE '235959'            TO P-TIME-TO
+           END-IF
+
+           OPEN INPUT  ERRLOG-FILE
+           IF WS-ERRLOG-STATUS NOT = '00'
+              DISPLAY 'OPEN ERRLOG-FILE FAILED, STATUS: '
+                                                  WS-ERRLOG-STATUS
+              MOVE 16                  TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT RPT-FILE
+           IF WS-RPTFILE-STATUS NOT = '00'
+              DISPLAY 'OPEN RPT-FILE FAILED, STATUS: '
+                                                  WS-RPTFILE-STATUS
+              MOVE 16                  TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+       1000-EXIT.
+            EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-READ-ERRLOG.
+      *----------------------------------------------------------------*
+      *
+           READ ERRLOG-FILE
+               AT END
+                  SET END-OF-ERRLOG    TO TRUE
+               NOT AT END
+                  ADD 1                TO WS-NO-READ
+           END-READ
+           .
+       2000-EXIT.
+            EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-CHECK-FILTER.
+      *----------------------------------------------------------------*
+      *    An entry qualifies when every supplied filter matches; a
+      *    filter left blank on the parameter card is treated as "all".
+      *----------------------------------------------------------------*
+      *
+           SET RECORD-QUALIFIES        TO TRUE
+
+           IF P-SUBSYSTEM NOT = SPACES
+              AND ERR-SUBSYSTEM NOT = P-SUBSYSTEM
+              SET RECORD-DOES-NOT-QUALIFY TO TRUE
+           END-IF
+
+           IF RECORD-QUALIFIES
+              AND P-LEVEL NOT = SPACES
+              AND ERR-LEVEL NOT = P-LEVEL
+              SET RECORD-DOES-NOT-QUALIFY TO TRUE
+           END-IF
+
+           IF RECORD-QUALIFIES
+              AND (ERR-DATE < P-DATE-FROM OR ERR-DATE > P-DATE-TO)
+              SET RECORD-DOES-NOT-QUALIFY TO TRUE
+           END-IF
+
+           IF RECORD-QUALIFIES
+              AND (ERR-TIME < P-TIME-FROM OR ERR-TIME > P-TIME-TO)
+              SET RECORD-DOES-NOT-QUALIFY TO TRUE
+           END-IF
+           .
+       3000-EXIT.
+            EXIT.
+      *
+      *----------------------------------------------------------------*
+       4000-WRITE-DETAIL-LINE.
+      *----------------------------------------------------------------*
+      *
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              PERFORM 5000-WRITE-PAGE-HEADING     THRU 5000-EXIT
+           END-IF
+
+           MOVE SPACES                 TO RPT-DETAIL-LINE
+           MOVE ERR-DATE               TO RD-DATE
+           MOVE ERR-TIME               TO RD-TIME
+           MOVE ERR-SUBSYSTEM          TO RD-SUBSYS
+           MOVE ERR-LEVEL              TO RD-LEVEL
+           MOVE ERR-APPLICATION        TO RD-APPLICATION
+           MOVE ERR-PROGRAM            TO RD-PROGRAM
+           MOVE ERR-LOCATION           TO RD-LOCATION
+           MOVE ERR-CODE-1             TO RD-CODE-1
+           MOVE ERR-CODE-2             TO RD-CODE-2
+           MOVE ERR-MESSAGE            TO RD-MESSAGE
+
+           WRITE RPT-RECORD            FROM RPT-DETAIL-LINE
+                 AFTER ADVANCING 1 LINE
+           ADD 1                       TO WS-LINE-COUNT
+           .
+       4000-EXIT.
+            EXIT.
+      *
+      *----------------------------------------------------------------*
+       5000-WRITE-PAGE-HEADING.
+      *----------------------------------------------------------------*
+      *
+           ADD 1                       TO WS-PAGE-COUNT
+           MOVE CURRENT-DATE           TO RH1-DATE
+           MOVE WS-PAGE-COUNT          TO RH1-PAGE
+           MOVE P-SUBSYSTEM            TO RH2-SUBSYS
+           MOVE P-LEVEL                TO RH2-LEVEL
+           MOVE P-DATE-FROM            TO RH2-DATE-FROM
+           MOVE P-DATE-TO              TO RH2-DATE-TO
+           MOVE P-TIME-FROM            TO RH2-TIME-FROM
+           MOVE P-TIME-TO              TO RH2-TIME-TO
+
+           IF WS-PAGE-COUNT > 1
+              WRITE RPT-RECORD          FROM RPT-HEADING-1
+                    AFTER ADVANCING PAGE
+           ELSE
+              WRITE RPT-RECORD          FROM RPT-HEADING-1
+                    AFTER ADVANCING 0 LINES
+           END-IF
+           WRITE RPT-RECORD             FROM RPT-HEADING-2
+                 AFTER ADVANCING 1 LINE
+           WRITE RPT-RECORD             FROM SPACES
+                 AFTER ADVANCING 1 LINE
+           WRITE RPT-RECORD             FROM RPT-COLUMN-HEADING
+                 AFTER ADVANCING 1 LINE
+           WRITE RPT-RECORD             FROM SPACES
+                 AFTER ADVANCING 1 LINE
+
+           MOVE 5                      TO WS-LINE-COUNT
+           .
+       5000-EXIT.
+            EXIT.
+      *
+      *----------------------------------------------------------------*
+       8000-WRITE-SUMMARY.
+      *----------------------------------------------------------------*
+      *
+           WRITE RPT-RECORD             FROM SPACES
+                 AFTER ADVANCING 2 LINES
+
+           MOVE 'TOTAL ERROR LOG ENTRIES READ :' TO RS-LABEL
+           MOVE WS-NO-READ              TO RS-COUNT
+           WRITE RPT-RECORD             FROM RPT-SUMMARY-LINE
+                 AFTER ADVANCING 1 LINE
+
+           MOVE 'ENTRIES SELECTED FOR REPORT  :' TO RS-LABEL
+           MOVE WS-NO-SELECTED          TO RS-COUNT
+           WRITE RPT-RECORD             FROM RPT-SUMMARY-LINE
+                 AFTER ADVANCING 1 LINE
+
+           MOVE 'ENTRIES REJECTED BY FILTER   :' TO RS-LABEL
+           MOVE WS-NO-REJECTED          TO RS-COUNT
+           WRITE RPT-RECORD             FROM RPT-SUMMARY-LINE
+                 AFTER ADVANCING 1 LINE
+           .
+       8000-EXIT.
+            EXIT.
+      *
+      *----------------------------------------------------------------*
+       9000-CLOSE-FILES.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ERRLOG-FILE
+           CLOSE RPT-FILE
+           .
+       9000-EXIT.
+            EXIT.
+      *
