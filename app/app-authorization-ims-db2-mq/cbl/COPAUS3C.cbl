@@ -0,0 +1,546 @@
+      ******************************************************************
+      * Program     : COPAUS3C.CBL
+      * Application : CardDemo - Authorization Module
+      * Type        : CICS COBOL DB2 Program
+      * Function    : Fraud Flag/Unflag History Inquiry
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COPAUS3C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGM-AUTH-HIST           PIC X(08) VALUE 'COPAUS3C'.
+         05 WS-PGM-AUTH-SMRY           PIC X(08) VALUE 'COPAUS0C'.
+         05 WS-CICS-TRANID             PIC X(04) VALUE 'CPVF'.
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+         05 WS-FRHIST-EOF              PIC X(01) VALUE 'N'.
+           88 FRHIST-EOF                         VALUE 'Y'.
+           88 FRHIST-NOT-EOF                     VALUE 'N'.
+         05 WS-SEND-ERASE-FLG          PIC X(01) VALUE 'Y'.
+           88 SEND-ERASE-YES                     VALUE 'Y'.
+           88 SEND-ERASE-NO                      VALUE 'N'.
+         05 WS-IDX                     PIC S9(04) COMP VALUE ZERO.
+
+         05 WS-QRY-ACCT-ID             PIC 9(11).
+         05 WS-TS-KEY                  PIC X(26) VALUE LOW-VALUES.
+
+         05 WS-FR-TS-DISP              PIC X(19).
+         05 WS-FR-AMT-DISP             PIC -zzzzzzz9.99.
+         05 WS-SQLCODE                 PIC +9(06).
+
+       COPY COCOM01Y.
+          05 CDEMO-CPVF-INFO.
+             10 CDEMO-CPVF-ACCT-ID        PIC 9(11).
+             10 CDEMO-CPVF-TS-LAST        PIC X(26).
+             10 CDEMO-CPVF-TS-PREV-PG     PIC X(26) OCCURS 20 TIMES.
+             10 CDEMO-CPVF-PAGE-NUM       PIC S9(04) COMP.
+             10 CDEMO-CPVF-NEXT-PAGE-FLG  PIC X(01) VALUE 'N'.
+                88 NEXT-PAGE-YES                     VALUE 'Y'.
+                88 NEXT-PAGE-NO                       VALUE 'N'.
+
+       COPY COPAU02.
+
+      *Screen Titles
+       COPY COTTL01Y.
+
+      *Current Date
+       COPY CSDAT01Y.
+
+      *Common Messages
+       COPY CSMSG01Y.
+
+      *Abend Variables
+       COPY CSMSG02Y.
+
+      *----------------------------------------------------------------*
+      *  SQL INCLUDES FOR FRAUD HISTORY                                 *
+      *----------------------------------------------------------------*
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+                INCLUDE AUTHFRDS
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *  CURSOR DECLARATIONS                                           *
+      *----------------------------------------------------------------*
+           EXEC SQL
+                DECLARE FRDHISTF CURSOR FOR
+                    SELECT CARD_NUM, AUTH_TS, TRANSACTION_ID,
+                           APPROVED_AMT, AUTH_FRAUD, FRAUD_RPT_DATE
+                      FROM CARDDEMO.AUTHFRDS
+                     WHERE ACCT_ID  = :WS-QRY-ACCT-ID
+                       AND AUTH_TS  >  :WS-TS-KEY
+                     ORDER BY AUTH_TS
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE FRDHISTP CURSOR FOR
+                    SELECT CARD_NUM, AUTH_TS, TRANSACTION_ID,
+                           APPROVED_AMT, AUTH_FRAUD, FRAUD_RPT_DATE
+                      FROM CARDDEMO.AUTHFRDS
+                     WHERE ACCT_ID  = :WS-QRY-ACCT-ID
+                       AND AUTH_TS  >= :WS-TS-KEY
+                     ORDER BY AUTH_TS
+           END-EXEC.
+
+           COPY DFHAID.
+           COPY DFHBMSCA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           SET ERR-FLG-OFF     TO TRUE
+           SET SEND-ERASE-YES  TO TRUE
+
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF COPAU2AO
+
+           IF EIBCALEN = 0
+               INITIALIZE CARDDEMO-COMMAREA
+
+               MOVE WS-PGM-AUTH-SMRY        TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+
+                   MOVE CDEMO-ACCT-ID       TO CDEMO-CPVF-ACCT-ID
+                   MOVE LOW-VALUES          TO CDEMO-CPVF-TS-LAST
+                   MOVE 0                   TO CDEMO-CPVF-PAGE-NUM
+
+                   PERFORM GATHER-FRAUD-HISTORY
+
+                   PERFORM SEND-FRAUDHIST-SCREEN
+               ELSE
+                   PERFORM RECEIVE-FRAUDHIST-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+                           PERFORM PROCESS-ENTER-KEY
+                           PERFORM SEND-FRAUDHIST-SCREEN
+                       WHEN DFHPF3
+                           MOVE WS-PGM-AUTH-SMRY     TO CDEMO-TO-PROGRAM
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF7
+                           PERFORM PROCESS-PF7-KEY
+                           PERFORM SEND-FRAUDHIST-SCREEN
+                       WHEN DFHPF8
+                           PERFORM PROCESS-PF8-KEY
+                           PERFORM SEND-FRAUDHIST-SCREEN
+                       WHEN OTHER
+                           MOVE CCDA-MSG-INVALID-KEY TO WS-MESSAGE
+                           PERFORM SEND-FRAUDHIST-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+                     TRANSID (WS-CICS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC
+           .
+
+       PROCESS-ENTER-KEY.
+
+           IF ACCTIDI OF COPAU2AI IS NUMERIC AND
+              ACCTIDI OF COPAU2AI NOT = ZEROS
+              MOVE ACCTIDI OF COPAU2AI      TO CDEMO-CPVF-ACCT-ID
+           END-IF
+
+           MOVE LOW-VALUES          TO CDEMO-CPVF-TS-LAST
+           MOVE 0                   TO CDEMO-CPVF-PAGE-NUM
+
+           PERFORM GATHER-FRAUD-HISTORY
+           .
+
+       GATHER-FRAUD-HISTORY.
+
+           MOVE -1        TO ACCTIDL OF COPAU2AI
+
+           IF CDEMO-CPVF-ACCT-ID NUMERIC AND
+              CDEMO-CPVF-ACCT-ID > 0
+              MOVE CDEMO-CPVF-ACCT-ID  TO ACCTIDO OF COPAU2AO
+
+              PERFORM INITIALIZE-FRAUDHIST-DATA
+              MOVE LOW-VALUES          TO WS-TS-KEY
+              PERFORM PROCESS-PAGE-FORWARD
+           ELSE
+              SET ERR-FLG-ON  TO TRUE
+              MOVE 'Please enter a valid Account Number...' TO WS-MESSAGE
+           END-IF
+           .
+
+       PROCESS-PF7-KEY.
+
+           IF CDEMO-CPVF-PAGE-NUM > 1
+              COMPUTE CDEMO-CPVF-PAGE-NUM = CDEMO-CPVF-PAGE-NUM - 1
+              MOVE CDEMO-CPVF-TS-PREV-PG(CDEMO-CPVF-PAGE-NUM)
+                                        TO WS-TS-KEY
+
+              SET SEND-ERASE-NO         TO TRUE
+              MOVE -1                   TO ACCTIDL OF COPAU2AI
+
+              PERFORM INITIALIZE-FRAUDHIST-DATA
+              PERFORM PROCESS-PAGE-BACKWARD
+           ELSE
+              MOVE 'You are already at the top of the page...'
+                                        TO WS-MESSAGE
+              SET SEND-ERASE-NO         TO TRUE
+           END-IF
+           .
+
+       PROCESS-PF8-KEY.
+
+           IF NEXT-PAGE-YES
+              MOVE CDEMO-CPVF-TS-LAST   TO WS-TS-KEY
+
+              SET SEND-ERASE-NO         TO TRUE
+              MOVE -1                   TO ACCTIDL OF COPAU2AI
+
+              PERFORM INITIALIZE-FRAUDHIST-DATA
+              PERFORM PROCESS-PAGE-FORWARD
+           ELSE
+              MOVE 'You are already at the bottom of the page...'
+                                        TO WS-MESSAGE
+              SET SEND-ERASE-NO         TO TRUE
+           END-IF
+           .
+
+      *****************************************************************
+      * FETCH THE NEXT PAGE OF ROWS FORWARD (ENTER, PF8, INITIAL)      *
+      *****************************************************************
+       PROCESS-PAGE-FORWARD.
+
+           IF ERR-FLG-OFF
+               MOVE 1        TO WS-IDX
+               MOVE CDEMO-CPVF-ACCT-ID TO WS-QRY-ACCT-ID
+
+               EXEC SQL
+                   OPEN FRDHISTF
+               END-EXEC
+
+               PERFORM FETCH-FRAUDHIST-ROW
+
+               PERFORM UNTIL WS-IDX > 7 OR FRHIST-EOF OR ERR-FLG-ON
+                   PERFORM POPULATE-FRAUDHIST-ROW
+
+                   MOVE AUTH-TS         TO CDEMO-CPVF-TS-LAST
+                   IF WS-IDX = 1
+                      COMPUTE CDEMO-CPVF-PAGE-NUM =
+                              CDEMO-CPVF-PAGE-NUM + 1
+                      MOVE AUTH-TS      TO
+                           CDEMO-CPVF-TS-PREV-PG(CDEMO-CPVF-PAGE-NUM)
+                   END-IF
+
+                   COMPUTE WS-IDX = WS-IDX + 1
+                   PERFORM FETCH-FRAUDHIST-ROW
+               END-PERFORM
+
+               EXEC SQL
+                   CLOSE FRDHISTF
+               END-EXEC
+
+               IF FRHIST-EOF
+                  SET NEXT-PAGE-NO       TO TRUE
+               ELSE
+                  SET NEXT-PAGE-YES      TO TRUE
+               END-IF
+
+               IF WS-IDX = 1
+                  MOVE 'No fraud history found for this account...'
+                                         TO WS-MESSAGE
+               END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * REPOSITION TO THE START OF A PRIOR PAGE (PF7)                  *
+      *****************************************************************
+       PROCESS-PAGE-BACKWARD.
+
+           IF ERR-FLG-OFF
+               MOVE 1        TO WS-IDX
+               MOVE CDEMO-CPVF-ACCT-ID TO WS-QRY-ACCT-ID
+
+               EXEC SQL
+                   OPEN FRDHISTP
+               END-EXEC
+
+               PERFORM FETCH-FRAUDHIST-BACK-ROW
+
+               PERFORM UNTIL WS-IDX > 7 OR FRHIST-EOF OR ERR-FLG-ON
+                   PERFORM POPULATE-FRAUDHIST-ROW
+
+                   MOVE AUTH-TS         TO CDEMO-CPVF-TS-LAST
+                   COMPUTE WS-IDX = WS-IDX + 1
+                   PERFORM FETCH-FRAUDHIST-BACK-ROW
+               END-PERFORM
+
+               EXEC SQL
+                   CLOSE FRDHISTP
+               END-EXEC
+
+               IF FRHIST-EOF
+                  SET NEXT-PAGE-NO       TO TRUE
+               ELSE
+                  SET NEXT-PAGE-YES      TO TRUE
+               END-IF
+           END-IF
+           .
+
+       FETCH-FRAUDHIST-ROW.
+
+           EXEC SQL
+               FETCH FRDHISTF
+                  INTO :CARD-NUM, :AUTH-TS, :TRANSACTION-ID,
+                       :APPROVED-AMT, :AUTH-FRAUD, :FRAUD-RPT-DATE
+           END-EXEC
+
+           PERFORM CHECK-FRAUDHIST-SQLCODE
+           .
+
+       FETCH-FRAUDHIST-BACK-ROW.
+
+           EXEC SQL
+               FETCH FRDHISTP
+                  INTO :CARD-NUM, :AUTH-TS, :TRANSACTION-ID,
+                       :APPROVED-AMT, :AUTH-FRAUD, :FRAUD-RPT-DATE
+           END-EXEC
+
+           PERFORM CHECK-FRAUDHIST-SQLCODE
+           .
+
+       CHECK-FRAUDHIST-SQLCODE.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                  SET FRHIST-NOT-EOF     TO TRUE
+               WHEN 100
+                  SET FRHIST-EOF         TO TRUE
+               WHEN OTHER
+                  SET ERR-FLG-ON         TO TRUE
+                  MOVE SQLCODE           TO WS-SQLCODE
+                  STRING 'System error reading Fraud History: Code:'
+                          WS-SQLCODE     DELIMITED BY SIZE
+                          INTO WS-MESSAGE
+                  END-STRING
+           END-EVALUATE
+           .
+
+       POPULATE-FRAUDHIST-ROW.
+
+           MOVE AUTH-TS(1:19)              TO WS-FR-TS-DISP
+           MOVE APPROVED-AMT               TO WS-FR-AMT-DISP
+
+           EVALUATE WS-IDX
+               WHEN 1
+                  MOVE CARD-NUM         TO FRCN01O OF COPAU2AO
+                  MOVE WS-FR-TS-DISP    TO FRTS01O OF COPAU2AO
+                  MOVE AUTH-FRAUD       TO FRAC01O OF COPAU2AO
+                  MOVE FRAUD-RPT-DATE   TO FRDT01O OF COPAU2AO
+                  MOVE WS-FR-AMT-DISP   TO FRAM01O OF COPAU2AO
+                  MOVE TRANSACTION-ID   TO FRTI01O OF COPAU2AO
+               WHEN 2
+                  MOVE CARD-NUM         TO FRCN02O OF COPAU2AO
+                  MOVE WS-FR-TS-DISP    TO FRTS02O OF COPAU2AO
+                  MOVE AUTH-FRAUD       TO FRAC02O OF COPAU2AO
+                  MOVE FRAUD-RPT-DATE   TO FRDT02O OF COPAU2AO
+                  MOVE WS-FR-AMT-DISP   TO FRAM02O OF COPAU2AO
+                  MOVE TRANSACTION-ID   TO FRTI02O OF COPAU2AO
+               WHEN 3
+                  MOVE CARD-NUM         TO FRCN03O OF COPAU2AO
+                  MOVE WS-FR-TS-DISP    TO FRTS03O OF COPAU2AO
+                  MOVE AUTH-FRAUD       TO FRAC03O OF COPAU2AO
+                  MOVE FRAUD-RPT-DATE   TO FRDT03O OF COPAU2AO
+                  MOVE WS-FR-AMT-DISP   TO FRAM03O OF COPAU2AO
+                  MOVE TRANSACTION-ID   TO FRTI03O OF COPAU2AO
+               WHEN 4
+                  MOVE CARD-NUM         TO FRCN04O OF COPAU2AO
+                  MOVE WS-FR-TS-DISP    TO FRTS04O OF COPAU2AO
+                  MOVE AUTH-FRAUD       TO FRAC04O OF COPAU2AO
+                  MOVE FRAUD-RPT-DATE   TO FRDT04O OF COPAU2AO
+                  MOVE WS-FR-AMT-DISP   TO FRAM04O OF COPAU2AO
+                  MOVE TRANSACTION-ID   TO FRTI04O OF COPAU2AO
+               WHEN 5
+                  MOVE CARD-NUM         TO FRCN05O OF COPAU2AO
+                  MOVE WS-FR-TS-DISP    TO FRTS05O OF COPAU2AO
+                  MOVE AUTH-FRAUD       TO FRAC05O OF COPAU2AO
+                  MOVE FRAUD-RPT-DATE   TO FRDT05O OF COPAU2AO
+                  MOVE WS-FR-AMT-DISP   TO FRAM05O OF COPAU2AO
+                  MOVE TRANSACTION-ID   TO FRTI05O OF COPAU2AO
+               WHEN 6
+                  MOVE CARD-NUM         TO FRCN06O OF COPAU2AO
+                  MOVE WS-FR-TS-DISP    TO FRTS06O OF COPAU2AO
+                  MOVE AUTH-FRAUD       TO FRAC06O OF COPAU2AO
+                  MOVE FRAUD-RPT-DATE   TO FRDT06O OF COPAU2AO
+                  MOVE WS-FR-AMT-DISP   TO FRAM06O OF COPAU2AO
+                  MOVE TRANSACTION-ID   TO FRTI06O OF COPAU2AO
+               WHEN 7
+                  MOVE CARD-NUM         TO FRCN07O OF COPAU2AO
+                  MOVE WS-FR-TS-DISP    TO FRTS07O OF COPAU2AO
+                  MOVE AUTH-FRAUD       TO FRAC07O OF COPAU2AO
+                  MOVE FRAUD-RPT-DATE   TO FRDT07O OF COPAU2AO
+                  MOVE WS-FR-AMT-DISP   TO FRAM07O OF COPAU2AO
+                  MOVE TRANSACTION-ID   TO FRTI07O OF COPAU2AO
+               WHEN OTHER
+                  CONTINUE
+           END-EVALUATE
+           .
+
+       INITIALIZE-FRAUDHIST-DATA.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 7
+               EVALUATE WS-IDX
+                   WHEN 1
+                      MOVE SPACES TO FRCN01O OF COPAU2AO
+                      MOVE SPACES TO FRTS01O OF COPAU2AO
+                      MOVE SPACES TO FRAC01O OF COPAU2AO
+                      MOVE SPACES TO FRDT01O OF COPAU2AO
+                      MOVE SPACES TO FRAM01O OF COPAU2AO
+                      MOVE SPACES TO FRTI01O OF COPAU2AO
+                   WHEN 2
+                      MOVE SPACES TO FRCN02O OF COPAU2AO
+                      MOVE SPACES TO FRTS02O OF COPAU2AO
+                      MOVE SPACES TO FRAC02O OF COPAU2AO
+                      MOVE SPACES TO FRDT02O OF COPAU2AO
+                      MOVE SPACES TO FRAM02O OF COPAU2AO
+                      MOVE SPACES TO FRTI02O OF COPAU2AO
+                   WHEN 3
+                      MOVE SPACES TO FRCN03O OF COPAU2AO
+                      MOVE SPACES TO FRTS03O OF COPAU2AO
+                      MOVE SPACES TO FRAC03O OF COPAU2AO
+                      MOVE SPACES TO FRDT03O OF COPAU2AO
+                      MOVE SPACES TO FRAM03O OF COPAU2AO
+                      MOVE SPACES TO FRTI03O OF COPAU2AO
+                   WHEN 4
+                      MOVE SPACES TO FRCN04O OF COPAU2AO
+                      MOVE SPACES TO FRTS04O OF COPAU2AO
+                      MOVE SPACES TO FRAC04O OF COPAU2AO
+                      MOVE SPACES TO FRDT04O OF COPAU2AO
+                      MOVE SPACES TO FRAM04O OF COPAU2AO
+                      MOVE SPACES TO FRTI04O OF COPAU2AO
+                   WHEN 5
+                      MOVE SPACES TO FRCN05O OF COPAU2AO
+                      MOVE SPACES TO FRTS05O OF COPAU2AO
+                      MOVE SPACES TO FRAC05O OF COPAU2AO
+                      MOVE SPACES TO FRDT05O OF COPAU2AO
+                      MOVE SPACES TO FRAM05O OF COPAU2AO
+                      MOVE SPACES TO FRTI05O OF COPAU2AO
+                   WHEN 6
+                      MOVE SPACES TO FRCN06O OF COPAU2AO
+                      MOVE SPACES TO FRTS06O OF COPAU2AO
+                      MOVE SPACES TO FRAC06O OF COPAU2AO
+                      MOVE SPACES TO FRDT06O OF COPAU2AO
+                      MOVE SPACES TO FRAM06O OF COPAU2AO
+                      MOVE SPACES TO FRTI06O OF COPAU2AO
+                   WHEN 7
+                      MOVE SPACES TO FRCN07O OF COPAU2AO
+                      MOVE SPACES TO FRTS07O OF COPAU2AO
+                      MOVE SPACES TO FRAC07O OF COPAU2AO
+                      MOVE SPACES TO FRDT07O OF COPAU2AO
+                      MOVE SPACES TO FRAM07O OF COPAU2AO
+                      MOVE SPACES TO FRTI07O OF COPAU2AO
+               END-EVALUATE
+           END-PERFORM
+           .
+
+       RETURN-TO-PREV-SCREEN.
+
+           MOVE WS-CICS-TRANID  TO CDEMO-FROM-TRANID
+           MOVE WS-PGM-AUTH-HIST TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS           TO CDEMO-PGM-CONTEXT
+           SET CDEMO-PGM-ENTER  TO TRUE
+
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+
+       SEND-FRAUDHIST-SCREEN.
+
+           PERFORM POPULATE-HEADER-INFO
+
+           MOVE WS-MESSAGE TO ERRMSGO OF COPAU2AO
+
+           IF SEND-ERASE-YES
+              EXEC CICS SEND
+                     MAP('COPAU2A')
+                     MAPSET('COPAU02')
+                     FROM(COPAU2AO)
+                     ERASE
+                     CURSOR
+              END-EXEC
+           ELSE
+              EXEC CICS SEND
+                     MAP('COPAU2A')
+                     MAPSET('COPAU02')
+                     FROM(COPAU2AO)
+                     CURSOR
+              END-EXEC
+           END-IF
+           .
+
+       RECEIVE-FRAUDHIST-SCREEN.
+
+           EXEC CICS RECEIVE
+                     MAP('COPAU2A')
+                     MAPSET('COPAU02')
+                     INTO(COPAU2AI)
+                     NOHANDLE
+           END-EXEC
+           .
+
+
+       POPULATE-HEADER-INFO.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF COPAU2AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COPAU2AO
+           MOVE WS-CICS-TRANID         TO TRNNAMEO OF COPAU2AO
+           MOVE WS-PGM-AUTH-HIST       TO PGMNAMEO OF COPAU2AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COPAU2AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COPAU2AO
+           .
