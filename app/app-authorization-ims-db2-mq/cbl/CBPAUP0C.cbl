@@ -75,6 +75,21 @@
          05 WK-CHKPT-ID.
             10  FILLER              PIC  X(04) VALUE 'RMAD'.
             10  WK-CHKPT-ID-CTR     PIC  9(04) VALUE ZEROES.
+         05 WK-RESTART-ID           PIC  X(08) VALUE SPACES.
+         05 WS-RESTARTED-FLAG       PIC X(01) VALUE 'N'.
+           88 RUN-IS-RESTARTED                VALUE 'Y'.
+           88 RUN-IS-NOT-RESTARTED            VALUE 'N'.
+      *
+      *- CHECKPOINT DATA AREA - SAVED AT CHKP TIME, RECOVERED BY XRST
+      *- SO A RESTARTED RUN PICKS UP ITS COUNTERS WHERE THE LAST
+      *- COMMITTED CHECKPOINT LEFT OFF INSTEAD OF FROM ZERO.
+         05 WS-CHKPT-DATA.
+            10  WS-CHKPT-ID-CTR-SAVE   PIC  9(04).
+            10  WS-CHKPT-APP-ID-SAVE   PIC  9(11).
+            10  WS-CHKPT-SUMRY-READ    PIC S9(08) COMP.
+            10  WS-CHKPT-SUMRY-DELETED PIC S9(08) COMP.
+            10  WS-CHKPT-DTL-READ      PIC S9(08) COMP.
+            10  WS-CHKPT-DTL-DELETED   PIC S9(08) COMP.
       *
        01 WS-IMS-VARIABLES.
           05 PSB-NAME                        PIC X(8) VALUE 'PSBPAUTB'.
@@ -106,6 +121,8 @@
              88 DEBUG-ON            VALUE 'Y'.
              88 DEBUG-OFF           VALUE 'N'.
           05 FILLER                 PIC X(01).
+          05 P-RESTART-ID           PIC X(08).
+          05 FILLER                 PIC X(01).
       *
       *
       *----------------------------------------------------------------*
@@ -153,7 +170,7 @@
                  PERFORM 3000-FIND-NEXT-AUTH-DTL  THRU 3000-EXIT
               END-PERFORM
 
-              IF PA-APPROVED-AUTH-CNT <= 0 AND PA-APPROVED-AUTH-CNT <= 0
+              IF PA-APPROVED-AUTH-CNT <= 0 AND PA-DECLINED-AUTH-CNT <= 0
                  PERFORM 6000-DELETE-AUTH-SUMMARY THRU 6000-EXIT
               END-IF
 
@@ -207,11 +224,53 @@
            IF P-DEBUG-FLAG NOT = 'Y'
               MOVE 'N'               TO P-DEBUG-FLAG
            END-IF
+
+           IF P-RESTART-ID = SPACES OR LOW-VALUES
+              SET RUN-IS-NOT-RESTARTED  TO TRUE
+           ELSE
+              MOVE P-RESTART-ID         TO WK-RESTART-ID
+              PERFORM 1500-RESTART-FROM-CHECKPOINT THRU 1500-EXIT
+           END-IF
            .
       *
        1000-EXIT.
             EXIT.
       *
+      *----------------------------------------------------------------*
+       1500-RESTART-FROM-CHECKPOINT.
+      *----------------------------------------------------------------*
+      *- ISSUES THE DL/I RESTART CALL BEFORE ANY GN IS DONE SO IMS
+      *- REPOSITIONS THE DATABASE TO THE STATE AS OF THE CHECKPOINT
+      *- IDENTIFIED BY WK-RESTART-ID, AND RECOVERS THE COUNTERS SAVED
+      *- IN THAT CHECKPOINT'S DATA AREA SO REPORTING TOTALS PICK UP
+      *- WHERE THE PRIOR RUN LEFT OFF.
+      *----------------------------------------------------------------*
+      *
+           EXEC DLI XRST ID(WK-RESTART-ID)
+                COUNT(1)
+                AREA1(WS-CHKPT-DATA)
+           END-EXEC
+
+           IF DIBSTAT = SPACES
+              SET RUN-IS-RESTARTED       TO TRUE
+              MOVE WS-CHKPT-ID-CTR-SAVE  TO WK-CHKPT-ID-CTR
+              MOVE WS-CHKPT-APP-ID-SAVE  TO WS-CURR-APP-ID
+              MOVE WS-CHKPT-SUMRY-READ    TO WS-NO-SUMRY-READ
+              MOVE WS-CHKPT-SUMRY-DELETED TO WS-NO-SUMRY-DELETED
+              MOVE WS-CHKPT-DTL-READ      TO WS-NO-DTL-READ
+              MOVE WS-CHKPT-DTL-DELETED   TO WS-NO-DTL-DELETED
+              DISPLAY 'RESTARTED FROM CHECKPOINT      :' WK-RESTART-ID
+              DISPLAY 'SUMMARY READ AS OF CHECKPOINT  :' WS-NO-SUMRY-READ
+              DISPLAY 'SUMMARY DELETED AS OF CHECKPOINT:' WS-NO-SUMRY-DELETED
+           ELSE
+              DISPLAY 'XRST FAILED: DIBSTAT - ' DIBSTAT
+              DISPLAY 'RESTART ID REQUESTED  - ' WK-RESTART-ID
+              PERFORM 9999-ABEND
+           END-IF
+           .
+       1500-EXIT.
+            EXIT.
+      *
       *----------------------------------------------------------------*
        2000-FIND-NEXT-AUTH-SUMMARY.
       *----------------------------------------------------------------*
@@ -352,7 +411,18 @@
        9000-TAKE-CHECKPOINT.
       *----------------------------------------------------------------*
       *
+           ADD 1                          TO WK-CHKPT-ID-CTR
+
+           MOVE WK-CHKPT-ID-CTR           TO WS-CHKPT-ID-CTR-SAVE
+           MOVE WS-CURR-APP-ID            TO WS-CHKPT-APP-ID-SAVE
+           MOVE WS-NO-SUMRY-READ          TO WS-CHKPT-SUMRY-READ
+           MOVE WS-NO-SUMRY-DELETED       TO WS-CHKPT-SUMRY-DELETED
+           MOVE WS-NO-DTL-READ            TO WS-CHKPT-DTL-READ
+           MOVE WS-NO-DTL-DELETED         TO WS-CHKPT-DTL-DELETED
+
            EXEC DLI CHKP ID(WK-CHKPT-ID)
+                COUNT(1)
+                AREA1(WS-CHKPT-DATA)
            END-EXEC
       *
            IF DIBSTAT = SPACES
