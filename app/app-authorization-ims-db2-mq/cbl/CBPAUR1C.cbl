@@ -0,0 +1,412 @@
+      ******************************************************************
+      * Program     : CBPAUR1C.CBL
+      * Application : CardDemo - Authorization Module
+      * Type        : BATCH COBOL IMS Program
+      * Function    : Pending-authorization aging and match-status
+      *               exposure report, run ahead of CBPAUP0C's purge.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      * Read-only walk of the PSBPAUTB database - counts and totals
+      * PA-TRANSACTION-AMT for every PAUTDTL1 segment by PA-MATCH-
+      * STATUS, and separately buckets every segment by age (days
+      * since PA-AUTH-ORIG-DATE, the same reversed-julian arithmetic
+      * CBPAUP0C's 4000-CHECK-IF-EXPIRED uses) so operations can see
+      * how much is about to age into CBPAUP0C's purge sweep.  This
+      * program never issues a DLET.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBPAUR1C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Aging / exposure report produced ahead of CBPAUP0C's purge.
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-RPTFILE-STATUS.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-RECORD                    PIC X(132).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'CBPAUR1C'.
+         05 CURRENT-DATE               PIC 9(06).
+         05 CURRENT-YYDDD              PIC 9(05).
+         05 WS-AUTH-DATE               PIC 9(05).
+         05 WS-DAY-DIFF                PIC S9(4) COMP.
+         05 WS-RPTFILE-STATUS          PIC X(02) VALUE SPACES.
+
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+         05 WS-END-OF-AUTHDB-FLAG      PIC X(01) VALUE 'N'.
+           88 END-OF-AUTHDB                      VALUE 'Y'.
+           88 NOT-END-OF-AUTHDB                  VALUE 'N'.
+         05 WS-MORE-AUTHS-FLAG         PIC X(01) VALUE 'N'.
+           88 MORE-AUTHS                         VALUE 'Y'.
+           88 NO-MORE-AUTHS                      VALUE 'N'.
+
+         05 WS-NO-SUMRY-READ           PIC S9(8) COMP VALUE 0.
+         05 WS-NO-DTL-READ             PIC S9(8) COMP VALUE 0.
+
+      *- MATCH-STATUS COUNTS AND DOLLAR TOTALS
+       01 WS-STATUS-TOTALS.
+          05 WS-PENDING-CNT             PIC S9(8) COMP VALUE 0.
+          05 WS-PENDING-AMT             PIC S9(10)V99 COMP-3 VALUE 0.
+          05 WS-DECLINED-CNT            PIC S9(8) COMP VALUE 0.
+          05 WS-DECLINED-AMT            PIC S9(10)V99 COMP-3 VALUE 0.
+          05 WS-EXPIRED-CNT             PIC S9(8) COMP VALUE 0.
+          05 WS-EXPIRED-AMT             PIC S9(10)V99 COMP-3 VALUE 0.
+          05 WS-MATCHED-CNT             PIC S9(8) COMP VALUE 0.
+          05 WS-MATCHED-AMT             PIC S9(10)V99 COMP-3 VALUE 0.
+          05 WS-OTHER-CNT               PIC S9(8) COMP VALUE 0.
+          05 WS-OTHER-AMT               PIC S9(10)V99 COMP-3 VALUE 0.
+
+      *- AGE BUCKETS - ALL SEGMENTS, AND THE PA-MATCH-PENDING SUBSET
+      *  OF EACH BUCKET, SINCE PENDING ONES ARE THE MAIN EXPOSURE
+      *  CONCERN BEFORE THE NEXT CBPAUP0C RUN.
+       01 WS-AGE-BUCKETS.
+          05 WS-AGE01-CNT                PIC S9(8) COMP VALUE 0.
+          05 WS-AGE01-AMT                PIC S9(10)V99 COMP-3 VALUE 0.
+          05 WS-AGE01-PEND-CNT           PIC S9(8) COMP VALUE 0.
+          05 WS-AGE01-PEND-AMT           PIC S9(10)V99 COMP-3 VALUE 0.
+          05 WS-AGE23-CNT                PIC S9(8) COMP VALUE 0.
+          05 WS-AGE23-AMT                PIC S9(10)V99 COMP-3 VALUE 0.
+          05 WS-AGE23-PEND-CNT           PIC S9(8) COMP VALUE 0.
+          05 WS-AGE23-PEND-AMT           PIC S9(10)V99 COMP-3 VALUE 0.
+          05 WS-AGE45-CNT                PIC S9(8) COMP VALUE 0.
+          05 WS-AGE45-AMT                PIC S9(10)V99 COMP-3 VALUE 0.
+          05 WS-AGE45-PEND-CNT           PIC S9(8) COMP VALUE 0.
+          05 WS-AGE45-PEND-AMT           PIC S9(10)V99 COMP-3 VALUE 0.
+          05 WS-AGE6P-CNT                PIC S9(8) COMP VALUE 0.
+          05 WS-AGE6P-AMT                PIC S9(10)V99 COMP-3 VALUE 0.
+          05 WS-AGE6P-PEND-CNT           PIC S9(8) COMP VALUE 0.
+          05 WS-AGE6P-PEND-AMT           PIC S9(10)V99 COMP-3 VALUE 0.
+
+       01 WS-IMS-VARIABLES.
+          05 PSB-NAME                        PIC X(8) VALUE 'PSBPAUTB'.
+          05 PCB-OFFSET.
+             10 PAUT-PCB-NUM                 PIC S9(4) COMP VALUE +2.
+          05 IMS-RETURN-CODE                 PIC X(02).
+             88 STATUS-OK                    VALUE '  ', 'FW'.
+             88 END-OF-DB                    VALUE 'GB'.
+
+      *----------------------------------------------------------------*
+      *  IMS SEGMENT LAYOUT
+      *----------------------------------------------------------------*
+
+      *- PENDING AUTHORIZATION SUMMARY SEGMENT - ROOT
+       01 PENDING-AUTH-SUMMARY.
+       COPY CIPAUSMY.
+
+      *- PENDING AUTHORIZATION DETAILS SEGMENT - CHILD
+       01 PENDING-AUTH-DETAILS.
+       COPY CIPAUDTY.
+
+      *- REPORT LINE LAYOUTS
+       01 RPT-HEADING-1.
+          05 FILLER                  PIC X(46) VALUE
+             'CARDDEMO PENDING AUTHORIZATION AGING REPORT'.
+          05 FILLER                  PIC X(14) VALUE SPACES.
+          05 RH1-DATE                 PIC 9(06).
+
+       01 RPT-STATUS-LINE.
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 RSL-LABEL                PIC X(28).
+          05 RSL-COUNT                PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER                   PIC X(04) VALUE SPACES.
+          05 RSL-AMOUNT               PIC $$$,$$$,$$9.99.
+
+       01 RPT-AGE-LINE.
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 RAL-LABEL                PIC X(14).
+          05 FILLER                   PIC X(04) VALUE 'ALL:'.
+          05 RAL-ALL-COUNT            PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 RAL-ALL-AMOUNT           PIC $$$,$$$,$$9.99.
+          05 FILLER                   PIC X(04) VALUE SPACES.
+          05 FILLER                   PIC X(09) VALUE 'PENDING:'.
+          05 RAL-PEND-COUNT           PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER                   PIC X(02) VALUE SPACES.
+          05 RAL-PEND-AMOUNT          PIC $$$,$$$,$$9.99.
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *----------------------------------------------------------------*
+      * PCB MASKS FOLLOW
+       01 IO-PCB-MASK               PIC X.
+       01 PGM-PCB-MASK              PIC X.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION                  USING IO-PCB-MASK
+                                                 PGM-PCB-MASK.
+      *----------------------------------------------------------------*
+      *
+       MAIN-PARA.
+      *
+           PERFORM 1000-INITIALIZE                THRU 1000-EXIT
+
+           PERFORM 2000-FIND-NEXT-AUTH-SUMMARY    THRU 2000-EXIT
+
+           PERFORM UNTIL ERR-FLG-ON OR END-OF-AUTHDB
+
+              PERFORM 3000-FIND-NEXT-AUTH-DTL     THRU 3000-EXIT
+
+              PERFORM UNTIL NO-MORE-AUTHS
+                 PERFORM 4000-TALLY-DETAIL        THRU 4000-EXIT
+                 PERFORM 3000-FIND-NEXT-AUTH-DTL  THRU 3000-EXIT
+              END-PERFORM
+
+              PERFORM 2000-FIND-NEXT-AUTH-SUMMARY THRU 2000-EXIT
+
+           END-PERFORM
+
+           PERFORM 8000-WRITE-REPORT              THRU 8000-EXIT
+
+           CLOSE RPT-FILE
+
+           DISPLAY ' '
+           DISPLAY '*-------------------------------------*'
+           DISPLAY '# TOTAL SUMMARY READ  :' WS-NO-SUMRY-READ
+           DISPLAY '# TOTAL DETAILS READ  :' WS-NO-DTL-READ
+           DISPLAY '*-------------------------------------*'
+           DISPLAY ' '
+
+           GOBACK.
+      *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT CURRENT-DATE     FROM DATE
+           ACCEPT CURRENT-YYDDD    FROM DAY
+
+           DISPLAY 'STARTING PROGRAM CBPAUR1C::'
+           DISPLAY '*-------------------------------------*'
+           DISPLAY 'TODAYS DATE            :' CURRENT-YYDDD
+           DISPLAY ' '
+
+           OPEN OUTPUT RPT-FILE
+           IF WS-RPTFILE-STATUS NOT = '00'
+              DISPLAY 'OPEN RPT-FILE FAILED, STATUS: '
+                                                  WS-RPTFILE-STATUS
+              MOVE 16                  TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+       1000-EXIT.
+            EXIT.
+      *
+      *----------------------------------------------------------------*
+       2000-FIND-NEXT-AUTH-SUMMARY.
+      *----------------------------------------------------------------*
+      *
+            EXEC DLI GN USING PCB(PAUT-PCB-NUM)
+                 SEGMENT (PAUTSUM0)
+                 INTO (PENDING-AUTH-SUMMARY)
+            END-EXEC
+
+            EVALUATE DIBSTAT
+               WHEN '  '
+                    SET NOT-END-OF-AUTHDB TO TRUE
+                    ADD 1                 TO WS-NO-SUMRY-READ
+               WHEN 'GB'
+                    SET END-OF-AUTHDB     TO TRUE
+               WHEN OTHER
+                    DISPLAY 'AUTH SUMMARY READ FAILED  :' DIBSTAT
+                    SET ERR-FLG-ON        TO TRUE
+            END-EVALUATE
+            .
+       2000-EXIT.
+            EXIT.
+      *
+      *----------------------------------------------------------------*
+       3000-FIND-NEXT-AUTH-DTL.
+      *----------------------------------------------------------------*
+      *
+            EXEC DLI GNP USING PCB(PAUT-PCB-NUM)
+                 SEGMENT (PAUTDTL1)
+                 INTO (PENDING-AUTH-DETAILS)
+            END-EXEC
+
+            EVALUATE DIBSTAT
+               WHEN '  '
+                    SET MORE-AUTHS       TO TRUE
+                    ADD 1                TO WS-NO-DTL-READ
+               WHEN 'GE'
+               WHEN 'GB'
+                    SET NO-MORE-AUTHS    TO TRUE
+               WHEN OTHER
+                    DISPLAY 'AUTH DETAIL READ FAILED  :' DIBSTAT
+                    SET ERR-FLG-ON       TO TRUE
+                    SET NO-MORE-AUTHS    TO TRUE
+            END-EVALUATE
+            .
+       3000-EXIT.
+            EXIT.
+      *
+      *----------------------------------------------------------------*
+       4000-TALLY-DETAIL.
+      *----------------------------------------------------------------*
+      *
+           EVALUATE TRUE
+              WHEN PA-MATCH-PENDING
+                 ADD 1                       TO WS-PENDING-CNT
+                 ADD PA-TRANSACTION-AMT      TO WS-PENDING-AMT
+              WHEN PA-MATCH-AUTH-DECLINED
+                 ADD 1                       TO WS-DECLINED-CNT
+                 ADD PA-TRANSACTION-AMT      TO WS-DECLINED-AMT
+              WHEN PA-MATCH-PENDING-EXPIRED
+                 ADD 1                       TO WS-EXPIRED-CNT
+                 ADD PA-TRANSACTION-AMT      TO WS-EXPIRED-AMT
+              WHEN PA-MATCHED-WITH-TRAN
+                 ADD 1                       TO WS-MATCHED-CNT
+                 ADD PA-TRANSACTION-AMT      TO WS-MATCHED-AMT
+              WHEN OTHER
+                 ADD 1                       TO WS-OTHER-CNT
+                 ADD PA-TRANSACTION-AMT      TO WS-OTHER-AMT
+           END-EVALUATE
+
+           PERFORM 4100-BUCKET-AGE          THRU 4100-EXIT
+           .
+       4000-EXIT.
+            EXIT.
+      *
+      *----------------------------------------------------------------*
+       4100-BUCKET-AGE.
+      *----------------------------------------------------------------*
+      *    Same reversed-julian age arithmetic CBPAUP0C's
+      *    4000-CHECK-IF-EXPIRED uses, kept read-only here.
+      *----------------------------------------------------------------*
+      *
+           COMPUTE WS-AUTH-DATE = 99999 - PA-AUTH-DATE-9C
+
+           COMPUTE WS-DAY-DIFF = CURRENT-YYDDD - WS-AUTH-DATE
+
+           EVALUATE TRUE
+              WHEN WS-DAY-DIFF <= 1
+                 ADD 1                       TO WS-AGE01-CNT
+                 ADD PA-TRANSACTION-AMT      TO WS-AGE01-AMT
+                 IF PA-MATCH-PENDING
+                    ADD 1                    TO WS-AGE01-PEND-CNT
+                    ADD PA-TRANSACTION-AMT   TO WS-AGE01-PEND-AMT
+                 END-IF
+              WHEN WS-DAY-DIFF <= 3
+                 ADD 1                       TO WS-AGE23-CNT
+                 ADD PA-TRANSACTION-AMT      TO WS-AGE23-AMT
+                 IF PA-MATCH-PENDING
+                    ADD 1                    TO WS-AGE23-PEND-CNT
+                    ADD PA-TRANSACTION-AMT   TO WS-AGE23-PEND-AMT
+                 END-IF
+              WHEN WS-DAY-DIFF <= 5
+                 ADD 1                       TO WS-AGE45-CNT
+                 ADD PA-TRANSACTION-AMT      TO WS-AGE45-AMT
+                 IF PA-MATCH-PENDING
+                    ADD 1                    TO WS-AGE45-PEND-CNT
+                    ADD PA-TRANSACTION-AMT   TO WS-AGE45-PEND-AMT
+                 END-IF
+              WHEN OTHER
+                 ADD 1                       TO WS-AGE6P-CNT
+                 ADD PA-TRANSACTION-AMT      TO WS-AGE6P-AMT
+                 IF PA-MATCH-PENDING
+                    ADD 1                    TO WS-AGE6P-PEND-CNT
+                    ADD PA-TRANSACTION-AMT   TO WS-AGE6P-PEND-AMT
+                 END-IF
+           END-EVALUATE
+           .
+       4100-EXIT.
+            EXIT.
+      *
+      *----------------------------------------------------------------*
+       8000-WRITE-REPORT.
+      *----------------------------------------------------------------*
+      *
+           MOVE CURRENT-DATE            TO RH1-DATE
+           WRITE RPT-RECORD              FROM RPT-HEADING-1
+                 AFTER ADVANCING 1 LINE
+           WRITE RPT-RECORD              FROM SPACES
+                 AFTER ADVANCING 1 LINE
+
+           MOVE 'BY MATCH STATUS:' TO RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING 2 LINES
+
+           MOVE 'PENDING'               TO RSL-LABEL
+           MOVE WS-PENDING-CNT          TO RSL-COUNT
+           MOVE WS-PENDING-AMT          TO RSL-AMOUNT
+           WRITE RPT-RECORD FROM RPT-STATUS-LINE AFTER ADVANCING 1 LINE
+
+           MOVE 'AUTH-DECLINED'         TO RSL-LABEL
+           MOVE WS-DECLINED-CNT         TO RSL-COUNT
+           MOVE WS-DECLINED-AMT         TO RSL-AMOUNT
+           WRITE RPT-RECORD FROM RPT-STATUS-LINE AFTER ADVANCING 1 LINE
+
+           MOVE 'PENDING-EXPIRED'       TO RSL-LABEL
+           MOVE WS-EXPIRED-CNT          TO RSL-COUNT
+           MOVE WS-EXPIRED-AMT          TO RSL-AMOUNT
+           WRITE RPT-RECORD FROM RPT-STATUS-LINE AFTER ADVANCING 1 LINE
+
+           MOVE 'MATCHED-WITH-TRAN'     TO RSL-LABEL
+           MOVE WS-MATCHED-CNT          TO RSL-COUNT
+           MOVE WS-MATCHED-AMT          TO RSL-AMOUNT
+           WRITE RPT-RECORD FROM RPT-STATUS-LINE AFTER ADVANCING 1 LINE
+
+           MOVE 'OTHER/UNKNOWN'         TO RSL-LABEL
+           MOVE WS-OTHER-CNT            TO RSL-COUNT
+           MOVE WS-OTHER-AMT            TO RSL-AMOUNT
+           WRITE RPT-RECORD FROM RPT-STATUS-LINE AFTER ADVANCING 1 LINE
+
+           MOVE 'BY AGE (DAYS SINCE ORIGINAL AUTH DATE):' TO RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING 2 LINES
+
+           MOVE '0-1 DAYS'              TO RAL-LABEL
+           MOVE WS-AGE01-CNT            TO RAL-ALL-COUNT
+           MOVE WS-AGE01-AMT            TO RAL-ALL-AMOUNT
+           MOVE WS-AGE01-PEND-CNT       TO RAL-PEND-COUNT
+           MOVE WS-AGE01-PEND-AMT       TO RAL-PEND-AMOUNT
+           WRITE RPT-RECORD FROM RPT-AGE-LINE AFTER ADVANCING 1 LINE
+
+           MOVE '2-3 DAYS'              TO RAL-LABEL
+           MOVE WS-AGE23-CNT            TO RAL-ALL-COUNT
+           MOVE WS-AGE23-AMT            TO RAL-ALL-AMOUNT
+           MOVE WS-AGE23-PEND-CNT       TO RAL-PEND-COUNT
+           MOVE WS-AGE23-PEND-AMT       TO RAL-PEND-AMOUNT
+           WRITE RPT-RECORD FROM RPT-AGE-LINE AFTER ADVANCING 1 LINE
+
+           MOVE '4-5 DAYS'              TO RAL-LABEL
+           MOVE WS-AGE45-CNT            TO RAL-ALL-COUNT
+           MOVE WS-AGE45-AMT            TO RAL-ALL-AMOUNT
+           MOVE WS-AGE45-PEND-CNT       TO RAL-PEND-COUNT
+           MOVE WS-AGE45-PEND-AMT       TO RAL-PEND-AMOUNT
+           WRITE RPT-RECORD FROM RPT-AGE-LINE AFTER ADVANCING 1 LINE
+
+           MOVE '6+ DAYS'               TO RAL-LABEL
+           MOVE WS-AGE6P-CNT            TO RAL-ALL-COUNT
+           MOVE WS-AGE6P-AMT            TO RAL-ALL-AMOUNT
+           MOVE WS-AGE6P-PEND-CNT       TO RAL-PEND-COUNT
+           MOVE WS-AGE6P-PEND-AMT       TO RAL-PEND-AMOUNT
+           WRITE RPT-RECORD FROM RPT-AGE-LINE AFTER ADVANCING 1 LINE
+           .
+       8000-EXIT.
+            EXIT.
+      *
