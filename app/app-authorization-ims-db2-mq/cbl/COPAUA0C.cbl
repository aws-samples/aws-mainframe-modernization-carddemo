@@ -37,7 +37,13 @@
          05 WS-CARDFILENAME            PIC X(8)   VALUE 'CARDDAT '.             
          05 WS-CARDFILENAME-ACCT-PATH  PIC X(8)   VALUE 'CARDAIX '.             
          05 WS-CCXREF-FILE             PIC X(08)  VALUE 'CCXREF  '.             
-         05 WS-REQSTS-PROCESS-LIMIT    PIC S9(4)  COMP VALUE 500.               
+         05 WS-REQSTS-PROCESS-LIMIT    PIC S9(4)  COMP VALUE 500.
+         05 WS-REQSTS-LIMIT-QNAME      PIC X(08)  VALUE 'CPLIMTS '.
+         05 WS-REQSTS-LIMIT-REC        PIC 9(04)  VALUE ZERO.
+         05 WS-VELOCITY-LIMIT-QNAME    PIC X(08)  VALUE 'CPVELLM '.
+         05 WS-VELOCITY-LIMIT-REC.
+            10 WS-VELLM-CNT-LMT        PIC 9(04)  VALUE ZERO.
+            10 WS-VELLM-AMT-LMT        PIC 9(09)V99 VALUE ZERO.
                                                                                 
          05 WS-MSG-PROCESSED           PIC S9(4)  COMP VALUE ZERO.              
          05 WS-REQUEST-QNAME           PIC X(48).                               
@@ -141,8 +147,50 @@
               88 INSUFFICIENT-FUND     VALUE 'I'.                               
               88 CARD-NOT-ACTIVE       VALUE 'A'.                               
               88 ACCOUNT-CLOSED        VALUE 'C'.                               
-              88 CARD-FRAUD            VALUE 'F'.                               
-              88 MERCHANT-FRAUD        VALUE 'M'.                               
+              88 CARD-FRAUD            VALUE 'F'.
+              88 MERCHANT-FRAUD        VALUE 'M'.
+              88 HIGH-RISK-DECLINE     VALUE 'R'.
+              88 VELOCITY-EXCEEDED     VALUE 'V'.
+           05 WS-RISK-PROFILE-FLG      PIC X(1) VALUE 'N'.
+              88 HIGH-RISK-PROFILE     VALUE 'Y'.
+              88 NORMAL-RISK-PROFILE   VALUE 'N'.
+
+      ******************************************************************
+      *      Fraud Detection Controls
+      ******************************************************************
+       01  WS-FRAUD-CONTROLS.
+           05 WS-VELOCITY-LIMIT-CNT     PIC S9(04) COMP VALUE 10.
+           05 WS-GEO-MISMATCH-AMT-LMT   PIC S9(10)V99   VALUE 500.00.
+           05 WS-TOTAL-AUTH-CNT         PIC S9(04) COMP VALUE 0.
+           05 WS-DAILY-APPR-CNT-LMT     PIC S9(04) COMP VALUE 20.
+           05 WS-DAILY-APPR-AMT-LMT     PIC S9(09)V99   VALUE 2000.00.
+
+      ******************************************************************
+      *      Customer Risk Profile Controls
+      ******************************************************************
+       01  WS-RISK-CONTROLS.
+           05 WS-LOW-FICO-THRESHOLD     PIC 9(03)       VALUE 600.
+           05 WS-SPEND-SPIKE-FACTOR     PIC S9(03)V99   VALUE 3.00.
+           05 WS-RISK-SCRUTINY-PCT      PIC S9(01)V99   VALUE 0.50.
+           05 WS-RISK-AVAILABLE-AMT     PIC S9(10)V99   VALUE 0.
+           05 WS-PROFILE-DTL-CNT        PIC S9(04) COMP VALUE 0.
+           05 WS-PROFILE-DTL-TOTAL-AMT  PIC S9(10)V99   VALUE 0.
+           05 WS-PROFILE-AVG-AMT        PIC S9(10)V99   VALUE 0.
+           05 WS-PROFILE-DTL-SW         PIC X(01)       VALUE 'N'.
+              88 MORE-AUTH-DETAILS                      VALUE 'Y'.
+              88 NO-MORE-AUTH-DETAILS                   VALUE 'N'.
+
+       01  WS-BLOCKED-MCC-TABLE.
+           05 FILLER                    PIC X(04) VALUE '7995'.
+           05 FILLER                    PIC X(04) VALUE '7801'.
+           05 FILLER                    PIC X(04) VALUE '5993'.
+           05 FILLER                    PIC X(04) VALUE '6051'.
+       01  WS-BLOCKED-MCC-R REDEFINES WS-BLOCKED-MCC-TABLE.
+           05 WS-BLOCKED-MCC            PIC X(04) OCCURS 4 TIMES.
+       01  WS-MCC-IDX                   PIC S9(04) COMP.
+       01  WS-MCC-BLOCKED-FLG           PIC X(01) VALUE 'N'.
+           88 MCC-IS-BLOCKED                       VALUE 'Y'.
+           88 MCC-IS-NOT-BLOCKED                   VALUE 'N'.
                                                                                 
                                                                                 
        01  MQM-OD-REQUEST.                                                      
@@ -199,10 +247,13 @@
       *----------------------------------------------------------------*        
       *DATASET LAYOUTS                                                          
       *----------------------------------------------------------------*        
-      *- CARD XREF LAYOUT                                                       
-       COPY CVACT03Y.                                                           
-                                                                                
-      *- ACCT RECORD LAYOUT                                                     
+      *- CARD XREF LAYOUT
+       COPY CVACT03Y.
+
+      *- CARD RECORD LAYOUT
+       COPY CVACT02Y.
+
+      *- ACCT RECORD LAYOUT
        COPY CVACT01Y.                                                           
                                                                                 
       *- CUSTOMER LAYOUT                                                        
@@ -239,18 +290,79 @@
               MOVE MQTM-TRIGGERDATA        TO WS-TRIGGER-DATA                   
            END-IF                                                               
                                                                                 
-           MOVE 5000                       TO WS-WAIT-INTERVAL                  
-                                                                                
-           PERFORM 1100-OPEN-REQUEST-QUEUE THRU 1100-EXIT                       
+           MOVE 5000                       TO WS-WAIT-INTERVAL
+
+           PERFORM 1050-READ-PROCESS-LIMIT THRU 1050-EXIT
+
+           PERFORM 1060-READ-VELOCITY-LIMIT THRU 1060-EXIT
+
+           PERFORM 1100-OPEN-REQUEST-QUEUE THRU 1100-EXIT
                                                                                 
            PERFORM 3100-READ-REQUEST-MQ    THRU 3100-EXIT                       
            .                                                                    
       *                                                                         
-       1000-EXIT.                                                               
-           EXIT.                                                                
-      *                                                                         
-      * ------------------------------------------------------------- *         
-      *  OPEN THE REQUEST QUEUE                                       *         
+       1000-EXIT.
+           EXIT.
+      *
+      * ------------------------------------------------------------- *
+      *  Peak-day throughput tuning: reads the process limit from a
+      *  TSQ so it can be raised on high-volume shopping days without
+      *  a recompile; the compiled-in VALUE above stays as the default
+      *  when the TSQ hasn't been set up.
+      * ------------------------------------------------------------- *
+       1050-READ-PROCESS-LIMIT.
+      * ------------------------------------------------------------- *
+      *
+           EXEC CICS READQ TS
+                QUEUE  (WS-REQSTS-LIMIT-QNAME)
+                INTO   (WS-REQSTS-LIMIT-REC)
+                LENGTH (LENGTH OF WS-REQSTS-LIMIT-REC)
+                ITEM   (1)
+                RESP   (WS-RESP-CD)
+                RESP2  (WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD = DFHRESP(NORMAL) AND WS-REQSTS-LIMIT-REC > 0
+              MOVE WS-REQSTS-LIMIT-REC    TO WS-REQSTS-PROCESS-LIMIT
+           END-IF
+           .
+      *
+       1050-EXIT.
+           EXIT.
+      *
+      * ------------------------------------------------------------- *
+      *  Daily authorization-velocity tuning: reads the daily approved
+      *  count/amount ceiling from a TSQ so it can be raised or
+      *  lowered without a recompile; the compiled-in VALUEs above
+      *  stay as the defaults when the TSQ hasn't been set up.
+      * ------------------------------------------------------------- *
+       1060-READ-VELOCITY-LIMIT.
+      * ------------------------------------------------------------- *
+      *
+           EXEC CICS READQ TS
+                QUEUE  (WS-VELOCITY-LIMIT-QNAME)
+                INTO   (WS-VELOCITY-LIMIT-REC)
+                LENGTH (LENGTH OF WS-VELOCITY-LIMIT-REC)
+                ITEM   (1)
+                RESP   (WS-RESP-CD)
+                RESP2  (WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD = DFHRESP(NORMAL)
+              IF WS-VELLM-CNT-LMT > 0
+                 MOVE WS-VELLM-CNT-LMT    TO WS-DAILY-APPR-CNT-LMT
+              END-IF
+              IF WS-VELLM-AMT-LMT > 0
+                 MOVE WS-VELLM-AMT-LMT    TO WS-DAILY-APPR-AMT-LMT
+              END-IF
+           END-IF
+           .
+      *
+       1060-EXIT.
+           EXIT.
+      *
+      * ------------------------------------------------------------- *
+      *  OPEN THE REQUEST QUEUE                                       *
       * ------------------------------------------_------------------ *         
        1100-OPEN-REQUEST-QUEUE.                                                 
       *                                                                         
@@ -447,16 +559,19 @@
                                                                                 
            PERFORM 5100-READ-XREF-RECORD     THRU 5100-EXIT                     
                                                                                 
-           IF CARD-FOUND-XREF                                                   
-              PERFORM 5200-READ-ACCT-RECORD  THRU 5200-EXIT                     
-              PERFORM 5300-READ-CUST-RECORD  THRU 5300-EXIT                     
+           IF CARD-FOUND-XREF
+              PERFORM 5150-READ-CARD-RECORD  THRU 5150-EXIT
+              PERFORM 5200-READ-ACCT-RECORD  THRU 5200-EXIT
+              PERFORM 5300-READ-CUST-RECORD  THRU 5300-EXIT
                                                                                 
               PERFORM 5500-READ-AUTH-SUMMRY  THRU 5500-EXIT                     
                                                                                 
-              PERFORM 5600-READ-PROFILE-DATA THRU 5600-EXIT                     
-           END-IF                                                               
-                                                                                
-           PERFORM 6000-MAKE-DECISION        THRU 6000-EXIT                     
+              PERFORM 5600-READ-PROFILE-DATA THRU 5600-EXIT
+
+              PERFORM 5700-CHECK-FRAUD       THRU 5700-EXIT
+           END-IF
+
+           PERFORM 6000-MAKE-DECISION        THRU 6000-EXIT
                                                                                 
            PERFORM 7100-SEND-RESPONSE        THRU 7100-EXIT                     
                                                                                 
@@ -512,30 +627,87 @@
                    PERFORM 9500-LOG-ERROR                                       
            END-EVALUATE                                                         
            .                                                                    
-      *                                                                         
-       5100-EXIT.                                                               
-           EXIT.                                                                
-      *                                                                         
-      * ------------------------------------------------------------- *         
-       5200-READ-ACCT-RECORD.                                                   
-      * ------------------------------------------------------------- *         
-      *                                                                         
-           MOVE XREF-ACCT-ID          TO WS-CARD-RID-ACCT-ID                    
-                                                                                
-           EXEC CICS READ                                                       
-                DATASET   (WS-ACCTFILENAME)                                     
-                RIDFLD    (WS-CARD-RID-ACCT-ID-X)                               
-                KEYLENGTH (LENGTH OF WS-CARD-RID-ACCT-ID-X)                     
-                INTO      (ACCOUNT-RECORD)                                      
-                LENGTH    (LENGTH OF ACCOUNT-RECORD)                            
-                RESP      (WS-RESP-CD)                                          
-                RESP2     (WS-REAS-CD)                                          
-           END-EXEC                                                             
-                                                                                
-           EVALUATE WS-RESP-CD                                                  
-               WHEN DFHRESP(NORMAL)                                             
-                  SET FOUND-ACCT-IN-MSTR     TO TRUE                            
-               WHEN DFHRESP(NOTFND)                                             
+      *
+       5100-EXIT.
+           EXIT.
+      *
+      * ------------------------------------------------------------- *
+      *  Reads the card master so the card's own active/inactive flag
+      *  can be checked before authorizing - the XREF record only
+      *  proves the card is on file, not that it is still usable.
+      * ------------------------------------------------------------- *
+       5150-READ-CARD-RECORD.
+      * ------------------------------------------------------------- *
+      *
+           MOVE XREF-CARD-NUM           TO WS-CARD-RID-CARDNUM
+
+           EXEC CICS READ
+                DATASET   (WS-CARDFILENAME)
+                RIDFLD    (WS-CARD-RID-CARDNUM)
+                KEYLENGTH (LENGTH OF WS-CARD-RID-CARDNUM)
+                INTO      (CARD-RECORD)
+                LENGTH    (LENGTH OF CARD-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                  IF CARD-ACTIVE-STATUS NOT = 'Y'
+                     SET CARD-NOT-ACTIVE     TO TRUE
+                     SET DECLINE-AUTH        TO TRUE
+                  END-IF
+               WHEN DFHRESP(NOTFND)
+                  MOVE 'A004'                TO ERR-LOCATION
+                  SET  ERR-WARNING           TO TRUE
+                  SET  ERR-APP               TO TRUE
+                  MOVE 'CARD NOT FOUND IN CARDDAT'
+                                             TO ERR-MESSAGE
+                  MOVE XREF-CARD-NUM         TO ERR-EVENT-KEY
+                  PERFORM 9500-LOG-ERROR
+      *
+               WHEN OTHER
+                  MOVE 'C004'                TO ERR-LOCATION
+                  SET  ERR-CRITICAL          TO TRUE
+                  SET  ERR-CICS              TO TRUE
+                  MOVE WS-RESP-CD            TO WS-CODE-DISPLAY
+                  MOVE WS-CODE-DISPLAY       TO ERR-CODE-1
+                  MOVE WS-REAS-CD            TO WS-CODE-DISPLAY
+                  MOVE WS-CODE-DISPLAY       TO ERR-CODE-2
+                  MOVE 'FAILED TO READ CARD FILE'
+                                             TO ERR-MESSAGE
+                  MOVE XREF-CARD-NUM         TO ERR-EVENT-KEY
+                  PERFORM 9500-LOG-ERROR
+           END-EVALUATE
+           .
+      *
+       5150-EXIT.
+           EXIT.
+      *
+      * ------------------------------------------------------------- *
+       5200-READ-ACCT-RECORD.
+      * ------------------------------------------------------------- *
+      *
+           MOVE XREF-ACCT-ID          TO WS-CARD-RID-ACCT-ID
+
+           EXEC CICS READ
+                DATASET   (WS-ACCTFILENAME)
+                RIDFLD    (WS-CARD-RID-ACCT-ID-X)
+                KEYLENGTH (LENGTH OF WS-CARD-RID-ACCT-ID-X)
+                INTO      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                  SET FOUND-ACCT-IN-MSTR     TO TRUE
+                  IF ACCT-ACTIVE-STATUS NOT = 'Y'
+                     SET ACCOUNT-CLOSED      TO TRUE
+                     SET DECLINE-AUTH        TO TRUE
+                  END-IF
+               WHEN DFHRESP(NOTFND)
                   SET NFOUND-ACCT-IN-MSTR    TO TRUE                            
                                                                                 
                   MOVE 'A002'                TO ERR-LOCATION                    
@@ -644,45 +816,197 @@
            EXIT.                                                                
       *                                                                         
       * ------------------------------------------------------------- *         
-       5600-READ-PROFILE-DATA.                                                  
-      * ------------------------------------------------------------- *         
-      *                                                                         
-           CONTINUE                                                             
-           .                                                                    
-      *                                                                         
-       5600-EXIT.                                                               
-           EXIT.                                                                
-      *                                                                         
-      * ------------------------------------------------------------- *         
-       6000-MAKE-DECISION.                                                      
+       5600-READ-PROFILE-DATA.
+      * ------------------------------------------------------------- *
+      *
+           SET NORMAL-RISK-PROFILE       TO TRUE
+           MOVE ZERO                     TO WS-PROFILE-DTL-CNT
+                                             WS-PROFILE-DTL-TOTAL-AMT
+
+           IF FOUND-CUST-IN-MSTR
+              IF CUST-FICO-CREDIT-SCORE > 0
+                 AND CUST-FICO-CREDIT-SCORE < WS-LOW-FICO-THRESHOLD
+                 SET HIGH-RISK-PROFILE   TO TRUE
+              END-IF
+           END-IF
+
+           IF FOUND-PAUT-SMRY-SEG
+              SET MORE-AUTH-DETAILS      TO TRUE
+              PERFORM 5610-ACCUM-AUTH-HISTORY THRU 5610-EXIT
+                      UNTIL NOT MORE-AUTH-DETAILS
+
+              IF WS-PROFILE-DTL-CNT > 0
+                 COMPUTE WS-PROFILE-AVG-AMT =
+                         WS-PROFILE-DTL-TOTAL-AMT / WS-PROFILE-DTL-CNT
+                 IF WS-TRANSACTION-AMT >
+                    WS-PROFILE-AVG-AMT * WS-SPEND-SPIKE-FACTOR
+                    SET HIGH-RISK-PROFILE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *
+       5600-EXIT.
+           EXIT.
+      *
+      * ------------------------------------------------------------- *
+      *  Walks the cardholder's own PAUTDTL1 authorization history
+      *  (children of the PAUTSUM0 segment already positioned by
+      *  5500-READ-AUTH-SUMMRY) to build an average-spend baseline for
+      *  5600-READ-PROFILE-DATA's spending-pattern check.
+      * ------------------------------------------------------------- *
+       5610-ACCUM-AUTH-HISTORY.
+      * ------------------------------------------------------------- *
+      *
+           EXEC DLI GNP USING PCB(PAUT-PCB-NUM)
+                SEGMENT (PAUTDTL1)
+                INTO (PENDING-AUTH-DETAILS)
+           END-EXEC
+
+           EVALUATE DIBSTAT
+              WHEN '  '
+                 ADD 1                      TO WS-PROFILE-DTL-CNT
+                 ADD PA-TRANSACTION-AMT     TO WS-PROFILE-DTL-TOTAL-AMT
+              WHEN OTHER
+                 SET NO-MORE-AUTH-DETAILS   TO TRUE
+           END-EVALUATE
+           .
+      *
+       5610-EXIT.
+           EXIT.
+      *
+      * ------------------------------------------------------------- *
+      *  FRAUD DETECTION                                               *
+      *  Flags rapid repeated authorizations against the cardholder's *
+      *  own PAUTSUM0 summary as card fraud, and transactions from a  *
+      *  blocked merchant category or an acquirer country that does  *
+      *  not match the cardholder's country of record as merchant    *
+      *  fraud.                                                       *
+      * ------------------------------------------------------------- *
+       5700-CHECK-FRAUD.
+      * ------------------------------------------------------------- *
+      *
+           IF NOT DECLINE-AUTH AND FOUND-PAUT-SMRY-SEG
+              COMPUTE WS-TOTAL-AUTH-CNT = PA-APPROVED-AUTH-CNT
+                                         + PA-DECLINED-AUTH-CNT
+              IF WS-TOTAL-AUTH-CNT >= WS-VELOCITY-LIMIT-CNT
+                 SET DECLINE-AUTH    TO TRUE
+                 SET CARD-FRAUD      TO TRUE
+              END-IF
+           END-IF
+
+           IF NOT DECLINE-AUTH
+              PERFORM 5710-CHECK-MERCHANT-BLOCKLIST
+           END-IF
+
+           IF NOT DECLINE-AUTH AND FOUND-CUST-IN-MSTR
+              IF PA-RQ-ACQR-COUNTRY-CODE NOT = CUST-ADDR-COUNTRY-CD
+                 IF WS-TRANSACTION-AMT > WS-GEO-MISMATCH-AMT-LMT
+                    SET DECLINE-AUTH    TO TRUE
+                    SET MERCHANT-FRAUD  TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF NOT DECLINE-AUTH
+              PERFORM 5720-CHECK-DAILY-VELOCITY THRU 5720-EXIT
+           END-IF
+           .
+      *
+       5700-EXIT.
+           EXIT.
+      *
+      * ------------------------------------------------------------- *
+       5710-CHECK-MERCHANT-BLOCKLIST.
+      * ------------------------------------------------------------- *
+      *
+           SET MCC-IS-NOT-BLOCKED TO TRUE
+
+           PERFORM VARYING WS-MCC-IDX FROM 1 BY 1
+                   UNTIL WS-MCC-IDX > 4 OR MCC-IS-BLOCKED
+              IF PA-RQ-MERCHANT-CATAGORY-CODE = WS-BLOCKED-MCC (WS-MCC-IDX)
+                 SET MCC-IS-BLOCKED TO TRUE
+              END-IF
+           END-PERFORM
+
+           IF MCC-IS-BLOCKED
+              SET DECLINE-AUTH    TO TRUE
+              SET MERCHANT-FRAUD  TO TRUE
+           END-IF
+           .
+      *
+       5710-EXIT.
+           EXIT.
+      *
+      * ------------------------------------------------------------- *
+      *  Configurable daily authorization velocity limit - declines
+      *  once today's already-approved count or dollar total on this
+      *  PAUTSUM0 summary reaches its limit, so a lost-and-stolen card
+      *  cannot be run through repeated small approvals in one day.
+      * ------------------------------------------------------------- *
+       5720-CHECK-DAILY-VELOCITY.
+      * ------------------------------------------------------------- *
+      *
+           IF FOUND-PAUT-SMRY-SEG
+              IF PA-APPROVED-AUTH-CNT >= WS-DAILY-APPR-CNT-LMT
+                 OR PA-APPROVED-AUTH-AMT >= WS-DAILY-APPR-AMT-LMT
+                 SET DECLINE-AUTH      TO TRUE
+                 SET VELOCITY-EXCEEDED TO TRUE
+              END-IF
+           END-IF
+           .
+      *
+       5720-EXIT.
+           EXIT.
+      *
+      * ------------------------------------------------------------- *
+       6000-MAKE-DECISION.
       * ------------------------------------------------------------- *         
       *                                                                         
            MOVE PA-RQ-CARD-NUM         TO PA-RL-CARD-NUM                        
            MOVE PA-RQ-TRANSACTION-ID   TO PA-RL-TRANSACTION-ID                  
            MOVE PA-RQ-AUTH-TIME        TO PA-RL-AUTH-ID-CODE                    
                                                                                 
-      *-   Decline Auth if Above Limit; If no AUTH summary, use ACT data        
-           IF FOUND-PAUT-SMRY-SEG                                               
-              COMPUTE WS-AVAILABLE-AMT = PA-CREDIT-LIMIT                        
-                                       - PA-CREDIT-BALANCE                      
-              IF WS-TRANSACTION-AMT > WS-AVAILABLE-AMT                          
-                 SET DECLINE-AUTH      TO TRUE                                  
-                 SET INSUFFICIENT-FUND TO TRUE                                  
-              END-IF                                                            
-           ELSE                                                                 
-              IF FOUND-ACCT-IN-MSTR                                             
-                 COMPUTE WS-AVAILABLE-AMT = ACCT-CREDIT-LIMIT                   
-                                          - ACCT-CURR-BAL                       
-                 IF WS-TRANSACTION-AMT > WS-AVAILABLE-AMT                       
-                    SET DECLINE-AUTH      TO TRUE                               
-                    SET INSUFFICIENT-FUND TO TRUE                               
-                 END-IF                                                         
-              ELSE                                                              
-                 SET DECLINE-AUTH         TO TRUE                               
-              END-IF                                                            
-           END-IF                                                               
-                                                                                
-           IF DECLINE-AUTH                                                      
+      *-   Decline Auth if Above Limit; If no AUTH summary, use ACT data
+      *-   Skip when 5700-CHECK-FRAUD already declined the auth so the
+      *-   fraud reason code is not overwritten by an unrelated reason.
+           IF DECLINE-AUTH
+              CONTINUE
+           ELSE
+           IF FOUND-PAUT-SMRY-SEG
+              COMPUTE WS-AVAILABLE-AMT = PA-CREDIT-LIMIT
+                                       - PA-CREDIT-BALANCE
+              IF WS-TRANSACTION-AMT > WS-AVAILABLE-AMT
+                 SET DECLINE-AUTH      TO TRUE
+                 SET INSUFFICIENT-FUND TO TRUE
+              END-IF
+           ELSE
+              IF FOUND-ACCT-IN-MSTR
+                 COMPUTE WS-AVAILABLE-AMT = ACCT-CREDIT-LIMIT
+                                          - ACCT-CURR-BAL
+                 IF WS-TRANSACTION-AMT > WS-AVAILABLE-AMT
+                    SET DECLINE-AUTH      TO TRUE
+                    SET INSUFFICIENT-FUND TO TRUE
+                 END-IF
+              ELSE
+                 SET DECLINE-AUTH         TO TRUE
+              END-IF
+           END-IF
+
+      *-   Extra scrutiny for high-risk profiles: hold the transaction
+      *-   to a fraction of the available credit rather than declining
+      *-   or approving on the full limit alone.
+           IF NOT DECLINE-AUTH AND HIGH-RISK-PROFILE
+              COMPUTE WS-RISK-AVAILABLE-AMT =
+                      WS-AVAILABLE-AMT * WS-RISK-SCRUTINY-PCT
+              IF WS-TRANSACTION-AMT > WS-RISK-AVAILABLE-AMT
+                 SET DECLINE-AUTH      TO TRUE
+                 SET HIGH-RISK-DECLINE TO TRUE
+              END-IF
+           END-IF
+           END-IF
+
+           IF DECLINE-AUTH
               SET  AUTH-RESP-DECLINED     TO TRUE                               
                                                                                 
               MOVE '05'                   TO PA-RL-AUTH-RESP-CODE               
@@ -706,9 +1030,13 @@
                       MOVE '4100'         TO PA-RL-AUTH-RESP-REASON             
                  WHEN CARD-NOT-ACTIVE                                           
                       MOVE '4200'         TO PA-RL-AUTH-RESP-REASON             
-                 WHEN ACCOUNT-CLOSED                                            
-                      MOVE '4300'         TO PA-RL-AUTH-RESP-REASON             
-                 WHEN CARD-FRAUD                                                
+                 WHEN ACCOUNT-CLOSED
+                      MOVE '4300'         TO PA-RL-AUTH-RESP-REASON
+                 WHEN HIGH-RISK-DECLINE
+                      MOVE '4400'         TO PA-RL-AUTH-RESP-REASON
+                 WHEN VELOCITY-EXCEEDED
+                      MOVE '4500'         TO PA-RL-AUTH-RESP-REASON
+                 WHEN CARD-FRAUD                                            
                       MOVE '5100'         TO PA-RL-AUTH-RESP-REASON             
                  WHEN MERCHANT-FRAUD                                            
                       MOVE '5200'         TO PA-RL-AUTH-RESP-REASON             
@@ -810,17 +1138,25 @@
            MOVE ACCT-CREDIT-LIMIT           TO PA-CREDIT-LIMIT                  
            MOVE ACCT-CASH-CREDIT-LIMIT      TO PA-CASH-LIMIT                    
                                                                                 
-           IF AUTH-RESP-APPROVED                                                
-              ADD 1                         TO PA-APPROVED-AUTH-CNT             
-              ADD WS-APPROVED-AMT           TO PA-APPROVED-AUTH-AMT             
-                                                                                
-              ADD WS-APPROVED-AMT           TO PA-CREDIT-BALANCE                
-              MOVE 0                        TO PA-CASH-BALANCE                  
-           ELSE                                                                 
-              ADD 1                         TO PA-DECLINED-AUTH-CNT             
-              ADD PA-TRANSACTION-AMT        TO PA-DECLINED-AUTH-AMT             
-           END-IF                                                               
-                                                                                
+           IF AUTH-RESP-APPROVED
+              ADD 1                         TO PA-APPROVED-AUTH-CNT
+              ADD WS-APPROVED-AMT           TO PA-APPROVED-AUTH-AMT
+
+              ADD WS-APPROVED-AMT           TO PA-CREDIT-BALANCE
+              MOVE 0                        TO PA-CASH-BALANCE
+           ELSE
+              ADD 1                         TO PA-DECLINED-AUTH-CNT
+              ADD PA-TRANSACTION-AMT        TO PA-DECLINED-AUTH-AMT
+           END-IF
+
+      *    Roll the account-status history down one slot (most recent
+      *    first) and post today's status into slot 1.
+           MOVE PA-ACCOUNT-STATUS(4)        TO PA-ACCOUNT-STATUS(5)
+           MOVE PA-ACCOUNT-STATUS(3)        TO PA-ACCOUNT-STATUS(4)
+           MOVE PA-ACCOUNT-STATUS(2)        TO PA-ACCOUNT-STATUS(3)
+           MOVE PA-ACCOUNT-STATUS(1)        TO PA-ACCOUNT-STATUS(2)
+           MOVE ACCT-ACTIVE-STATUS          TO PA-ACCOUNT-STATUS(1)
+
            IF FOUND-PAUT-SMRY-SEG                                               
               EXEC DLI REPL USING PCB(PAUT-PCB-NUM)                             
                    SEGMENT (PAUTSUM0)                                           
