@@ -0,0 +1,632 @@
+      *****************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       01  COPAU2AI.
+           02  FILLER PIC X(12).                                                
+           02  TRNNAMEL    COMP  PIC  S9(4).
+           02  TRNNAMEF    PICTURE X.
+           02  FILLER REDEFINES TRNNAMEF.
+             03 TRNNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  TRNNAMEI  PIC X(4).
+           02  TITLE01L    COMP  PIC  S9(4).
+           02  TITLE01F    PICTURE X.
+           02  FILLER REDEFINES TITLE01F.
+             03 TITLE01A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  TITLE01I  PIC X(40).
+           02  CURDATEL    COMP  PIC  S9(4).
+           02  CURDATEF    PICTURE X.
+           02  FILLER REDEFINES CURDATEF.
+             03 CURDATEA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CURDATEI  PIC X(8).
+           02  PGMNAMEL    COMP  PIC  S9(4).
+           02  PGMNAMEF    PICTURE X.
+           02  FILLER REDEFINES PGMNAMEF.
+             03 PGMNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  PGMNAMEI  PIC X(8).
+           02  TITLE02L    COMP  PIC  S9(4).
+           02  TITLE02F    PICTURE X.
+           02  FILLER REDEFINES TITLE02F.
+             03 TITLE02A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  TITLE02I  PIC X(40).
+           02  CURTIMEL    COMP  PIC  S9(4).
+           02  CURTIMEF    PICTURE X.
+           02  FILLER REDEFINES CURTIMEF.
+             03 CURTIMEA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CURTIMEI  PIC X(8).
+           02  ACCTIDL    COMP  PIC  S9(4).
+           02  ACCTIDF    PICTURE X.
+           02  FILLER REDEFINES ACCTIDF.
+             03 ACCTIDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  ACCTIDI  PIC X(11).
+           02  CARDNUML    COMP  PIC  S9(4).
+           02  CARDNUMF    PICTURE X.
+           02  FILLER REDEFINES CARDNUMF.
+             03 CARDNUMA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CARDNUMI  PIC X(16).
+           02  FRTS01L    COMP  PIC  S9(4).
+           02  FRTS01F    PICTURE X.
+           02  FILLER REDEFINES FRTS01F.
+             03 FRTS01A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRTS01I  PIC X(19).
+           02  FRCN01L    COMP  PIC  S9(4).
+           02  FRCN01F    PICTURE X.
+           02  FILLER REDEFINES FRCN01F.
+             03 FRCN01A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRCN01I  PIC X(16).
+           02  FRAC01L    COMP  PIC  S9(4).
+           02  FRAC01F    PICTURE X.
+           02  FILLER REDEFINES FRAC01F.
+             03 FRAC01A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRAC01I  PIC X(1).
+           02  FRDT01L    COMP  PIC  S9(4).
+           02  FRDT01F    PICTURE X.
+           02  FILLER REDEFINES FRDT01F.
+             03 FRDT01A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRDT01I  PIC X(10).
+           02  FRAM01L    COMP  PIC  S9(4).
+           02  FRAM01F    PICTURE X.
+           02  FILLER REDEFINES FRAM01F.
+             03 FRAM01A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRAM01I  PIC X(12).
+           02  FRTI01L    COMP  PIC  S9(4).
+           02  FRTI01F    PICTURE X.
+           02  FILLER REDEFINES FRTI01F.
+             03 FRTI01A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRTI01I  PIC X(16).
+           02  FRTS02L    COMP  PIC  S9(4).
+           02  FRTS02F    PICTURE X.
+           02  FILLER REDEFINES FRTS02F.
+             03 FRTS02A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRTS02I  PIC X(19).
+           02  FRCN02L    COMP  PIC  S9(4).
+           02  FRCN02F    PICTURE X.
+           02  FILLER REDEFINES FRCN02F.
+             03 FRCN02A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRCN02I  PIC X(16).
+           02  FRAC02L    COMP  PIC  S9(4).
+           02  FRAC02F    PICTURE X.
+           02  FILLER REDEFINES FRAC02F.
+             03 FRAC02A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRAC02I  PIC X(1).
+           02  FRDT02L    COMP  PIC  S9(4).
+           02  FRDT02F    PICTURE X.
+           02  FILLER REDEFINES FRDT02F.
+             03 FRDT02A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRDT02I  PIC X(10).
+           02  FRAM02L    COMP  PIC  S9(4).
+           02  FRAM02F    PICTURE X.
+           02  FILLER REDEFINES FRAM02F.
+             03 FRAM02A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRAM02I  PIC X(12).
+           02  FRTI02L    COMP  PIC  S9(4).
+           02  FRTI02F    PICTURE X.
+           02  FILLER REDEFINES FRTI02F.
+             03 FRTI02A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRTI02I  PIC X(16).
+           02  FRTS03L    COMP  PIC  S9(4).
+           02  FRTS03F    PICTURE X.
+           02  FILLER REDEFINES FRTS03F.
+             03 FRTS03A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRTS03I  PIC X(19).
+           02  FRCN03L    COMP  PIC  S9(4).
+           02  FRCN03F    PICTURE X.
+           02  FILLER REDEFINES FRCN03F.
+             03 FRCN03A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRCN03I  PIC X(16).
+           02  FRAC03L    COMP  PIC  S9(4).
+           02  FRAC03F    PICTURE X.
+           02  FILLER REDEFINES FRAC03F.
+             03 FRAC03A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRAC03I  PIC X(1).
+           02  FRDT03L    COMP  PIC  S9(4).
+           02  FRDT03F    PICTURE X.
+           02  FILLER REDEFINES FRDT03F.
+             03 FRDT03A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRDT03I  PIC X(10).
+           02  FRAM03L    COMP  PIC  S9(4).
+           02  FRAM03F    PICTURE X.
+           02  FILLER REDEFINES FRAM03F.
+             03 FRAM03A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRAM03I  PIC X(12).
+           02  FRTI03L    COMP  PIC  S9(4).
+           02  FRTI03F    PICTURE X.
+           02  FILLER REDEFINES FRTI03F.
+             03 FRTI03A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRTI03I  PIC X(16).
+           02  FRTS04L    COMP  PIC  S9(4).
+           02  FRTS04F    PICTURE X.
+           02  FILLER REDEFINES FRTS04F.
+             03 FRTS04A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRTS04I  PIC X(19).
+           02  FRCN04L    COMP  PIC  S9(4).
+           02  FRCN04F    PICTURE X.
+           02  FILLER REDEFINES FRCN04F.
+             03 FRCN04A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRCN04I  PIC X(16).
+           02  FRAC04L    COMP  PIC  S9(4).
+           02  FRAC04F    PICTURE X.
+           02  FILLER REDEFINES FRAC04F.
+             03 FRAC04A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRAC04I  PIC X(1).
+           02  FRDT04L    COMP  PIC  S9(4).
+           02  FRDT04F    PICTURE X.
+           02  FILLER REDEFINES FRDT04F.
+             03 FRDT04A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRDT04I  PIC X(10).
+           02  FRAM04L    COMP  PIC  S9(4).
+           02  FRAM04F    PICTURE X.
+           02  FILLER REDEFINES FRAM04F.
+             03 FRAM04A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRAM04I  PIC X(12).
+           02  FRTI04L    COMP  PIC  S9(4).
+           02  FRTI04F    PICTURE X.
+           02  FILLER REDEFINES FRTI04F.
+             03 FRTI04A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRTI04I  PIC X(16).
+           02  FRTS05L    COMP  PIC  S9(4).
+           02  FRTS05F    PICTURE X.
+           02  FILLER REDEFINES FRTS05F.
+             03 FRTS05A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRTS05I  PIC X(19).
+           02  FRCN05L    COMP  PIC  S9(4).
+           02  FRCN05F    PICTURE X.
+           02  FILLER REDEFINES FRCN05F.
+             03 FRCN05A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRCN05I  PIC X(16).
+           02  FRAC05L    COMP  PIC  S9(4).
+           02  FRAC05F    PICTURE X.
+           02  FILLER REDEFINES FRAC05F.
+             03 FRAC05A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRAC05I  PIC X(1).
+           02  FRDT05L    COMP  PIC  S9(4).
+           02  FRDT05F    PICTURE X.
+           02  FILLER REDEFINES FRDT05F.
+             03 FRDT05A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRDT05I  PIC X(10).
+           02  FRAM05L    COMP  PIC  S9(4).
+           02  FRAM05F    PICTURE X.
+           02  FILLER REDEFINES FRAM05F.
+             03 FRAM05A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRAM05I  PIC X(12).
+           02  FRTI05L    COMP  PIC  S9(4).
+           02  FRTI05F    PICTURE X.
+           02  FILLER REDEFINES FRTI05F.
+             03 FRTI05A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRTI05I  PIC X(16).
+           02  FRTS06L    COMP  PIC  S9(4).
+           02  FRTS06F    PICTURE X.
+           02  FILLER REDEFINES FRTS06F.
+             03 FRTS06A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRTS06I  PIC X(19).
+           02  FRCN06L    COMP  PIC  S9(4).
+           02  FRCN06F    PICTURE X.
+           02  FILLER REDEFINES FRCN06F.
+             03 FRCN06A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRCN06I  PIC X(16).
+           02  FRAC06L    COMP  PIC  S9(4).
+           02  FRAC06F    PICTURE X.
+           02  FILLER REDEFINES FRAC06F.
+             03 FRAC06A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRAC06I  PIC X(1).
+           02  FRDT06L    COMP  PIC  S9(4).
+           02  FRDT06F    PICTURE X.
+           02  FILLER REDEFINES FRDT06F.
+             03 FRDT06A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRDT06I  PIC X(10).
+           02  FRAM06L    COMP  PIC  S9(4).
+           02  FRAM06F    PICTURE X.
+           02  FILLER REDEFINES FRAM06F.
+             03 FRAM06A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRAM06I  PIC X(12).
+           02  FRTI06L    COMP  PIC  S9(4).
+           02  FRTI06F    PICTURE X.
+           02  FILLER REDEFINES FRTI06F.
+             03 FRTI06A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRTI06I  PIC X(16).
+           02  FRTS07L    COMP  PIC  S9(4).
+           02  FRTS07F    PICTURE X.
+           02  FILLER REDEFINES FRTS07F.
+             03 FRTS07A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRTS07I  PIC X(19).
+           02  FRCN07L    COMP  PIC  S9(4).
+           02  FRCN07F    PICTURE X.
+           02  FILLER REDEFINES FRCN07F.
+             03 FRCN07A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRCN07I  PIC X(16).
+           02  FRAC07L    COMP  PIC  S9(4).
+           02  FRAC07F    PICTURE X.
+           02  FILLER REDEFINES FRAC07F.
+             03 FRAC07A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRAC07I  PIC X(1).
+           02  FRDT07L    COMP  PIC  S9(4).
+           02  FRDT07F    PICTURE X.
+           02  FILLER REDEFINES FRDT07F.
+             03 FRDT07A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRDT07I  PIC X(10).
+           02  FRAM07L    COMP  PIC  S9(4).
+           02  FRAM07F    PICTURE X.
+           02  FILLER REDEFINES FRAM07F.
+             03 FRAM07A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRAM07I  PIC X(12).
+           02  FRTI07L    COMP  PIC  S9(4).
+           02  FRTI07F    PICTURE X.
+           02  FILLER REDEFINES FRTI07F.
+             03 FRTI07A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  FRTI07I  PIC X(16).
+           02  ERRMSGL    COMP  PIC  S9(4).
+           02  ERRMSGF    PICTURE X.
+           02  FILLER REDEFINES ERRMSGF.
+             03 ERRMSGA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  ERRMSGI  PIC X(78).
+       01  COPAU2AO REDEFINES COPAU2AI.
+           02  FILLER PIC X(12).                                                
+           02  FILLER PICTURE X(3).
+           02  TRNNAMEC    PICTURE X.
+           02  TRNNAMEP    PICTURE X.
+           02  TRNNAMEH    PICTURE X.
+           02  TRNNAMEV    PICTURE X.
+           02  TRNNAMEO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  TITLE01C    PICTURE X.
+           02  TITLE01P    PICTURE X.
+           02  TITLE01H    PICTURE X.
+           02  TITLE01V    PICTURE X.
+           02  TITLE01O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  CURDATEC    PICTURE X.
+           02  CURDATEP    PICTURE X.
+           02  CURDATEH    PICTURE X.
+           02  CURDATEV    PICTURE X.
+           02  CURDATEO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  PGMNAMEC    PICTURE X.
+           02  PGMNAMEP    PICTURE X.
+           02  PGMNAMEH    PICTURE X.
+           02  PGMNAMEV    PICTURE X.
+           02  PGMNAMEO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  TITLE02C    PICTURE X.
+           02  TITLE02P    PICTURE X.
+           02  TITLE02H    PICTURE X.
+           02  TITLE02V    PICTURE X.
+           02  TITLE02O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  CURTIMEC    PICTURE X.
+           02  CURTIMEP    PICTURE X.
+           02  CURTIMEH    PICTURE X.
+           02  CURTIMEV    PICTURE X.
+           02  CURTIMEO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  ACCTIDC    PICTURE X.
+           02  ACCTIDP    PICTURE X.
+           02  ACCTIDH    PICTURE X.
+           02  ACCTIDV    PICTURE X.
+           02  ACCTIDO  PIC X(11).
+           02  FILLER PICTURE X(3).
+           02  CARDNUMC    PICTURE X.
+           02  CARDNUMP    PICTURE X.
+           02  CARDNUMH    PICTURE X.
+           02  CARDNUMV    PICTURE X.
+           02  CARDNUMO  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  FRTS01C    PICTURE X.
+           02  FRTS01P    PICTURE X.
+           02  FRTS01H    PICTURE X.
+           02  FRTS01V    PICTURE X.
+           02  FRTS01O  PIC X(19).
+           02  FILLER PICTURE X(3).
+           02  FRCN01C    PICTURE X.
+           02  FRCN01P    PICTURE X.
+           02  FRCN01H    PICTURE X.
+           02  FRCN01V    PICTURE X.
+           02  FRCN01O  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  FRAC01C    PICTURE X.
+           02  FRAC01P    PICTURE X.
+           02  FRAC01H    PICTURE X.
+           02  FRAC01V    PICTURE X.
+           02  FRAC01O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  FRDT01C    PICTURE X.
+           02  FRDT01P    PICTURE X.
+           02  FRDT01H    PICTURE X.
+           02  FRDT01V    PICTURE X.
+           02  FRDT01O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  FRAM01C    PICTURE X.
+           02  FRAM01P    PICTURE X.
+           02  FRAM01H    PICTURE X.
+           02  FRAM01V    PICTURE X.
+           02  FRAM01O  PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  FRTI01C    PICTURE X.
+           02  FRTI01P    PICTURE X.
+           02  FRTI01H    PICTURE X.
+           02  FRTI01V    PICTURE X.
+           02  FRTI01O  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  FRTS02C    PICTURE X.
+           02  FRTS02P    PICTURE X.
+           02  FRTS02H    PICTURE X.
+           02  FRTS02V    PICTURE X.
+           02  FRTS02O  PIC X(19).
+           02  FILLER PICTURE X(3).
+           02  FRCN02C    PICTURE X.
+           02  FRCN02P    PICTURE X.
+           02  FRCN02H    PICTURE X.
+           02  FRCN02V    PICTURE X.
+           02  FRCN02O  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  FRAC02C    PICTURE X.
+           02  FRAC02P    PICTURE X.
+           02  FRAC02H    PICTURE X.
+           02  FRAC02V    PICTURE X.
+           02  FRAC02O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  FRDT02C    PICTURE X.
+           02  FRDT02P    PICTURE X.
+           02  FRDT02H    PICTURE X.
+           02  FRDT02V    PICTURE X.
+           02  FRDT02O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  FRAM02C    PICTURE X.
+           02  FRAM02P    PICTURE X.
+           02  FRAM02H    PICTURE X.
+           02  FRAM02V    PICTURE X.
+           02  FRAM02O  PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  FRTI02C    PICTURE X.
+           02  FRTI02P    PICTURE X.
+           02  FRTI02H    PICTURE X.
+           02  FRTI02V    PICTURE X.
+           02  FRTI02O  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  FRTS03C    PICTURE X.
+           02  FRTS03P    PICTURE X.
+           02  FRTS03H    PICTURE X.
+           02  FRTS03V    PICTURE X.
+           02  FRTS03O  PIC X(19).
+           02  FILLER PICTURE X(3).
+           02  FRCN03C    PICTURE X.
+           02  FRCN03P    PICTURE X.
+           02  FRCN03H    PICTURE X.
+           02  FRCN03V    PICTURE X.
+           02  FRCN03O  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  FRAC03C    PICTURE X.
+           02  FRAC03P    PICTURE X.
+           02  FRAC03H    PICTURE X.
+           02  FRAC03V    PICTURE X.
+           02  FRAC03O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  FRDT03C    PICTURE X.
+           02  FRDT03P    PICTURE X.
+           02  FRDT03H    PICTURE X.
+           02  FRDT03V    PICTURE X.
+           02  FRDT03O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  FRAM03C    PICTURE X.
+           02  FRAM03P    PICTURE X.
+           02  FRAM03H    PICTURE X.
+           02  FRAM03V    PICTURE X.
+           02  FRAM03O  PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  FRTI03C    PICTURE X.
+           02  FRTI03P    PICTURE X.
+           02  FRTI03H    PICTURE X.
+           02  FRTI03V    PICTURE X.
+           02  FRTI03O  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  FRTS04C    PICTURE X.
+           02  FRTS04P    PICTURE X.
+           02  FRTS04H    PICTURE X.
+           02  FRTS04V    PICTURE X.
+           02  FRTS04O  PIC X(19).
+           02  FILLER PICTURE X(3).
+           02  FRCN04C    PICTURE X.
+           02  FRCN04P    PICTURE X.
+           02  FRCN04H    PICTURE X.
+           02  FRCN04V    PICTURE X.
+           02  FRCN04O  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  FRAC04C    PICTURE X.
+           02  FRAC04P    PICTURE X.
+           02  FRAC04H    PICTURE X.
+           02  FRAC04V    PICTURE X.
+           02  FRAC04O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  FRDT04C    PICTURE X.
+           02  FRDT04P    PICTURE X.
+           02  FRDT04H    PICTURE X.
+           02  FRDT04V    PICTURE X.
+           02  FRDT04O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  FRAM04C    PICTURE X.
+           02  FRAM04P    PICTURE X.
+           02  FRAM04H    PICTURE X.
+           02  FRAM04V    PICTURE X.
+           02  FRAM04O  PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  FRTI04C    PICTURE X.
+           02  FRTI04P    PICTURE X.
+           02  FRTI04H    PICTURE X.
+           02  FRTI04V    PICTURE X.
+           02  FRTI04O  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  FRTS05C    PICTURE X.
+           02  FRTS05P    PICTURE X.
+           02  FRTS05H    PICTURE X.
+           02  FRTS05V    PICTURE X.
+           02  FRTS05O  PIC X(19).
+           02  FILLER PICTURE X(3).
+           02  FRCN05C    PICTURE X.
+           02  FRCN05P    PICTURE X.
+           02  FRCN05H    PICTURE X.
+           02  FRCN05V    PICTURE X.
+           02  FRCN05O  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  FRAC05C    PICTURE X.
+           02  FRAC05P    PICTURE X.
+           02  FRAC05H    PICTURE X.
+           02  FRAC05V    PICTURE X.
+           02  FRAC05O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  FRDT05C    PICTURE X.
+           02  FRDT05P    PICTURE X.
+           02  FRDT05H    PICTURE X.
+           02  FRDT05V    PICTURE X.
+           02  FRDT05O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  FRAM05C    PICTURE X.
+           02  FRAM05P    PICTURE X.
+           02  FRAM05H    PICTURE X.
+           02  FRAM05V    PICTURE X.
+           02  FRAM05O  PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  FRTI05C    PICTURE X.
+           02  FRTI05P    PICTURE X.
+           02  FRTI05H    PICTURE X.
+           02  FRTI05V    PICTURE X.
+           02  FRTI05O  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  FRTS06C    PICTURE X.
+           02  FRTS06P    PICTURE X.
+           02  FRTS06H    PICTURE X.
+           02  FRTS06V    PICTURE X.
+           02  FRTS06O  PIC X(19).
+           02  FILLER PICTURE X(3).
+           02  FRCN06C    PICTURE X.
+           02  FRCN06P    PICTURE X.
+           02  FRCN06H    PICTURE X.
+           02  FRCN06V    PICTURE X.
+           02  FRCN06O  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  FRAC06C    PICTURE X.
+           02  FRAC06P    PICTURE X.
+           02  FRAC06H    PICTURE X.
+           02  FRAC06V    PICTURE X.
+           02  FRAC06O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  FRDT06C    PICTURE X.
+           02  FRDT06P    PICTURE X.
+           02  FRDT06H    PICTURE X.
+           02  FRDT06V    PICTURE X.
+           02  FRDT06O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  FRAM06C    PICTURE X.
+           02  FRAM06P    PICTURE X.
+           02  FRAM06H    PICTURE X.
+           02  FRAM06V    PICTURE X.
+           02  FRAM06O  PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  FRTI06C    PICTURE X.
+           02  FRTI06P    PICTURE X.
+           02  FRTI06H    PICTURE X.
+           02  FRTI06V    PICTURE X.
+           02  FRTI06O  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  FRTS07C    PICTURE X.
+           02  FRTS07P    PICTURE X.
+           02  FRTS07H    PICTURE X.
+           02  FRTS07V    PICTURE X.
+           02  FRTS07O  PIC X(19).
+           02  FILLER PICTURE X(3).
+           02  FRCN07C    PICTURE X.
+           02  FRCN07P    PICTURE X.
+           02  FRCN07H    PICTURE X.
+           02  FRCN07V    PICTURE X.
+           02  FRCN07O  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  FRAC07C    PICTURE X.
+           02  FRAC07P    PICTURE X.
+           02  FRAC07H    PICTURE X.
+           02  FRAC07V    PICTURE X.
+           02  FRAC07O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  FRDT07C    PICTURE X.
+           02  FRDT07P    PICTURE X.
+           02  FRDT07H    PICTURE X.
+           02  FRDT07V    PICTURE X.
+           02  FRDT07O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  FRAM07C    PICTURE X.
+           02  FRAM07P    PICTURE X.
+           02  FRAM07H    PICTURE X.
+           02  FRAM07V    PICTURE X.
+           02  FRAM07O  PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  FRTI07C    PICTURE X.
+           02  FRTI07P    PICTURE X.
+           02  FRTI07H    PICTURE X.
+           02  FRTI07V    PICTURE X.
+           02  FRTI07O  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  ERRMSGC    PICTURE X.
+           02  ERRMSGP    PICTURE X.
+           02  ERRMSGH    PICTURE X.
+           02  ERRMSGV    PICTURE X.
+           02  ERRMSGO  PIC X(78).
