@@ -382,6 +382,246 @@
              03 SEL0005A    PICTURE X.                                          
            02  FILLER   PICTURE X(4).                                           
            02  SEL0005I  PIC X(1).                                              
+           02  SEL0006L    COMP  PIC  S9(4).                                    
+           02  SEL0006F    PICTURE X.                                           
+           02  FILLER REDEFINES SEL0006F.                                       
+             03 SEL0006A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  SEL0006I  PIC X(1).                                           
+           02  TRNID06L    COMP  PIC  S9(4).                                    
+           02  TRNID06F    PICTURE X.                                           
+           02  FILLER REDEFINES TRNID06F.                                       
+             03 TRNID06A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  TRNID06I  PIC X(16).                                             
+           02  PDATE06L    COMP  PIC  S9(4).                                    
+           02  PDATE06F    PICTURE X.                                           
+           02  FILLER REDEFINES PDATE06F.                                       
+             03 PDATE06A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PDATE06I  PIC X(8).                                             
+           02  PTIME06L    COMP  PIC  S9(4).                                    
+           02  PTIME06F    PICTURE X.                                           
+           02  FILLER REDEFINES PTIME06F.                                       
+             03 PTIME06A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PTIME06I  PIC X(8).                                             
+           02  PTYPE06L    COMP  PIC  S9(4).                                    
+           02  PTYPE06F    PICTURE X.                                           
+           02  FILLER REDEFINES PTYPE06F.                                       
+             03 PTYPE06A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PTYPE06I  PIC X(4).                                             
+           02  PAPRV06L    COMP  PIC  S9(4).                                    
+           02  PAPRV06F    PICTURE X.                                           
+           02  FILLER REDEFINES PAPRV06F.                                       
+             03 PAPRV06A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PAPRV06I  PIC X(1).                                           
+           02  PSTAT06L    COMP  PIC  S9(4).                                    
+           02  PSTAT06F    PICTURE X.                                           
+           02  FILLER REDEFINES PSTAT06F.                                       
+             03 PSTAT06A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PSTAT06I  PIC X(1).                                           
+           02  PAMT006L    COMP  PIC  S9(4).                                    
+           02  PAMT006F    PICTURE X.                                           
+           02  FILLER REDEFINES PAMT006F.                                       
+             03 PAMT006A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PAMT006I  PIC X(12).                                             
+           02  SEL0007L    COMP  PIC  S9(4).                                    
+           02  SEL0007F    PICTURE X.                                           
+           02  FILLER REDEFINES SEL0007F.                                       
+             03 SEL0007A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  SEL0007I  PIC X(1).                                           
+           02  TRNID07L    COMP  PIC  S9(4).                                    
+           02  TRNID07F    PICTURE X.                                           
+           02  FILLER REDEFINES TRNID07F.                                       
+             03 TRNID07A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  TRNID07I  PIC X(16).                                             
+           02  PDATE07L    COMP  PIC  S9(4).                                    
+           02  PDATE07F    PICTURE X.                                           
+           02  FILLER REDEFINES PDATE07F.                                       
+             03 PDATE07A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PDATE07I  PIC X(8).                                             
+           02  PTIME07L    COMP  PIC  S9(4).                                    
+           02  PTIME07F    PICTURE X.                                           
+           02  FILLER REDEFINES PTIME07F.                                       
+             03 PTIME07A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PTIME07I  PIC X(8).                                             
+           02  PTYPE07L    COMP  PIC  S9(4).                                    
+           02  PTYPE07F    PICTURE X.                                           
+           02  FILLER REDEFINES PTYPE07F.                                       
+             03 PTYPE07A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PTYPE07I  PIC X(4).                                             
+           02  PAPRV07L    COMP  PIC  S9(4).                                    
+           02  PAPRV07F    PICTURE X.                                           
+           02  FILLER REDEFINES PAPRV07F.                                       
+             03 PAPRV07A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PAPRV07I  PIC X(1).                                           
+           02  PSTAT07L    COMP  PIC  S9(4).                                    
+           02  PSTAT07F    PICTURE X.                                           
+           02  FILLER REDEFINES PSTAT07F.                                       
+             03 PSTAT07A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PSTAT07I  PIC X(1).                                           
+           02  PAMT007L    COMP  PIC  S9(4).                                    
+           02  PAMT007F    PICTURE X.                                           
+           02  FILLER REDEFINES PAMT007F.                                       
+             03 PAMT007A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PAMT007I  PIC X(12).                                             
+           02  SEL0008L    COMP  PIC  S9(4).                                    
+           02  SEL0008F    PICTURE X.                                           
+           02  FILLER REDEFINES SEL0008F.                                       
+             03 SEL0008A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  SEL0008I  PIC X(1).                                           
+           02  TRNID08L    COMP  PIC  S9(4).                                    
+           02  TRNID08F    PICTURE X.                                           
+           02  FILLER REDEFINES TRNID08F.                                       
+             03 TRNID08A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  TRNID08I  PIC X(16).                                             
+           02  PDATE08L    COMP  PIC  S9(4).                                    
+           02  PDATE08F    PICTURE X.                                           
+           02  FILLER REDEFINES PDATE08F.                                       
+             03 PDATE08A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PDATE08I  PIC X(8).                                             
+           02  PTIME08L    COMP  PIC  S9(4).                                    
+           02  PTIME08F    PICTURE X.                                           
+           02  FILLER REDEFINES PTIME08F.                                       
+             03 PTIME08A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PTIME08I  PIC X(8).                                             
+           02  PTYPE08L    COMP  PIC  S9(4).                                    
+           02  PTYPE08F    PICTURE X.                                           
+           02  FILLER REDEFINES PTYPE08F.                                       
+             03 PTYPE08A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PTYPE08I  PIC X(4).                                             
+           02  PAPRV08L    COMP  PIC  S9(4).                                    
+           02  PAPRV08F    PICTURE X.                                           
+           02  FILLER REDEFINES PAPRV08F.                                       
+             03 PAPRV08A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PAPRV08I  PIC X(1).                                           
+           02  PSTAT08L    COMP  PIC  S9(4).                                    
+           02  PSTAT08F    PICTURE X.                                           
+           02  FILLER REDEFINES PSTAT08F.                                       
+             03 PSTAT08A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PSTAT08I  PIC X(1).                                           
+           02  PAMT008L    COMP  PIC  S9(4).                                    
+           02  PAMT008F    PICTURE X.                                           
+           02  FILLER REDEFINES PAMT008F.                                       
+             03 PAMT008A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PAMT008I  PIC X(12).                                             
+           02  SEL0009L    COMP  PIC  S9(4).                                    
+           02  SEL0009F    PICTURE X.                                           
+           02  FILLER REDEFINES SEL0009F.                                       
+             03 SEL0009A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  SEL0009I  PIC X(1).                                           
+           02  TRNID09L    COMP  PIC  S9(4).                                    
+           02  TRNID09F    PICTURE X.                                           
+           02  FILLER REDEFINES TRNID09F.                                       
+             03 TRNID09A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  TRNID09I  PIC X(16).                                             
+           02  PDATE09L    COMP  PIC  S9(4).                                    
+           02  PDATE09F    PICTURE X.                                           
+           02  FILLER REDEFINES PDATE09F.                                       
+             03 PDATE09A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PDATE09I  PIC X(8).                                             
+           02  PTIME09L    COMP  PIC  S9(4).                                    
+           02  PTIME09F    PICTURE X.                                           
+           02  FILLER REDEFINES PTIME09F.                                       
+             03 PTIME09A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PTIME09I  PIC X(8).                                             
+           02  PTYPE09L    COMP  PIC  S9(4).                                    
+           02  PTYPE09F    PICTURE X.                                           
+           02  FILLER REDEFINES PTYPE09F.                                       
+             03 PTYPE09A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PTYPE09I  PIC X(4).                                             
+           02  PAPRV09L    COMP  PIC  S9(4).                                    
+           02  PAPRV09F    PICTURE X.                                           
+           02  FILLER REDEFINES PAPRV09F.                                       
+             03 PAPRV09A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PAPRV09I  PIC X(1).                                           
+           02  PSTAT09L    COMP  PIC  S9(4).                                    
+           02  PSTAT09F    PICTURE X.                                           
+           02  FILLER REDEFINES PSTAT09F.                                       
+             03 PSTAT09A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PSTAT09I  PIC X(1).                                           
+           02  PAMT009L    COMP  PIC  S9(4).                                    
+           02  PAMT009F    PICTURE X.                                           
+           02  FILLER REDEFINES PAMT009F.                                       
+             03 PAMT009A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PAMT009I  PIC X(12).                                             
+           02  SEL0010L    COMP  PIC  S9(4).                                    
+           02  SEL0010F    PICTURE X.                                           
+           02  FILLER REDEFINES SEL0010F.                                       
+             03 SEL0010A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  SEL0010I  PIC X(1).                                           
+           02  TRNID10L    COMP  PIC  S9(4).                                    
+           02  TRNID10F    PICTURE X.                                           
+           02  FILLER REDEFINES TRNID10F.                                       
+             03 TRNID10A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  TRNID10I  PIC X(16).                                             
+           02  PDATE10L    COMP  PIC  S9(4).                                    
+           02  PDATE10F    PICTURE X.                                           
+           02  FILLER REDEFINES PDATE10F.                                       
+             03 PDATE10A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PDATE10I  PIC X(8).                                             
+           02  PTIME10L    COMP  PIC  S9(4).                                    
+           02  PTIME10F    PICTURE X.                                           
+           02  FILLER REDEFINES PTIME10F.                                       
+             03 PTIME10A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PTIME10I  PIC X(8).                                             
+           02  PTYPE10L    COMP  PIC  S9(4).                                    
+           02  PTYPE10F    PICTURE X.                                           
+           02  FILLER REDEFINES PTYPE10F.                                       
+             03 PTYPE10A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PTYPE10I  PIC X(4).                                             
+           02  PAPRV10L    COMP  PIC  S9(4).                                    
+           02  PAPRV10F    PICTURE X.                                           
+           02  FILLER REDEFINES PAPRV10F.                                       
+             03 PAPRV10A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PAPRV10I  PIC X(1).                                           
+           02  PSTAT10L    COMP  PIC  S9(4).                                    
+           02  PSTAT10F    PICTURE X.                                           
+           02  FILLER REDEFINES PSTAT10F.                                       
+             03 PSTAT10A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PSTAT10I  PIC X(1).                                           
+           02  PAMT010L    COMP  PIC  S9(4).                                    
+           02  PAMT010F    PICTURE X.                                           
+           02  FILLER REDEFINES PAMT010F.                                       
+             03 PAMT010A    PICTURE X.                                          
+           02  FILLER   PICTURE X(4).                                           
+           02  PAMT010I  PIC X(12).                                             
            02  ERRMSGL    COMP  PIC  S9(4).                                     
            02  ERRMSGF    PICTURE X.                                            
            02  FILLER REDEFINES ERRMSGF.                                        
@@ -757,6 +997,261 @@
            02  SEL0005V    PICTURE X.                                           
            02  SEL0005O  PIC X(1).                                              
            02  FILLER PICTURE X(3).                                             
+           02  FILLER PICTURE X(3).                                             
+           02  SEL0006C    PICTURE X.                                            
+           02  SEL0006P    PICTURE X.                                            
+           02  SEL0006H    PICTURE X.                                            
+           02  SEL0006V    PICTURE X.                                            
+           02  SEL0006O  PIC X(1).                                              
+
+           02  FILLER PICTURE X(3).                                             
+           02  TRNID06C    PICTURE X.                                            
+           02  TRNID06P    PICTURE X.                                            
+           02  TRNID06H    PICTURE X.                                            
+           02  TRNID06V    PICTURE X.                                            
+           02  TRNID06O  PIC X(16).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PDATE06C    PICTURE X.                                            
+           02  PDATE06P    PICTURE X.                                            
+           02  PDATE06H    PICTURE X.                                            
+           02  PDATE06V    PICTURE X.                                            
+           02  PDATE06O  PIC X(8).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PTIME06C    PICTURE X.                                            
+           02  PTIME06P    PICTURE X.                                            
+           02  PTIME06H    PICTURE X.                                            
+           02  PTIME06V    PICTURE X.                                            
+           02  PTIME06O  PIC X(8).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PTYPE06C    PICTURE X.                                            
+           02  PTYPE06P    PICTURE X.                                            
+           02  PTYPE06H    PICTURE X.                                            
+           02  PTYPE06V    PICTURE X.                                            
+           02  PTYPE06O  PIC X(4).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PAPRV06C    PICTURE X.                                            
+           02  PAPRV06P    PICTURE X.                                            
+           02  PAPRV06H    PICTURE X.                                            
+           02  PAPRV06V    PICTURE X.                                            
+           02  PAPRV06O  PIC X(1).                                              
+
+           02  FILLER PICTURE X(3).                                             
+           02  PSTAT06C    PICTURE X.                                            
+           02  PSTAT06P    PICTURE X.                                            
+           02  PSTAT06H    PICTURE X.                                            
+           02  PSTAT06V    PICTURE X.                                            
+           02  PSTAT06O  PIC X(1).                                              
+
+           02  FILLER PICTURE X(3).                                             
+           02  PAMT006C    PICTURE X.                                            
+           02  PAMT006P    PICTURE X.                                            
+           02  PAMT006H    PICTURE X.                                            
+           02  PAMT006V    PICTURE X.                                            
+           02  PAMT006O  PIC X(12).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  SEL0007C    PICTURE X.                                            
+           02  SEL0007P    PICTURE X.                                            
+           02  SEL0007H    PICTURE X.                                            
+           02  SEL0007V    PICTURE X.                                            
+           02  SEL0007O  PIC X(1).                                              
+
+           02  FILLER PICTURE X(3).                                             
+           02  TRNID07C    PICTURE X.                                            
+           02  TRNID07P    PICTURE X.                                            
+           02  TRNID07H    PICTURE X.                                            
+           02  TRNID07V    PICTURE X.                                            
+           02  TRNID07O  PIC X(16).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PDATE07C    PICTURE X.                                            
+           02  PDATE07P    PICTURE X.                                            
+           02  PDATE07H    PICTURE X.                                            
+           02  PDATE07V    PICTURE X.                                            
+           02  PDATE07O  PIC X(8).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PTIME07C    PICTURE X.                                            
+           02  PTIME07P    PICTURE X.                                            
+           02  PTIME07H    PICTURE X.                                            
+           02  PTIME07V    PICTURE X.                                            
+           02  PTIME07O  PIC X(8).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PTYPE07C    PICTURE X.                                            
+           02  PTYPE07P    PICTURE X.                                            
+           02  PTYPE07H    PICTURE X.                                            
+           02  PTYPE07V    PICTURE X.                                            
+           02  PTYPE07O  PIC X(4).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PAPRV07C    PICTURE X.                                            
+           02  PAPRV07P    PICTURE X.                                            
+           02  PAPRV07H    PICTURE X.                                            
+           02  PAPRV07V    PICTURE X.                                            
+           02  PAPRV07O  PIC X(1).                                              
+
+           02  FILLER PICTURE X(3).                                             
+           02  PSTAT07C    PICTURE X.                                            
+           02  PSTAT07P    PICTURE X.                                            
+           02  PSTAT07H    PICTURE X.                                            
+           02  PSTAT07V    PICTURE X.                                            
+           02  PSTAT07O  PIC X(1).                                              
+
+           02  FILLER PICTURE X(3).                                             
+           02  PAMT007C    PICTURE X.                                            
+           02  PAMT007P    PICTURE X.                                            
+           02  PAMT007H    PICTURE X.                                            
+           02  PAMT007V    PICTURE X.                                            
+           02  PAMT007O  PIC X(12).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  SEL0008C    PICTURE X.                                            
+           02  SEL0008P    PICTURE X.                                            
+           02  SEL0008H    PICTURE X.                                            
+           02  SEL0008V    PICTURE X.                                            
+           02  SEL0008O  PIC X(1).                                              
+
+           02  FILLER PICTURE X(3).                                             
+           02  TRNID08C    PICTURE X.                                            
+           02  TRNID08P    PICTURE X.                                            
+           02  TRNID08H    PICTURE X.                                            
+           02  TRNID08V    PICTURE X.                                            
+           02  TRNID08O  PIC X(16).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PDATE08C    PICTURE X.                                            
+           02  PDATE08P    PICTURE X.                                            
+           02  PDATE08H    PICTURE X.                                            
+           02  PDATE08V    PICTURE X.                                            
+           02  PDATE08O  PIC X(8).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PTIME08C    PICTURE X.                                            
+           02  PTIME08P    PICTURE X.                                            
+           02  PTIME08H    PICTURE X.                                            
+           02  PTIME08V    PICTURE X.                                            
+           02  PTIME08O  PIC X(8).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PTYPE08C    PICTURE X.                                            
+           02  PTYPE08P    PICTURE X.                                            
+           02  PTYPE08H    PICTURE X.                                            
+           02  PTYPE08V    PICTURE X.                                            
+           02  PTYPE08O  PIC X(4).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PAPRV08C    PICTURE X.                                            
+           02  PAPRV08P    PICTURE X.                                            
+           02  PAPRV08H    PICTURE X.                                            
+           02  PAPRV08V    PICTURE X.                                            
+           02  PAPRV08O  PIC X(1).                                              
+
+           02  FILLER PICTURE X(3).                                             
+           02  PSTAT08C    PICTURE X.                                            
+           02  PSTAT08P    PICTURE X.                                            
+           02  PSTAT08H    PICTURE X.                                            
+           02  PSTAT08V    PICTURE X.                                            
+           02  PSTAT08O  PIC X(1).                                              
+
+           02  FILLER PICTURE X(3).                                             
+           02  PAMT008C    PICTURE X.                                            
+           02  PAMT008P    PICTURE X.                                            
+           02  PAMT008H    PICTURE X.                                            
+           02  PAMT008V    PICTURE X.                                            
+           02  PAMT008O  PIC X(12).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  SEL0009C    PICTURE X.                                            
+           02  SEL0009P    PICTURE X.                                            
+           02  SEL0009H    PICTURE X.                                            
+           02  SEL0009V    PICTURE X.                                            
+           02  SEL0009O  PIC X(1).                                              
+
+           02  FILLER PICTURE X(3).                                             
+           02  TRNID09C    PICTURE X.                                            
+           02  TRNID09P    PICTURE X.                                            
+           02  TRNID09H    PICTURE X.                                            
+           02  TRNID09V    PICTURE X.                                            
+           02  TRNID09O  PIC X(16).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PDATE09C    PICTURE X.                                            
+           02  PDATE09P    PICTURE X.                                            
+           02  PDATE09H    PICTURE X.                                            
+           02  PDATE09V    PICTURE X.                                            
+           02  PDATE09O  PIC X(8).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PTIME09C    PICTURE X.                                            
+           02  PTIME09P    PICTURE X.                                            
+           02  PTIME09H    PICTURE X.                                            
+           02  PTIME09V    PICTURE X.                                            
+           02  PTIME09O  PIC X(8).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PTYPE09C    PICTURE X.                                            
+           02  PTYPE09P    PICTURE X.                                            
+           02  PTYPE09H    PICTURE X.                                            
+           02  PTYPE09V    PICTURE X.                                            
+           02  PTYPE09O  PIC X(4).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PAPRV09C    PICTURE X.                                            
+           02  PAPRV09P    PICTURE X.                                            
+           02  PAPRV09H    PICTURE X.                                            
+           02  PAPRV09V    PICTURE X.                                            
+           02  PAPRV09O  PIC X(1).                                              
+
+           02  FILLER PICTURE X(3).                                             
+           02  PSTAT09C    PICTURE X.                                            
+           02  PSTAT09P    PICTURE X.                                            
+           02  PSTAT09H    PICTURE X.                                            
+           02  PSTAT09V    PICTURE X.                                            
+           02  PSTAT09O  PIC X(1).                                              
+
+           02  FILLER PICTURE X(3).                                             
+           02  PAMT009C    PICTURE X.                                            
+           02  PAMT009P    PICTURE X.                                            
+           02  PAMT009H    PICTURE X.                                            
+           02  PAMT009V    PICTURE X.                                            
+           02  PAMT009O  PIC X(12).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  SEL0010C    PICTURE X.                                            
+           02  SEL0010P    PICTURE X.                                            
+           02  SEL0010H    PICTURE X.                                            
+           02  SEL0010V    PICTURE X.                                            
+           02  SEL0010O  PIC X(1).                                              
+
+           02  FILLER PICTURE X(3).                                             
+           02  TRNID10C    PICTURE X.                                            
+           02  TRNID10P    PICTURE X.                                            
+           02  TRNID10H    PICTURE X.                                            
+           02  TRNID10V    PICTURE X.                                            
+           02  TRNID10O  PIC X(16).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PDATE10C    PICTURE X.                                            
+           02  PDATE10P    PICTURE X.                                            
+           02  PDATE10H    PICTURE X.                                            
+           02  PDATE10V    PICTURE X.                                            
+           02  PDATE10O  PIC X(8).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PTIME10C    PICTURE X.                                            
+           02  PTIME10P    PICTURE X.                                            
+           02  PTIME10H    PICTURE X.                                            
+           02  PTIME10V    PICTURE X.                                            
+           02  PTIME10O  PIC X(8).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PTYPE10C    PICTURE X.                                            
+           02  PTYPE10P    PICTURE X.                                            
+           02  PTYPE10H    PICTURE X.                                            
+           02  PTYPE10V    PICTURE X.                                            
+           02  PTYPE10O  PIC X(4).                                              
+           02  FILLER PICTURE X(3).                                             
+           02  PAPRV10C    PICTURE X.                                            
+           02  PAPRV10P    PICTURE X.                                            
+           02  PAPRV10H    PICTURE X.                                            
+           02  PAPRV10V    PICTURE X.                                            
+           02  PAPRV10O  PIC X(1).                                              
+
+           02  FILLER PICTURE X(3).                                             
+           02  PSTAT10C    PICTURE X.                                            
+           02  PSTAT10P    PICTURE X.                                            
+           02  PSTAT10H    PICTURE X.                                            
+           02  PSTAT10V    PICTURE X.                                            
+           02  PSTAT10O  PIC X(1).                                              
+
+           02  FILLER PICTURE X(3).                                             
+           02  PAMT010C    PICTURE X.                                            
+           02  PAMT010P    PICTURE X.                                            
+           02  PAMT010H    PICTURE X.                                            
+           02  PAMT010V    PICTURE X.                                            
+           02  PAMT010O  PIC X(12).                                              
            02  ERRMSGC    PICTURE X.                                            
            02  ERRMSGP    PICTURE X.                                            
            02  ERRMSGH    PICTURE X.                                            
