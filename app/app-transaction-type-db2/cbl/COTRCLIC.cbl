@@ -0,0 +1,2418 @@
+000100*****************************************************************
+000200* Program:     COTRCLIC.CBL                                     *
+000300* Layer:       Business logic                                   *
+000400* Function:    List Transaction Category for updates and deletes*
+000500*              Demonstrates paging with cursors in Db2          *
+000600*              and Simple, select, delete and update use cases  *
+000700*****************************************************************
+000800* Copyright Amazon.com, Inc. or its affiliates.
+000900* All Rights Reserved.
+001000*
+001100* Licensed under the Apache License, Version 2.0 (the "License").
+001200* You may not use this file except in compliance with the License.
+001300* You may obtain a copy of the License at
+001400*
+001500*    http://www.apache.org/licenses/LICENSE-2.0
+001600*
+001700* Unless required by applicable law or agreed to in writing,
+001800* software distributed under the License is distributed on an
+001900* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+002000* either express or implied. See the License for the specific
+002100* language governing permissions and limitations under the License
+002200******************************************************************
+002300
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID.
+002600     COTRCLIC.
+002700 DATE-WRITTEN.
+002800     Feb 2023.
+002900 DATE-COMPILED.
+003000     Today.
+003100
+003200 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400
+003500 DATA DIVISION.
+003600
+003700 WORKING-STORAGE SECTION.
+003800
+003900******************************************************************
+004000* Literals and Constants
+004100******************************************************************
+004200 01 WS-CONSTANTS.
+004300   05  LIT-THISPGM             PIC X(8)        VALUE 'COTRCLIC'.
+004400   05  LIT-THISTRANID          PIC X(4)        VALUE 'CTCL'.
+004500   05  LIT-THISMAPSET          PIC X(7)        VALUE 'COTRCLI'.
+004600   05  LIT-THISMAP             PIC X(7)        VALUE 'CTRCLIA'.
+004700   05  LIT-ADMINPGM             PIC X(8)       VALUE 'COADM01C'.
+004800   05  LIT-ADMINTRANID          PIC X(4)       VALUE 'CA00'.
+004900   05  LIT-ADMINMAPSET          PIC X(7)       VALUE 'COADM01'.
+005000   05  LIT-ADDTPGM             PIC X(8)        VALUE 'COTRCUPC'.
+005100   05  LIT-ADDTTRANID          PIC X(4)        VALUE 'CTCU'.
+005200   05  LIT-ADDTMAPSET          PIC X(7)        VALUE 'COTRCUP'.
+005300   05  LIT-ADDTMAP             PIC X(7)        VALUE 'CTRCUPA'.
+005400   05  LIT-DSNTIAC             PIC X(7)        VALUE 'DSNTIAC'.
+005500   05  LIT-ASTERISK            PIC X(7)        VALUE '*'.
+005600   05  LIT-CATEGORY-TABLE      PIC X(30)       VALUE
+005700                                    'TRANSACTION_CATEGORY '.
+005800   05  LIT-DELETE-FLAG         PIC X(1)        VALUE 'D'.
+005900   05  LIT-UPDATE-FLAG         PIC X(1)        VALUE 'U'.
+006000   05  WS-MAX-SCREEN-LINES     PIC S9(4)      COMP VALUE 7.
+006100
+006200******************************************************************
+006300* Literals for use in INSPECT statements
+006400******************************************************************
+006500   05 LIT-ALL-ALPHANUM-FROM-X.
+006600      10 LIT-ALL-ALPHA-FROM-X.
+006700         15 LIT-UPPER                       PIC X(26)
+006800                          VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+006900         15 LIT-LOWER                       PIC X(26)
+007000                          VALUE 'abcdefghijklmnopqrstuvwxyz'.
+007100      10 LIT-NUMBERS                        PIC X(10)
+007200                          VALUE '0123456789'.
+007300
+007400******************************************************************
+007500* Variables for use in INSPECT statements
+007600******************************************************************
+007700 01  LIT-ALL-ALPHA-FROM     PIC X(52) VALUE SPACES.
+007800 01  LIT-ALL-ALPHANUM-FROM  PIC X(62) VALUE SPACES.
+007900 01  LIT-ALL-NUM-FROM       PIC X(10) VALUE SPACES.
+008000 77  LIT-ALPHA-SPACES-TO    PIC X(52) VALUE SPACES.
+008100 77  LIT-ALPHANUM-SPACES-TO PIC X(62) VALUE SPACES.
+008200 77  LIT-NUM-SPACES-TO      PIC X(10) VALUE SPACES.
+008300 77  LIT-AUDITPGM           PIC X(8)   VALUE 'COAUDIT'.
+008400
+008500 01  WS-MISC-STORAGE.
+008600******************************************************************
+008700* General CICS related
+008800******************************************************************
+008900
+009000   05 WS-CICS-PROCESSNG-VARS.
+009100      07 WS-RESP-CD            PIC S9(9) COMP VALUE ZEROS.
+009200      07 WS-REAS-CD            PIC S9(9) COMP VALUE ZEROS.
+009300      07 WS-AUDIT-ACTION-CD    PIC X(1).
+009400      07 WS-AUDIT-CATG-TYPE    PIC X(02).
+009500      07 WS-AUDIT-CATG-CODE    PIC X(04).
+009600      07 WS-AUDIT-CATG-DESC    PIC X(50).
+009700      07 WS-TRAN-USE-COUNT     PIC S9(9) COMP VALUE ZEROS.
+009800      07 WS-TRANID             PIC X(4)       VALUE SPACES.
+009900
+010000
+010100******************************************************************
+010200* Input edits
+010300******************************************************************
+010400   05 WS-INPUT-FLAG                          PIC X(1).
+010500     88  INPUT-OK                            VALUES '0'
+010600                                                    ' '
+010700                                             LOW-VALUES.
+010800     88  INPUT-ERROR                         VALUE '1'.
+010900   05  WS-EDIT-CATTYPE-FLAG                  PIC X(1).
+011000     88  FLG-CATTYPEFILTER-NOT-OK            VALUE '0'.
+011100     88  FLG-CATTYPEFILTER-ISVALID           VALUE '1'.
+011200     88  FLG-CATTYPEFILTER-BLANK             VALUE ' '.
+011300   05  WS-EDIT-CATDESC-FLAG                  PIC X(1).
+011400     88  FLG-CATDESCFILTER-NOT-OK            VALUE '0'.
+011500     88  FLG-CATDESCFILTER-ISVALID           VALUE '1'.
+011600     88  FLG-CATDESCFILTER-BLANK             VALUE ' '.
+011700   05 WS-CATTYPEFILTER-CHANGED               PIC X(1).
+011800     88  FLG-CATTYPEFILTER-CHANGED-NO        VALUE LOW-VALUES.
+011900     88  FLG-CATTYPEFILTER-CHANGED-YES       VALUE 'Y'.
+012000   05 WS-CATDESCFILTER-CHANGED               PIC X(1).
+012100     88  FLG-CATDESCFILTER-CHANGED-NO        VALUE LOW-VALUES.
+012200     88  FLG-CATDESCFILTER-CHANGED-YES       VALUE 'Y'.
+012300   05 WS-ROW-RECORDS-CHANGED                 PIC X(01)
+012400                                             OCCURS 7 TIMES.
+012500     88  FLG-ROW-DESCR-CHANGED-NO            VALUE LOW-VALUES.
+012600     88  FLG-ROW-DESCR-CHANGED-YES           VALUE 'Y'.
+012700   05 WS-DELETE-STATUS                       PIC X(1).
+012800     88  FLG-DELETED-NO                      VALUE LOW-VALUES.
+012900     88  FLG-DELETED-YES                     VALUE 'Y'.
+013000   05 WS-UPDATE-STATUS                       PIC X(1).
+013100     88  FLG-UPDATED-NO                      VALUE LOW-VALUES.
+013200     88  FLG-UPDATE-COMPLETED                     VALUE 'Y'.
+013300   05 WS-ROW-SELECTION-CHANGED               PIC X(1).
+013400     88  FLG-ROW-SELECTION-CHANGED-NO        VALUE LOW-VALUES.
+013500     88  FLG-ROW-SELECTION-CHANGED-YES       VALUE 'Y'.
+013600   05 WS-BAD-SELECTION-ACTION                PIC X(1).
+013700     88  FLG-BAD-ACTIONS-SELECTED-NO         VALUE LOW-VALUES.
+013800     88  FLG-BAD-ACTIONS-SELECTED-YES        VALUE 'Y'.
+013900   05 WS-ARRAY-DESCRIPTION-FLGS              PIC X(1).
+014000     88  FLG-ROW-DESCRIPTION-ISVALID         VALUE LOW-VALUES
+014100                                                   SPACES.
+014200     88  FLG-ROW-DESCRIPTION-NOT-OK          VALUE '0'.
+014300     88  FLG-ROW-DESCRIPTION-BLANK           VALUE 'B'.
+014400   05  WS-DATACHANGED-FLAG                   PIC X(1).
+014500     88  NO-CHANGES-FOUND                    VALUE '0'.
+014600     88  CHANGES-HAVE-OCCURRED               VALUE '1'.
+014700
+014800*  Generic Input Edits
+014900   05  WS-GENERIC-EDITS.
+015000     10 WS-EDIT-VARIABLE-NAME                PIC X(25).
+015100
+015200     10 WS-EDIT-ALPHANUM-ONLY                PIC X(256).
+015300     10 WS-EDIT-ALPHANUM-LENGTH              PIC S9(4) COMP-3.
+015400
+015500     10 WS-EDIT-ALPHANUM-ONLY-FLAGS          PIC X(1).
+015600        88  FLG-ALPHNANUM-ISVALID            VALUE LOW-VALUES.
+015700        88  FLG-ALPHNANUM-NOT-OK             VALUE '0'.
+015800        88  FLG-ALPHNANUM-BLANK              VALUE 'B'.
+015900
+016000   05  WS-OTHER-EDIT-VARS.
+016100     10 WS-RECORDS-COUNT                     PIC S9(4) COMP-3
+016200                                             VALUE 0.
+016300
+016400******************************************************************
+016500*  Input edits array variables
+016600******************************************************************
+016700******************************************************************
+016800*  Screen Data Array   56 CHARS X 7 ROWS = 392
+016900******************************************************************
+017000
+017100   05 WS-SCREEN-DATA-IN.
+017200      10 WS-ALL-ROWS-IN                      PIC X(392).
+017300      10 FILLER REDEFINES WS-ALL-ROWS-IN.
+017400         15 WS-SCREEN-ROWS-IN OCCURS  7 TIMES.
+017500            20 WS-EACH-ROW-IN.
+017600               25 WS-EACH-CATG-IN.
+017700                  30 WS-ROW-CATG-TYPE-IN     PIC X(02).
+017800                  30 WS-ROW-CATG-CODE-IN     PIC X(04).
+017900                  30 WS-ROW-CATG-DESC-IN     PIC X(50).
+018000
+018100
+018200   05 WS-EDIT-SELECT-COUNTER                 PIC S9(04)
+018300                                             USAGE COMP-3
+018400                                             VALUE 0.
+018500   05 WS-EDIT-SELECT-FLAGS                   PIC X(7)
+018600                                             VALUE LOW-VALUES.
+018700   05 FILLER  REDEFINES  WS-EDIT-SELECT-FLAGS.
+018800      10 WS-EDIT-SELECT                      PIC X(1)
+018900                                             OCCURS 7 TIMES.
+019000         88 SELECT-OK                        VALUES 'D', 'U'.
+019100         88 DELETE-REQUESTED-ON              VALUE 'D'.
+019200         88 UPDATE-REQUESTED-ON              VALUE 'U'.
+019300         88 SELECT-BLANK                     VALUES
+019400                                             ' ',
+019500                                             LOW-VALUES.
+019600
+019700   05 WS-EDIT-SELECT-ERROR-FLAGS             PIC X(7)
+019800                                             VALUE LOW-VALUES.
+019900   05 FILLER  REDEFINES WS-EDIT-SELECT-ERROR-FLAGS.
+020000      10 WS-EDIT-SELECT-ERRORS               OCCURS 7 TIMES.
+020100         20 WS-ROW-CTGSELECT-ERROR           PIC X(1).
+020200            88 WS-ROW-SELECT-ERROR           VALUE '1'.
+020300
+020400   05 WS-SUBSCRIPT-VARS.
+020500      10 I                                  PIC S9(4) COMP
+020600                                            VALUE 0.
+020700      10 I-SELECTED                         PIC S9(4) COMP
+020800                                            VALUE 0.
+020900   05 WS-ACTIONS-SELECTED.
+021000      07 WS-ACTIONS-REQUESTED               PIC S9(04)
+021100                                            USAGE COMP-3
+021200                                            VALUE 0.
+021300         88 WS-ONLY-1-ACTION                VALUE 1.
+021400         88 WS-MORETHAN1ACTION              VALUES 2 THRU 7.
+021500      07 WS-DELETES-REQUESTED               PIC S9(04)
+021600                                            USAGE COMP-3
+021700                                            VALUE 0.
+021800      07 WS-UPDATES-REQUESTED               PIC S9(04)
+021900                                            USAGE COMP-3
+022000                                            VALUE 0.
+022100      07 WS-NO-ACTIONS-SELECTED             PIC S9(04)
+022200                                            COMP-3
+022300                                            VALUE 0.
+022400   05 WS-VALID-ACTIONS-SELECTED             PIC S9(04)
+022500                                            USAGE COMP-3
+022600                                            VALUE 0.
+022700      88 WS-ONLY-1-VALID-ACTION             VALUE 1.
+022800
+022900******************************************************************
+023000* Output edits
+023100******************************************************************
+023200   05 CICS-OUTPUT-EDIT-VARS.
+023300     10  TRAN-CATG-CD-X                      PIC X(02).
+023400     10  TRAN-CATG-CD-N REDEFINES TRAN-CATG-CD-X
+023500                                             PIC 9(02).
+023600     10  WS-EDIT-NUMERIC-4                   PIC 9(04).
+023700     10  WS-EDIT-ALPHANUMERIC-4              PIC X(04).
+023800     10  FLG-PROTECT-SELECT-ROWS             PIC X(1).
+023900     88  FLG-PROTECT-SELECT-ROWS-NO          VALUE '0'.
+024000     88  FLG-PROTECT-SELECT-ROWS-YES         VALUE '1'.
+024100******************************************************************
+024200* Output Message Construction
+024300******************************************************************
+024400   05  WS-LONG-MSG                           PIC X(800).
+024500   05  WS-INFO-MSG                           PIC X(45).
+024600     88  WS-NO-INFO-MESSAGE                  VALUES
+024700                                             SPACES LOW-VALUES.
+024800     88  WS-INFORM-REC-ACTIONS               VALUE
+024900         'Type U to update, D to delete any record'.
+025000     88  WS-INFORM-DELETE                    VALUE
+025100         'Delete HIGHLIGHTED row ? Press F10 to confirm'.
+025200     88  WS-INFORM-UPDATE                    VALUE
+025300         'Update HIGHLIGHTED row. Press F10 to save'.
+025400     88  WS-INFORM-DELETE-SUCCESS            VALUE
+025500         'HIGHLIGHTED row deleted.Hit Enter to continue'.
+025600     88  WS-INFORM-UPDATE-SUCCESS            VALUE
+025700         'HIGHLIGHTED row was updated'.
+025800   05  WS-RETURN-MSG                         PIC X(75).
+025900     88  WS-RETURN-MSG-OFF                   VALUE SPACES.
+026000     88  WS-EXIT-MESSAGE                     VALUE
+026100         'PF03 pressed. Exiting'.
+026200     88  WS-MESG-NO-RECORDS-FOUND            VALUE
+026300         'No records found for this search condition.'.
+026400     88  WS-MESG-NO-MORE-RECORDS             VALUE
+026500         'No more pages for these search conditions'.
+026600     88  WS-MESG-MORE-THAN-1-ACTION          VALUE
+026700         'Please select only 1 action'.
+026800     88  WS-MESG-INVALID-ACTION-CODE         VALUE
+026900         'Action code selected is invalid'.
+027000     88  WS-MESG-NO-CHANGES-DETECTED         VALUE
+027100         'No change detected with respect to database values.'.
+027200   05  WS-PFK-FLAG                           PIC X(1).
+027300     88  PFK-VALID                           VALUE '0'.
+027400     88  PFK-INVALID                         VALUE '1'.
+027500   05 WS-STRING-FORMAT-VARS.
+027600      10 WS-STRING-MID                      PIC 9(3) VALUE 0.
+027700      10 WS-STRING-LEN                      PIC 9(3) VALUE 0.
+027800      10 WS-STRING-OUT                      PIC X(45).
+027900
+028000******************************************************************
+028100* Data Handling
+028200******************************************************************
+028300   05 WS-DATA-FILTERS.
+028400      10  WS-START-KEY.
+028500          15  WS-START-KEY-TYPE             PIC X(02).
+028600          15  WS-START-KEY-CODE             PIC S9(04) COMP.
+028700      10  WS-CATG-TYPE-FILTER               PIC X(02)
+028800                                            VALUE SPACES.
+028900      10  WS-CATG-DESC-FILTER               PIC X(52).
+029000      10  WS-START-DESC-KEY                 PIC X(50)
+029100                                            VALUE SPACES.
+029200      10  WS-SORT-MODE-FLAG                 PIC X(01)
+029300                                            VALUE '0'.
+029400          88  SORT-BY-TYPE-CODE                  VALUE '0'.
+029500          88  SORT-BY-DESCRIPTION                VALUE '1'.
+029600      10  WS-CATG-CD-DELETE-FILTER.
+029700          15 FILLER                         PIC X(01)
+029800                                            VALUE '('.
+029900          15 WS-CATG-CD-DELETE-FILTER-X.
+030000             20 WS-CATG-CD-DELETE-KEYS      OCCURS 7 TIMES.
+030100                25 FILLER                   PIC X(01)
+030200                                            VALUE QUOTE.
+030300                25 WS-CATG-CD-DELETE-KEY    PIC X(04)
+030400                                            VALUE SPACES.
+030500                25 FILLER                   PIC X(01)
+030600                                            VALUE QUOTE.
+030700                25 FILLER                   PIC X(01)
+030800                                            VALUE ','.
+030900             20 WS-DUMMY.
+031000                25 FILLER                   PIC X(01)
+031100                                            VALUE QUOTE.
+031200                25 FILLER                   PIC X(01)
+031300                                            VALUE SPACE.
+031400                25 FILLER                   PIC X(01)
+031500                                            VALUE QUOTE.
+031600
+031700          15 FILLER                         PIC X(1)
+031800                                            VALUE ')'.
+031900
+032000
+032100     EXEC SQL INCLUDE CSDB2RWY END-EXEC
+032200
+032300******************************************************************
+032400* Screen Edit Vars
+032500******************************************************************
+032600   05 WS-SCREEN-EDIT-VARS.
+032700      10 WS-IN-CATG-TYPE                    PIC X(02)
+032800                                            VALUE SPACES.
+032900      10 WS-IN-CATG-TYPE-N REDEFINES WS-IN-CATG-TYPE PIC 9(02).
+033000      10 WS-IN-CATG-DESC                    PIC X(50).
+033100
+033200******************************************************************
+033300* Screen Array Vars
+033400******************************************************************
+033500   05  WS-ROW-NUMBER               PIC S9(4) COMP VALUE 0.
+033600
+033700   05  WS-RECORDS-TO-PROCESS-FLAG            PIC X(1).
+033800     88  READ-LOOP-EXIT                      VALUE '0'.
+033900     88  MORE-RECORDS-TO-READ                VALUE '1'.
+034000
+034100******************************************************************
+034200*Other common working storage Variables
+034300******************************************************************
+034400 COPY CVCRD01Y.
+034500******************************************************************
+034600* Relational Database stuff
+034700******************************************************************
+034800     EXEC SQL INCLUDE SQLCA    END-EXEC
+034900
+035000     EXEC SQL INCLUDE DCLTRCAT END-EXEC
+035100
+035200******************************************************************
+035300*Cursor Declarations
+035400******************************************************************
+035500     EXEC SQL
+035600          DECLARE C-TR-CATG-FORWARD CURSOR FOR
+035700              SELECT TR_CATEGORY_TYPE
+035800                    ,TR_CATEGORY
+035900                    ,TR_CAT_DESCRIPTION
+036000            FROM  CARDDEMO.TRANSACTION_CATEGORY
+036100               WHERE (TR_CATEGORY_TYPE > :WS-START-KEY-TYPE
+036200               OR    (TR_CATEGORY_TYPE = :WS-START-KEY-TYPE
+036300               AND    TR_CATEGORY >= :WS-START-KEY-CODE))
+036400               AND  ((:WS-EDIT-CATTYPE-FLAG = '1'
+036500               AND   TR_CATEGORY_TYPE = :WS-CATG-TYPE-FILTER)
+036600               OR   (:WS-EDIT-CATTYPE-FLAG <> '1'))
+036700               AND  ((:WS-EDIT-CATDESC-FLAG = '1'
+036800               AND   TR_CAT_DESCRIPTION LIKE
+036900                          TRIM(:WS-CATG-DESC-FILTER))
+037000               OR   (:WS-EDIT-CATDESC-FLAG <> '1'))
+037100            ORDER BY TR_CATEGORY_TYPE, TR_CATEGORY
+037200     END-EXEC
+037300
+037400     EXEC SQL
+037500          DECLARE C-TR-CATG-BACKWARD CURSOR FOR
+037600              SELECT TR_CATEGORY_TYPE
+037700                    ,TR_CATEGORY
+037800                    ,TR_CAT_DESCRIPTION
+037900            FROM  CARDDEMO.TRANSACTION_CATEGORY
+038000               WHERE (TR_CATEGORY_TYPE < :WS-START-KEY-TYPE
+038100               OR    (TR_CATEGORY_TYPE = :WS-START-KEY-TYPE
+038200               AND    TR_CATEGORY < :WS-START-KEY-CODE))
+038300               and  ((:WS-EDIT-CATTYPE-FLAG = '1'
+038400               and   TR_CATEGORY_TYPE = :WS-CATG-TYPE-FILTER)
+038500               OR   (:WS-EDIT-CATTYPE-FLAG <> '1'))
+038600               AND  ((:WS-EDIT-CATDESC-FLAG = '1'
+038700               AND   TR_CAT_DESCRIPTION LIKE
+038800                          TRIM(:WS-CATG-DESC-FILTER))
+038900               OR   (:WS-EDIT-CATDESC-FLAG <> '1'))
+039000              ORDER BY TR_CATEGORY_TYPE DESC, TR_CATEGORY DESC
+039100     END-EXEC
+039200
+039300******************************************************************
+039400*    Description-order cursors, used when the operator is
+039500*    searching primarily by category description rather
+039600*    than by type/category code.
+039700******************************************************************
+039800     EXEC SQL
+039900          DECLARE C-TR-CATG-FORWARD-BYDESC CURSOR FOR
+040000              SELECT TR_CATEGORY_TYPE
+040100                    ,TR_CATEGORY
+040200                    ,TR_CAT_DESCRIPTION
+040300            FROM  CARDDEMO.TRANSACTION_CATEGORY
+040400               WHERE TR_CAT_DESCRIPTION >= :WS-START-DESC-KEY
+040500               AND  ((:WS-EDIT-CATTYPE-FLAG = '1'
+040600               AND   TR_CATEGORY_TYPE = :WS-CATG-TYPE-FILTER)
+040700               OR   (:WS-EDIT-CATTYPE-FLAG <> '1'))
+040800               AND  ((:WS-EDIT-CATDESC-FLAG = '1'
+040900               AND   TR_CAT_DESCRIPTION LIKE
+041000                          TRIM(:WS-CATG-DESC-FILTER))
+041100               OR   (:WS-EDIT-CATDESC-FLAG <> '1'))
+041200            ORDER BY TR_CAT_DESCRIPTION, TR_CATEGORY_TYPE,
+041300                     TR_CATEGORY
+041400     END-EXEC
+041500
+041600     EXEC SQL
+041700          DECLARE C-TR-CATG-BACKWARD-BYDESC CURSOR FOR
+041800              SELECT TR_CATEGORY_TYPE
+041900                    ,TR_CATEGORY
+042000                    ,TR_CAT_DESCRIPTION
+042100            FROM  CARDDEMO.TRANSACTION_CATEGORY
+042200               WHERE TR_CAT_DESCRIPTION < :WS-START-DESC-KEY
+042300               and  ((:WS-EDIT-CATTYPE-FLAG = '1'
+042400               and   TR_CATEGORY_TYPE = :WS-CATG-TYPE-FILTER)
+042500               OR   (:WS-EDIT-CATTYPE-FLAG <> '1'))
+042600               AND  ((:WS-EDIT-CATDESC-FLAG = '1'
+042700               AND   TR_CAT_DESCRIPTION LIKE
+042800                          TRIM(:WS-CATG-DESC-FILTER))
+042900               OR   (:WS-EDIT-CATDESC-FLAG <> '1'))
+043000              ORDER BY TR_CAT_DESCRIPTION DESC,
+043100                       TR_CATEGORY_TYPE DESC, TR_CATEGORY DESC
+043200     END-EXEC
+043300
+043400******************************************************************
+043500*  Commarea manipulations
+043600******************************************************************
+043700*Application Commmarea Copybook
+043800 COPY COCOM01Y.
+043900
+044000 01 WS-THIS-PROGCOMMAREA.
+044100      10 WS-CA-CATG-TYPE                        PIC X(02)
+044200                                                VALUE SPACES.
+044300      10 WS-CA-CATG-TYPE-N REDEFINES WS-CA-CATG-TYPE PIC 9(02).
+044400      10 WS-CA-CATG-DESC                        PIC X(50).
+044500
+044600******************************************************************
+044700*  Screen Data Array   56 CHARS X 7 ROWS = 392
+044800******************************************************************
+044900       10 FILLER.
+045000          15 WS-CA-ALL-ROWS-OUT                 PIC X(392).
+045100          15 FILLER REDEFINES WS-CA-ALL-ROWS-OUT.
+045200             20 WS-CA-SCREEN-ROWS-OUT   OCCURS  7 TIMES.
+045300                30 WS-CA-EACH-ROW-OUT.
+045400                   35 WS-CA-ROW-CATG-TYPE-OUT   PIC X(02).
+045500                   35 WS-CA-ROW-CATG-CODE-OUT   PIC X(04).
+045600                   35 WS-CA-ROW-CATG-DESC-OUT   PIC X(50).
+045700
+045800
+045900      10 WS-CA-ROW-SELECTED                     PIC S9(4) COMP
+046000                                                VALUE 0.
+046100      10 WS-CA-PAGING-VARIABLES.
+046200         15 WS-CA-LAST-CATGKEY.
+046300            20  WS-CA-LAST-CATG-TYPE            PIC X(02).
+046400            20  WS-CA-LAST-CATG-CODE            PIC X(04).
+046500         15 WS-CA-FIRST-CATGKEY.
+046600            20  WS-CA-FIRST-CATG-TYPE           PIC X(02).
+046700            20  WS-CA-FIRST-CATG-CODE           PIC X(04).
+046800         15 WS-CA-LAST-DESCKEY.
+046900            20  WS-CA-LAST-CATG-DESC            PIC X(50).
+047000         15 WS-CA-FIRST-DESCKEY.
+047100            20  WS-CA-FIRST-CATG-DESC           PIC X(50).
+047200
+047300         15 WS-CA-SCREEN-NUM                    PIC 9(1).
+047400            88 CA-FIRST-PAGE                    VALUE 1.
+047500         15 WS-CA-LAST-PAGE-DISPLAYED           PIC 9(1).
+047600            88 CA-LAST-PAGE-SHOWN               VALUE 0.
+047700            88 CA-LAST-PAGE-NOT-SHOWN           VALUE 9.
+047800         15 WS-CA-NEXT-PAGE-IND                 PIC X(1).
+047900            88 CA-NEXT-PAGE-NOT-EXISTS          VALUE LOW-VALUES.
+048000            88 CA-NEXT-PAGE-EXISTS              VALUE 'Y'.
+048100       10 WS-CA-DELETE-FLAG                     PIC X.
+048200            88 CA-DELETE-NOT-REQUESTED          VALUE LOW-VALUES.
+048300            88 CA-DELETE-REQUESTED              VALUE 'Y'.
+048400            88 CA-DELETE-SUCCEEDED              VALUE LOW-VALUES.
+048500       10 WS-CA-UPDATE-FLAG                     PIC X.
+048600            88 CA-UPDATE-NOT-REQUESTED          VALUE LOW-VALUES.
+048700            88 CA-UPDATE-REQUESTED              VALUE 'Y'.
+048800            88 CA-UPDATE-SUCCEEDED              VALUE LOW-VALUES.
+048900
+049000 01  WS-COMMAREA                                PIC X(2000).
+049100
+049200
+049300
+049400*IBM SUPPLIED COPYBOOKS
+049500 COPY DFHBMSCA.
+049600 COPY DFHAID.
+049700
+049800*COMMON COPYBOOKS
+049900*Screen Titles
+050000 COPY COTTL01Y.
+050100
+050200*Transaction Category List Screen Layout
+050300 COPY COTRCLI.
+050400   01 FILLER REDEFINES CTRCLIAI.
+050500    05 FILLER                           PIC X(238).
+050600    05 WS-ROW-DATAI.
+050700         06 EACH-CATGROWI OCCURS 7 TIMES.
+050800            07 CTGSELL                  PIC S9(4) COMP.
+050900            07 CTGSELF                  PIC X.
+051000            07 FILLER REDEFINES CTGSELF.
+051100               10 CTGSELA               PIC X.
+051200            07 FILLER                   PIC X(4).
+051300            07 CTGSELI                  PIC X(1).
+051400            07 CTGTYPL                  PIC S9(4) COMP.
+051500            07 CTGTYPF                  PIC X.
+051600            07 FILLER REDEFINES CTGTYPF.
+051700               10 CTGTYPA               PIC X.
+051800            07 FILLER                   PIC X(4).
+051900            07 CTGTYPI                  PIC X(2).
+052000            07 CTGCODL                  PIC S9(4) COMP.
+052100            07 CTGCODF                  PIC X.
+052200            07 FILLER REDEFINES CTGCODF.
+052300               10 CTGCODA               PIC X.
+052400            07 FILLER                   PIC X(4).
+052500            07 CTGCODI                  PIC X(4).
+052600            07 CTGDSCL                  PIC S9(4) COMP.
+052700            07 CTGDSCF                  PIC X.
+052800            07 FILLER REDEFINES CTGDSCF.
+052900               10 CTGDSCA               PIC X.
+053000            07 FILLER                   PIC X(4).
+053100            07 CTGDSCI                  PIC X(50).
+053200    05 FILLER                           PIC X(299).
+053300   01 FILLER REDEFINES CTRCLIAO.
+053400    05 FILLER                           PIC X(238).
+053500    05 EACH-CATGROWO OCCURS 7 TIMES.
+053600            07 FILLER                   PIC X(3).
+053700            07 CTGSELC                  PIC X.
+053800            07 CTGSELP                  PIC X.
+053900            07 CTGSELH                  PIC X.
+054000            07 CTGSELV                  PIC X.
+054100            07 CTGSELO                  PIC X(1).
+054200            07 FILLER                   PIC X(3).
+054300            07 CTGTYPC                  PIC X.
+054400            07 CTGTYPP                  PIC X.
+054500            07 CTGTYPH                  PIC X.
+054600            07 CTGTYPV                  PIC X.
+054700            07 CTGTYPO                  PIC X(2).
+054800            07 FILLER                   PIC X(3).
+054900            07 CTGCODC                  PIC X.
+055000            07 CTGCODP                  PIC X.
+055100            07 CTGCODH                  PIC X.
+055200            07 CTGCODV                  PIC X.
+055300            07 CTGCODO                  PIC X(4).
+055400            07 FILLER                   PIC X(3).
+055500            07 CTGDSCC                  PIC X.
+055600            07 CTGDSCP                  PIC X.
+055700            07 CTGDSCH                  PIC X.
+055800            07 CTGDSCV                  PIC X.
+055900            07 CTGDSCO                  PIC X(50).
+056000    05 FILLER                           PIC X(299).
+056100*Current Date
+056200 COPY CSDAT01Y.
+056300*Common Messages
+056400 COPY CSMSG01Y.
+056500
+056600*Signed on user data
+056700 COPY CSUSR01Y.
+056800
+056900*Audit trail parameter interface
+057000 COPY CVAUD01Y.
+057050*Raw transaction-category record for the audit call - mirrors
+057051*CVTRA04Y's TRAN-CAT-RECORD layout so COAUDIT's own
+057052*3600-CONVERT-TRANCAT does the conversion, the same as every
+057053*other COAUDIT caller sends its own raw record.
+057060 01  WS-AUDIT-TRANCAT-RAW.
+057061     05  TRAN-CAT-TYPE-CD             PIC X(02).
+057062     05  TRAN-CAT-CD                  PIC 9(04).
+057063     05  TRAN-CAT-DESC                PIC X(50).
+057100
+057200*Dataset layouts
+057300
+057400*CARD RECORD LAYOUT
+057500 COPY CVACT02Y.
+057600
+057700 LINKAGE SECTION.
+057800 01  DFHCOMMAREA.
+057900   05  FILLER                                PIC X(1)
+058000       OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+058100
+058200 PROCEDURE DIVISION.
+058300
+058400 0000-MAIN.
+058500
+058600     INITIALIZE CC-WORK-AREA
+058700                WS-MISC-STORAGE
+058800                WS-COMMAREA
+058900
+059000*****************************************************************
+059100* Store our context
+059200*****************************************************************
+059300     MOVE LIT-THISTRANID       TO WS-TRANID
+059400*****************************************************************
+059500* Ensure error message is cleared                               *
+059600*****************************************************************
+059700     SET WS-RETURN-MSG-OFF  TO TRUE
+059800*****************************************************************
+059900* Retrieve passed data if  any. Initialize them if first run.
+060000*****************************************************************
+060100     IF EIBCALEN = 0
+060200        INITIALIZE CARDDEMO-COMMAREA
+060300                   WS-THIS-PROGCOMMAREA
+060400        MOVE LIT-THISTRANID        TO CDEMO-FROM-TRANID
+060500        MOVE LIT-THISPGM           TO CDEMO-FROM-PROGRAM
+060600        SET CDEMO-USRTYP-ADMIN     TO TRUE
+060700        SET CDEMO-PGM-ENTER        TO TRUE
+060800        MOVE LIT-THISMAP           TO CDEMO-LAST-MAP
+060900        MOVE LIT-THISMAPSET        TO CDEMO-LAST-MAPSET
+061000        SET CA-FIRST-PAGE          TO TRUE
+061100        SET CA-LAST-PAGE-NOT-SHOWN TO TRUE
+061200     ELSE
+061300        MOVE DFHCOMMAREA (1:LENGTH OF CARDDEMO-COMMAREA) TO
+061400                          CARDDEMO-COMMAREA
+061500        MOVE DFHCOMMAREA(LENGTH OF CARDDEMO-COMMAREA + 1:
+061600                         LENGTH OF WS-THIS-PROGCOMMAREA )TO
+061700                          WS-THIS-PROGCOMMAREA
+061800     END-IF
+061900
+062000******************************************************************
+062100* Remap PFkeys as needed.
+062200* Store the Mapped PF Key
+062300*****************************************************************
+062400     PERFORM YYYY-STORE-PFKEY
+062500        THRU YYYY-STORE-PFKEY-EXIT
+062600
+062700*****************************************************************
+062800* If coming in from menu. Lets forget the past and start afresh *
+062900*****************************************************************
+063000     IF (CDEMO-PGM-ENTER
+063100     AND CDEMO-FROM-PROGRAM NOT EQUAL LIT-THISPGM)
+063200     OR ( CCARD-AID-PFK03
+063300     AND CDEMO-FROM-TRANID  EQUAL LIT-ADDTTRANID)
+063400         INITIALIZE WS-THIS-PROGCOMMAREA
+063500         SET CDEMO-PGM-ENTER      TO TRUE
+063600         SET CCARD-AID-ENTER      TO TRUE
+063700         MOVE LIT-THISMAP         TO CDEMO-LAST-MAP
+063800         SET CA-FIRST-PAGE        TO TRUE
+063900         SET CA-LAST-PAGE-NOT-SHOWN TO TRUE
+064000     END-IF
+064100
+064200******************************************************************
+064300* If something is present in commarea
+064400* and the from program is this program itself,
+064500* read and edit the inputs given
+064600*****************************************************************
+064700     IF  EIBCALEN > 0
+064800     AND CDEMO-FROM-PROGRAM  EQUAL LIT-THISPGM
+064900         PERFORM 1000-RECEIVE-MAP
+065000         THRU    1000-RECEIVE-MAP-EXIT
+065100
+065200     END-IF
+065300*****************************************************************
+065400* Check the mapped key  to see if its valid at this point       *
+065500* F3    - Exit
+065600* Enter - List of categories for current start key
+065700* F8    - Page down
+065800* F7    - Page up
+065900*****************************************************************
+066000     SET PFK-INVALID TO TRUE
+066100     IF CCARD-AID-ENTER OR
+066200        CCARD-AID-PFK02 OR
+066300        CCARD-AID-PFK03 OR
+066400        CCARD-AID-PFK07 OR
+066500        CCARD-AID-PFK08 OR
+066600       (CCARD-AID-PFK10 AND CA-DELETE-REQUESTED) OR
+066700       (CCARD-AID-PFK10 AND CA-UPDATE-REQUESTED)
+066800        SET PFK-VALID TO TRUE
+066900     END-IF
+067000
+067100     IF PFK-INVALID
+067200        SET CCARD-AID-ENTER TO TRUE
+067300     END-IF
+067400*****************************************************************
+067500* If the user pressed PF3 go back to main menu
+067600*****************************************************************
+067700     IF CCARD-AID-PFK03
+067800        IF CDEMO-FROM-TRANID     EQUAL LOW-VALUES
+067900        OR CDEMO-FROM-TRANID     EQUAL SPACES
+068000        OR CDEMO-FROM-TRANID     EQUAL LIT-THISTRANID
+068100           MOVE LIT-ADMINTRANID   TO CDEMO-TO-TRANID
+068200        ELSE
+068300           MOVE CDEMO-FROM-TRANID TO CDEMO-TO-TRANID
+068400        END-IF
+068500
+068600        IF CDEMO-FROM-PROGRAM   EQUAL LOW-VALUES
+068700        OR CDEMO-FROM-PROGRAM   EQUAL SPACES
+068800        OR CDEMO-FROM-PROGRAM   EQUAL LIT-THISPGM
+068900           MOVE LIT-ADMINPGM       TO CDEMO-TO-PROGRAM
+069000        ELSE
+069100           MOVE CDEMO-FROM-PROGRAM TO CDEMO-TO-PROGRAM
+069200        END-IF
+069300
+069400        MOVE LIT-THISTRANID     TO CDEMO-FROM-TRANID
+069500        MOVE LIT-THISPGM        TO CDEMO-FROM-PROGRAM
+069600
+069700        SET  CDEMO-USRTYP-ADMIN TO TRUE
+069800        SET  CDEMO-PGM-ENTER    TO TRUE
+069900        MOVE LIT-THISMAPSET     TO CDEMO-LAST-MAPSET
+070000        MOVE LIT-THISMAP        TO CDEMO-LAST-MAP
+070100
+070200        EXEC CICS
+070300             SYNCPOINT
+070400        END-EXEC
+070500*
+070600        EXEC CICS XCTL
+070700             PROGRAM (CDEMO-TO-PROGRAM)
+070800             COMMAREA(CARDDEMO-COMMAREA)
+070900        END-EXEC
+071000
+071100     END-IF
+071200
+071300*****************************************************************
+071400* If the user pressed PF2 transfer to add screen
+071500*****************************************************************
+071600     IF  (CCARD-AID-PFK02
+071700     AND CDEMO-FROM-PROGRAM  EQUAL LIT-THISPGM)
+071800        MOVE LIT-THISTRANID   TO CDEMO-FROM-TRANID
+071900        MOVE LIT-THISPGM      TO CDEMO-FROM-PROGRAM
+072000        SET  CDEMO-USRTYP-USER TO TRUE
+072100        SET  CDEMO-PGM-ENTER  TO TRUE
+072200        MOVE LIT-THISMAPSET   TO CDEMO-LAST-MAPSET
+072300        MOVE LIT-THISMAP      TO CDEMO-LAST-MAP
+072400        MOVE LIT-ADDTPGM      TO CDEMO-TO-PROGRAM
+072500
+072600        MOVE LIT-ADDTMAPSET   TO CCARD-NEXT-MAPSET
+072700        MOVE LIT-ADDTMAP      TO CCARD-NEXT-MAP
+072800        SET WS-EXIT-MESSAGE            TO TRUE
+072900
+073000*       CALL MENU PROGRAM
+073100*
+073200        SET CDEMO-PGM-ENTER   TO TRUE
+073300*
+073400        EXEC CICS XCTL
+073500                  PROGRAM (LIT-ADDTPGM)
+073600                  COMMAREA(CARDDEMO-COMMAREA)
+073700        END-EXEC
+073800     END-IF
+073900
+074000*****************************************************************
+074100* If the user did not press PF8, lets reset the last page flag
+074200*****************************************************************
+074300     IF CCARD-AID-PFK08
+074400        CONTINUE
+074500     ELSE
+074600        SET CA-LAST-PAGE-NOT-SHOWN   TO TRUE
+074700     END-IF
+074800*****************************************************************
+074900*    If the user pressed F10 to confirm delete
+075000*    But changed some criteria on screen. Treat it as ENTER
+075100*****************************************************************
+075200     IF  CCARD-AID-PFK10
+075300         IF  (CA-DELETE-REQUESTED
+075400         OR   CA-UPDATE-REQUESTED)
+075500         AND FLG-CATTYPEFILTER-CHANGED-NO
+075600         AND FLG-CATDESCFILTER-CHANGED-NO
+075700         AND FLG-ROW-SELECTION-CHANGED-NO
+075800             CONTINUE
+075900         ELSE
+076000             SET CCARD-AID-ENTER TO TRUE
+076100         END-IF
+076200     ELSE
+076300        CONTINUE
+076400     END-IF
+076500
+076600
+076700*****************************************************************
+076800*  Check Db2 connectivity. Quit if no Access.
+076900*****************************************************************
+077000     PERFORM 9998-PRIMING-QUERY
+077100        THRU 9998-PRIMING-QUERY-EXIT
+077200
+077300     IF WS-DB2-ERROR
+077400        PERFORM SEND-LONG-TEXT
+077500           THRU SEND-LONG-TEXT-EXIT
+077600        GO TO COMMON-RETURN
+077700     END-IF
+077800
+077900
+078000
+078100*****************************************************************
+078200* Now we decide what to do
+078300*****************************************************************
+078400     EVALUATE TRUE
+078500         WHEN INPUT-ERROR
+078600*****************************************************************
+078700*        ASK FOR CORRECTIONS TO INPUTS
+078800*****************************************************************
+078900              MOVE WS-RETURN-MSG   TO CCARD-ERROR-MSG
+079000              MOVE LIT-THISPGM     TO CDEMO-FROM-PROGRAM
+079100              MOVE LIT-THISMAPSET  TO CDEMO-LAST-MAPSET
+079200              MOVE LIT-THISMAP     TO CDEMO-LAST-MAP
+079300
+079400              MOVE LIT-THISPGM     TO CCARD-NEXT-PROG
+079500              MOVE LIT-THISMAPSET  TO CCARD-NEXT-MAPSET
+079600              MOVE LIT-THISMAP     TO CCARD-NEXT-MAP
+079700              MOVE WS-CA-FIRST-CATG-TYPE
+079800                                   TO WS-START-KEY-TYPE
+079900              MOVE WS-CA-FIRST-CATG-CODE
+080000                                   TO WS-START-KEY-CODE
+080100              MOVE WS-CA-FIRST-CATG-DESC
+080200                                   TO WS-START-DESC-KEY
+080300              IF  NOT FLG-CATTYPEFILTER-NOT-OK
+080400              AND NOT FLG-CATDESCFILTER-NOT-OK
+080500                 PERFORM 8000-READ-FORWARD
+080600                    THRU 8000-READ-FORWARD-EXIT
+080700              END-IF
+080800              PERFORM 2000-SEND-MAP
+080900                 THRU 2000-SEND-MAP-EXIT
+081000              GO TO COMMON-RETURN
+081100         WHEN CCARD-AID-PFK07
+081200              AND CA-FIRST-PAGE
+081300*****************************************************************
+081400*        PAGE UP - PF7 - BUT ALREADY ON FIRST PAGE
+081500*****************************************************************
+081600         WHEN CCARD-AID-PFK07
+081700              AND CA-FIRST-PAGE
+081800              MOVE WS-CA-FIRST-CATG-TYPE
+081900                            TO WS-START-KEY-TYPE
+082000              MOVE WS-CA-FIRST-CATG-CODE
+082100                            TO WS-START-KEY-CODE
+082200              MOVE WS-CA-FIRST-CATG-DESC
+082300                                   TO WS-START-DESC-KEY
+082400              PERFORM 8000-READ-FORWARD
+082500                 THRU 8000-READ-FORWARD-EXIT
+082600              PERFORM 2000-SEND-MAP
+082700                 THRU 2000-SEND-MAP-EXIT
+082800              GO TO COMMON-RETURN
+082900*****************************************************************
+083000*        BACK - PF3 IF WE CAME FROM SOME OTHER PROGRAM
+083100*****************************************************************
+083200         WHEN CCARD-AID-PFK03
+083300         WHEN CDEMO-PGM-REENTER AND
+083400              CDEMO-FROM-PROGRAM NOT EQUAL LIT-THISPGM
+083500
+083600              INITIALIZE CARDDEMO-COMMAREA
+083700                         WS-THIS-PROGCOMMAREA
+083800                         WS-MISC-STORAGE
+083900
+084000              MOVE LIT-THISTRANID      TO CDEMO-FROM-TRANID
+084100              MOVE LIT-THISPGM         TO CDEMO-FROM-PROGRAM
+084200              MOVE LIT-THISMAP         TO CDEMO-LAST-MAP
+084300              MOVE LIT-THISMAPSET      TO CDEMO-LAST-MAPSET
+084400
+084500              SET CDEMO-USRTYP-ADMIN   TO TRUE
+084600              SET CDEMO-PGM-ENTER      TO TRUE
+084700              SET CA-FIRST-PAGE        TO TRUE
+084800              SET CA-LAST-PAGE-NOT-SHOWN TO TRUE
+084900
+085000              MOVE WS-CA-FIRST-CATG-TYPE TO WS-START-KEY-TYPE
+085100              MOVE WS-CA-FIRST-CATG-CODE TO WS-START-KEY-CODE
+085200              MOVE WS-CA-FIRST-CATG-DESC
+085300                                   TO WS-START-DESC-KEY
+085400
+085500              PERFORM 8000-READ-FORWARD
+085600                 THRU 8000-READ-FORWARD-EXIT
+085700              PERFORM 2000-SEND-MAP
+085800                 THRU 2000-SEND-MAP-EXIT
+085900              GO TO COMMON-RETURN
+086000*****************************************************************
+086100*        PAGE DOWN
+086200*****************************************************************
+086300         WHEN CCARD-AID-PFK08
+086400              AND CA-NEXT-PAGE-EXISTS
+086500              MOVE WS-CA-LAST-CATG-TYPE
+086600                            TO WS-START-KEY-TYPE
+086700              MOVE WS-CA-LAST-CATG-CODE
+086800                            TO WS-START-KEY-CODE
+086900              MOVE WS-CA-LAST-CATG-DESC
+087000                                   TO WS-START-DESC-KEY
+087100              ADD   +1      TO WS-CA-SCREEN-NUM
+087200              PERFORM 8000-READ-FORWARD
+087300                 THRU 8000-READ-FORWARD-EXIT
+087400              INITIALIZE WS-EDIT-SELECT-FLAGS
+087500              PERFORM 2000-SEND-MAP
+087600                 THRU 2000-SEND-MAP-EXIT
+087700              GO TO COMMON-RETURN
+087800*****************************************************************
+087900*        PAGE UP
+088000*****************************************************************
+088100         WHEN CCARD-AID-PFK07
+088200              AND NOT CA-FIRST-PAGE
+088300              MOVE WS-CA-FIRST-CATG-TYPE
+088400                            TO WS-START-KEY-TYPE
+088500              MOVE WS-CA-FIRST-CATG-CODE
+088600                            TO WS-START-KEY-CODE
+088700              MOVE WS-CA-FIRST-CATG-DESC
+088800                                   TO WS-START-DESC-KEY
+088900              SUBTRACT 1    FROM WS-CA-SCREEN-NUM
+089000              PERFORM 8100-READ-BACKWARDS
+089100                 THRU 8100-READ-BACKWARDS-EXIT
+089200              INITIALIZE WS-EDIT-SELECT-FLAGS
+089300              PERFORM 2000-SEND-MAP
+089400                 THRU 2000-SEND-MAP-EXIT
+089500              GO TO COMMON-RETURN
+089600*****************************************************************
+089700*        ENTER AND DELETE REQUESTED
+089800*****************************************************************
+089900         WHEN CCARD-AID-ENTER
+090000          AND WS-DELETES-REQUESTED > 0
+090100          AND CDEMO-FROM-PROGRAM  EQUAL LIT-THISPGM
+090200              MOVE WS-CA-FIRST-CATG-TYPE
+090300                                   TO WS-START-KEY-TYPE
+090400              MOVE WS-CA-FIRST-CATG-CODE
+090500                                   TO WS-START-KEY-CODE
+090600              MOVE WS-CA-FIRST-CATG-DESC
+090700                                   TO WS-START-DESC-KEY
+090800              IF  NOT FLG-CATTYPEFILTER-NOT-OK
+090900              AND NOT FLG-CATDESCFILTER-NOT-OK
+091000                 PERFORM 8000-READ-FORWARD
+091100                    THRU 8000-READ-FORWARD-EXIT
+091200              END-IF
+091300              PERFORM 2000-SEND-MAP
+091400                 THRU 2000-SEND-MAP-EXIT
+091500              GO TO COMMON-RETURN
+091600*****************************************************************
+091700*        F10  AFTER DELETE CONFIRM REQUESTED
+091800*****************************************************************
+091900         WHEN CCARD-AID-PFK10
+092000          AND WS-DELETES-REQUESTED > 0
+092100          AND CDEMO-FROM-PROGRAM  EQUAL LIT-THISPGM
+092200
+092300              PERFORM 9300-DELETE-RECORD
+092400                 THRU 9300-DELETE-RECORD-EXIT
+092500
+092600              IF CA-DELETE-SUCCEEDED
+092700                 SET FLG-DELETED-YES   TO TRUE
+092800              ELSE
+092900                 SET FLG-DELETED-NO    TO TRUE
+093000              END-IF
+093100
+093200              PERFORM 2000-SEND-MAP
+093300                 THRU 2000-SEND-MAP-EXIT
+093400
+093500              IF FLG-DELETED-YES
+093600                 INITIALIZE CARDDEMO-COMMAREA
+093700                         WS-THIS-PROGCOMMAREA
+093800                         WS-MISC-STORAGE
+093900                 SET CDEMO-PGM-ENTER      TO TRUE
+094000                 SET CA-FIRST-PAGE        TO TRUE
+094100                 SET CA-LAST-PAGE-NOT-SHOWN TO TRUE
+094200              END-IF
+094300             GO TO COMMON-RETURN
+094400*****************************************************************
+094500*        ENTER AND UPDATE REQUESTED
+094600*****************************************************************
+094700         WHEN CCARD-AID-ENTER
+094800          AND WS-UPDATES-REQUESTED > 0
+094900          AND CDEMO-FROM-PROGRAM  EQUAL LIT-THISPGM
+095000              MOVE WS-CA-FIRST-CATG-TYPE
+095100                                   TO WS-START-KEY-TYPE
+095200              MOVE WS-CA-FIRST-CATG-CODE
+095300                                   TO WS-START-KEY-CODE
+095400              MOVE WS-CA-FIRST-CATG-DESC
+095500                                   TO WS-START-DESC-KEY
+095600              IF  NOT FLG-CATTYPEFILTER-NOT-OK
+095700              AND NOT FLG-CATDESCFILTER-NOT-OK
+095800                 PERFORM 8000-READ-FORWARD
+095900                    THRU 8000-READ-FORWARD-EXIT
+096000              END-IF
+096100              PERFORM 2000-SEND-MAP
+096200                 THRU 2000-SEND-MAP-EXIT
+096300              GO TO COMMON-RETURN
+096400*****************************************************************
+096500*        F10  AFTER UPDATE CONFIRM REQUESTED
+096600*****************************************************************
+096700         WHEN CCARD-AID-PFK10
+096800          AND WS-UPDATES-REQUESTED > 0
+096900          AND CDEMO-FROM-PROGRAM  EQUAL LIT-THISPGM
+097000
+097100              PERFORM 9200-UPDATE-RECORD
+097200                 THRU 9200-UPDATE-RECORD-EXIT
+097300              IF CA-UPDATE-SUCCEEDED
+097400                 SET FLG-UPDATE-COMPLETED TO TRUE
+097500              END-IF
+097600                MOVE WS-CA-FIRST-CATG-TYPE
+097700                                   TO WS-START-KEY-TYPE
+097800              MOVE WS-CA-FIRST-CATG-CODE
+097900                                   TO WS-START-KEY-CODE
+098000              MOVE WS-CA-FIRST-CATG-DESC
+098100                                   TO WS-START-DESC-KEY
+098200              PERFORM 8000-READ-FORWARD
+098300                 THRU 8000-READ-FORWARD-EXIT
+098400              PERFORM 2000-SEND-MAP
+098500                 THRU 2000-SEND-MAP-EXIT
+098600*****************************************************************
+098700         WHEN OTHER
+098800*****************************************************************
+098900              MOVE WS-CA-FIRST-CATG-TYPE
+099000                            TO WS-START-KEY-TYPE
+099100              MOVE WS-CA-FIRST-CATG-CODE
+099200                            TO WS-START-KEY-CODE
+099300              MOVE WS-CA-FIRST-CATG-DESC
+099400                                   TO WS-START-DESC-KEY
+099500              PERFORM 8000-READ-FORWARD
+099600                 THRU 8000-READ-FORWARD-EXIT
+099700              PERFORM 2000-SEND-MAP
+099800                 THRU 2000-SEND-MAP-EXIT
+099900              GO TO COMMON-RETURN
+100000     END-EVALUATE
+100100
+100200* If we had an error setup error message to display and return
+100300     IF INPUT-ERROR
+100400        MOVE WS-RETURN-MSG   TO CCARD-ERROR-MSG
+100500        MOVE LIT-THISPGM     TO CDEMO-FROM-PROGRAM
+100600        MOVE LIT-THISMAPSET  TO CDEMO-LAST-MAPSET
+100700        MOVE LIT-THISMAP     TO CDEMO-LAST-MAP
+100800
+100900        MOVE LIT-THISPGM     TO CCARD-NEXT-PROG
+101000        MOVE LIT-THISMAPSET  TO CCARD-NEXT-MAPSET
+101100        MOVE LIT-THISMAP     TO CCARD-NEXT-MAP
+101200
+101300        GO TO COMMON-RETURN
+101400     END-IF
+101500
+101600     MOVE LIT-THISPGM        TO CCARD-NEXT-PROG
+101700     GO TO COMMON-RETURN
+101800     .
+101900
+102000 COMMON-RETURN.
+102100     MOVE  LIT-THISTRANID  TO CDEMO-FROM-TRANID
+102200     MOVE  LIT-THISPGM     TO CDEMO-FROM-PROGRAM
+102300     MOVE  LIT-THISMAPSET  TO CDEMO-LAST-MAPSET
+102400     MOVE  LIT-THISMAP     TO CDEMO-LAST-MAP
+102500     MOVE  CARDDEMO-COMMAREA    TO WS-COMMAREA
+102600     MOVE  WS-THIS-PROGCOMMAREA TO
+102700            WS-COMMAREA(LENGTH OF CARDDEMO-COMMAREA + 1:
+102800                         LENGTH OF WS-THIS-PROGCOMMAREA )
+102900
+103000
+103100     EXEC CICS RETURN
+103200          TRANSID (LIT-THISTRANID)
+103300          COMMAREA (WS-COMMAREA)
+103400          LENGTH(LENGTH OF WS-COMMAREA)
+103500     END-EXEC
+103600     .
+103700 0000-MAIN-EXIT.
+103800     EXIT
+103900     .
+104000 1000-RECEIVE-MAP.
+104100     PERFORM 1100-RECEIVE-SCREEN
+104200        THRU 1100-RECEIVE-SCREEN-EXIT
+104300
+104400     PERFORM 1200-EDIT-INPUTS
+104500      THRU   1200-EDIT-INPUTS-EXIT
+104600     .
+104700 1000-RECEIVE-MAP-EXIT.
+104800     EXIT
+104900     .
+105000
+105100 1100-RECEIVE-SCREEN.
+105200     EXEC CICS RECEIVE MAP(LIT-THISMAP)
+105300                    MAPSET(LIT-THISMAPSET)
+105400                    INTO(CTRCLIAI)
+105500                    RESP(WS-RESP-CD)
+105600     END-EXEC
+105700
+105800     MOVE CTGTYPEI OF CTRCLIAI  TO WS-IN-CATG-TYPE
+105900     MOVE CTGDESCI OF CTRCLIAI  TO WS-IN-CATG-DESC
+106000
+106100     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MAX-SCREEN-LINES
+106200         MOVE CTGSELI(I)           TO WS-EDIT-SELECT(I)
+106300         MOVE CTGTYPI(I)           TO WS-ROW-CATG-TYPE-IN(I)
+106400         MOVE CTGCODI(I)           TO WS-ROW-CATG-CODE-IN(I)
+106500
+106600         MOVE LOW-VALUES           TO WS-ROW-CATG-DESC-IN(I)
+106700         IF   CTGDSCI(I) = LIT-ASTERISK
+106800         OR   CTGDSCI(I) = SPACES
+106900             CONTINUE
+107000         ELSE
+107100             MOVE FUNCTION TRIM(CTGDSCI(I))
+107200                                   TO WS-ROW-CATG-DESC-IN(I)
+107300         END-IF
+107400
+107500     END-PERFORM
+107600     .
+107700
+107800 1100-RECEIVE-SCREEN-EXIT.
+107900     EXIT
+108000     .
+108100
+108200 1200-EDIT-INPUTS.
+108300
+108400     SET INPUT-OK                   TO TRUE
+108500     SET FLG-PROTECT-SELECT-ROWS-NO TO TRUE
+108600
+108700     PERFORM 1210-EDIT-ARRAY
+108800        THRU 1210-EDIT-ARRAY-EXIT
+108900
+109000     PERFORM 1230-EDIT-CATDESC
+109100        THRU 1230-EDIT-CATDESC-EXIT
+109200
+109300     PERFORM 1220-EDIT-CATTYPE
+109400        THRU 1220-EDIT-CATTYPE-EXIT
+109500
+109600     PERFORM 1290-CROSS-EDITS
+109700        THRU 1290-CROSS-EDITS-EXIT
+109800     .
+109900
+110000 1200-EDIT-INPUTS-EXIT.
+110100     EXIT
+110200     .
+110300
+110400 1210-EDIT-ARRAY.
+110500
+110600     MOVE ZERO                     TO WS-ACTIONS-REQUESTED
+110700                                      WS-NO-ACTIONS-SELECTED
+110800                                      WS-DELETES-REQUESTED
+110900                                      WS-UPDATES-REQUESTED
+111000                                      WS-VALID-ACTIONS-SELECTED
+111100
+111200
+111300     IF  FLG-CATTYPEFILTER-CHANGED-YES
+111400     OR  FLG-CATDESCFILTER-CHANGED-YES
+111500         INITIALIZE                 WS-EDIT-SELECT-FLAGS
+111600         GO TO 1210-EDIT-ARRAY-EXIT
+111700     ELSE
+111800
+111900     INSPECT  WS-EDIT-SELECT-FLAGS
+112000     TALLYING WS-NO-ACTIONS-SELECTED FOR ALL SPACES
+112100                                         LOW-VALUES
+112200              WS-DELETES-REQUESTED   FOR ALL LIT-DELETE-FLAG
+112300              WS-UPDATES-REQUESTED   FOR ALL LIT-UPDATE-FLAG
+112400
+112500     COMPUTE  WS-ACTIONS-REQUESTED
+112600           =  WS-MAX-SCREEN-LINES
+112700           -  WS-NO-ACTIONS-SELECTED
+112800     END-COMPUTE
+112900
+113000
+113100     COMPUTE WS-VALID-ACTIONS-SELECTED =
+113200             WS-DELETES-REQUESTED
+113300           + WS-UPDATES-REQUESTED
+113400     END-COMPUTE
+113500
+113600     MOVE ZERO TO I-SELECTED
+113700     SET FLG-BAD-ACTIONS-SELECTED-NO    TO TRUE
+113800
+113900     PERFORM VARYING I
+114000                FROM WS-MAX-SCREEN-LINES
+114100                  BY -1
+114200               UNTIL I = 0
+114300         EVALUATE TRUE
+114400           WHEN SELECT-OK(I)
+114500             MOVE I TO I-SELECTED
+114600             IF WS-MORETHAN1ACTION
+114700                MOVE '1' TO WS-ROW-CTGSELECT-ERROR(I)
+114800                SET FLG-BAD-ACTIONS-SELECTED-YES   TO TRUE
+114900             END-IF
+115000             IF UPDATE-REQUESTED-ON(I)
+115100                PERFORM 1211-EDIT-ARRAY-DESC
+115200                   THRU 1211-EDIT-ARRAY-DESC-EXIT
+115300             END-IF
+115400           WHEN SELECT-BLANK(I)
+115500             CONTINUE
+115600           WHEN OTHER
+115700             SET INPUT-ERROR TO TRUE
+115800             MOVE '1' TO WS-ROW-CTGSELECT-ERROR(I)
+115900             SET FLG-BAD-ACTIONS-SELECTED-YES     TO TRUE
+116000             SET WS-MESG-INVALID-ACTION-CODE      TO TRUE
+116100        END-EVALUATE
+116200     END-PERFORM
+116300
+116400     IF I-SELECTED EQUAL  WS-CA-ROW-SELECTED
+116500        SET FLG-ROW-SELECTION-CHANGED-NO          TO TRUE
+116600     ELSE
+116700        SET FLG-ROW-SELECTION-CHANGED-YES         TO TRUE
+116800        MOVE I-SELECTED TO   WS-CA-ROW-SELECTED
+116900     END-IF
+117000
+117100     IF WS-MORETHAN1ACTION
+117200         SET INPUT-ERROR                          TO TRUE
+117300         SET WS-MESG-MORE-THAN-1-ACTION           TO TRUE
+117400     END-IF
+117500     .
+117600
+117700 1210-EDIT-ARRAY-EXIT.
+117800      EXIT
+117900      .
+118000
+118100
+118200 1211-EDIT-ARRAY-DESC.
+118300
+118400      SET NO-CHANGES-FOUND           TO TRUE
+118500
+118600     IF  FUNCTION UPPER-CASE (
+118700         FUNCTION TRIM (WS-ROW-CATG-DESC-IN(I)))=
+118800         FUNCTION UPPER-CASE (
+118900         FUNCTION TRIM (WS-CA-ROW-CATG-DESC-OUT(I)))
+119000     AND FUNCTION LENGTH (
+119100         FUNCTION TRIM (WS-ROW-CATG-DESC-IN(I)))=
+119200         FUNCTION LENGTH (
+119300         FUNCTION TRIM (WS-CA-ROW-CATG-DESC-OUT(I)))
+119400         SET WS-MESG-NO-CHANGES-DETECTED   TO TRUE
+119500         GO TO 1211-EDIT-ARRAY-DESC-EXIT
+119600     ELSE
+119700         SET CHANGES-HAVE-OCCURRED    TO TRUE
+119800     END-IF
+119900
+120000     SET FLG-ROW-DESCRIPTION-NOT-OK  TO TRUE
+120100
+120200******************************************************************
+120300*    Edit Description
+120400******************************************************************
+120500     MOVE 'Category Description'    TO WS-EDIT-VARIABLE-NAME
+120600     MOVE WS-ROW-CATG-DESC-IN(I)  TO WS-EDIT-ALPHANUM-ONLY
+120700     MOVE 50                       TO WS-EDIT-ALPHANUM-LENGTH
+120800     PERFORM 1240-EDIT-ALPHANUM-REQD
+120900        THRU 1240-EDIT-ALPHANUM-REQD-EXIT
+121000     MOVE WS-EDIT-ALPHANUM-ONLY-FLAGS
+121100                                   TO WS-ARRAY-DESCRIPTION-FLGS
+121200     .
+121300
+121400 1211-EDIT-ARRAY-DESC-EXIT.
+121500     EXIT
+121600     .
+121700
+121800 1220-EDIT-CATTYPE.
+121900
+122000     SET FLG-CATTYPEFILTER-BLANK TO TRUE
+122100
+122200*    Not supplied
+122300     IF WS-IN-CATG-TYPE   EQUAL LOW-VALUES
+122400     OR WS-IN-CATG-TYPE   EQUAL SPACES
+122500        SET FLG-CATTYPEFILTER-BLANK  TO TRUE
+122600        MOVE SPACES       TO WS-CATG-TYPE-FILTER
+122700        GO TO  1220-EDIT-CATTYPE-EXIT
+122800     END-IF
+122900*
+123000*    Not 2 characters
+123100     IF FUNCTION LENGTH(FUNCTION TRIM(WS-IN-CATG-TYPE)) NOT = 2
+123200        SET INPUT-ERROR TO TRUE
+123300        SET FLG-CATTYPEFILTER-NOT-OK TO TRUE
+123400        SET FLG-PROTECT-SELECT-ROWS-YES TO TRUE
+123500        MOVE
+123600        'CATEGORY TYPE FILTER,IF SUPPLIED MUST BE 2 CHARACTERS'
+123700                        TO WS-RETURN-MSG
+123800        GO TO 1220-EDIT-CATTYPE-EXIT
+123900     ELSE
+124000        MOVE WS-IN-CATG-TYPE TO WS-CATG-TYPE-FILTER
+124100        SET FLG-CATTYPEFILTER-ISVALID TO TRUE
+124200     END-IF
+124300     .
+124400
+124500 1220-EDIT-CATTYPE-EXIT.
+124600
+124700     IF WS-IN-CATG-TYPE EQUAL WS-CA-CATG-TYPE
+124800     OR FLG-CATTYPEFILTER-BLANK
+124900                      AND  (WS-CA-CATG-TYPE EQUAL LOW-VALUES
+125000                       OR   WS-CA-CATG-TYPE EQUAL SPACES)
+125100        SET FLG-CATTYPEFILTER-CHANGED-NO  TO TRUE
+125200     ELSE
+125300        INITIALIZE WS-CA-PAGING-VARIABLES
+125400        MOVE WS-IN-CATG-TYPE            TO WS-CA-CATG-TYPE
+125500        SET FLG-CATTYPEFILTER-CHANGED-YES TO TRUE
+125600     END-IF
+125700
+125800     EXIT
+125900     .
+126000
+126100 1230-EDIT-CATDESC.
+126200
+126300     SET FLG-CATDESCFILTER-BLANK TO TRUE
+126400
+126500*    Not supplied
+126600     IF WS-IN-CATG-DESC   EQUAL LOW-VALUES
+126700     OR WS-IN-CATG-DESC   EQUAL SPACES
+126800        SET FLG-CATDESCFILTER-BLANK  TO TRUE
+126900        GO TO 1230-EDIT-CATDESC-EXIT
+127000     ELSE
+127100        SET FLG-CATDESCFILTER-ISVALID TO TRUE
+127200     END-IF
+127300
+127400     IF FLG-CATDESCFILTER-ISVALID
+127500        STRING '%'
+127600               FUNCTION TRIM(WS-IN-CATG-DESC)
+127700               '%'
+127800         DELIMITED BY SIZE
+127900         INTO
+128000         WS-CATG-DESC-FILTER
+128100        END-STRING
+128200     END-IF
+128300     .
+128400 1230-EDIT-CATDESC-EXIT.
+128500     IF WS-IN-CATG-DESC EQUAL WS-CA-CATG-DESC
+128600     OR FLG-CATDESCFILTER-BLANK
+128700                      AND  (WS-CA-CATG-DESC EQUAL LOW-VALUES
+128800                       OR   WS-CA-CATG-DESC EQUAL SPACES)
+128900        SET FLG-CATDESCFILTER-CHANGED-NO   TO TRUE
+129000     ELSE
+129100        INITIALIZE WS-CA-PAGING-VARIABLES
+129200        MOVE WS-IN-CATG-DESC            TO WS-CA-CATG-DESC
+129300        SET FLG-CATDESCFILTER-CHANGED-YES  TO TRUE
+129400     END-IF
+129500
+129600     EXIT
+129700     .
+129800
+129900
+130000 1240-EDIT-ALPHANUM-REQD.
+130100*    Initialize
+130200     SET FLG-ALPHNANUM-NOT-OK          TO TRUE
+130300
+130400*    Not supplied
+130500     IF WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+130600                                       EQUAL LOW-VALUES
+130700     OR WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+130800         EQUAL SPACES
+130900     OR FUNCTION LENGTH(FUNCTION TRIM(
+131000        WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH))) = 0
+131100
+131200        SET INPUT-ERROR                TO TRUE
+131300        SET FLG-ALPHNANUM-BLANK        TO TRUE
+131400        IF WS-RETURN-MSG-OFF
+131500           STRING
+131600             FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+131700             ' must be supplied.'
+131800             DELIMITED BY SIZE
+131900             INTO WS-RETURN-MSG
+132000           END-STRING
+132100        END-IF
+132200
+132300        GO TO  1240-EDIT-ALPHANUM-REQD-EXIT
+132400     END-IF
+132500
+132600*    Only Alphabets,numbers and space allowed
+132700     MOVE LIT-ALL-ALPHANUM-FROM-X TO LIT-ALL-ALPHANUM-FROM
+132800
+132900     INSPECT WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+133000       CONVERTING LIT-ALL-ALPHANUM-FROM
+133100               TO LIT-ALPHANUM-SPACES-TO
+133200
+133300     IF FUNCTION LENGTH(
+133400             FUNCTION TRIM(
+133500             WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+133600                            )) = 0
+133700        CONTINUE
+133800     ELSE
+133900        SET INPUT-ERROR           TO TRUE
+134000        SET FLG-ALPHNANUM-NOT-OK  TO TRUE
+134100        IF WS-RETURN-MSG-OFF
+134200           STRING
+134300             FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+134400             ' can have numbers or alphabets only.'
+134500             DELIMITED BY SIZE
+134600             INTO WS-RETURN-MSG
+134700           END-STRING
+134800        END-IF
+134900        GO TO  1240-EDIT-ALPHANUM-REQD-EXIT
+135000     END-IF
+135100
+135200     SET FLG-ALPHNANUM-ISVALID    TO TRUE
+135300     .
+135400 1240-EDIT-ALPHANUM-REQD-EXIT.
+135500     EXIT
+135600     .
+135700
+135800 1290-CROSS-EDITS.
+135900*    Default to type-code order; switch to description order
+136000*    only when the operator is searching by description alone.
+136100     SET SORT-BY-TYPE-CODE TO TRUE
+136200     IF FLG-CATDESCFILTER-ISVALID
+136300     AND FLG-CATTYPEFILTER-BLANK
+136400        SET SORT-BY-DESCRIPTION TO TRUE
+136500     END-IF
+136600
+136700     IF FLG-CATTYPEFILTER-ISVALID
+136800     OR FLG-CATDESCFILTER-ISVALID
+136900        CONTINUE
+137000     ELSE
+137100         GO TO 1290-CROSS-EDITS-EXIT
+137200     END-IF
+137300
+137400     PERFORM 9100-CHECK-FILTERS
+137500        THRU 9100-CHECK-FILTERS-EXIT
+137600
+137700     IF WS-RECORDS-COUNT = 0
+137800        SET INPUT-ERROR TO TRUE
+137900        IF FLG-CATTYPEFILTER-ISVALID
+138000           SET FLG-CATTYPEFILTER-NOT-OK TO TRUE
+138100        END-IF
+138200
+138300        IF FLG-CATDESCFILTER-ISVALID
+138400           SET FLG-CATDESCFILTER-NOT-OK TO TRUE
+138500        END-IF
+138600
+138700
+138800        SET FLG-PROTECT-SELECT-ROWS-YES TO TRUE
+138900        MOVE
+139000        'No Records found for these filter conditions'
+139100                        TO WS-RETURN-MSG
+139200        GO TO 1290-CROSS-EDITS-EXIT
+139300     END-IF
+139400     .
+139500 1290-CROSS-EDITS-EXIT.
+139600     EXIT
+139700     .
+139800
+139900
+140000 2000-SEND-MAP
+140100      .
+140200     PERFORM 2100-SCREEN-INIT
+140300        THRU 2100-SCREEN-INIT-EXIT
+140400     PERFORM 2200-SETUP-ARRAY-ATTRIBS
+140500        THRU 2200-SETUP-ARRAY-ATTRIBS-EXIT
+140600     PERFORM 2300-SCREEN-ARRAY-INIT
+140700        THRU 2300-SCREEN-ARRAY-INIT-EXIT
+140800     PERFORM 2400-SETUP-SCREEN-ATTRS
+140900        THRU 2400-SETUP-SCREEN-ATTRS-EXIT
+141000     PERFORM 2500-SETUP-MESSAGE
+141100        THRU 2500-SETUP-MESSAGE-EXIT
+141200     PERFORM 2600-SEND-SCREEN
+141300        THRU 2600-SEND-SCREEN-EXIT
+141400     .
+141500
+141600 2000-SEND-MAP-EXIT.
+141700     EXIT
+141800     .
+141900 2100-SCREEN-INIT.
+142000     MOVE LOW-VALUES             TO CTRCLIAO
+142100
+142200     MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+142300
+142400     MOVE CCDA-TITLE01           TO TITLE01O OF CTRCLIAO
+142500     MOVE CCDA-TITLE02           TO TITLE02O OF CTRCLIAO
+142600     MOVE LIT-THISTRANID         TO TRNNAMEO OF CTRCLIAO
+142700     MOVE LIT-THISPGM            TO PGMNAMEO OF CTRCLIAO
+142800
+142900     MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+143000
+143100     MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+143200     MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+143300     MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+143400
+143500     MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF CTRCLIAO
+143600
+143700     MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+143800     MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+143900     MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+144000
+144100     MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF CTRCLIAO
+144200*    PAGE NUMBER
+144300*
+144400     MOVE WS-CA-SCREEN-NUM       TO PAGENOO  OF CTRCLIAO
+144500
+144600     SET WS-NO-INFO-MESSAGE      TO TRUE
+144700     MOVE WS-INFO-MSG            TO INFOMSGO OF CTRCLIAO
+144800     MOVE DFHBMDAR               TO INFOMSGC OF CTRCLIAO
+144900     .
+145000
+145100 2100-SCREEN-INIT-EXIT.
+145200     EXIT
+145300     .
+145400
+145500 2200-SETUP-ARRAY-ATTRIBS.
+145600*    REPLACE BMS GENERATED MAP WITH PROVIDED COPYBOOK
+145700*    AND CLEAN UP REPETITIVE CODE !!
+145800
+145900     PERFORM VARYING I
+146000                FROM WS-MAX-SCREEN-LINES
+146100                  BY -1
+146200               UNTIL I = 0
+146300        MOVE DFHBMPRF                 TO CTGDSCA(I)
+146400
+146500        IF   WS-CA-EACH-ROW-OUT(I)    EQUAL LOW-VALUES
+146600        OR   FLG-PROTECT-SELECT-ROWS-YES
+146700           MOVE DFHBMPRO              TO CTGSELA (I)
+146800        ELSE
+146900           IF WS-ROW-CTGSELECT-ERROR(I) = '1'
+147000              MOVE DFHRED             TO CTGSELC(I)
+147100              MOVE -1                 TO CTGSELL(I)
+147200           END-IF
+147300
+147400           IF DELETE-REQUESTED-ON(I)
+147500           AND WS-ONLY-1-VALID-ACTION
+147600           AND FLG-BAD-ACTIONS-SELECTED-NO
+147700              MOVE DFHNEUTR           TO CTGTYPC(I)
+147800                                         CTGCODC(I)
+147900                                         CTGDSCC(I)
+148000              MOVE -1                 TO CTGSELL(I)
+148100           END-IF
+148200
+148300           IF UPDATE-REQUESTED-ON(I)
+148400           AND WS-ONLY-1-VALID-ACTION
+148500           AND FLG-BAD-ACTIONS-SELECTED-NO
+148600              MOVE DFHNEUTR           TO CTGTYPC(I)
+148700                                         CTGCODC(I)
+148800              IF  FLG-UPDATE-COMPLETED
+148900                  MOVE -1             TO CTGSELL(I)
+149000                  MOVE DFHNEUTR       TO CTGDSCC(I)
+149100              ELSE
+149200                  MOVE -1             TO CTGDSCL(I)
+149300                  MOVE DFHBMFSE       TO CTGDSCA(I)
+149400                  IF NOT FLG-ROW-DESCRIPTION-ISVALID
+149500                     MOVE DFHRED      TO CTGDSCC(I)
+149600                  END-IF
+149700              END-IF
+149800           END-IF
+149900           MOVE DFHBMFSE              TO CTGSELA(I)
+150000        END-IF
+150100     END-PERFORM
+150200     .
+150300
+150400
+150500 2200-SETUP-ARRAY-ATTRIBS-EXIT.
+150600     EXIT
+150700     .
+150800
+150900
+151000 2300-SCREEN-ARRAY-INIT.
+151100*    USING REDEFINES TO AVOID UP REPETITIVE CODE !!
+151200*
+151300     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MAX-SCREEN-LINES
+151400
+151500        IF   WS-CA-EACH-ROW-OUT(I)         EQUAL LOW-VALUES
+151600           CONTINUE
+151700        ELSE
+151800           IF  DELETE-REQUESTED-ON(I)
+151900           AND WS-ONLY-1-VALID-ACTION
+152000           AND FLG-BAD-ACTIONS-SELECTED-NO
+152100               IF  FLG-DELETED-YES
+152200                   SET SELECT-BLANK(I)          TO TRUE
+152300               ELSE
+152400                   SET CA-DELETE-REQUESTED      TO TRUE
+152500               END-IF
+152600           END-IF
+152700
+152800*          Type
+152900           MOVE WS-CA-ROW-CATG-TYPE-OUT(I)      TO CTGTYPO(I)
+153000*          Code
+153100           MOVE WS-CA-ROW-CATG-CODE-OUT(I)      TO CTGCODO(I)
+153200*          Description
+153300           IF UPDATE-REQUESTED-ON(I)
+153400           AND WS-ONLY-1-VALID-ACTION
+153500           AND FLG-BAD-ACTIONS-SELECTED-NO
+153600               IF  FLG-UPDATE-COMPLETED
+153700                   SET SELECT-BLANK(I)          TO TRUE
+153800               ELSE
+153900                   SET CA-UPDATE-REQUESTED      TO TRUE
+154000               END-IF
+154100               IF CHANGES-HAVE-OCCURRED
+154200                  EVALUATE TRUE
+154300                      WHEN FLG-ROW-DESCRIPTION-BLANK
+154400                           MOVE LIT-ASTERISK    TO CTGDSCO(I)
+154500                      WHEN OTHER
+154600                           MOVE WS-ROW-CATG-DESC-IN(I)
+154700                                                TO CTGDSCO(I)
+154800                  END-EVALUATE
+154900               ELSE
+155000                  MOVE WS-CA-ROW-CATG-DESC-OUT(I) TO CTGDSCO(I)
+155100               END-IF
+155200           ELSE
+155300               MOVE WS-CA-ROW-CATG-DESC-OUT(I)    TO CTGDSCO(I)
+155400           END-IF
+155500
+155600*          Select flag because we may update it above
+155700           MOVE WS-EDIT-SELECT(I)               TO CTGSELO(I)
+155800        END-IF
+155900     END-PERFORM
+156000     .
+156100
+156200 2300-SCREEN-ARRAY-INIT-EXIT.
+156300     EXIT
+156400     .
+156500
+156600
+156700 2400-SETUP-SCREEN-ATTRS.
+156800*    INITIALIZE SEARCH CRITERIA
+156900     IF EIBCALEN = 0
+157000     OR (CDEMO-PGM-ENTER
+157100     AND CDEMO-FROM-PROGRAM = LIT-ADMINPGM)
+157200        CONTINUE
+157300     ELSE
+157400        EVALUATE TRUE
+157500            WHEN  WS-ACTIONS-REQUESTED > 0
+157600               MOVE WS-IN-CATG-TYPE TO CTGTYPEO OF CTRCLIAO
+157700               MOVE DFHBMASF         TO CTGTYPEA OF CTRCLIAI
+157800               MOVE DFHBLUE          TO CTGTYPEC OF CTRCLIAO
+157900            WHEN FLG-CATTYPEFILTER-ISVALID
+158000            WHEN FLG-CATTYPEFILTER-NOT-OK
+158100               MOVE WS-IN-CATG-TYPE TO CTGTYPEO OF CTRCLIAO
+158200               MOVE DFHBMFSE         TO CTGTYPEA OF CTRCLIAI
+158300            WHEN WS-IN-CATG-TYPE = SPACES
+158400               MOVE LOW-VALUES       TO CTGTYPEO OF CTRCLIAO
+158500            WHEN OTHER
+158600              MOVE LOW-VALUES        TO CTGTYPEO OF CTRCLIAO
+158700              MOVE DFHBMFSE          TO CTGTYPEA OF CTRCLIAI
+158800        END-EVALUATE
+158900
+159000        EVALUATE TRUE
+159100            WHEN WS-ACTIONS-REQUESTED > 0
+159200               MOVE WS-IN-CATG-DESC  TO CTGDESCO OF CTRCLIAO
+159300               MOVE DFHBMASF         TO CTGDESCA OF CTRCLIAI
+159400               MOVE DFHBLUE          TO CTGDESCC OF CTRCLIAO
+159500            WHEN FLG-CATDESCFILTER-ISVALID
+159600            WHEN FLG-CATDESCFILTER-NOT-OK
+159700               MOVE WS-IN-CATG-DESC  TO CTGDESCO OF CTRCLIAO
+159800               MOVE DFHBMFSE         TO CTGDESCA OF CTRCLIAI
+159900            WHEN OTHER
+160000              MOVE DFHBMFSE          TO CTGDESCA OF CTRCLIAI
+160100        END-EVALUATE
+160200     END-IF
+160300
+160400*    POSITION CURSOR
+160500
+160600     IF FLG-CATTYPEFILTER-NOT-OK
+160700        MOVE  DFHRED                 TO CTGTYPEC OF CTRCLIAO
+160800        MOVE  -1                     TO CTGTYPEL OF CTRCLIAI
+160900     END-IF
+161000
+161100     IF FLG-CATDESCFILTER-NOT-OK
+161200        MOVE  DFHRED                 TO CTGDESCC OF CTRCLIAO
+161300        MOVE  -1                     TO CTGDESCL OF CTRCLIAI
+161400     END-IF
+161500
+161600
+161700*    IF NO ERRORS POSITION CURSOR
+161800     IF INPUT-OK
+161900        IF WS-ACTIONS-REQUESTED > 0
+162000        AND NOT CCARD-AID-PFK07
+162100        AND NOT CCARD-AID-PFK08
+162200            CONTINUE
+162300        ELSE
+162400            MOVE   -1                 TO CTGTYPEL OF CTRCLIAI
+162500        END-IF
+162600     END-IF
+162700     .
+162800 2400-SETUP-SCREEN-ATTRS-EXIT.
+162900     EXIT
+163000     .
+163100
+163200
+163300 2500-SETUP-MESSAGE.
+163400*    SETUP MESSAGE
+163500     EVALUATE TRUE
+163600          WHEN FLG-DELETED-YES
+163700               SET WS-INFORM-DELETE-SUCCESS TO TRUE
+163800          WHEN FLG-UPDATE-COMPLETED
+163900               SET WS-INFORM-UPDATE-SUCCESS TO TRUE
+164000          WHEN FLG-CATTYPEFILTER-NOT-OK
+164100          WHEN FLG-CATDESCFILTER-NOT-OK
+164200            CONTINUE
+164300          WHEN CCARD-AID-ENTER
+164400          AND WS-DELETES-REQUESTED > 0
+164500          AND WS-ONLY-1-ACTION
+164600          AND WS-ONLY-1-VALID-ACTION
+164700             IF  WS-NO-INFO-MESSAGE
+164800             AND FLG-CATTYPEFILTER-CHANGED-NO
+164900             AND FLG-CATDESCFILTER-CHANGED-NO
+165000                SET WS-INFORM-DELETE        TO TRUE
+165100             END-IF
+165200          WHEN CCARD-AID-ENTER
+165300          AND WS-UPDATES-REQUESTED > 0
+165400          AND WS-ONLY-1-ACTION
+165500          AND WS-ONLY-1-VALID-ACTION
+165600             IF  WS-NO-INFO-MESSAGE
+165700             AND FLG-CATTYPEFILTER-CHANGED-NO
+165800             AND FLG-CATDESCFILTER-CHANGED-NO
+165900                SET WS-INFORM-UPDATE        TO TRUE
+166000             END-IF
+166100          WHEN CCARD-AID-PFK07
+166200              AND CA-FIRST-PAGE
+166300            MOVE 'No previous pages to display'
+166400            TO WS-RETURN-MSG
+166500          WHEN CCARD-AID-PFK08
+166600           AND CA-NEXT-PAGE-NOT-EXISTS
+166700           AND CA-LAST-PAGE-SHOWN
+166800            MOVE 'No more pages to display'
+166900            TO WS-RETURN-MSG
+167000          WHEN CCARD-AID-PFK08
+167100           AND CA-NEXT-PAGE-NOT-EXISTS
+167200            IF WS-NO-INFO-MESSAGE
+167300               SET WS-INFORM-REC-ACTIONS    TO TRUE
+167400            END-IF
+167500            IF  CA-LAST-PAGE-NOT-SHOWN
+167600            AND CA-NEXT-PAGE-NOT-EXISTS
+167700                SET CA-LAST-PAGE-SHOWN      TO TRUE
+167800            END-IF
+167900          WHEN WS-NO-INFO-MESSAGE
+168000          WHEN CA-NEXT-PAGE-EXISTS
+168100            SET WS-INFORM-REC-ACTIONS       TO TRUE
+168200          WHEN OTHER
+168300             SET WS-NO-INFO-MESSAGE         TO TRUE
+168400     END-EVALUATE
+168500
+168600     MOVE WS-RETURN-MSG          TO ERRMSGO OF CTRCLIAO
+168700
+168800
+168900* Center justify the text
+169000*
+169100     COMPUTE WS-STRING-LEN =
+169200             FUNCTION LENGTH(
+169300                      FUNCTION TRIM(WS-INFO-MSG)
+169400                            )
+169500     COMPUTE WS-STRING-MID =
+169600            (FUNCTION LENGTH(WS-INFO-MSG)
+169700                          - WS-STRING-LEN) / 2 + 1
+169800     MOVE WS-INFO-MSG(1:WS-STRING-LEN)
+169900       TO WS-STRING-OUT(WS-STRING-MID:
+170000                        WS-STRING-LEN)
+170100
+170200
+170300
+170400     IF  NOT WS-NO-INFO-MESSAGE
+170500     AND NOT WS-MESG-NO-RECORDS-FOUND
+170600        MOVE WS-STRING-OUT      TO INFOMSGO OF CTRCLIAO
+170700        MOVE DFHNEUTR           TO INFOMSGC OF CTRCLIAO
+170800     END-IF
+170900
+171000     .
+171100 2500-SETUP-MESSAGE-EXIT.
+171200     EXIT
+171300     .
+171400
+171500
+171600 2600-SEND-SCREEN.
+171700     EXEC CICS SEND MAP(LIT-THISMAP)
+171800                    MAPSET(LIT-THISMAPSET)
+171900                    FROM(CTRCLIAO)
+172000                    CURSOR
+172100                    ERASE
+172200                    RESP(WS-RESP-CD)
+172300                    FREEKB
+172400     END-EXEC
+172500     .
+172600 2600-SEND-SCREEN-EXIT.
+172700     EXIT
+172800     .
+172900
+173000
+173100
+173200 8000-READ-FORWARD.
+173300     MOVE LOW-VALUES           TO WS-CA-ALL-ROWS-OUT
+173400
+173500*****************************************************************
+173600*    Start Reading
+173700*****************************************************************
+173800     PERFORM 9400-OPEN-FORWARD-CURSOR
+173900        THRU 9400-OPEN-FORWARD-CURSOR-EXIT
+174000
+174100     IF WS-DB2-ERROR
+174200        GO TO 8000-READ-FORWARD-EXIT
+174300     END-IF
+174400*****************************************************************
+174500*    Loop through records and fetch max screen records
+174600*****************************************************************
+174700     MOVE ZEROES TO WS-ROW-NUMBER
+174800     SET CA-NEXT-PAGE-EXISTS    TO TRUE
+174900     SET MORE-RECORDS-TO-READ   TO TRUE
+175000
+175100     PERFORM UNTIL READ-LOOP-EXIT
+175200
+175300     INITIALIZE DCL-TR-CATEGORY-TYPE
+175400                DCL-TR-CATEGORY
+175500                DCL-TR-CAT-DESCRIPTION
+175600
+175700     IF SORT-BY-DESCRIPTION
+175800        EXEC SQL
+175900             FETCH C-TR-CATG-FORWARD-BYDESC
+176000             INTO :DCL-TR-CATEGORY-TYPE
+176100                 ,:DCL-TR-CATEGORY
+176200                 ,:DCL-TR-CAT-DESCRIPTION
+176300        END-EXEC
+176400     ELSE
+176500        EXEC SQL
+176600             FETCH C-TR-CATG-FORWARD
+176700             INTO :DCL-TR-CATEGORY-TYPE
+176800                 ,:DCL-TR-CATEGORY
+176900                 ,:DCL-TR-CAT-DESCRIPTION
+177000        END-EXEC
+177100     END-IF
+177200
+177300     MOVE SQLCODE               TO WS-DISP-SQLCODE
+177400
+177500     EVALUATE TRUE
+177600         WHEN SQLCODE = ZERO
+177700             ADD 1              TO WS-ROW-NUMBER
+177800
+177900             MOVE DCL-TR-CATEGORY-TYPE
+178000                                TO WS-CA-ROW-CATG-TYPE-OUT(
+178100                                WS-ROW-NUMBER)
+178200
+178300             MOVE DCL-TR-CATEGORY      TO WS-EDIT-NUMERIC-4
+178400             MOVE WS-EDIT-NUMERIC-4    TO WS-EDIT-ALPHANUMERIC-4
+178500             INSPECT WS-EDIT-ALPHANUMERIC-4
+178600                     REPLACING ALL SPACES BY ZEROS
+178700             MOVE WS-EDIT-ALPHANUMERIC-4
+178800                                TO WS-CA-ROW-CATG-CODE-OUT(
+178900                                WS-ROW-NUMBER)
+179000
+179100             MOVE DCL-TR-CAT-DESCRIPTION-TEXT
+179200                                TO WS-CA-ROW-CATG-DESC-OUT(
+179300                                WS-ROW-NUMBER)
+179400             IF WS-ROW-NUMBER = 1
+179500                MOVE DCL-TR-CATEGORY-TYPE TO WS-CA-FIRST-CATG-TYPE
+179600                MOVE WS-EDIT-ALPHANUMERIC-4
+179700                                          TO WS-CA-FIRST-CATG-CODE
+179800                MOVE DCL-TR-CAT-DESCRIPTION-TEXT
+179900                                  TO WS-CA-FIRST-CATG-DESC
+180000                IF   WS-CA-SCREEN-NUM = 0
+180100                     ADD   +1     TO WS-CA-SCREEN-NUM
+180200                ELSE
+180300                    CONTINUE
+180400                END-IF
+180500             ELSE
+180600                CONTINUE
+180700             END-IF
+180800******************************************************************
+180900*            Max Screen size
+181000******************************************************************
+181100             IF WS-ROW-NUMBER = WS-MAX-SCREEN-LINES
+181200                SET READ-LOOP-EXIT  TO TRUE
+181300                MOVE DCL-TR-CATEGORY-TYPE TO WS-CA-LAST-CATG-TYPE
+181400                MOVE WS-EDIT-ALPHANUMERIC-4
+181500                                          TO WS-CA-LAST-CATG-CODE
+181600                MOVE DCL-TR-CAT-DESCRIPTION-TEXT
+181700                                  TO WS-CA-LAST-CATG-DESC
+181800
+181900                IF SORT-BY-DESCRIPTION
+182000                   EXEC SQL
+182100                        FETCH C-TR-CATG-FORWARD-BYDESC
+182200                        INTO :DCL-TR-CATEGORY-TYPE
+182300                            ,:DCL-TR-CATEGORY
+182400                            ,:DCL-TR-CAT-DESCRIPTION
+182500                   END-EXEC
+182600                ELSE
+182700                   EXEC SQL
+182800                        FETCH C-TR-CATG-FORWARD
+182900                        INTO :DCL-TR-CATEGORY-TYPE
+183000                            ,:DCL-TR-CATEGORY
+183100                            ,:DCL-TR-CAT-DESCRIPTION
+183200                   END-EXEC
+183300                END-IF
+183400
+183500                MOVE SQLCODE        TO WS-DISP-SQLCODE
+183600
+183700                EVALUATE TRUE
+183800                   WHEN SQLCODE = ZERO
+183900                        SET CA-NEXT-PAGE-EXISTS
+184000                                          TO TRUE
+184100                        MOVE DCL-TR-CATEGORY-TYPE
+184200                                          TO WS-CA-LAST-CATG-TYPE
+184300                        MOVE DCL-TR-CATEGORY
+184400                                        TO WS-EDIT-NUMERIC-4
+184500                        MOVE WS-EDIT-NUMERIC-4
+184600                                        TO WS-EDIT-ALPHANUMERIC-4
+184700                        INSPECT WS-EDIT-ALPHANUMERIC-4
+184800                                REPLACING ALL SPACES BY ZEROS
+184900                        MOVE WS-EDIT-ALPHANUMERIC-4
+185000                                        TO WS-CA-LAST-CATG-CODE
+185100                        MOVE DCL-TR-CAT-DESCRIPTION-TEXT
+185200                                  TO WS-CA-LAST-CATG-DESC
+185300                   WHEN SQLCODE = +100
+185400                      SET CA-NEXT-PAGE-NOT-EXISTS     TO TRUE
+185500
+185600                      IF WS-RETURN-MSG-OFF
+185700                      AND CCARD-AID-PFK08
+185800                          SET WS-MESG-NO-MORE-RECORDS TO TRUE
+185900                      END-IF
+186000                   WHEN OTHER
+186100*                     This is some kind of error. Close Cursor
+186200*                     And exit
+186300                      SET READ-LOOP-EXIT      TO TRUE
+186400                      IF WS-RETURN-MSG-OFF
+186500                         MOVE 'C-TR-CATG-FORWARD fetch'
+186600                                              TO
+186700                                            WS-DB2-CURRENT-ACTION
+186800                         PERFORM 9999-FORMAT-DB2-MESSAGE
+186900                            THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+187000                      END-IF
+187100                END-EVALUATE
+187200            END-IF
+187300        WHEN SQLCODE = +100
+187400            SET READ-LOOP-EXIT              TO TRUE
+187500            SET CA-NEXT-PAGE-NOT-EXISTS     TO TRUE
+187600            MOVE DCL-TR-CATEGORY-TYPE
+187700                                      TO WS-CA-LAST-CATG-TYPE
+187800            MOVE DCL-TR-CATEGORY      TO WS-EDIT-NUMERIC-4
+187900            MOVE WS-EDIT-NUMERIC-4    TO WS-EDIT-ALPHANUMERIC-4
+188000            INSPECT WS-EDIT-ALPHANUMERIC-4
+188100                    REPLACING ALL SPACES BY ZEROS
+188200            MOVE WS-EDIT-ALPHANUMERIC-4
+188300                                      TO WS-CA-LAST-CATG-CODE
+188400            MOVE DCL-TR-CAT-DESCRIPTION-TEXT
+188500                            TO WS-CA-LAST-CATG-DESC
+188600            IF WS-RETURN-MSG-OFF
+188700            AND CCARD-AID-PFK08
+188800               SET  WS-MESG-NO-MORE-RECORDS     TO TRUE
+188900            END-IF
+189000            IF WS-CA-SCREEN-NUM = 1
+189100            AND WS-ROW-NUMBER = 0
+189200                SET WS-MESG-NO-RECORDS-FOUND    TO TRUE
+189300            END-IF
+189400         WHEN OTHER
+189500*           This is some kind of error. Change to END BR
+189600*           And exit
+189700            SET READ-LOOP-EXIT             TO TRUE
+189800            SET WS-DB2-ERROR               TO TRUE
+189900            IF WS-RETURN-MSG-OFF
+190000              MOVE 'C-TR-CATG-FORWARD close'
+190100                              TO WS-DB2-CURRENT-ACTION
+190200
+190300              PERFORM 9999-FORMAT-DB2-MESSAGE
+190400                 THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+190500             END-IF
+190600     END-EVALUATE
+190700     END-PERFORM
+190800
+190900     PERFORM 9450-CLOSE-FORWARD-CURSOR
+191000        THRU 9450-CLOSE-FORWARD-CURSOR-EXIT
+191100     .
+191200 8000-READ-FORWARD-EXIT.
+191300     EXIT
+191400     .
+191500 8100-READ-BACKWARDS.
+191600
+191700     MOVE LOW-VALUES           TO WS-CA-ALL-ROWS-OUT
+191800
+191900     MOVE WS-CA-FIRST-CATG-TYPE TO WS-CA-LAST-CATG-TYPE
+192000     MOVE WS-CA-FIRST-CATG-CODE TO WS-CA-LAST-CATG-CODE
+192100     MOVE WS-CA-FIRST-CATG-DESC TO WS-CA-LAST-CATG-DESC
+192200*****************************************************************
+192300*    Loop through records and fetch max screen records
+192400*****************************************************************
+192500     COMPUTE WS-ROW-NUMBER =
+192600                             WS-MAX-SCREEN-LINES
+192700     END-COMPUTE
+192800     SET CA-NEXT-PAGE-EXISTS    TO TRUE
+192900     SET MORE-RECORDS-TO-READ   TO TRUE
+193000
+193100*****************************************************************
+193200*    Now we show the records from previous set.
+193300*****************************************************************
+193400*    Start Reading Backwards
+193500*****************************************************************
+193600     PERFORM 9500-OPEN-BACKWARD-CURSOR
+193700        THRU 9500-OPEN-BACKWARD-CURSOR-EXIT
+193800
+193900     PERFORM UNTIL READ-LOOP-EXIT
+194000
+194100     INITIALIZE DCL-TR-CATEGORY-TYPE
+194200                DCL-TR-CATEGORY
+194300                DCL-TR-CAT-DESCRIPTION
+194400
+194500     IF SORT-BY-DESCRIPTION
+194600        EXEC SQL
+194700             FETCH C-TR-CATG-BACKWARD-BYDESC
+194800             INTO :DCL-TR-CATEGORY-TYPE
+194900                 ,:DCL-TR-CATEGORY
+195000                 ,:DCL-TR-CAT-DESCRIPTION
+195100        END-EXEC
+195200     ELSE
+195300        EXEC SQL
+195400             FETCH C-TR-CATG-BACKWARD
+195500             INTO :DCL-TR-CATEGORY-TYPE
+195600                 ,:DCL-TR-CATEGORY
+195700                 ,:DCL-TR-CAT-DESCRIPTION
+195800        END-EXEC
+195900     END-IF
+196000
+196100     MOVE SQLCODE               TO WS-DISP-SQLCODE
+196200
+196300     EVALUATE TRUE
+196400         WHEN SQLCODE = ZERO
+196500              MOVE DCL-TR-CATEGORY-TYPE
+196600                      TO WS-CA-ROW-CATG-TYPE-OUT(WS-ROW-NUMBER)
+196700              MOVE DCL-TR-CATEGORY      TO WS-EDIT-NUMERIC-4
+196800              MOVE WS-EDIT-NUMERIC-4    TO WS-EDIT-ALPHANUMERIC-4
+196900              INSPECT WS-EDIT-ALPHANUMERIC-4
+197000                      REPLACING ALL SPACES BY ZEROS
+197100              MOVE WS-EDIT-ALPHANUMERIC-4
+197200                      TO WS-CA-ROW-CATG-CODE-OUT(WS-ROW-NUMBER)
+197300              MOVE DCL-TR-CAT-DESCRIPTION-TEXT
+197400                          TO
+197500                          WS-CA-ROW-CATG-DESC-OUT(WS-ROW-NUMBER)
+197600
+197700              SUBTRACT 1  FROM WS-ROW-NUMBER
+197800              IF WS-ROW-NUMBER = 0
+197900                 SET READ-LOOP-EXIT  TO TRUE
+198000                 MOVE DCL-TR-CATEGORY-TYPE
+198100                          TO WS-CA-FIRST-CATG-TYPE
+198200                 MOVE WS-EDIT-ALPHANUMERIC-4
+198300                          TO WS-CA-FIRST-CATG-CODE
+198400                 MOVE DCL-TR-CAT-DESCRIPTION-TEXT
+198500                          TO WS-CA-FIRST-CATG-DESC
+198600              ELSE
+198700                 CONTINUE
+198800              END-IF
+198900         WHEN OTHER
+199000*           This is some kind of error. Change to END BR
+199100*           And exit
+199200            SET READ-LOOP-EXIT             TO TRUE
+199300            SET WS-DB2-ERROR               TO TRUE
+199400
+199500            IF WS-RETURN-MSG-OFF
+199600               MOVE 'Error on fetch Cursor C-TR-CATG-BACKWARD'
+199700                                        TO WS-DB2-CURRENT-ACTION
+199800               PERFORM 9999-FORMAT-DB2-MESSAGE
+199900                  THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+200000
+200100             END-IF
+200200     END-EVALUATE
+200300     END-PERFORM
+200400     .
+200500
+200600 8100-READ-BACKWARDS-EXIT.
+200700     PERFORM 9550-CLOSE-BACK-CURSOR
+200800        THRU 9550-CLOSE-BACK-CURSOR-EXIT
+200900
+201000     EXIT
+201100     .
+201200
+201300 9100-CHECK-FILTERS.
+201400
+201500     EXEC SQL
+201600          SELECT COUNT(1)
+201700            INTO :WS-RECORDS-COUNT
+201800            FROM CARDDEMO.TRANSACTION_CATEGORY
+201900           WHERE ((:WS-EDIT-CATTYPE-FLAG = '1'
+202000                 AND  TR_CATEGORY_TYPE = :WS-CATG-TYPE-FILTER)
+202100                 OR  :WS-EDIT-CATTYPE-FLAG <> '1')
+202200             AND
+202300           	 ((:WS-EDIT-CATDESC-FLAG = '1'
+202400                  AND TR_CAT_DESCRIPTION LIKE
+202500                        TRIM(:WS-CATG-DESC-FILTER))
+202600                  OR :WS-EDIT-CATDESC-FLAG <> '1')
+202700     END-EXEC
+202800
+202900     MOVE SQLCODE                             TO WS-DISP-SQLCODE
+203000
+203100     EVALUATE TRUE
+203200         WHEN SQLCODE = ZERO
+203300             CONTINUE
+203400         WHEN OTHER
+203500            SET INPUT-ERROR                   TO TRUE
+203600
+203700            IF WS-RETURN-MSG-OFF
+203800                MOVE 'Error reading TRANSACTION_CATEGORY table '
+203900                                         TO WS-DB2-CURRENT-ACTION
+204000                PERFORM 9999-FORMAT-DB2-MESSAGE
+204100                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+204200            END-IF
+204300            GO TO 9100-CHECK-FILTERS-EXIT
+204400     END-EVALUATE
+204500     .
+204600 9100-CHECK-FILTERS-EXIT.
+204700     EXIT
+204800     .
+204900 9200-UPDATE-RECORD.
+205000
+205100     MOVE WS-ROW-CATG-TYPE-IN (I-SELECTED)
+205200                             TO DCL-TR-CATEGORY-TYPE
+205300     MOVE FUNCTION NUMVAL(WS-ROW-CATG-CODE-IN (I-SELECTED))
+205400                             TO DCL-TR-CATEGORY
+205500     MOVE FUNCTION TRIM(WS-ROW-CATG-DESC-IN (I-SELECTED))
+205600                             TO DCL-TR-CAT-DESCRIPTION-TEXT
+205700     COMPUTE DCL-TR-CAT-DESCRIPTION-LEN
+205800      = FUNCTION LENGTH(WS-ROW-CATG-DESC-IN (I-SELECTED))
+205900
+206000     EXEC SQL
+206100          UPDATE CARDDEMO.TRANSACTION_CATEGORY
+206200             SET TR_CAT_DESCRIPTION = :DCL-TR-CAT-DESCRIPTION
+206300           WHERE TR_CATEGORY_TYPE = :DCL-TR-CATEGORY-TYPE
+206400             AND TR_CATEGORY = :DCL-TR-CATEGORY
+206500     END-EXEC
+206600
+206700     MOVE SQLCODE                             TO WS-DISP-SQLCODE
+206800
+206900     EVALUATE TRUE
+207000         WHEN SQLCODE = ZERO
+207100            EXEC CICS SYNCPOINT END-EXEC
+207200            MOVE 'U'                    TO WS-AUDIT-ACTION-CD
+207300            MOVE DCL-TR-CATEGORY-TYPE    TO WS-AUDIT-CATG-TYPE
+207400            MOVE WS-ROW-CATG-CODE-IN (I-SELECTED)
+207500                                         TO WS-AUDIT-CATG-CODE
+207600            MOVE DCL-TR-CAT-DESCRIPTION-TEXT
+207700                                         TO WS-AUDIT-CATG-DESC
+207800            PERFORM 9600-WRITE-AUDIT-RECORD
+207900               THRU 9600-WRITE-AUDIT-RECORD-EXIT
+208000            SET CA-UPDATE-SUCCEEDED           TO TRUE
+208100            IF WS-NO-INFO-MESSAGE
+208200               SET WS-INFORM-UPDATE-SUCCESS   TO TRUE
+208300            END-IF
+208400         WHEN SQLCODE = +100
+208500            SET CA-UPDATE-REQUESTED           TO TRUE
+208600            IF WS-RETURN-MSG-OFF
+208700                MOVE 'Record not found. Deleted by others ? '
+208800                                         TO WS-DB2-CURRENT-ACTION
+208900                PERFORM 9999-FORMAT-DB2-MESSAGE
+209000                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+209100            END-IF
+209200            GO TO 9200-UPDATE-RECORD-EXIT
+209300         WHEN SQLCODE = -911
+209400            SET CA-UPDATE-REQUESTED           TO TRUE
+209500            SET INPUT-ERROR                   TO TRUE
+209600            IF WS-RETURN-MSG-OFF
+209700                MOVE 'Deadlock. Someone else updating ?'
+209800                                         TO WS-DB2-CURRENT-ACTION
+209900                PERFORM 9999-FORMAT-DB2-MESSAGE
+210000                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+210100            END-IF
+210200            GO TO 9200-UPDATE-RECORD-EXIT
+210300         WHEN SQLCODE < 0
+210400            SET CA-UPDATE-REQUESTED           TO TRUE
+210500            IF WS-RETURN-MSG-OFF
+210600                MOVE 'Update failed with'
+210700                                         TO WS-DB2-CURRENT-ACTION
+210800                PERFORM 9999-FORMAT-DB2-MESSAGE
+210900                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+211000            END-IF
+211100            GO TO 9200-UPDATE-RECORD-EXIT
+211200     END-EVALUATE
+211300     .
+211400
+211500 9200-UPDATE-RECORD-EXIT.
+211600     EXIT
+211700     .
+211800
+211900 9300-DELETE-RECORD.
+212000
+212100     MOVE WS-ROW-CATG-TYPE-IN (I-SELECTED)
+212200                                        TO  DCL-TR-CATEGORY-TYPE
+212300     MOVE FUNCTION NUMVAL(WS-ROW-CATG-CODE-IN (I-SELECTED))
+212400                                        TO  DCL-TR-CATEGORY
+212500
+212600*    Block the delete if transactions on file still
+212700*    reference this category code - a vanished category would
+212800*    leave those transactions with no forward pointer to what
+212900*    the category meant.
+213000     EXEC SQL
+213100          SELECT COUNT(*)
+213200            INTO :WS-TRAN-USE-COUNT
+213300            FROM CARDDEMO.TRANSACTION
+213400           WHERE TRAN_TYPE_CD = :DCL-TR-CATEGORY-TYPE
+213500             AND TRAN_CAT_CD = :DCL-TR-CATEGORY
+213600     END-EXEC
+213700
+213800     IF WS-TRAN-USE-COUNT > 0
+213900        SET CA-DELETE-REQUESTED        TO TRUE
+214000        IF WS-RETURN-MSG-OFF
+214100            MOVE
+214200        'Transactions exist for this category - delete rejected'
+214300                                  TO WS-DB2-CURRENT-ACTION
+214400            PERFORM 9999-FORMAT-DB2-MESSAGE
+214500               THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+214600        END-IF
+214700        GO TO 9300-DELETE-RECORD-EXIT
+214800     END-IF
+214900
+215000     EXEC SQL
+215100          DELETE FROM CARDDEMO.TRANSACTION_CATEGORY
+215200           WHERE TR_CATEGORY_TYPE = :DCL-TR-CATEGORY-TYPE
+215300             AND TR_CATEGORY = :DCL-TR-CATEGORY
+215400     END-EXEC
+215500
+215600     MOVE SQLCODE                             TO WS-DISP-SQLCODE
+215700
+215800     EVALUATE TRUE
+215900         WHEN SQLCODE = ZERO
+216000            EXEC CICS SYNCPOINT END-EXEC
+216100            MOVE 'D'                    TO WS-AUDIT-ACTION-CD
+216200            MOVE DCL-TR-CATEGORY-TYPE    TO WS-AUDIT-CATG-TYPE
+216300            MOVE WS-ROW-CATG-CODE-IN (I-SELECTED)
+216400                                         TO WS-AUDIT-CATG-CODE
+216500            MOVE WS-ROW-CATG-DESC-IN (I-SELECTED)
+216600                                         TO WS-AUDIT-CATG-DESC
+216700            PERFORM 9600-WRITE-AUDIT-RECORD
+216800               THRU 9600-WRITE-AUDIT-RECORD-EXIT
+216900            SET CA-DELETE-SUCCEEDED           TO TRUE
+217000            IF WS-NO-INFO-MESSAGE
+217100               SET WS-INFORM-DELETE-SUCCESS   TO TRUE
+217200            END-IF
+217300         WHEN SQLCODE = -532
+217400            SET CA-DELETE-REQUESTED           TO TRUE
+217500
+217600            IF WS-RETURN-MSG-OFF
+217700                MOVE
+217800                'Please delete associated child records first:'
+217900                                         TO WS-DB2-CURRENT-ACTION
+218000                PERFORM 9999-FORMAT-DB2-MESSAGE
+218100                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+218200            END-IF
+218300
+218400            GO TO 9300-DELETE-RECORD-EXIT
+218500         WHEN OTHER
+218600            IF WS-RETURN-MSG-OFF
+218700                MOVE
+218800                'Delete failed with message:'
+218900                                         TO WS-DB2-CURRENT-ACTION
+219000                PERFORM 9999-FORMAT-DB2-MESSAGE
+219100                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+219200            END-IF
+219300            GO TO 9300-DELETE-RECORD-EXIT
+219400     END-EVALUATE
+219500     .
+219600
+219700 9300-DELETE-RECORD-EXIT.
+219800     EXIT
+219900     .
+220000
+220100 9400-OPEN-FORWARD-CURSOR.
+220200     IF SORT-BY-DESCRIPTION
+220300        EXEC SQL
+220400             OPEN C-TR-CATG-FORWARD-BYDESC
+220500        END-EXEC
+220600     ELSE
+220700        EXEC SQL
+220800             OPEN C-TR-CATG-FORWARD
+220900        END-EXEC
+221000     END-IF
+221100
+221200     MOVE SQLCODE        TO WS-DISP-SQLCODE
+221300
+221400     EVALUATE TRUE
+221500        WHEN SQLCODE = ZERO
+221600           CONTINUE
+221700        WHEN OTHER
+221800*          This is some kind of error. Close Cursor
+221900*          And exit
+222000           SET WS-DB2-ERROR        TO TRUE
+222100           IF WS-RETURN-MSG-OFF
+222200                MOVE
+222300                'C-TR-CATG-FORWARD Open'
+222400                                         TO WS-DB2-CURRENT-ACTION
+222500                PERFORM 9999-FORMAT-DB2-MESSAGE
+222600                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+222700           END-IF
+222800      END-EVALUATE
+222900      .
+223000 9400-OPEN-FORWARD-CURSOR-EXIT.
+223100     EXIT
+223200     .
+223300
+223400
+223500 9450-CLOSE-FORWARD-CURSOR.
+223600     IF SORT-BY-DESCRIPTION
+223700        EXEC SQL
+223800             CLOSE C-TR-CATG-FORWARD-BYDESC
+223900        END-EXEC
+224000     ELSE
+224100        EXEC SQL
+224200             CLOSE C-TR-CATG-FORWARD
+224300        END-EXEC
+224400     END-IF
+224500
+224600     MOVE SQLCODE        TO WS-DISP-SQLCODE
+224700
+224800     EVALUATE TRUE
+224900        WHEN SQLCODE = ZERO
+225000           CONTINUE
+225100        WHEN OTHER
+225200*          This is some kind of error. Close Cursor
+225300*          And exit
+225400           SET WS-DB2-ERROR        TO TRUE
+225500           IF WS-RETURN-MSG-OFF
+225600                MOVE
+225700                'C-TR-CATG-FORWARD close'
+225800                                         TO WS-DB2-CURRENT-ACTION
+225900                PERFORM 9999-FORMAT-DB2-MESSAGE
+226000                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+226100           END-IF
+226200      END-EVALUATE
+226300      .
+226400 9450-CLOSE-FORWARD-CURSOR-EXIT.
+226500     EXIT
+226600     .
+226700
+226800 9500-OPEN-BACKWARD-CURSOR.
+226900     IF SORT-BY-DESCRIPTION
+227000        EXEC SQL
+227100             OPEN C-TR-CATG-BACKWARD-BYDESC
+227200        END-EXEC
+227300     ELSE
+227400        EXEC SQL
+227500             OPEN C-TR-CATG-BACKWARD
+227600        END-EXEC
+227700     END-IF
+227800
+227900     MOVE SQLCODE        TO WS-DISP-SQLCODE
+228000
+228100     EVALUATE TRUE
+228200        WHEN SQLCODE = ZERO
+228300           CONTINUE
+228400        WHEN OTHER
+228500*          This is some kind of error. Close Cursor
+228600*          And exit
+228700           SET WS-DB2-ERROR        TO TRUE
+228800           IF WS-RETURN-MSG-OFF
+228900                MOVE
+229000                'C-TR-CATG-BACKWARD Open'
+229100                                         TO WS-DB2-CURRENT-ACTION
+229200                PERFORM 9999-FORMAT-DB2-MESSAGE
+229300                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+229400           END-IF
+229500*
+229600      END-EVALUATE
+229700      .
+229800 9500-OPEN-BACKWARD-CURSOR-EXIT.
+229900     EXIT
+230000     .
+230100
+230200
+230300 9550-CLOSE-BACK-CURSOR.
+230400     IF SORT-BY-DESCRIPTION
+230500        EXEC SQL
+230600             CLOSE C-TR-CATG-BACKWARD-BYDESC
+230700        END-EXEC
+230800     ELSE
+230900        EXEC SQL
+231000             CLOSE C-TR-CATG-BACKWARD
+231100        END-EXEC
+231200     END-IF
+231300
+231400     MOVE SQLCODE        TO WS-DISP-SQLCODE
+231500
+231600     EVALUATE TRUE
+231700        WHEN SQLCODE = ZERO
+231800           CONTINUE
+231900        WHEN OTHER
+232000*          This is some kind of error. Close Cursor
+232100*          And exit
+232200           SET WS-DB2-ERROR        TO TRUE
+232300           IF WS-RETURN-MSG-OFF
+232400                MOVE
+232500                'C-TR-CATG-BACKWARD close'
+232600                                         TO WS-DB2-CURRENT-ACTION
+232700                PERFORM 9999-FORMAT-DB2-MESSAGE
+232800                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+232900           END-IF
+233000      END-EVALUATE
+233100      .
+233200 9550-CLOSE-BACK-CURSOR-EXIT.
+233300     EXIT
+233350     .
+233400
+233500******************************************************************
+233600*    Write an audit trail entry for this update/delete.
+233700*    Best effort - a failure here must not roll back the
+233800*    transaction-category change itself.
+233900******************************************************************
+234000 9600-WRITE-AUDIT-RECORD.
+234100     INITIALIZE AUDIT-PARMS
+234200     MOVE CDEMO-USER-ID          TO AUDIT-IN-USER-ID
+234300     MOVE CDEMO-USER-TYPE        TO AUDIT-IN-USER-TYPE
+234400     MOVE WS-AUDIT-ACTION-CD     TO AUDIT-IN-ACTION-TYPE
+234500     SET AUDIT-IN-TRANCAT        TO TRUE
+234600     MOVE WS-AUDIT-CATG-TYPE     TO TRAN-CAT-TYPE-CD
+234700     MOVE FUNCTION NUMVAL(WS-AUDIT-CATG-CODE)
+234800                             TO TRAN-CAT-CD
+234900     MOVE WS-AUDIT-CATG-DESC     TO TRAN-CAT-DESC
+235000     MOVE WS-AUDIT-TRANCAT-RAW  TO AUDIT-IN-RECORD-DATA
+235100     MOVE +500                   TO AUDIT-IN-RECORD-LENGTH
+235200     EXEC CICS LINK
+235300         PROGRAM(LIT-AUDITPGM)
+235400         COMMAREA(AUDIT-PARMS)
+235500         LENGTH(LENGTH OF AUDIT-PARMS)
+235600         RESP(WS-RESP-CD)
+235700         RESP2(WS-REAS-CD)
+235800     END-EXEC
+235900     .
+236000 9600-WRITE-AUDIT-RECORD-EXIT.
+236100     EXIT
+236200     .
+236300*****************************************************************
+236400*Common Db2 routines
+236500*****************************************************************
+236600     EXEC SQL INCLUDE CSDB2RPY END-EXEC
+236700
+236800*****************************************************************
+236900*Common code to store PFKey
+237000*****************************************************************
+237100 COPY 'CSSTRPFY'
+237200     .
+237300
+237400*****************************************************************
+237500* Plain text exit - Dont use in production                      *
+237600*****************************************************************
+237700 SEND-PLAIN-TEXT.
+237800     EXEC CICS SEND TEXT
+237900               FROM(WS-RETURN-MSG)
+238000               LENGTH(LENGTH OF WS-RETURN-MSG)
+238100               ERASE
+238200               FREEKB
+238300     END-EXEC
+238400
+238500     EXEC CICS RETURN
+238600     END-EXEC
+238700     .
+238800 SEND-PLAIN-TEXT-EXIT.
+238900     EXIT
+239000     .
+239100*****************************************************************
+239200* Display Long text and exit                                    *
+239300* This is primarily for debugging and should not be used in     *
+239400* regular course                                                *
+239500*****************************************************************
+239600 SEND-LONG-TEXT.
+239700     EXEC CICS SEND TEXT
+239800               FROM(WS-LONG-MSG)
+239900               LENGTH(LENGTH OF WS-LONG-MSG)
+240000               ERASE
+240100               FREEKB
+240200     END-EXEC
+240300
+240400     EXEC CICS RETURN
+240500     END-EXEC
+240600     .
+240700 SEND-LONG-TEXT-EXIT.
+240800     EXIT
+240900     .
