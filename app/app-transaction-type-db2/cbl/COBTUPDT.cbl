@@ -33,6 +33,25 @@
                   ACCESS MODE IS SEQUENTIAL                             00312032
                   FILE STATUS IS WS-INF-STATUS.                         00313032
                                                                         00314032
+      *    Checkpoint written every WS-CHECKPOINT-INTERVAL applied
+      *    records so a rerun can resume past what has already been
+      *    committed; restart control input is optional and only
+      *    present when this run is a restart of a prior abend.
+           SELECT CHKPT-FILE ASSIGN TO CHKPTFILE                        00313132
+                  ORGANIZATION IS SEQUENTIAL                            00313232
+                  FILE STATUS  IS CHKPTFILE-STATUS.                     00313332
+
+           SELECT RESTART-FILE ASSIGN TO RESTFILE                       00313432
+                  ORGANIZATION IS SEQUENTIAL                            00313532
+                  FILE STATUS  IS RESTFILE-STATUS.                      00313632
+                                                                        
+      *    Audit trail entry for each add/update/delete applied;        00313732
+      *    best effort - a write failure here is logged but does        00313832
+      *    not stop the batch or roll back the underlying change.       00313932
+             SELECT AUDOUT-FILE ASSIGN TO AUDOUT                        00313942
+                    ORGANIZATION IS SEQUENTIAL                          00313952
+                    FILE STATUS  IS WS-AUDOUT-STATUS.                   00313962
+                                                                        00314032
        DATA DIVISION.                                                   00315032
                                                                         00316032
        FILE SECTION.                                                    00317032
@@ -45,6 +64,19 @@
           05 INPUT-TR-DESC                         PIC X(50)            00360032
                                                    VALUE SPACES.        00370032
                                                                         00380032
+       FD  CHKPT-FILE.                                                  00380132
+       01  FD-CHKPTFILE-REC.                                            00380232
+           05 FD-CHKPT-REC-NUM                  PIC X(02).              00380332
+           05 FD-CHKPT-REC-COUNT                PIC 9(09).              00380432
+                                                                        00380532
+       FD  RESTART-FILE.                                                00380632
+       01  FD-RESTARTFILE-REC.                                          00380732
+           05 FD-RESTART-REC-NUM                PIC X(02).              00380832
+           05 FD-RESTART-REC-COUNT              PIC 9(09).              00380932
+                                                                        
+       FD  AUDOUT-FILE.                                                 00380952
+       COPY AUDITLOG.                                                   00380962
+                                                                        00381032
        WORKING-STORAGE SECTION.                                         00390032
                                                                         00400032
             EXEC SQL                                                    00410032
@@ -68,6 +100,80 @@
            05  WS-INF-STAT1       PIC X.                                00580032
            05  WS-INF-STAT2       PIC X.                                00590032
                                                                         00590133
+       01  CHKPTFILE-STATUS.                                            00590233
+           05  CHKPTFILE-STAT1     PIC X.                                00590333
+           05  CHKPTFILE-STAT2     PIC X.                                00590433
+                                                                        00590533
+       01  RESTFILE-STATUS.                                             00590633
+           05  RESTFILE-STAT1      PIC X.                                00590733
+           05  RESTFILE-STAT2      PIC X.                                00590833
+                                                                        
+       01  WS-AUDOUT-STATUS.                                            00590933
+                 05  WS-AUDOUT-STAT1     PIC X.                         00590943
+                 05  WS-AUDOUT-STAT2     PIC X.                         00590953
+                                                                        00590933
+       01 WS-CHECKPOINT-CONTROLS.                                       00591033
+           05  WS-CHECKPOINT-INTERVAL     PIC 9(4) VALUE 50.            00591133
+           05  WS-REC-COUNT                PIC 9(09) VALUE 0.           00591233
+           05  WS-LAST-GOOD-REC-NUM        PIC X(02) VALUE SPACES.      00591333
+           05  WS-RESTART-REC-NUM          PIC X(02) VALUE SPACES.      00591433
+           05  WS-RESTART-AVAILABLE-FLG    PIC X(01) VALUE 'N'.         00591533
+             88  RESTART-AVAILABLE       VALUE 'Y'.                     00591633
+             88  RESTART-NOT-AVAILABLE   VALUE 'N'.                     00591733
+           05  WS-SKIPPING-FLG             PIC X(01) VALUE 'N'.         00591833
+             88  STILL-SKIPPING          VALUE 'Y'.                     00591933
+             88  NOT-SKIPPING            VALUE 'N'.                     00592033
+           05  WS-RESTART-FOUND-FLG        PIC X(01) VALUE 'N'.         00592043
+             88  RESTART-POINT-FOUND     VALUE 'Y'.                     00592046
+             88  RESTART-POINT-NOT-FOUND VALUE 'N'.                     00592049
+           05  WS-STOP-FLG                 PIC X(01) VALUE 'N'.         00592133
+             88  STOP-PROCESSING         VALUE 'Y'.                     00592233
+                                                                        00592333
+       01  WS-DUP-CHECK                   PIC S9(4) COMP VALUE 0.       00592447
+
+      *---------------------------------------------------------------- 00592548
+      *    Content edit for INPUT-REC-DESC, applied ahead of the        00592549
+      *    INSERT/UPDATE by 1055-EDIT-DESCRIPTION.                      00592550
+      *---------------------------------------------------------------- 00592551
+       01  WS-DESC-EDIT-VARS.                                           00592552
+           05  WS-DESC-IDX                 PIC S9(4) COMP VALUE 0.      00592553
+           05  WS-DESC-CHAR                PIC X(01) VALUE SPACE.       00592554
+             88  DESC-CHAR-PUNCT   VALUE SPACE '.' ',' '-' '&'          00592554
+                                          '/' '#' '(' ')' ':'.          00592554
+           05  WS-DESC-VALID-FLG           PIC X(01) VALUE 'Y'.         00592555
+             88  DESC-IS-VALID                       VALUE 'Y'.         00592556
+             88  DESC-NOT-VALID                      VALUE 'N'.         00592557
+
+      *---------------------------------------------------------------- 00592647
+      *    Audit trail entry fields for 7500-WRITE-AUDIT-RECORD         00592747
+      *---------------------------------------------------------------- 00592847
+       01  WS-AUDIT-ACTION-CD              PIC X(1).                    00592933
+                                                                        
+       01  WS-AUDIT-TIMESTAMP-FIELDS.                                   00592943
+                 05  WS-AUDIT-CURR-DATE.                                00592953
+                        10  WS-AUDIT-CURR-YEAR      PIC 9(04).          00592963
+                        10  WS-AUDIT-CURR-MONTH     PIC 9(02).          00592973
+                        10  WS-AUDIT-CURR-DAY       PIC 9(02).          00592983
+                 05  WS-AUDIT-CURR-TIME.                                00592993
+                        10  WS-AUDIT-CURR-HOUR      PIC 9(02).          00593003
+                        10  WS-AUDIT-CURR-MINUTE    PIC 9(02).          00593013
+                        10  WS-AUDIT-CURR-SECOND    PIC 9(02).          00593023
+                        10  WS-AUDIT-CURR-HUNDRTH   PIC 9(02).          00593033
+                 05  WS-AUDIT-WORK-DATE      PIC X(10).                 00593043
+                 05  WS-AUDIT-WORK-TIME      PIC X(15).                 00593053
+                                                                        00592547
+      *---------------------------------------------------------------*00592647
+      *    End-of-run summary counts, displayed by 8900-PRINT-SUMMARY  00592747
+      *    so a batch of type-code changes can be reconciled from      00592847
+      *    the job log without grepping the whole SYSOUT.              00592947
+      *---------------------------------------------------------------*00593047
+       01  WS-SUMMARY-COUNTS.                                           00593147
+           05  WS-ADD-COUNT                PIC 9(07) VALUE 0.           00593247
+           05  WS-UPDATE-COUNT             PIC 9(07) VALUE 0.           00593347
+           05  WS-DELETE-COUNT             PIC 9(07) VALUE 0.           00593447
+           05  WS-COMMENT-COUNT            PIC 9(07) VALUE 0.           00593547
+           05  WS-SKIP-COUNT               PIC 9(07) VALUE 0.           00593647
+                                                                        00593747
        01 WS-INPUT-REC.                                                 00591033
           05 INPUT-REC-TYPE                        PIC X(1)             00592033
                                                    VALUE SPACES.        00593033
@@ -86,11 +192,17 @@
            ELSE                                                         00670032
               DISPLAY 'OPEN FILE NOT OK'                                00680046
            END-IF                                                       00690032
+           PERFORM 8600-CHKPTFILE-OPEN.                                 00691046
+           PERFORM 8700-RESTARTFILE-READ.                               00692046
+                 OPEN OUTPUT AUDOUT-FILE.                               00692146
+                 IF WS-AUDOUT-STATUS NOT = '00' THEN                    00692246
+                    DISPLAY 'OPEN AUDOUT FILE NOT OK'                   00692346
+                 END-IF                                                 00692446
            EXIT.                                                        00700032
                                                                         00710032
        1001-READ-NEXT-RECORDS.                                          00720032
                PERFORM 1002-READ-RECORDS                                00740443
-            PERFORM UNTIL LASTREC = 'Y'                                 00740543
+            PERFORM UNTIL LASTREC = 'Y' OR STOP-PROCESSING              00740543
                PERFORM 1003-TREAT-RECORD                                00740743
                PERFORM 1002-READ-RECORDS                                00740843
             END-PERFORM.                                                00740943
@@ -107,6 +219,12 @@
            EXIT.                                                        00880032
                                                                         00890032
        1003-TREAT-RECORD.                                               00900032
+           IF STILL-SKIPPING                                            00901045
+              PERFORM 1050-CHECK-RESTART-SKIP                           00902045
+           END-IF                                                       00903045
+           IF STILL-SKIPPING                                            00904045
+              ADD 1 TO WS-SKIP-COUNT                                    00904145
+           ELSE                                                         00904245
            EVALUATE INPUT-REC-TYPE                                      00910033
                WHEN 'A'                                                 00920034
                    DISPLAY 'ADDING RECORD'                              00921034
@@ -119,6 +237,7 @@
                    PERFORM 10033-DELETE-DB                              00970032
                WHEN '*'                                                 00971045
                    DISPLAY 'IGNORING COMMENTED LINE'                    00972045
+                   ADD 1 TO WS-COMMENT-COUNT                            00972145
                WHEN OTHER                                               00980032
                   STRING                                                00990032
                   'ERROR: TYPE NOT VALID'                               01000041
@@ -126,10 +245,93 @@
                   INTO WS-RETURN-MSG                                    01030032
                   END-STRING                                            01040032
                   PERFORM 9999-ABEND                                    01050032
-           END-EVALUATE.                                                01060032
+           END-EVALUATE                                                 01060032
+           END-IF.                                                      01065045
            EXIT.                                                        01070032
+                                                                        01080141
+      *---------------------------------------------------------------*01080241
+      *    Restart skips input records already applied by a prior      01080341
+      *    run, through and including the last-checkpointed record.    01080441
+      *    The checkpointed record itself must still be skipped here - 01080551
+      *    skipping only turns off starting with the record after it,  01080561
+      *    otherwise the checkpointed record gets reprocessed.         01080571
+      *---------------------------------------------------------------*01080541
+       1050-CHECK-RESTART-SKIP.                                         01080641
+           IF RESTART-POINT-FOUND                                       01080711
+              SET NOT-SKIPPING TO TRUE                                  01080841
+           ELSE                                                         01080761
+              IF INPUT-REC-NUMBER = WS-RESTART-REC-NUM                  01080781
+                 SET RESTART-POINT-FOUND TO TRUE                        01080791
+              END-IF                                                    01080795
+           END-IF.                                                      01080941
+           EXIT.                                                        01081041
                                                                         01080041
+      *---------------------------------------------------------------*01081141
+      *    Content edit for the description on Add/Update records -   *01081241
+      *    strip any non-printable characters and reject the record   *01081341
+      *    if nothing meaningful is left after trimming, so a bad     *01081441
+      *    line in the input flat file cannot load a garbled          *01081541
+      *    description onto TRANSACTION_TYPE.                         *01081641
+      *---------------------------------------------------------------*01081741
+      *    Character test is class-based (ALPHABETIC/NUMERIC) plus a  *01081751
+      *    fixed punctuation list rather than a '<' / '>' collating-  *01081761
+      *    sequence range, since this shop runs EBCDIC and a range    *01081771
+      *    check written against ASCII ordering would strip letters   *01081781
+      *    that fall outside EBCDIC's non-contiguous A-I/J-R/S-Z      *01081791
+      *    sub-ranges.                                                *01081801
+      *---------------------------------------------------------------*01081811
+       1055-EDIT-DESCRIPTION.                                           01081841
+           SET DESC-IS-VALID TO TRUE                                    01081941
+
+           PERFORM VARYING WS-DESC-IDX FROM 1 BY 1                      01082041
+                   UNTIL WS-DESC-IDX > LENGTH OF INPUT-REC-DESC         01082141
+              MOVE INPUT-REC-DESC(WS-DESC-IDX:1) TO WS-DESC-CHAR        01082241
+              IF WS-DESC-CHAR IS NOT ALPHABETIC                        01082341
+                 AND WS-DESC-CHAR IS NOT NUMERIC                       01082351
+                 AND NOT DESC-CHAR-PUNCT                               01082361
+                 MOVE ' ' TO INPUT-REC-DESC(WS-DESC-IDX:1)              01082441
+              END-IF                                                   01082541
+           END-PERFORM                                                  01082641
+
+           IF FUNCTION TRIM(INPUT-REC-DESC) = SPACES                    01082741
+              SET DESC-NOT-VALID TO TRUE                                01082841
+           END-IF.                                                      01082941
+           EXIT.                                                        01083041
+                                                                        01083141
        10031-INSERT-DB.                                                 01090032
+      ******************************************************************01101047
+      * CHECK FOR AN EXISTING TRANSACTION TYPE CODE BEFORE INSERTING,   01102047
+      * SO A DUPLICATE ATTEMPT GETS A SPECIFIC, READABLE MESSAGE        01103047
+      * INSTEAD OF A GENERIC DB2 ACCESS ERROR.                          01104047
+      ******************************************************************01105047
+           PERFORM 1055-EDIT-DESCRIPTION                                01105147
+           IF DESC-NOT-VALID                                            01105247
+              STRING                                                    01105347
+              'ERROR: TR DESCRIPTION BLANK/INVALID FOR TR TYPE: '       01105447
+              INPUT-REC-NUMBER                                          01105547
+              ' - INSERT REJECTED'                                      01105647
+              DELIMITED BY SIZE                                         01105747
+              INTO WS-RETURN-MSG                                        01105847
+              END-STRING                                                01105947
+              PERFORM 9999-ABEND                                        01106047
+           ELSE                                                         01106147
+           MOVE 0 TO WS-DUP-CHECK                                       01106047
+           EXEC SQL                                                     01107047
+                SELECT COUNT(*)                                         01108047
+                  INTO :WS-DUP-CHECK                                    01109047
+                  FROM CARDDEMO.TRANSACTION_TYPE                        01110047
+                 WHERE TR_TYPE = :INPUT-REC-NUMBER                      01111047
+           END-EXEC                                                     01112047
+           IF WS-DUP-CHECK > 0                                          01113047
+              STRING                                                    01114047
+              'DUPLICATE TR TYPE CODE: '                                01115047
+              INPUT-REC-NUMBER                                          01116047
+              ' ALREADY EXISTS - INSERT REJECTED'                       01117047
+              DELIMITED BY SIZE                                         01118047
+              INTO WS-RETURN-MSG                                        01119047
+              END-STRING                                                01120047
+              PERFORM 9999-ABEND                                        01121047
+           ELSE                                                         01122047
       ******************************************************************01100032
       * SQL TO INSERT THE RECORD                                        01110032
       ******************************************************************01120032
@@ -145,12 +347,18 @@
                 :INPUT-REC-NUMBER,                                      01220033
                 :INPUT-REC-DESC                                         01230033
                 )                                                       01240032
-           END-EXEC.                                                    01250034
+           END-EXEC                                                     01250034
            MOVE SQLCODE TO WS-VAR-SQLCODE                               01260032
                                                                         01270032
            EVALUATE TRUE                                                01310032
                WHEN SQLCODE = ZERO                                      01320032
                   DISPLAY 'RECORD INSERTED SUCCESSFULLY'                01330044
+                  MOVE INPUT-REC-NUMBER TO WS-LAST-GOOD-REC-NUM         01331046
+                  ADD 1 TO WS-REC-COUNT                                 01332046
+                  ADD 1 TO WS-ADD-COUNT                                 01332147
+                  PERFORM 7000-CHECK-CHECKPOINT                         01333046
+                        MOVE 'I'              TO WS-AUDIT-ACTION-CD     00133247
+                        PERFORM 7500-WRITE-AUDIT-RECORD                 00133347
                WHEN SQLCODE < 0                                         01340032
                   STRING                                                01350032
                   'Error accessing:'                                    01360032
@@ -161,6 +369,8 @@
                   END-STRING                                            01430032
                   PERFORM 9999-ABEND                                    01440032
            END-EVALUATE                                                 01450032
+           END-IF                                                       01454047
+           END-IF.                                                      01455047
            EXIT.                                                        01460032
                                                                         01470032
        10032-UPDATE-DB.                                                 01480032
@@ -168,6 +378,17 @@
       * SQL TO UPDATE THE RECORD                                        01500032
       ******************************************************************01510032
       *                                                                 01520032
+           PERFORM 1055-EDIT-DESCRIPTION                                01521048
+           IF DESC-NOT-VALID                                            01521148
+              STRING                                                    01521248
+              'ERROR: TR DESCRIPTION BLANK/INVALID FOR TR TYPE: '       01521348
+              INPUT-REC-NUMBER                                          01521448
+              ' - UPDATE REJECTED'                                      01521548
+              DELIMITED BY SIZE                                         01521648
+              INTO WS-RETURN-MSG                                        01521748
+              END-STRING                                                01521848
+              PERFORM 9999-ABEND                                        01521948
+           ELSE                                                         01522037
            EXEC SQL                                                     01522037
                 UPDATE CARDDEMO.TRANSACTION_TYPE                        01523040
                    SET TR_DESCRIPTION = :INPUT-REC-DESC                 01524041
@@ -177,6 +398,12 @@
            EVALUATE TRUE                                                01630032
                WHEN SQLCODE = ZERO                                      01640032
                   DISPLAY 'RECORD UPDATED SUCCESSFULLY'                 01650044
+                  MOVE INPUT-REC-NUMBER TO WS-LAST-GOOD-REC-NUM         01651046
+                  ADD 1 TO WS-REC-COUNT                                 01652046
+                  ADD 1 TO WS-UPDATE-COUNT                              01652147
+                  PERFORM 7000-CHECK-CHECKPOINT                         01653046
+                        MOVE 'U'              TO WS-AUDIT-ACTION-CD     00165347
+                        PERFORM 7500-WRITE-AUDIT-RECORD                 00165447
                WHEN SQLCODE = +100                                      01660032
                   STRING 'No records found.' DELIMITED BY SIZE          01670041
                      INTO WS-RETURN-MSG                                 01680041
@@ -192,6 +419,7 @@
                   END-STRING                                            01719044
                   PERFORM 9999-ABEND                                    01719144
            END-EVALUATE                                                 01820032
+           END-IF.                                                      01820132
            EXIT.                                                        01830032
        10033-DELETE-DB.                                                 01850032
       ******************************************************************01860032
@@ -207,6 +435,12 @@
            EVALUATE TRUE                                                01990032
                WHEN SQLCODE = ZERO                                      02000032
                   DISPLAY 'RECORD DELETED SUCCESSFULLY'                 02010032
+                  MOVE INPUT-REC-NUMBER TO WS-LAST-GOOD-REC-NUM         02011046
+                  ADD 1 TO WS-REC-COUNT                                 02012046
+                  ADD 1 TO WS-DELETE-COUNT                              02012147
+                  PERFORM 7000-CHECK-CHECKPOINT                         02013046
+                        MOVE 'D'              TO WS-AUDIT-ACTION-CD     00201347
+                        PERFORM 7500-WRITE-AUDIT-RECORD                 00201447
                WHEN SQLCODE = +100                                      02020032
                STRING 'No records found.' DELIMITED BY SIZE             02030032
                INTO WS-RETURN-MSG                                       02040032
@@ -227,11 +461,128 @@
                                                                         02210032
                                                                         02220032
                                                                         02230032
+      *---------------------------------------------------------------*01764046
+      *    Every WS-CHECKPOINT-INTERVAL applied records, commit the   *01765046
+      *    unit of work and log a checkpoint record so a rerun can    *01766046
+      *    resume past what this run has already applied.             *01767046
+      *---------------------------------------------------------------*01768046
+       7000-CHECK-CHECKPOINT.                                           01769046
+           IF WS-REC-COUNT > 0                                          01770046
+              AND FUNCTION MOD(WS-REC-COUNT, WS-CHECKPOINT-INTERVAL) = 001771046
+                 EXEC SQL COMMIT END-EXEC                                01772046
+                 MOVE WS-LAST-GOOD-REC-NUM TO FD-CHKPT-REC-NUM           01773046
+                 MOVE WS-REC-COUNT TO FD-CHKPT-REC-COUNT                 01774046
+                 WRITE FD-CHKPTFILE-REC                                 01775046
+                 DISPLAY 'CHECKPOINT TAKEN AT RECORD: '                 01776046
+                    WS-LAST-GOOD-REC-NUM ' COUNT: ' WS-REC-COUNT         01777046
+           END-IF.                                                      01778046
+           EXIT.                                                        01779046
+                                                                        
+      *---------------------------------------------------------------- 01780146
+      *    Write an audit trail entry for this add/update/delete.       01780246
+      *    Best effort - a failure here must not stop the batch         01780346
+      *    or roll back the transaction-type change itself.             01780446
+      *---------------------------------------------------------------- 01780546
+       7500-WRITE-AUDIT-RECORD.                                         01780646
+                 INITIALIZE AUDIT-LOG-RECORD                            01780746
+                 SET AUDIT-TRANTYPE      TO TRUE                        01780846
+                 MOVE WS-AUDIT-ACTION-CD TO AUDIT-ACTION-TYPE           01780946
+                 MOVE 'BATCH'            TO AUDIT-USER-ID               01781046
+                 MOVE 'B'                TO AUDIT-USER-TYPE             01781146
+                 PERFORM 7600-GENERATE-AUDIT-TIMESTAMP                  01781246
+                 MOVE INPUT-REC-NUMBER   TO AUDIT-TRANTYPE-CD           01781346
+                 MOVE INPUT-REC-DESC     TO AUDIT-TRANTYPE-DESC         01781446
+                 WRITE AUDIT-LOG-RECORD                                 01781546
+                 IF WS-AUDOUT-STATUS NOT = '00' THEN                    01781646
+                    DISPLAY 'AUDIT WRITE NOT OK. STATUS: '              01781746
+                       WS-AUDOUT-STATUS                                 01781846
+                 END-IF                                                 01781946
+                 EXIT.                                                  01782046
+                                                                        
+      *---------------------------------------------------------------- 01782146
+      *    Timestamp for the audit entry - format matches the           01782246
+      *    online CICS audit subprogram's AUDIT-TIMESTAMP layout.       01782346
+      *---------------------------------------------------------------- 01782446
+       7600-GENERATE-AUDIT-TIMESTAMP.                                   01782546
+                 ACCEPT WS-AUDIT-CURR-DATE FROM DATE YYYYMMDD           01782646
+                 ACCEPT WS-AUDIT-CURR-TIME FROM TIME                    01782746
+                 STRING WS-AUDIT-CURR-YEAR '-' WS-AUDIT-CURR-MONTH '-'  01782846
+                        WS-AUDIT-CURR-DAY                               01782946
+                    DELIMITED BY SIZE                                   01783046
+                    INTO WS-AUDIT-WORK-DATE                             01783146
+                 END-STRING                                             01783246
+                 STRING WS-AUDIT-CURR-HOUR ':' WS-AUDIT-CURR-MINUTE ':' 01783346
+                        WS-AUDIT-CURR-SECOND '.' WS-AUDIT-CURR-HUNDRTH  01783446
+                    DELIMITED BY SIZE                                   01783546
+                    INTO WS-AUDIT-WORK-TIME                             01783646
+                 END-STRING                                             01783746
+                 STRING WS-AUDIT-WORK-DATE ' ' WS-AUDIT-WORK-TIME       01783846
+                    DELIMITED BY SIZE                                   01783946
+                    INTO AUDIT-TIMESTAMP                                01784046
+                 END-STRING                                             01784146
+                 EXIT.                                                  01784246
+      *---------------------------------------------------------------*01780046
+      *    Open the checkpoint log for this run.                       *01781046
+      *---------------------------------------------------------------*01782046
+       8600-CHKPTFILE-OPEN.                                             01783046
+           OPEN OUTPUT CHKPT-FILE.                                      01784046
+           IF CHKPTFILE-STATUS NOT = '00'                                01785046
+              DISPLAY 'ERROR OPENING CHKPTFILE. STATUS: '               01786046
+                 CHKPTFILE-STATUS                                       01787046
+              MOVE 4 TO RETURN-CODE                                     01788046
+              SET STOP-PROCESSING TO TRUE                               01789046
+           END-IF.                                                      01790046
+           EXIT.                                                        01791046
+      *---------------------------------------------------------------*01792046
+      *    Restart control input is optional. When present, it        *01793046
+      *    identifies the last record successfully applied by a       *01794046
+      *    prior run, so records through and including that key are   *01795046
+      *    skipped rather than re-applied.                             *01796046
+      *---------------------------------------------------------------*01797046
+       8700-RESTARTFILE-READ.                                           01798046
+           OPEN INPUT RESTART-FILE.                                     01799046
+           IF RESTFILE-STATUS = '00'                                    01800046
+              READ RESTART-FILE                                        01801046
+                 AT END                                                 01802046
+                    DISPLAY 'RESTART FILE PRESENT BUT EMPTY'            01803046
+                 NOT AT END                                             01804046
+                    MOVE FD-RESTART-REC-NUM TO WS-RESTART-REC-NUM       01805046
+                    MOVE FD-RESTART-REC-COUNT TO WS-REC-COUNT           01806046
+                    SET RESTART-AVAILABLE TO TRUE                       01807046
+                    SET STILL-SKIPPING TO TRUE                          01808046
+                    DISPLAY 'RESTARTING AFTER RECORD: '                 01809046
+                       WS-RESTART-REC-NUM                                01810046
+              END-READ                                                  01811046
+              CLOSE RESTART-FILE                                       01812046
+           ELSE                                                         01813046
+              DISPLAY 'NO RESTART FILE PRESENT - STARTING FROM TOP'     01814046
+           END-IF.                                                      01815046
+           EXIT.                                                        01816046
+                                                                        01817046
        9999-ABEND.                                                      02240032
            DISPLAY WS-RETURN-MSG.                                       02250032
+           EXEC SQL ROLLBACK END-EXEC.                                  02251144
            MOVE 4 TO RETURN-CODE                                        02251044
+           SET STOP-PROCESSING TO TRUE                                  02251244
            EXIT.                                                        02260032
        2001-CLOSE-STOP.                                                 02261041
+           EXEC SQL COMMIT END-EXEC.                                    02261141
+           PERFORM 8900-PRINT-SUMMARY.                                  02261241
            CLOSE TR-RECORD.                                             02262041
+           CLOSE CHKPT-FILE.                                            02262141
+                 CLOSE AUDOUT-FILE.                                     00226246
            EXIT.                                                        02264041
+      *---------------------------------------------------------------*02264141
+      *    End-of-run reconciliation summary for the job log.          02264241
+      *---------------------------------------------------------------*02264341
+       8900-PRINT-SUMMARY.                                              02264441
+           DISPLAY '================================================'  02264541
+           DISPLAY 'COBTUPDT RUN SUMMARY'                               02264641
+           DISPLAY '  RECORDS ADDED     : ' WS-ADD-COUNT                02264741
+           DISPLAY '  RECORDS UPDATED   : ' WS-UPDATE-COUNT             02264841
+           DISPLAY '  RECORDS DELETED   : ' WS-DELETE-COUNT             02264941
+           DISPLAY '  COMMENT LINES     : ' WS-COMMENT-COUNT            02265041
+           DISPLAY '  RESTART SKIPS     : ' WS-SKIP-COUNT               02265141
+           DISPLAY '================================================'  02265241
+           EXIT.                                                        02265341
                                                                         02270032
