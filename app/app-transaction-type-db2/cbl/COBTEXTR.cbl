@@ -0,0 +1,220 @@
+      ******************************************************************00001050
+      * Program:     COBTEXTR.CBL                                       00002050
+      * Layer:       Business logic                                     00003050
+      * Function:    Extract Transaction Type and Transaction Category  00004050
+      *              rows for reconciliation with the COBTUPDT batch    00005050
+      *              loader input format                                00006050
+      ******************************************************************00007050
+      * Copyright Amazon.com, Inc. or its affiliates.                   00008050
+      * All Rights Reserved.                                            00009050
+      *                                                                 00010050
+      * Licensed under the Apache License, Version 2.0 (the "License"). 00011050
+      * You may not use this file except in compliance with the License 00012050
+      * You may obtain a copy of the License at                         00013050
+      *                                                                 00014050
+      *    http://www.apache.org/licenses/LICENSE-2.0                   00015050
+      *                                                                 00016050
+      * Unless required by applicable law or agreed to in writing,      00017050
+      * software distributed under the License is distributed on an     00018050
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,    00019050
+      * either express or implied. See the License for the specific     00020050
+      * language governing permissions and limitations under the License00021050
+      ******************************************************************00022050
+                                                                        00023050
+       IDENTIFICATION DIVISION.                                         00024050
+       PROGRAM-ID. COBTEXTR.                                            00025050
+                                                                        00026050
+       ENVIRONMENT DIVISION.                                            00027050
+                                                                        00028050
+       CONFIGURATION SECTION.                                           00029050
+                                                                        00030050
+       INPUT-OUTPUT SECTION.                                            00031050
+       FILE-CONTROL.                                                    00032050
+      *    Output flat file, written in COBTUPDT's own applyable        00033050
+      *    input layout so it can be edited and fed straight back       00034050
+      *    in as that program's input without any reformatting.         00035050
+           SELECT TR-OUT-RECORD ASSIGN TO OUTFILE                       00036050
+                  ORGANIZATION IS SEQUENTIAL                            00037050
+                  ACCESS MODE IS SEQUENTIAL                             00038050
+                  FILE STATUS IS WS-OUTF-STATUS.                        00039050
+                                                                        00040050
+       DATA DIVISION.                                                   00041050
+                                                                        00042050
+       FILE SECTION.                                                    00043050
+       FD  TR-OUT-RECORD RECORDING MODE F.                              00044050
+       01 WS-OUTPUT-VARS.                                               00045050
+          05 OUTPUT-TYPE                           PIC X(1)             00046050
+                                                  VALUE SPACES.         00047050
+          05 OUTPUT-TR-NUMBER                      PIC X(2)             00048050
+                                                  VALUE SPACES.         00049050
+          05 OUTPUT-TR-DESC                        PIC X(50)            00050050
+                                                  VALUE SPACES.         00051050
+                                                                        00052050
+       WORKING-STORAGE SECTION.                                         00053050
+                                                                        00054050
+           EXEC SQL                                                     00055050
+               INCLUDE SQLCA                                            00056050
+           END-EXEC                                                     00057050
+                                                                        00058050
+      *    DCLTRTYP supplies DCL-TR-TYPE / DCL-TR-DESCRIPTION for the   00059050
+      *    transaction-type cursor below.                               00060050
+           EXEC SQL INCLUDE DCLTRTYP END-EXEC                           00061050
+                                                                        00062050
+      *    DCLTRCAT supplies DCL-TR-CATEGORY-TYPE / DCL-TR-CATEGORY /   00063050
+      *    DCL-TR-CAT-DESCRIPTION for the transaction-category cursor   00064050
+      *    below - the same DCLGEN COTRTUPC already includes for its    00065050
+      *    own transaction-category work.                               00066050
+           EXEC SQL INCLUDE DCLTRCAT END-EXEC                           00067050
+                                                                        00068050
+       01 FLAGS.                                                        00069050
+          05 END-OF-TYPES-FLG                      PIC X(1)             00070050
+                                                  VALUE 'N'.            00071050
+            88 END-OF-TYPES                        VALUE 'Y'.           00072050
+          05 END-OF-CATEGORIES-FLG                 PIC X(1)             00073050
+                                                  VALUE 'N'.            00074050
+            88 END-OF-CATEGORIES                   VALUE 'Y'.           00075050
+                                                                        00076050
+       01  WS-OUTF-STATUS.                                              00077050
+           05  WS-OUTF-STAT1       PIC X.                               00078050
+           05  WS-OUTF-STAT2       PIC X.                               00079050
+                                                                        00080050
+       01 WS-MISC-VARS.                                                 00081050
+         05 WS-VAR-SQLCODE                     PIC ----9.               00082050
+         05 WS-CAT-CD-DISPLAY                  PIC 9(04).               00083050
+                                                                        00084050
+      *-----------------------------------------------------------------00085050
+      *    End-of-run extract counts, displayed by 8900-PRINT-SUMMARY   00086050
+      *    so the extract can be reconciled against the tables it       00087050
+      *    read from without grepping the whole SYSOUT.                 00088050
+      *-----------------------------------------------------------------00089050
+       01  WS-SUMMARY-COUNTS.                                           00090050
+           05  WS-TYPE-COUNT             PIC 9(07) VALUE 0.             00091050
+           05  WS-CATEGORY-COUNT         PIC 9(07) VALUE 0.             00092050
+                                                                        00093050
+       PROCEDURE DIVISION.                                              00094050
+                                                                        00095050
+       0001-OPEN-FILES.                                                 00096050
+           OPEN OUTPUT TR-OUT-RECORD.                                   00097050
+           IF WS-OUTF-STATUS = '00' THEN                                00098050
+              DISPLAY 'OPEN OUTFILE OK'                                 00099050
+           ELSE                                                         00100050
+              DISPLAY 'OPEN OUTFILE NOT OK'                             00101050
+              MOVE 4 TO RETURN-CODE                                     00102050
+              STOP RUN                                                  00103050
+           END-IF                                                       00104050
+           EXEC SQL                                                     00105050
+                DECLARE C-TR-TYPE-EXTRACT CURSOR FOR                    00106050
+                    SELECT TR_TYPE                                      00107050
+                    ,TR_DESCRIPTION                                     00108050
+                      FROM CARDDEMO.TRANSACTION_TYPE                    00109050
+                    ORDER BY TR_TYPE                                    00110050
+           END-EXEC                                                     00111050
+           EXEC SQL                                                     00112050
+                DECLARE C-TR-CATEGORY-EXTRACT CURSOR FOR                00113050
+                    SELECT TR_CATEGORY_TYPE                             00114050
+                    ,TR_CATEGORY                                        00115050
+                    ,TR_CAT_DESCRIPTION                                 00116050
+                      FROM CARDDEMO.TRANSACTION_CATEGORY                00117050
+                    ORDER BY TR_CATEGORY_TYPE, TR_CATEGORY              00118050
+           END-EXEC                                                     00119050
+           EXEC SQL OPEN C-TR-TYPE-EXTRACT END-EXEC                     00120050
+           EXEC SQL OPEN C-TR-CATEGORY-EXTRACT END-EXEC                 00121050
+           EXIT.                                                        00122050
+                                                                        00123050
+       1001-EXTRACT-TYPES.                                              00124050
+           PERFORM UNTIL END-OF-TYPES                                   00125050
+              EXEC SQL                                                  00126050
+                   FETCH C-TR-TYPE-EXTRACT                              00127050
+                       INTO :DCL-TR-TYPE                                00128050
+                       ,:DCL-TR-DESCRIPTION                             00129050
+              END-EXEC                                                  00130050
+              MOVE SQLCODE TO WS-VAR-SQLCODE                            00131050
+              EVALUATE TRUE                                             00132050
+                  WHEN SQLCODE = ZERO                                   00133050
+                     PERFORM 1010-WRITE-TYPE-RECORD                     00134050
+                  WHEN SQLCODE = +100                                   00135050
+                     SET END-OF-TYPES TO TRUE                           00136050
+                  WHEN OTHER                                            00137050
+                     DISPLAY 'ERROR FETCHING TRANSACTION_TYPE. '        00138050
+                        'SQLCODE: ' WS-VAR-SQLCODE                      00139050
+                     SET END-OF-TYPES TO TRUE                           00140050
+              END-EVALUATE                                              00141050
+           END-PERFORM.                                                 00142050
+           PERFORM 1002-EXTRACT-CATEGORIES.                             00142150
+           PERFORM 2001-CLOSE-STOP.                                     00142250
+           EXIT.                                                        00143050
+           STOP RUN.                                                    00143150
+                                                                        00144050
+       1010-WRITE-TYPE-RECORD.                                          00145050
+           MOVE 'U'                        TO OUTPUT-TYPE               00146050
+           MOVE DCL-TR-TYPE                TO OUTPUT-TR-NUMBER          00147050
+           MOVE DCL-TR-DESCRIPTION-TEXT (1: DCL-TR-DESCRIPTION-LEN)     00148050
+                                                TO OUTPUT-TR-DESC       00149050
+           WRITE WS-OUTPUT-VARS.                                        00150050
+           ADD 1 TO WS-TYPE-COUNT.                                      00151050
+           EXIT.                                                        00152050
+                                                                        00153050
+      *-----------------------------------------------------------------00154050
+      *    TRANSACTION_CATEGORY rows carry a 4-digit numeric category   00155050
+      *    code that does not fit in COBTUPDT's 2-character type-code   00156050
+      *    field, so they are not directly applyable through that       00157050
+      *    program. Each is instead extracted as a '*' comment line -   00158050
+      *    a record type COBTUPDT already recognizes and skips over -   00159050
+      *    so the category data stays visible to whoever edits the      00160050
+      *    extract without changing COBTUPDT's own input format.        00161050
+      *-----------------------------------------------------------------00162050
+       1002-EXTRACT-CATEGORIES.                                         00163050
+           PERFORM UNTIL END-OF-CATEGORIES                              00164050
+              EXEC SQL                                                  00165050
+                   FETCH C-TR-CATEGORY-EXTRACT                          00166050
+                       INTO :DCL-TR-CATEGORY-TYPE                       00167050
+                       ,:DCL-TR-CATEGORY                                00168050
+                       ,:DCL-TR-CAT-DESCRIPTION                         00169050
+              END-EXEC                                                  00170050
+              MOVE SQLCODE TO WS-VAR-SQLCODE                            00171050
+              EVALUATE TRUE                                             00172050
+                  WHEN SQLCODE = ZERO                                   00173050
+                     PERFORM 1020-WRITE-CATEGORY-COMMENT                00174050
+                  WHEN SQLCODE = +100                                   00175050
+                     SET END-OF-CATEGORIES TO TRUE                      00176050
+                  WHEN OTHER                                            00177050
+                     DISPLAY 'ERROR FETCHING TRANSACTION_CATEGORY. '    00178050
+                        'SQLCODE: ' WS-VAR-SQLCODE                      00179050
+                     SET END-OF-CATEGORIES TO TRUE                      00180050
+              END-EVALUATE                                              00181050
+           END-PERFORM.                                                 00182050
+           EXIT.                                                        00183050
+                                                                        00184050
+       1020-WRITE-CATEGORY-COMMENT.                                     00185050
+           MOVE DCL-TR-CATEGORY TO WS-CAT-CD-DISPLAY.                   00186050
+           MOVE '*'                        TO OUTPUT-TYPE               00187050
+           MOVE DCL-TR-CATEGORY-TYPE       TO OUTPUT-TR-NUMBER          00188050
+           MOVE SPACES                     TO OUTPUT-TR-DESC            00188150
+           STRING 'CAT ' WS-CAT-CD-DISPLAY ' '                          00189050
+                  DCL-TR-CAT-DESCRIPTION-TEXT                           00190050
+                     (1: DCL-TR-CAT-DESCRIPTION-LEN)                    00191050
+              DELIMITED BY SIZE                                         00192050
+              INTO OUTPUT-TR-DESC                                       00193050
+           END-STRING.                                                  00194050
+           WRITE WS-OUTPUT-VARS.                                        00195050
+           ADD 1 TO WS-CATEGORY-COUNT.                                  00196050
+           EXIT.                                                        00197050
+                                                                        00198050
+       2001-CLOSE-STOP.                                                 00199050
+           EXEC SQL CLOSE C-TR-TYPE-EXTRACT END-EXEC                    00200050
+           EXEC SQL CLOSE C-TR-CATEGORY-EXTRACT END-EXEC                00201050
+           PERFORM 8900-PRINT-SUMMARY.                                  00202050
+           CLOSE TR-OUT-RECORD.                                         00203050
+           EXIT.                                                        00204050
+           STOP RUN.                                                    00205050
+                                                                        00206050
+      *-----------------------------------------------------------------00207050
+      *    End-of-run reconciliation summary for the job log.           00208050
+      *-----------------------------------------------------------------00209050
+       8900-PRINT-SUMMARY.                                              00210050
+           DISPLAY '================================================'   00211050
+           DISPLAY 'COBTEXTR RUN SUMMARY'                               00212050
+           DISPLAY '  TYPE RECORDS EXTRACTED     : ' WS-TYPE-COUNT      00213050
+           DISPLAY '  CATEGORY COMMENTS WRITTEN  : ' WS-CATEGORY-COUNT  00214050
+           DISPLAY '================================================'   00215050
+           EXIT.                                                        00216050
