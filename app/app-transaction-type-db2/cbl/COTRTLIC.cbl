@@ -80,6 +80,7 @@
 008000 77  LIT-ALPHA-SPACES-TO    PIC X(52) VALUE SPACES.
 008100 77  LIT-ALPHANUM-SPACES-TO PIC X(62) VALUE SPACES.
 008200 77  LIT-NUM-SPACES-TO      PIC X(10) VALUE SPACES.
+008250 77  LIT-AUDITPGM           PIC X(8)   VALUE 'COAUDIT'.            00825000
 008300
 008400 01  WS-MISC-STORAGE.
 008500******************************************************************
@@ -89,6 +90,12 @@
 008900   05 WS-CICS-PROCESSNG-VARS.
 009000      07 WS-RESP-CD            PIC S9(9) COMP VALUE ZEROS.
 009100      07 WS-REAS-CD            PIC S9(9) COMP VALUE ZEROS.
+009150 07 WS-AUDIT-ACTION-CD    PIC X(1).                                00915000
+009160 07 WS-AUDIT-TTYP-TYPE    PIC X(02).                               00916000
+009170 07 WS-AUDIT-TTYP-DESC    PIC X(50).                               00917000
+009171 07 WS-TRAN-USE-COUNT    PIC S9(9) COMP VALUE ZEROS.              00917100
+009172 07 WS-TRAN-USE-IMPACT-TOTAL PIC S9(9) COMP VALUE ZEROS.          00917200
+009173 07 WS-TRAN-USE-IMPACT-DISP PIC ZZZZZZZZ9.                        00917300
 009200      07 WS-TRANID             PIC X(4)       VALUE SPACES.
 009300
 009400
@@ -194,6 +201,18 @@
 019400         20 WS-ROW-TRTSELECT-ERROR           PIC X(1).
 019500            88 WS-ROW-SELECT-ERROR           VALUE '1'.
 019600
+019610*    Per-row outcome of a batch update/delete confirm - a row
+019620*    whose action succeeded is blanked on redisplay, one that
+019630*    failed keeps its D/U flag so it can be seen and retried.
+019640   05 WS-ROW-ACTION-RESULT-FLAGS             PIC X(7)
+019650                                             VALUE SPACES.
+019660   05 FILLER  REDEFINES WS-ROW-ACTION-RESULT-FLAGS.
+019670      10 WS-ROW-ACTION-RESULT               OCCURS 7 TIMES.
+019680         20 WS-ROW-ACTION-RC                PIC X(1).
+019690            88 WS-ROW-ACTION-OK             VALUE 'S'.
+019695   05 WS-ROWS-FAILED-COUNT                  PIC S9(04)
+019696                                            USAGE COMP-3
+019697                                            VALUE 0.
 019700   05 WS-SUBSCRIPT-VARS.
 019800      10 I                                  PIC S9(4) COMP
 019900                                            VALUE 0.
@@ -203,8 +222,6 @@
 020300      07 WS-ACTIONS-REQUESTED               PIC S9(04)
 020400                                            USAGE COMP-3
 020500                                            VALUE 0.
-020600         88 WS-ONLY-1-ACTION                VALUE 1.
-020700         88 WS-MORETHAN1ACTION              VALUES 2 THRU 7.
 020800      07 WS-DELETES-REQUESTED               PIC S9(04)
 020900                                            USAGE COMP-3
 021000                                            VALUE 0.
@@ -214,10 +231,6 @@
 021400      07 WS-NO-ACTIONS-SELECTED             PIC S9(04)
 021500                                            COMP-3
 021600                                            VALUE 0.
-021700   05 WS-VALID-ACTIONS-SELECTED             PIC S9(04)
-021800                                            USAGE COMP-3
-021900                                            VALUE 0.
-022000      88 WS-ONLY-1-VALID-ACTION             VALUE 1.
 022100
 022200******************************************************************
 022300* Output edits
@@ -239,13 +252,13 @@
 023900     88  WS-INFORM-REC-ACTIONS               VALUE
 024000         'Type U to update, D to delete any record'.
 024100     88  WS-INFORM-DELETE                    VALUE
-024200         'Delete HIGHLIGHTED row ? Press F10 to confirm'.
+024200         'Delete SELECTED row(s)? Press F10 to confirm'.
 024300     88  WS-INFORM-UPDATE                    VALUE
-024400         'Update HIGHLIGHTED row. Press F10 to save'.
+024400         'Update SELECTED row(s). Press F10 to save'.
 024500     88  WS-INFORM-DELETE-SUCCESS            VALUE
-024600         'HIGHLIGHTED row deleted.Hit Enter to continue'.
+024600         'SELECTED row(s) deleted.Hit Enter to continue'.
 024700     88  WS-INFORM-UPDATE-SUCCESS            VALUE
-024800         'HIGHLIGHTED row was updated'.
+024800         'SELECTED row(s) were updated'.
 024900   05  WS-RETURN-MSG                         PIC X(75).
 025000     88  WS-RETURN-MSG-OFF                   VALUE SPACES.
 025100     88  WS-EXIT-MESSAGE                     VALUE
@@ -254,8 +267,6 @@
 025400         'No records found for this search condition.'.
 025500     88  WS-MESG-NO-MORE-RECORDS             VALUE
 025600         'No more pages for these search conditions'.
-025700     88  WS-MESG-MORE-THAN-1-ACTION          VALUE
-025800         'Please select only 1 action'.
 025900     88  WS-MESG-INVALID-ACTION-CODE         VALUE
 026000         'Action code selected is invalid'.
 026100     88  WS-MESG-NO-CHANGES-DETECTED         VALUE
@@ -276,6 +287,12 @@
 027600      10  WS-TYPE-CD-FILTER                 PIC X(02)
 027700                                            VALUE SPACES.
 027800      10  WS-TYPE-DESC-FILTER               PIC X(52).
+027810      10  WS-START-DESC-KEY                 PIC X(50)
+027820                                            VALUE SPACES.
+027830      10  WS-SORT-MODE-FLAG                 PIC X(01)
+027840                                            VALUE '0'.
+027850          88  SORT-BY-TYPE-CODE                  VALUE '0'.
+027860          88  SORT-BY-DESCRIPTION                VALUE '1'.
 027900      10  WS-TYPE-CD-DELETE-FILTER.
 028000          15 FILLER                         PIC X(01)
 028100                                            VALUE '('.
@@ -312,6 +329,18 @@
 031200      10 WS-IN-TYPE-CD-N    REDEFINES WS-IN-TYPE-CD PIC 9(02).
 031300      10 WS-IN-TYPE-DESC                    PIC X(50).
 031400
+031410*    Working fields for the leading/trailing '*' wildcard edit
+031420*    in 1230-EDIT-DESC below.
+031430      10 WS-DESC-EDIT-TEXT                  PIC X(50).
+031435      10 WS-DESC-EDIT-START                 PIC S9(4) COMP.
+031437      10 WS-DESC-EDIT-LASTPOS               PIC S9(4) COMP.
+031440      10 WS-DESC-EDIT-LEN                   PIC S9(4) COMP.
+031450      10 WS-DESC-LEAD-STAR-SW               PIC X(01)
+031460                                            VALUE 'N'.
+031470         88 WS-DESC-LEAD-STAR                    VALUE 'Y'.
+031480      10 WS-DESC-TRAIL-STAR-SW              PIC X(01)
+031490                                            VALUE 'N'.
+031495         88 WS-DESC-TRAIL-STAR                   VALUE 'Y'.
 031500******************************************************************
 031600* Screen Array Vars
 031700******************************************************************
@@ -366,6 +395,43 @@
 036600                OR   (:WS-EDIT-DESC-FLAG <> '1'))
 036700               ORDER BY TR_TYPE DESC
 036800      END-EXEC
+036801
+036802******************************************************************
+036803*    Description-order cursors, used when the operator is
+036804*    searching primarily by transaction-type description rather
+036805*    than by type code.
+036806******************************************************************
+036807      EXEC SQL
+036808           DECLARE C-TR-TYPE-FORWARD-BYDESC CURSOR FOR
+036809               SELECT TR_TYPE
+036810                     ,TR_DESCRIPTION
+036811             FROM  CARDDEMO.TRANSACTION_TYPE
+036812                WHERE TR_DESCRIPTION >= :WS-START-DESC-KEY
+036813                AND  ((:WS-EDIT-TYPE-FLAG = '1'
+036814                AND   TR_TYPE = :WS-TYPE-CD-FILTER)
+036815                OR   (:WS-EDIT-TYPE-FLAG <> '1'))
+036816                AND  ((:WS-EDIT-DESC-FLAG = '1'
+036817                AND   TR_DESCRIPTION LIKE
+036818                           TRIM(:WS-TYPE-DESC-FILTER))
+036819                OR   (:WS-EDIT-DESC-FLAG <> '1'))
+036820             ORDER BY TR_DESCRIPTION, TR_TYPE
+036821      END-EXEC
+036822
+036823      EXEC SQL
+036824           DECLARE C-TR-TYPE-BACKWARD-BYDESC CURSOR FOR
+036825               SELECT TR_TYPE
+036826                     ,TR_DESCRIPTION
+036827             FROM  CARDDEMO.TRANSACTION_TYPE
+036828                WHERE TR_DESCRIPTION < :WS-START-DESC-KEY
+036829                and  ((:WS-EDIT-TYPE-FLAG = '1'
+036830                and   TR_TYPE = :WS-TYPE-CD-FILTER)
+036831                OR   (:WS-EDIT-TYPE-FLAG <> '1'))
+036832                AND  ((:WS-EDIT-DESC-FLAG = '1'
+036833                AND   TR_DESCRIPTION LIKE
+036834                           TRIM(:WS-TYPE-DESC-FILTER))
+036835                OR   (:WS-EDIT-DESC-FLAG <> '1'))
+036836               ORDER BY TR_DESCRIPTION DESC, TR_TYPE DESC
+036837      END-EXEC
 036900
 037000
 037100******************************************************************
@@ -399,6 +465,10 @@
 039900            20  WS-CA-LAST-TR-CODE              PIC X(02).
 040000         15 WS-CA-FIRST-TTYPEKEY.
 040100            20  WS-CA-FIRST-TR-CODE             PIC X(02).
+040150         15 WS-CA-LAST-DESCKEY.
+040160            20  WS-CA-LAST-TR-DESC              PIC X(50).
+040170         15 WS-CA-FIRST-DESCKEY.
+040180            20  WS-CA-FIRST-TR-DESC             PIC X(50).
 040200
 040300         15 WS-CA-SCREEN-NUM                    PIC 9(1).
 040400            88 CA-FIRST-PAGE                    VALUE 1.
@@ -483,6 +553,16 @@
 048300
 048400*Signed on user data
 048500 COPY CSUSR01Y.
+048550                                                                   04855000
+048560*Audit trail parameter interface                                   04856000
+048570 COPY CVAUD01Y.                                                    04857000
+048580*Raw transaction-type record for the audit call - mirrors         04858000
+048581*CVTRA03Y's TRAN-TYPE-RECORD layout so COAUDIT's own              04858100
+048582*3500-CONVERT-TRANTYPE does the conversion, the same as every     04858200
+048583*other COAUDIT caller sends its own raw record.                   04858300
+048590 01  WS-AUDIT-TRANTYPE-RAW.                                       04859000
+048591     05  TRAN-TYPE-CD                     PIC X(02).              04859100
+048592     05  TRAN-TYPE-DESC                   PIC X(50).              04859200
 048600
 048700*Dataset layouts
 048800
@@ -710,6 +790,8 @@
 071000              MOVE LIT-THISMAP     TO CCARD-NEXT-MAP
 071100              MOVE WS-CA-FIRST-TR-CODE
 071200                                   TO WS-START-KEY
+071205              MOVE WS-CA-FIRST-TR-DESC
+071208                                   TO WS-START-DESC-KEY
 071300              IF  NOT FLG-TYPEFILTER-NOT-OK
 071400              AND NOT FLG-DESCFILTER-NOT-OK
 071500                 PERFORM 8000-READ-FORWARD
@@ -727,6 +809,8 @@
 072700              AND CA-FIRST-PAGE
 072800              MOVE WS-CA-FIRST-TR-CODE
 072900                            TO WS-START-KEY
+072905              MOVE WS-CA-FIRST-TR-DESC
+072908                                   TO WS-START-DESC-KEY
 073000              PERFORM 8000-READ-FORWARD
 073100                 THRU 8000-READ-FORWARD-EXIT
 073200              PERFORM 2000-SEND-MAP
@@ -754,6 +838,8 @@
 075400              SET CA-LAST-PAGE-NOT-SHOWN TO TRUE
 075500
 075600              MOVE WS-CA-FIRST-TR-CODE TO WS-START-KEY
+075605              MOVE WS-CA-FIRST-TR-DESC
+075608                                   TO WS-START-DESC-KEY
 075700
 075800              PERFORM 8000-READ-FORWARD
 075900                 THRU 8000-READ-FORWARD-EXIT
@@ -767,10 +853,13 @@
 076700              AND CA-NEXT-PAGE-EXISTS
 076800              MOVE WS-CA-LAST-TR-CODE
 076900                            TO WS-START-KEY
+076905              MOVE WS-CA-LAST-TR-DESC
+076908                                   TO WS-START-DESC-KEY
 077000              ADD   +1      TO WS-CA-SCREEN-NUM
 077100              PERFORM 8000-READ-FORWARD
 077200                 THRU 8000-READ-FORWARD-EXIT
 077300              INITIALIZE WS-EDIT-SELECT-FLAGS
+077350              INITIALIZE WS-ROW-ACTION-RESULT-FLAGS
 077400              PERFORM 2000-SEND-MAP
 077500                 THRU 2000-SEND-MAP-EXIT
 077600              GO TO COMMON-RETURN
@@ -781,10 +870,13 @@
 078100              AND NOT CA-FIRST-PAGE
 078200              MOVE WS-CA-FIRST-TR-CODE
 078300                            TO WS-START-KEY
+078305              MOVE WS-CA-FIRST-TR-DESC
+078308                                   TO WS-START-DESC-KEY
 078400              SUBTRACT 1    FROM WS-CA-SCREEN-NUM
 078500              PERFORM 8100-READ-BACKWARDS
 078600                 THRU 8100-READ-BACKWARDS-EXIT
 078700              INITIALIZE WS-EDIT-SELECT-FLAGS
+078750              INITIALIZE WS-ROW-ACTION-RESULT-FLAGS
 078800              PERFORM 2000-SEND-MAP
 078900                 THRU 2000-SEND-MAP-EXIT
 079000              GO TO COMMON-RETURN
@@ -796,6 +888,8 @@
 079600          AND CDEMO-FROM-PROGRAM  EQUAL LIT-THISPGM
 079700              MOVE WS-CA-FIRST-TR-CODE
 079800                                   TO WS-START-KEY
+079805              MOVE WS-CA-FIRST-TR-DESC
+079808                                   TO WS-START-DESC-KEY
 079900              IF  NOT FLG-TYPEFILTER-NOT-OK
 080000              AND NOT FLG-DESCFILTER-NOT-OK
 080100                 PERFORM 8000-READ-FORWARD
@@ -808,28 +902,49 @@
 080800*        F10  AFTER DELETE CONFIRM REQUESTED
 080900*****************************************************************
 081000         WHEN CCARD-AID-PFK10
-081100          AND WS-DELETES-REQUESTED > 0
+081050          AND (WS-DELETES-REQUESTED > 0 OR WS-UPDATES-REQUESTED > 0)
 081200          AND CDEMO-FROM-PROGRAM  EQUAL LIT-THISPGM
 081300
-081400              PERFORM 9300-DELETE-RECORD
-081500                 THRU 9300-DELETE-RECORD-EXIT
+081310              IF WS-DELETES-REQUESTED > 0
+081400                 PERFORM 9300-DELETE-RECORD
+081500                    THRU 9300-DELETE-RECORD-EXIT
 081600
-081700              IF CA-DELETE-SUCCEEDED
-081800                 SET FLG-DELETED-YES   TO TRUE
-081900              ELSE
-082000                 SET FLG-DELETED-NO    TO TRUE
-082100              END-IF
-082200
-082300              PERFORM 2000-SEND-MAP
-082400                 THRU 2000-SEND-MAP-EXIT
+081700                 IF CA-DELETE-SUCCEEDED
+081800                    SET FLG-DELETED-YES   TO TRUE
+081900                 ELSE
+082000                    SET FLG-DELETED-NO    TO TRUE
+082100                 END-IF
+082150              END-IF
+082160
+082170              IF WS-UPDATES-REQUESTED > 0
+082180                 PERFORM 9200-UPDATE-RECORD
+082190                    THRU 9200-UPDATE-RECORD-EXIT
+082200                 IF CA-UPDATE-SUCCEEDED
+082210                    SET FLG-UPDATE-COMPLETED TO TRUE
+082220                 END-IF
+082230              END-IF
+082240
+082250              IF WS-DELETES-REQUESTED > 0
+082300                 PERFORM 2000-SEND-MAP
+082400                    THRU 2000-SEND-MAP-EXIT
 082500
-082600              IF FLG-DELETED-YES
-082700                 INITIALIZE CARDDEMO-COMMAREA
-082800                         WS-THIS-PROGCOMMAREA
-082900                         WS-MISC-STORAGE
-083000                 SET CDEMO-PGM-ENTER      TO TRUE
-083100                 SET CA-FIRST-PAGE        TO TRUE
-083200                 SET CA-LAST-PAGE-NOT-SHOWN TO TRUE
+082600                 IF FLG-DELETED-YES
+082700                    INITIALIZE CARDDEMO-COMMAREA
+082800                            WS-THIS-PROGCOMMAREA
+082900                            WS-MISC-STORAGE
+083000                    SET CDEMO-PGM-ENTER      TO TRUE
+083100                    SET CA-FIRST-PAGE        TO TRUE
+083200                    SET CA-LAST-PAGE-NOT-SHOWN TO TRUE
+083250                 END-IF
+083260              ELSE
+083270                 MOVE WS-CA-FIRST-TR-CODE
+083280                                      TO WS-START-KEY
+083290                 MOVE WS-CA-FIRST-TR-DESC
+083295                                      TO WS-START-DESC-KEY
+083296                 PERFORM 8000-READ-FORWARD
+083297                    THRU 8000-READ-FORWARD-EXIT
+083298                 PERFORM 2000-SEND-MAP
+083299                    THRU 2000-SEND-MAP-EXIT
 083300              END-IF
 083400             GO TO COMMON-RETURN
 083500*****************************************************************
@@ -840,6 +955,8 @@
 084000          AND CDEMO-FROM-PROGRAM  EQUAL LIT-THISPGM
 084100              MOVE WS-CA-FIRST-TR-CODE
 084200                                   TO WS-START-KEY
+084205              MOVE WS-CA-FIRST-TR-DESC
+084208                                   TO WS-START-DESC-KEY
 084300              IF  NOT FLG-TYPEFILTER-NOT-OK
 084400              AND NOT FLG-DESCFILTER-NOT-OK
 084500                 PERFORM 8000-READ-FORWARD
@@ -848,29 +965,13 @@
 084800              PERFORM 2000-SEND-MAP
 084900                 THRU 2000-SEND-MAP-EXIT
 085000              GO TO COMMON-RETURN
-085100*****************************************************************
-085200*        F10  AFTER UPDATE CONFIRM REQUESTED
-085300*****************************************************************
-085400         WHEN CCARD-AID-PFK10
-085500          AND WS-UPDATES-REQUESTED > 0
-085600          AND CDEMO-FROM-PROGRAM  EQUAL LIT-THISPGM
-085700
-085800              PERFORM 9200-UPDATE-RECORD
-085900                 THRU 9200-UPDATE-RECORD-EXIT
-086000              IF CA-UPDATE-SUCCEEDED
-086100                 SET FLG-UPDATE-COMPLETED TO TRUE
-086200              END-IF
-086300                MOVE WS-CA-FIRST-TR-CODE
-086400                            TO WS-START-KEY
-086500              PERFORM 8000-READ-FORWARD
-086600                 THRU 8000-READ-FORWARD-EXIT
-086700              PERFORM 2000-SEND-MAP
-086800                 THRU 2000-SEND-MAP-EXIT
 086900*****************************************************************
 087000         WHEN OTHER
 087100*****************************************************************
 087200              MOVE WS-CA-FIRST-TR-CODE
 087300                            TO WS-START-KEY
+087305              MOVE WS-CA-FIRST-TR-DESC
+087308                                   TO WS-START-DESC-KEY
 087400              PERFORM 8000-READ-FORWARD
 087500                 THRU 8000-READ-FORWARD-EXIT
 087600              PERFORM 2000-SEND-MAP
@@ -985,7 +1086,6 @@
 098500                                      WS-NO-ACTIONS-SELECTED
 098600                                      WS-DELETES-REQUESTED
 098700                                      WS-UPDATES-REQUESTED
-098800                                      WS-VALID-ACTIONS-SELECTED
 098900
 099000
 099100     IF  FLG-TYPEFILTER-CHANGED-YES
@@ -1005,12 +1105,6 @@
 100500           -  WS-NO-ACTIONS-SELECTED
 100600     END-COMPUTE
 100700
-100800
-100900     COMPUTE WS-VALID-ACTIONS-SELECTED =
-101000             WS-DELETES-REQUESTED
-101100           + WS-UPDATES-REQUESTED
-101200     END-COMPUTE
-101300
 101400     MOVE ZERO TO I-SELECTED
 101500     SET FLG-BAD-ACTIONS-SELECTED-NO    TO TRUE
 101600
@@ -1021,10 +1115,6 @@
 102100         EVALUATE TRUE
 102200           WHEN SELECT-OK(I)
 102300             MOVE I TO I-SELECTED
-102400             IF WS-MORETHAN1ACTION
-102500                MOVE '1' TO WS-ROW-TRTSELECT-ERROR(I)
-102600                SET FLG-BAD-ACTIONS-SELECTED-YES   TO TRUE
-102700             END-IF
 102800             IF UPDATE-REQUESTED-ON(I)
 102900                PERFORM 1211-EDIT-ARRAY-DESC
 103000                   THRU 1211-EDIT-ARRAY-DESC-EXIT
@@ -1045,11 +1135,6 @@
 104500        SET FLG-ROW-SELECTION-CHANGED-YES         TO TRUE
 104600        MOVE I-SELECTED TO   WS-CA-ROW-SELECTED
 104700     END-IF
-104800
-104900     IF WS-MORETHAN1ACTION
-105000         SET INPUT-ERROR                          TO TRUE
-105100         SET WS-MESG-MORE-THAN-1-ACTION           TO TRUE
-105200     END-IF
 105300     .
 105400
 105500 1210-EDIT-ARRAY-EXIT.
@@ -1151,15 +1236,60 @@
 115100     ELSE
 115200        SET FLG-DESCFILTER-ISVALID TO TRUE
 115300     END-IF
-115400
-115500     IF FLG-DESCFILTER-ISVALID
-115600        STRING '%'
-115700               FUNCTION TRIM(WS-IN-TYPE-DESC)
-115800               '%'
-115900         DELIMITED BY SIZE
-116000         INTO
-116100         WS-TYPE-DESC-FILTER
-116200        END-STRING
+115310
+115320     IF FLG-DESCFILTER-ISVALID
+115330        MOVE FUNCTION TRIM(WS-IN-TYPE-DESC) TO WS-DESC-EDIT-TEXT
+115340        MOVE 1                   TO WS-DESC-EDIT-START
+115350        MOVE 'N'                 TO WS-DESC-LEAD-STAR-SW
+115360        MOVE 'N'                 TO WS-DESC-TRAIL-STAR-SW
+115370        MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-IN-TYPE-DESC))
+115380                                 TO WS-DESC-EDIT-LEN
+115390
+115400*       A leading '*' means "ends with" the remaining text
+115410        IF WS-DESC-EDIT-LEN > 0
+115420        AND WS-DESC-EDIT-TEXT (WS-DESC-EDIT-START:1) EQUAL '*'
+115430           SET WS-DESC-LEAD-STAR    TO TRUE
+115440           ADD 1                    TO WS-DESC-EDIT-START
+115450           SUBTRACT 1 FROM WS-DESC-EDIT-LEN
+115460        END-IF
+115470
+115480*       A trailing '*' means "starts with" the remaining text
+115482        IF WS-DESC-EDIT-LEN > 0
+115484           COMPUTE WS-DESC-EDIT-LASTPOS =
+115486                   WS-DESC-EDIT-START + WS-DESC-EDIT-LEN - 1
+115488        END-IF
+115490        IF WS-DESC-EDIT-LEN > 0
+115500        AND WS-DESC-EDIT-TEXT (WS-DESC-EDIT-LASTPOS:1) EQUAL '*'
+115520           SET WS-DESC-TRAIL-STAR   TO TRUE
+115530           SUBTRACT 1 FROM WS-DESC-EDIT-LEN
+115540        END-IF
+115550
+115560        IF WS-DESC-EDIT-LEN = 0
+115570           SET FLG-DESCFILTER-BLANK TO TRUE
+115580           GO TO 1230-EDIT-DESC-EXIT
+115590        END-IF
+115600
+115610        EVALUATE TRUE
+115620           WHEN WS-DESC-LEAD-STAR  AND NOT WS-DESC-TRAIL-STAR
+115630              STRING '%'
+115640                     WS-DESC-EDIT-TEXT (WS-DESC-EDIT-START:WS-DESC-EDIT-LEN)
+115650               DELIMITED BY SIZE
+115660               INTO WS-TYPE-DESC-FILTER
+115670              END-STRING
+115680           WHEN WS-DESC-TRAIL-STAR AND NOT WS-DESC-LEAD-STAR
+115690              STRING WS-DESC-EDIT-TEXT (WS-DESC-EDIT-START:WS-DESC-EDIT-LEN)
+115700                     '%'
+115710               DELIMITED BY SIZE
+115720               INTO WS-TYPE-DESC-FILTER
+115730              END-STRING
+115740           WHEN OTHER
+115750              STRING '%'
+115760                     WS-DESC-EDIT-TEXT (WS-DESC-EDIT-START:WS-DESC-EDIT-LEN)
+115770                     '%'
+115780               DELIMITED BY SIZE
+115790               INTO WS-TYPE-DESC-FILTER
+115800              END-STRING
+115810        END-EVALUATE
 116300     END-IF
 116400     .
 116500 1230-EDIT-DESC-EXIT.
@@ -1237,6 +1367,13 @@
 123700     .
 123800
 123900 1290-CROSS-EDITS.
+123901*    Default to type-code order; switch to description order
+123902*    only when the operator is searching by description alone.
+123903     SET SORT-BY-TYPE-CODE TO TRUE
+123904     IF FLG-DESCFILTER-ISVALID
+123905     AND FLG-TYPEFILTER-BLANK
+123906        SET SORT-BY-DESCRIPTION TO TRUE
+123907     END-IF
 124000
 124100     IF FLG-TYPEFILTER-ISVALID
 124200     OR FLG-DESCFILTER-ISVALID
@@ -1346,7 +1483,6 @@
 134600           END-IF
 134700
 134800           IF DELETE-REQUESTED-ON(I)
-134900           AND WS-ONLY-1-VALID-ACTION
 135000           AND FLG-BAD-ACTIONS-SELECTED-NO
 135100              MOVE DFHNEUTR           TO TRTTYPC(I)
 135200                                         TRTYPDC(I)
@@ -1354,10 +1490,9 @@
 135400           END-IF
 135500
 135600           IF UPDATE-REQUESTED-ON(I)
-135700           AND WS-ONLY-1-VALID-ACTION
 135800           AND FLG-BAD-ACTIONS-SELECTED-NO
 135900              MOVE DFHNEUTR           TO TRTTYPC(I)
-136000              IF  FLG-UPDATE-COMPLETED
+136000              IF  WS-ROW-ACTION-OK(I)
 136100                  MOVE -1             TO TRTSELL(I)
 136200                  MOVE DFHNEUTR       TO TRTYPDC(I)
 136300              ELSE
@@ -1389,9 +1524,8 @@
 138900           CONTINUE
 139000        ELSE
 139100           IF  DELETE-REQUESTED-ON(I)
-139200           AND WS-ONLY-1-VALID-ACTION
 139300           AND FLG-BAD-ACTIONS-SELECTED-NO
-139400               IF  FLG-DELETED-YES
+139400               IF  WS-ROW-ACTION-OK(I)
 139500                   SET SELECT-BLANK(I)          TO TRUE
 139600               ELSE
 139700                   SET CA-DELETE-REQUESTED      TO TRUE
@@ -1402,9 +1536,8 @@
 140200           MOVE WS-CA-ROW-TR-CODE-OUT(I)        TO TRTTYPO(I)
 140300*          Type Description
 140400           IF UPDATE-REQUESTED-ON(I)
-140500           AND WS-ONLY-1-VALID-ACTION
 140600           AND FLG-BAD-ACTIONS-SELECTED-NO
-140700               IF  FLG-UPDATE-COMPLETED
+140700               IF  WS-ROW-ACTION-OK(I)
 140800                   SET SELECT-BLANK(I)          TO TRUE
 140900               ELSE
 141000                   SET CA-UPDATE-REQUESTED      TO TRUE
@@ -1513,8 +1646,7 @@
 151300            CONTINUE
 151400          WHEN CCARD-AID-ENTER
 151500          AND WS-DELETES-REQUESTED > 0
-151600          AND WS-ONLY-1-ACTION
-151700          AND WS-ONLY-1-VALID-ACTION
+151700          AND FLG-BAD-ACTIONS-SELECTED-NO
 151800             IF  WS-NO-INFO-MESSAGE
 151900             AND FLG-TYPEFILTER-CHANGED-NO
 152000             AND FLG-DESCFILTER-CHANGED-NO
@@ -1522,11 +1654,12 @@
 152200             END-IF
 152300          WHEN CCARD-AID-ENTER
 152400          AND WS-UPDATES-REQUESTED > 0
-152500          AND WS-ONLY-1-ACTION
-152600          AND WS-ONLY-1-VALID-ACTION
+152600          AND FLG-BAD-ACTIONS-SELECTED-NO
 152700             IF  WS-NO-INFO-MESSAGE
 152800             AND FLG-TYPEFILTER-CHANGED-NO
 152900             AND FLG-DESCFILTER-CHANGED-NO
+152910                PERFORM 9450-GET-USAGE-IMPACT
+152920                   THRU 9450-GET-USAGE-IMPACT-EXIT
 153000                SET WS-INFORM-UPDATE        TO TRUE
 153100             END-IF
 153200          WHEN CCARD-AID-PFK07
@@ -1623,11 +1756,19 @@
 162300
 162400     INITIALIZE DCLTRANSACTION-TYPE
 162500
-162600     EXEC SQL
-162700          FETCH C-TR-TYPE-FORWARD
-162800          INTO :DCL-TR-TYPE
-162900              ,:DCL-TR-DESCRIPTION
-163000     END-EXEC
+162610     IF SORT-BY-DESCRIPTION
+162620        EXEC SQL
+162630             FETCH C-TR-TYPE-FORWARD-BYDESC
+162640             INTO :DCL-TR-TYPE
+162650                 ,:DCL-TR-DESCRIPTION
+162660        END-EXEC
+162670     ELSE
+162680        EXEC SQL
+162690             FETCH C-TR-TYPE-FORWARD
+162700             INTO :DCL-TR-TYPE
+162710                 ,:DCL-TR-DESCRIPTION
+162720        END-EXEC
+162730     END-IF
 163100
 163200     MOVE SQLCODE               TO WS-DISP-SQLCODE
 163300
@@ -1643,6 +1784,8 @@
 164300                                WS-ROW-NUMBER)
 164400             IF WS-ROW-NUMBER = 1
 164500                MOVE DCL-TR-TYPE  TO WS-CA-FIRST-TR-CODE
+164550                MOVE DCL-TR-DESCRIPTION-TEXT
+164560                                  TO WS-CA-FIRST-TR-DESC
 164600                IF   WS-CA-SCREEN-NUM = 0
 164700                     ADD   +1     TO WS-CA-SCREEN-NUM
 164800                ELSE
@@ -1657,12 +1800,22 @@
 165700             IF WS-ROW-NUMBER = WS-MAX-SCREEN-LINES
 165800                SET READ-LOOP-EXIT  TO TRUE
 165900                MOVE DCL-TR-TYPE    TO WS-CA-LAST-TR-CODE
+165910                MOVE DCL-TR-DESCRIPTION-TEXT
+165920                                  TO WS-CA-LAST-TR-DESC
 166000
-166100                EXEC SQL
-166200                         FETCH C-TR-TYPE-FORWARD
-166300                         INTO :DCL-TR-TYPE
-166400                             ,:DCL-TR-DESCRIPTION
-166500                END-EXEC
+166110                IF SORT-BY-DESCRIPTION
+166120                   EXEC SQL
+166130                        FETCH C-TR-TYPE-FORWARD-BYDESC
+166140                        INTO :DCL-TR-TYPE
+166150                            ,:DCL-TR-DESCRIPTION
+166160                   END-EXEC
+166170                ELSE
+166180                   EXEC SQL
+166190                        FETCH C-TR-TYPE-FORWARD
+166200                        INTO :DCL-TR-TYPE
+166210                            ,:DCL-TR-DESCRIPTION
+166220                   END-EXEC
+166230                END-IF
 166600
 166700                MOVE SQLCODE        TO WS-DISP-SQLCODE
 166800
@@ -1671,6 +1824,8 @@
 167100                        SET CA-NEXT-PAGE-EXISTS
 167200                                          TO TRUE
 167300                        MOVE DCL-TR-TYPE  TO WS-CA-LAST-TR-CODE
+167310                        MOVE DCL-TR-DESCRIPTION-TEXT
+167320                                  TO WS-CA-LAST-TR-DESC
 167400                   WHEN SQLCODE = +100
 167500                      SET CA-NEXT-PAGE-NOT-EXISTS     TO TRUE
 167600
@@ -1695,6 +1850,8 @@
 169500            SET READ-LOOP-EXIT              TO TRUE
 169600            SET CA-NEXT-PAGE-NOT-EXISTS     TO TRUE
 169700            MOVE DCL-TR-TYPE                TO WS-CA-LAST-TR-CODE
+169710            MOVE DCL-TR-DESCRIPTION-TEXT
+169720                            TO WS-CA-LAST-TR-DESC
 169800            IF WS-RETURN-MSG-OFF
 169900            AND CCARD-AID-PFK08
 170000               SET  WS-MESG-NO-MORE-RECORDS     TO TRUE
@@ -1729,6 +1886,7 @@
 172900     MOVE LOW-VALUES           TO WS-CA-ALL-ROWS-OUT
 173000
 173100     MOVE WS-CA-FIRST-TTYPEKEY TO WS-CA-LAST-TTYPEKEY
+173110     MOVE WS-CA-FIRST-DESCKEY  TO WS-CA-LAST-DESCKEY
 173200*****************************************************************
 173300*    Loop through records and fetch max screen records
 173400*****************************************************************
@@ -1750,11 +1908,19 @@
 175000
 175100     INITIALIZE DCLTRANSACTION-TYPE
 175200
-175300     EXEC SQL
-175400          FETCH C-TR-TYPE-BACKWARD
-175500          INTO :DCL-TR-TYPE
-175600              ,:DCL-TR-DESCRIPTION
-175700     END-EXEC
+175310     IF SORT-BY-DESCRIPTION
+175320        EXEC SQL
+175330             FETCH C-TR-TYPE-BACKWARD-BYDESC
+175340             INTO :DCL-TR-TYPE
+175350                 ,:DCL-TR-DESCRIPTION
+175360        END-EXEC
+175370     ELSE
+175380        EXEC SQL
+175390             FETCH C-TR-TYPE-BACKWARD
+175400             INTO :DCL-TR-TYPE
+175410                 ,:DCL-TR-DESCRIPTION
+175420        END-EXEC
+175430     END-IF
 175800
 175900     MOVE SQLCODE               TO WS-DISP-SQLCODE
 176000
@@ -1771,6 +1937,8 @@
 177100                 SET READ-LOOP-EXIT  TO TRUE
 177200                 MOVE DCL-TR-TYPE
 177300                          TO WS-CA-FIRST-TR-CODE
+177310                 MOVE DCL-TR-DESCRIPTION-TEXT
+177320                          TO WS-CA-FIRST-TR-DESC
 177400              ELSE
 177500                 CONTINUE
 177600              END-IF
@@ -1835,142 +2003,279 @@
 183900     EXIT
 184000     .
 184100 9200-UPDATE-RECORD.
-184200
-184300     MOVE WS-ROW-TR-CODE-IN (I-SELECTED)
-184400                             TO DCL-TR-TYPE
-184500     MOVE FUNCTION TRIM(WS-ROW-TR-DESC-IN (I-SELECTED))
-184600                             TO DCL-TR-DESCRIPTION-TEXT
-184700     COMPUTE DCL-TR-DESCRIPTION-LEN
-184800      = FUNCTION LENGTH(WS-ROW-TR-DESC-IN (I-SELECTED))
-184900
-185000     EXEC SQL
-185100          UPDATE CARDDEMO.TRANSACTION_TYPE
-185200             SET TR_DESCRIPTION = :DCL-TR-DESCRIPTION
-185300           WHERE TR_TYPE = :DCL-TR-TYPE
-185400     END-EXEC
-185500
-185600     MOVE SQLCODE                             TO WS-DISP-SQLCODE
-185700
-185800     EVALUATE TRUE
-185900         WHEN SQLCODE = ZERO
-186000            EXEC CICS SYNCPOINT END-EXEC
-186100            SET CA-UPDATE-SUCCEEDED           TO TRUE
-186200            IF WS-NO-INFO-MESSAGE
-186300               SET WS-INFORM-UPDATE-SUCCESS   TO TRUE
-186400            END-IF
-186500         WHEN SQLCODE = +100
-186600            SET CA-UPDATE-REQUESTED           TO TRUE
-186700            IF WS-RETURN-MSG-OFF
-186800                MOVE 'Record not found. Deleted by others ? '
-186900                                         TO WS-DB2-CURRENT-ACTION
-187000                PERFORM 9999-FORMAT-DB2-MESSAGE
-187100                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
-187200            END-IF
-187300            GO TO 9200-UPDATE-RECORD-EXIT
-187400         WHEN SQLCODE = -911
-187500            SET CA-UPDATE-REQUESTED           TO TRUE
-187600            SET INPUT-ERROR                   TO TRUE
-187700            IF WS-RETURN-MSG-OFF
-187800                MOVE 'Deadlock. Someone else updating ?'
-187900                                         TO WS-DB2-CURRENT-ACTION
-188000                PERFORM 9999-FORMAT-DB2-MESSAGE
-188100                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
-188200            END-IF
-188300            GO TO 9200-UPDATE-RECORD-EXIT
-188400         WHEN SQLCODE < 0
-188500            SET CA-UPDATE-REQUESTED           TO TRUE
-188600            IF WS-RETURN-MSG-OFF
-188700                MOVE 'Update failed with'
-188800                                         TO WS-DB2-CURRENT-ACTION
-188900                PERFORM 9999-FORMAT-DB2-MESSAGE
-189000                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
-189100            END-IF
-189200            GO TO 9200-UPDATE-RECORD-EXIT
-189300     END-EVALUATE
+184110*    Drives every row flagged 'U' through one confirm instead of
+184120*    just the single row WS-ONLY-1-VALID-ACTION used to require -
+184130*    each row keeps its own success/failure outcome so a row that
+184140*    fails stays flagged for the operator while the rest proceed.
+184145     MOVE ZERO TO WS-ROWS-FAILED-COUNT
+184150     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MAX-SCREEN-LINES
+184160        IF UPDATE-REQUESTED-ON(I)
+184170           MOVE I TO I-SELECTED
+184180           PERFORM 9210-UPDATE-ONE-RECORD
+184190              THRU 9210-UPDATE-ONE-RECORD-EXIT
+184195        END-IF
+184198     END-PERFORM
+184199
+189300     IF WS-ROWS-FAILED-COUNT > 0
+189310        SET CA-UPDATE-REQUESTED           TO TRUE
+189320     ELSE
+189330        SET CA-UPDATE-SUCCEEDED           TO TRUE
+189340     END-IF
 189400     .
 189500
 189600 9200-UPDATE-RECORD-EXIT.
 189700     EXIT
 189800     .
+
+189801 9450-GET-USAGE-IMPACT.
+189802*    Total, across every row currently marked 'U', how many
+189803*    transactions on file already carry that type code - so the
+189804*    operator can see the blast radius before F10 commits the
+189805*    description/category changes.
+189806     MOVE ZERO TO WS-TRAN-USE-IMPACT-TOTAL
+189807     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MAX-SCREEN-LINES
+189808        IF UPDATE-REQUESTED-ON(I)
+189809           PERFORM 9451-ADD-ROW-USAGE-IMPACT
+189810              THRU 9451-ADD-ROW-USAGE-IMPACT-EXIT
+189811        END-IF
+189812     END-PERFORM
+
+189813     MOVE WS-TRAN-USE-IMPACT-TOTAL TO WS-TRAN-USE-IMPACT-DISP
+189814     STRING
+189815     'Affects '
+189816     FUNCTION TRIM(WS-TRAN-USE-IMPACT-DISP)
+189817     ' transaction(s) on file'
+189818      DELIMITED BY SIZE
+189819      INTO WS-RETURN-MSG
+189820     END-STRING
+189821     .
+189822 9450-GET-USAGE-IMPACT-EXIT.
+189823     EXIT
+189824     .
+
+189825 9451-ADD-ROW-USAGE-IMPACT.
+189826     MOVE WS-ROW-TR-CODE-IN (I) TO DCL-TR-TYPE
+189827     EXEC SQL
+189828          SELECT COUNT(*)
+189829            INTO :WS-TRAN-USE-COUNT
+189830            FROM CARDDEMO.TRANSACTION
+189831           WHERE TRAN_TYPE_CD = :DCL-TR-TYPE
+189832     END-EXEC
+189833     ADD WS-TRAN-USE-COUNT TO WS-TRAN-USE-IMPACT-TOTAL
+189834     .
+189835 9451-ADD-ROW-USAGE-IMPACT-EXIT.
+189836     EXIT
+189837     .
 189900
-190000 9300-DELETE-RECORD.
-190100
-190200     MOVE WS-ROW-TR-CODE-IN (I-SELECTED)      TO  DCL-TR-TYPE
-190300
-190400     EXEC SQL
-190500          DELETE FROM CARDDEMO.TRANSACTION_TYPE
-190600           WHERE TR_TYPE = :DCL-TR-TYPE
-190700     END-EXEC
-190800
-190900     MOVE SQLCODE                             TO WS-DISP-SQLCODE
-191000
-191100     EVALUATE TRUE
-191200         WHEN SQLCODE = ZERO
-191300            EXEC CICS SYNCPOINT END-EXEC
-191400            SET CA-DELETE-SUCCEEDED           TO TRUE
-191500            IF WS-NO-INFO-MESSAGE
-191600               SET WS-INFORM-DELETE-SUCCESS   TO TRUE
-191700            END-IF
-191800         WHEN SQLCODE = -532
-191900            SET CA-DELETE-REQUESTED           TO TRUE
-192000
-192100            IF WS-RETURN-MSG-OFF
-192200                MOVE
-192300                'Please delete associated child records first:'
-192400                                         TO WS-DB2-CURRENT-ACTION
-192500                PERFORM 9999-FORMAT-DB2-MESSAGE
-192600                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
-192700            END-IF
-192800
-192900            GO TO 9300-DELETE-RECORD-EXIT
-193000         WHEN OTHER
-193100            IF WS-RETURN-MSG-OFF
-193200                MOVE
-193300                'Delete failed with message:'
-193400                                         TO WS-DB2-CURRENT-ACTION
-193500                PERFORM 9999-FORMAT-DB2-MESSAGE
-193600                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
-193700            END-IF
-193800            GO TO 9300-DELETE-RECORD-EXIT
-193900     END-EVALUATE
+
+189910 9210-UPDATE-ONE-RECORD.
+189920
+189930     MOVE WS-ROW-TR-CODE-IN (I-SELECTED)
+189940                             TO DCL-TR-TYPE
+189950     MOVE FUNCTION TRIM(WS-ROW-TR-DESC-IN (I-SELECTED))
+189960                             TO DCL-TR-DESCRIPTION-TEXT
+189970     COMPUTE DCL-TR-DESCRIPTION-LEN
+189980      = FUNCTION LENGTH(WS-ROW-TR-DESC-IN (I-SELECTED))
+189990
+189995     EXEC SQL
+189996          UPDATE CARDDEMO.TRANSACTION_TYPE
+189997             SET TR_DESCRIPTION = :DCL-TR-DESCRIPTION
+189998           WHERE TR_TYPE = :DCL-TR-TYPE
+189999     END-EXEC
+190010
+190020     MOVE SQLCODE                             TO WS-DISP-SQLCODE
+190030
+190040     EVALUATE TRUE
+190050         WHEN SQLCODE = ZERO
+190060            EXEC CICS SYNCPOINT END-EXEC
+190070 MOVE 'U'                    TO WS-AUDIT-ACTION-CD                 19007000
+190080 MOVE DCL-TR-TYPE             TO WS-AUDIT-TTYP-TYPE                19008000
+190090 MOVE DCL-TR-DESCRIPTION-TEXT TO WS-AUDIT-TTYP-DESC                19009000
+190100 PERFORM 9600-WRITE-AUDIT-RECORD                                   19010000
+190110    THRU 9600-WRITE-AUDIT-RECORD-EXIT                              19011000
+190120            SET WS-ROW-ACTION-OK (I-SELECTED)   TO TRUE
+190130            IF WS-NO-INFO-MESSAGE
+190140               SET WS-INFORM-UPDATE-SUCCESS   TO TRUE
+190150            END-IF
+190160         WHEN SQLCODE = +100
+190170            ADD 1 TO WS-ROWS-FAILED-COUNT
+190180            IF WS-RETURN-MSG-OFF
+190190                MOVE 'Record not found. Deleted by others ? '
+190200                                         TO WS-DB2-CURRENT-ACTION
+190210                PERFORM 9999-FORMAT-DB2-MESSAGE
+190220                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+190230            END-IF
+190240            GO TO 9210-UPDATE-ONE-RECORD-EXIT
+190250         WHEN SQLCODE = -911
+190260            ADD 1 TO WS-ROWS-FAILED-COUNT
+190270            SET INPUT-ERROR                   TO TRUE
+190280            IF WS-RETURN-MSG-OFF
+190290                MOVE 'Deadlock. Someone else updating ?'
+190300                                         TO WS-DB2-CURRENT-ACTION
+190310                PERFORM 9999-FORMAT-DB2-MESSAGE
+190320                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+190330            END-IF
+190340            GO TO 9210-UPDATE-ONE-RECORD-EXIT
+190350         WHEN SQLCODE < 0
+190360            ADD 1 TO WS-ROWS-FAILED-COUNT
+190370            IF WS-RETURN-MSG-OFF
+190380                MOVE 'Update failed with'
+190390                                         TO WS-DB2-CURRENT-ACTION
+190400                PERFORM 9999-FORMAT-DB2-MESSAGE
+190410                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+190420            END-IF
+190430            GO TO 9210-UPDATE-ONE-RECORD-EXIT
+190440     END-EVALUATE
+190450     .
+190460
+190470 9210-UPDATE-ONE-RECORD-EXIT.
+190480     EXIT
+190490     .
+190500
+190510 9300-DELETE-RECORD.
+190515*    Drives every row flagged 'D' through one confirm instead of
+190516*    just the single row WS-ONLY-1-VALID-ACTION used to require -
+190517*    each row keeps its own success/failure outcome so a row that
+190518*    fails stays flagged for the operator while the rest proceed.
+190519     MOVE ZERO TO WS-ROWS-FAILED-COUNT
+190520     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MAX-SCREEN-LINES
+190521        IF DELETE-REQUESTED-ON(I)
+190522           MOVE I TO I-SELECTED
+190523           PERFORM 9310-DELETE-ONE-RECORD
+190524              THRU 9310-DELETE-ONE-RECORD-EXIT
+190525        END-IF
+190526     END-PERFORM
+
+193900     IF WS-ROWS-FAILED-COUNT > 0
+193910        SET CA-DELETE-REQUESTED           TO TRUE
+193920     ELSE
+193930        SET CA-DELETE-SUCCEEDED           TO TRUE
+193940     END-IF
 194000     .
+
 194100
 194200 9300-DELETE-RECORD-EXIT.
 194300     EXIT
 194400     .
-194500
-194600 9400-OPEN-FORWARD-CURSOR.
-194700     EXEC SQL
-194800          OPEN C-TR-TYPE-FORWARD
-194900     END-EXEC
-195000
-195100     MOVE SQLCODE        TO WS-DISP-SQLCODE
-195200
-195300     EVALUATE TRUE
-195400        WHEN SQLCODE = ZERO
-195500           CONTINUE
-195600        WHEN OTHER
-195700*          This is some kind of error. Close Cursor
-195800*          And exit
-195900           SET WS-DB2-ERROR        TO TRUE
-196000           IF WS-RETURN-MSG-OFF
-196100                MOVE
-196200                'C-TR-TYPE-FORWARD Open'
-196300                                         TO WS-DB2-CURRENT-ACTION
-196400                PERFORM 9999-FORMAT-DB2-MESSAGE
-196500                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
-196600           END-IF
-196700      END-EVALUATE
-196800      .
-196900 9400-OPEN-FORWARD-CURSOR-EXIT.
-197000     EXIT
-197100     .
+
+194410 9310-DELETE-ONE-RECORD.
+
+194420     MOVE WS-ROW-TR-CODE-IN (I-SELECTED)      TO  DCL-TR-TYPE
+194430*    Block the delete if transactions on file still
+194440*    reference this type code - a vanished type would leave
+194450*    those transactions with no forward pointer to what
+194460*    the type meant.
+194470 EXEC SQL
+194480      SELECT COUNT(*)
+194490        INTO :WS-TRAN-USE-COUNT
+194500        FROM CARDDEMO.TRANSACTION
+194510       WHERE TRAN_TYPE_CD = :DCL-TR-TYPE
+194520 END-EXEC
+
+194530 IF WS-TRAN-USE-COUNT > 0
+194540    ADD 1 TO WS-ROWS-FAILED-COUNT
+194550    IF WS-RETURN-MSG-OFF
+194560        MOVE
+194570        'Transactions exist for this type - delete rejected:'
+194580                                 TO WS-DB2-CURRENT-ACTION
+194590        PERFORM 9999-FORMAT-DB2-MESSAGE
+194600           THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+194610    END-IF
+194620    GO TO 9310-DELETE-ONE-RECORD-EXIT
+194630 END-IF
+
+194640     EXEC SQL
+194650          DELETE FROM CARDDEMO.TRANSACTION_TYPE
+194660           WHERE TR_TYPE = :DCL-TR-TYPE
+194670     END-EXEC
+
+194680     MOVE SQLCODE                             TO WS-DISP-SQLCODE
+
+194690     EVALUATE TRUE
+194700         WHEN SQLCODE = ZERO
+194710            EXEC CICS SYNCPOINT END-EXEC
+194720 MOVE 'D'                    TO WS-AUDIT-ACTION-CD
+194730 MOVE DCL-TR-TYPE             TO WS-AUDIT-TTYP-TYPE
+194740 MOVE WS-ROW-TR-DESC-IN (I-SELECTED)
+194750                              TO WS-AUDIT-TTYP-DESC
+194760 PERFORM 9600-WRITE-AUDIT-RECORD
+194770    THRU 9600-WRITE-AUDIT-RECORD-EXIT
+194780            SET WS-ROW-ACTION-OK (I-SELECTED)   TO TRUE
+194790            IF WS-NO-INFO-MESSAGE
+194800               SET WS-INFORM-DELETE-SUCCESS   TO TRUE
+194810            END-IF
+194820         WHEN SQLCODE = -532
+194830            ADD 1 TO WS-ROWS-FAILED-COUNT
+
+194840            IF WS-RETURN-MSG-OFF
+194850                MOVE
+194860                'Please delete associated child records first:'
+194870                                         TO WS-DB2-CURRENT-ACTION
+194880                PERFORM 9999-FORMAT-DB2-MESSAGE
+194890                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+194900            END-IF
+
+194910            GO TO 9310-DELETE-ONE-RECORD-EXIT
+194920         WHEN OTHER
+194930            ADD 1 TO WS-ROWS-FAILED-COUNT
+194940            IF WS-RETURN-MSG-OFF
+194950                MOVE
+194960                'Delete failed with message:'
+194970                                         TO WS-DB2-CURRENT-ACTION
+194980                PERFORM 9999-FORMAT-DB2-MESSAGE
+194990                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+195000            END-IF
+195010            GO TO 9310-DELETE-ONE-RECORD-EXIT
+195020     END-EVALUATE
+195030     .
+
+195040 9310-DELETE-ONE-RECORD-EXIT.
+195050     EXIT
+195060     .
+195061 9400-OPEN-FORWARD-CURSOR.
+195062     IF SORT-BY-DESCRIPTION
+195063        EXEC SQL
+195064             OPEN C-TR-TYPE-FORWARD-BYDESC
+195065        END-EXEC
+195066     ELSE
+195067        EXEC SQL
+195068             OPEN C-TR-TYPE-FORWARD
+195069        END-EXEC
+195070     END-IF
+195071
+195072     MOVE SQLCODE        TO WS-DISP-SQLCODE
+195073
+195074     EVALUATE TRUE
+195075        WHEN SQLCODE = ZERO
+195076           CONTINUE
+195077        WHEN OTHER
+195078*          This is some kind of error. Close Cursor
+195079*          And exit
+195080           SET WS-DB2-ERROR        TO TRUE
+195081           IF WS-RETURN-MSG-OFF
+195082                MOVE
+195083                'C-TR-TYPE-FORWARD Open'
+195084                                         TO WS-DB2-CURRENT-ACTION
+195085                PERFORM 9999-FORMAT-DB2-MESSAGE
+195086                   THRU 9999-FORMAT-DB2-MESSAGE-EXIT
+195087           END-IF
+195088      END-EVALUATE
+195089      .
+195090 9400-OPEN-FORWARD-CURSOR-EXIT.
+195091     EXIT
+195092     .
 197200
 197300
 197400 9450-CLOSE-FORWARD-CURSOR.
-197500     EXEC SQL
-197600          CLOSE C-TR-TYPE-FORWARD
-197700     END-EXEC
+197501     IF SORT-BY-DESCRIPTION
+197502        EXEC SQL
+197503             CLOSE C-TR-TYPE-FORWARD-BYDESC
+197504        END-EXEC
+197505     ELSE
+197506        EXEC SQL
+197507             CLOSE C-TR-TYPE-FORWARD
+197508        END-EXEC
+197509     END-IF
 197800
 197900     MOVE SQLCODE        TO WS-DISP-SQLCODE
 198000
@@ -1995,9 +2300,15 @@
 199900     .
 200000
 200100 9500-OPEN-BACKWARD-CURSOR.
-200200     EXEC SQL
-200300          OPEN C-TR-TYPE-BACKWARD
-200400     END-EXEC
+200201     IF SORT-BY-DESCRIPTION
+200202        EXEC SQL
+200203             OPEN C-TR-TYPE-BACKWARD-BYDESC
+200204        END-EXEC
+200205     ELSE
+200206        EXEC SQL
+200207             OPEN C-TR-TYPE-BACKWARD
+200208        END-EXEC
+200209     END-IF
 200500
 200600     MOVE SQLCODE        TO WS-DISP-SQLCODE
 200700
@@ -2024,9 +2335,15 @@
 202800
 202900
 203000 9550-CLOSE-BACK-CURSOR.
-203100     EXEC SQL
-203200          CLOSE C-TR-TYPE-BACKWARD
-203300     END-EXEC
+203301     IF SORT-BY-DESCRIPTION
+203302        EXEC SQL
+203303             CLOSE C-TR-TYPE-BACKWARD-BYDESC
+203304        END-EXEC
+203305     ELSE
+203306        EXEC SQL
+203307             CLOSE C-TR-TYPE-BACKWARD
+203308        END-EXEC
+203309     END-IF
 203400
 203500     MOVE SQLCODE        TO WS-DISP-SQLCODE
 203600
@@ -2048,7 +2365,34 @@
 205200      .
 205300 9550-CLOSE-BACK-CURSOR-EXIT.
 205400     EXIT
-205500     .
+205450     .
+205451                                                                   20545100
+205452****************************************************************** 20545200
+205453*    Write an audit trail entry for this update/delete.            20545300
+205454*    Best effort - a failure here must not roll back the           20545400
+205455*    transaction-type change itself.                               20545500
+205456****************************************************************** 20545600
+205457 9600-WRITE-AUDIT-RECORD.                                          20545700
+205458     INITIALIZE AUDIT-PARMS                                        20545800
+205459     MOVE CDEMO-USER-ID          TO AUDIT-IN-USER-ID               20545900
+205460     MOVE CDEMO-USER-TYPE        TO AUDIT-IN-USER-TYPE             20546000
+205461     MOVE WS-AUDIT-ACTION-CD     TO AUDIT-IN-ACTION-TYPE           20546100
+205462     SET AUDIT-IN-TRANTYPE       TO TRUE                           20546200
+205463     MOVE WS-AUDIT-TTYP-TYPE     TO TRAN-TYPE-CD                   20546300
+205464     MOVE WS-AUDIT-TTYP-DESC     TO TRAN-TYPE-DESC                 20546400
+205465     MOVE WS-AUDIT-TRANTYPE-RAW  TO AUDIT-IN-RECORD-DATA           20546500
+205466     MOVE +500                   TO AUDIT-IN-RECORD-LENGTH         20546600
+205467     EXEC CICS LINK                                                20546700
+205468         PROGRAM(LIT-AUDITPGM)                                     20546800
+205469         COMMAREA(AUDIT-PARMS)                                     20546900
+205470         LENGTH(LENGTH OF AUDIT-PARMS)                             20547000
+205471         RESP(WS-RESP-CD)                                          20547100
+205472         RESP2(WS-REAS-CD)                                         20547200
+205473     END-EXEC                                                      20547300
+205474     .                                                             20547400
+205475 9600-WRITE-AUDIT-RECORD-EXIT.                                     20547500
+205476     EXIT                                                          20547600
+205477     .                                                             20547700
 205600*****************************************************************
 205700*Common Db2 routines
 205800*****************************************************************
