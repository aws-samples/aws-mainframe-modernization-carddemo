@@ -69,6 +69,8 @@
 006900      10 WS-STRING-MID                      PIC 9(3) VALUE 0.     00690000
 007000      10 WS-STRING-LEN                      PIC 9(3) VALUE 0.     00700000
 007100      10 WS-STRING-OUT                      PIC X(40).            00710000
+007110      10 WS-TRAN-USE-COUNT            PIC S9(9) COMP VALUE ZERO.  00711000
+007120      10 WS-TRAN-USE-COUNT-DISP        PIC ZZZZZZZZ9.             00712000
 007200                                                                  00720000
 007300******************************************************************00730000
 007400*    Generic date edit variables CCYYMMDD                         00740000
@@ -88,6 +90,10 @@
 008800   05  WS-PFK-FLAG                           PIC X(1).            00880000
 008900     88  PFK-VALID                           VALUE '0'.           00890000
 009000     88  PFK-INVALID                         VALUE '1'.           00900000
+009050 05 WS-AUDIT-CALL-AREA.                                            00905000
+009060    10 WS-AUDIT-ACTION-CD                PIC X(1).                 00906000
+009070    10 WS-AUDIT-TTYP-TYPE                PIC X(02).                00907000
+009080    10 WS-AUDIT-TTYP-DESC                PIC X(50).                00908000
 009100                                                                  00910000
 009200*  Program specific edits                                         00920000
 009300*                                                                 00930000
@@ -222,6 +228,8 @@
 022200                                             VALUE 'COTRTLI'.     02220000
 022300    05 LIT-LISTTMAP                           PIC X(7)            02230000
 022400                                             VALUE 'CTRTLIA'.     02240000
+022450 05 LIT-AUDITPGM                           PIC X(8)                02245000
+022460                                          VALUE 'COAUDIT'.         02246000
 022500                                                                  02250000
 022600                                                                  02260000
 022700******************************************************************02270000
@@ -275,6 +283,16 @@
 027500                                                                  02750000
 027600*Signed on user data                                              02760000
 027700 COPY CSUSR01Y.                                                   02770000
+027750                                                                   02775000
+027760*Audit trail parameter interface                                   02776000
+027770 COPY CVAUD01Y.                                                    02777000
+027780*Raw transaction-type record for the audit call - mirrors         02777800
+027781*CVTRA03Y's TRAN-TYPE-RECORD layout so COAUDIT's own               02777810
+027782*3500-CONVERT-TRANTYPE does the conversion, the same as every     02777820
+027783*other COAUDIT caller sends its own raw record.                   02777830
+027790 01  WS-AUDIT-TRANTYPE-RAW.                                       02777900
+027791     05  TRAN-TYPE-CD                     PIC X(02).              02777910
+027792     05  TRAN-TYPE-DESC                   PIC X(50).              02777920
 027800                                                                  02780000
 027900******************************************************************02790000
 028000* Relational Database stuff                                       02800000
@@ -333,6 +351,13 @@
 033300       10 TTUP-NEW-TTYP-DATA.                                     03330000
 033400          15  TTUP-NEW-TTYP-TYPE                 PIC X(02).       03340000
 033500          15  TTUP-NEW-TTYP-TYPE-DESC            PIC X(50).       03350000
+033520*    Row as it stands in DB2 right now, re-fetched when a save   03352000
+033530*    collides with someone else's update, so it can be shown    03353000
+033540*    next to the edit the operator was about to commit.         03354000
+033550    05 TTUP-CUR-DETAILS.                                         03355000
+033560       10 TTUP-CUR-TTYP-DATA.                                    03356000
+033570          15  TTUP-CUR-TTYP-TYPE                 PIC X(02).      03357000
+033580          15  TTUP-CUR-TTYP-TYPE-DESC            PIC X(50).      03358000
 033600 01  WS-COMMAREA                                 PIC X(2000).     03360000
 033700                                                                  03370000
 033800                                                                  03380000
@@ -1026,6 +1051,8 @@
 102600           OR WS-INVALID-KEY                                      10260000
 102700              CONTINUE                                            10270000
 102800           ELSE                                                   10280000
+102810              PERFORM 9560-GET-USAGE-IMPACT                       10281000
+102820                 THRU 9560-GET-USAGE-IMPACT-EXIT                  10282000
 102900              SET TTUP-CHANGES-OK-NOT-CONFIRMED TO TRUE           10290000
 103000           END-IF                                                 10300000
 103100******************************************************************10310000
@@ -1159,6 +1186,7 @@
 115900         WHEN TTUP-DETAILS-NOT-FOUND                              11590000
 116000         WHEN TTUP-INVALID-SEARCH-KEYS                            11600000
 116100         WHEN TTUP-CREATE-NEW-RECORD                              11610000
+116150         WHEN TTUP-CHANGES-OKAYED-LOCK-ERROR                      11615000
 116200         WHEN TTUP-CHANGES-OKAYED-AND-DONE                        11620000
 116300            PERFORM 3203-SHOW-UPDATED-VALUES                      11630000
 116400               THRU 3203-SHOW-UPDATED-VALUES-EXIT                 11640000
@@ -1528,6 +1556,62 @@
 152800 9500-STORE-FETCHED-DATA-EXIT.                                    15280000
 152900     EXIT                                                         15290000
 153000     .                                                            15300000
+153001 9550-FETCH-CURRENT-ROW.                                          15300100
+153002*    Re-read the row as it stands in DB2 right now, so the        15300200
+153003*    lock-error message can show what changed underneath us.      15300300
+153004     MOVE TTUP-NEW-TTYP-TYPE  TO DCL-TR-TYPE                      15300400
+153005     MOVE TTUP-NEW-TTYP-TYPE  TO TTUP-CUR-TTYP-TYPE               15300500
+153006     MOVE SPACES               TO TTUP-CUR-TTYP-TYPE-DESC         15300600
+153007                                                                  15300700
+153008     EXEC SQL                                                     15300800
+153009          SELECT TR_DESCRIPTION                                   15300900
+153010            INTO :DCL-TR-DESCRIPTION                              15301000
+153011            FROM CARDDEMO.TRANSACTION_TYPE                        15301100
+153012           WHERE TR_TYPE = :DCL-TR-TYPE                           15301200
+153013     END-EXEC                                                     15301300
+153014                                                                  15301400
+153015     EVALUATE SQLCODE                                             15301500
+153016        WHEN ZERO                                                 15301600
+153017           MOVE DCL-TR-DESCRIPTION-TEXT(1:                        15301700
+153018                 DCL-TR-DESCRIPTION-LEN)                          15301800
+153019                         TO TTUP-CUR-TTYP-TYPE-DESC               15301900
+153020        WHEN -911                                                 15302000
+153021        WHEN -913                                                 15302100
+153022           MOVE '*** RECORD LOCKED BY ANOTHER USER - RETRY ***'   15302200
+153023                         TO TTUP-CUR-TTYP-TYPE-DESC               15302300
+153024        WHEN OTHER                                                15302400
+153025           MOVE '*** RECORD NO LONGER ON FILE ***'                15302500
+153026                         TO TTUP-CUR-TTYP-TYPE-DESC               15302600
+153027     END-EVALUATE                                                 15302700
+153028     .                                                            15302800
+153029 9550-FETCH-CURRENT-ROW-EXIT.                                     15302900
+153030     EXIT                                                         15303000
+153031     .                                                            15303100
+153032 9560-GET-USAGE-IMPACT.                                           15303200
+153033*    Count how many transactions on file already carry this       15303300
+153034*    type code, so the operator can see the blast radius of a     15303400
+153035*    description change before it is saved.                       15303500
+153036     MOVE TTUP-NEW-TTYP-TYPE  TO DCL-TR-TYPE                      15303600
+153037                                                                  15303700
+153038     EXEC SQL                                                     15303800
+153039          SELECT COUNT(*)                                         15303900
+153040            INTO :WS-TRAN-USE-COUNT                               15304000
+153041            FROM CARDDEMO.TRANSACTION                             15304100
+153042           WHERE TRAN_TYPE_CD = :DCL-TR-TYPE                      15304200
+153043     END-EXEC                                                     15304300
+153044                                                                  15304400
+153045     MOVE WS-TRAN-USE-COUNT   TO WS-TRAN-USE-COUNT-DISP           15304500
+153046                                                                  15304600
+153047     STRING                                                       15304700
+153048     FUNCTION TRIM(WS-TRAN-USE-COUNT-DISP)                        15304800
+153049     ' transaction(s) on file use this type code'                 15304900
+153050      DELIMITED BY SIZE                                           15305000
+153051      INTO WS-RETURN-MSG                                          15305100
+153052     END-STRING                                                   15305200
+153053     .                                                            15305300
+153054 9560-GET-USAGE-IMPACT-EXIT.                                      15305400
+153055     EXIT                                                         15305500
+153056     .                                                            15305600
 153100 9600-WRITE-PROCESSING.                                           15310000
 153200                                                                  15320000
 153300***************************************************************** 15330000
@@ -1555,6 +1639,11 @@
 155500     EVALUATE TRUE                                                15550000
 155600         WHEN SQLCODE = ZERO                                      15560000
 155700            EXEC CICS SYNCPOINT END-EXEC                          15570000
+155705 MOVE 'U'                    TO WS-AUDIT-ACTION-CD                 15570500
+155710 MOVE TTUP-NEW-TTYP-TYPE      TO WS-AUDIT-TTYP-TYPE                15571000
+155715 MOVE TTUP-NEW-TTYP-TYPE-DESC TO WS-AUDIT-TTYP-DESC                15571500
+155720 PERFORM 9900-WRITE-AUDIT-RECORD                                   15572000
+155725    THRU 9900-WRITE-AUDIT-RECORD-EXIT                              15572500
 155800         WHEN SQLCODE = +100                                      15580000
 155900            PERFORM 9700-INSERT-RECORD                            15590000
 156000               THRU 9700-INSERT-RECORD-EXIT                       15600000
@@ -1579,6 +1668,16 @@
 157900                                                                  15790000
 158000     EVALUATE TRUE                                                15800000
 158100        WHEN COULD-NOT-LOCK-REC-FOR-UPDATE                        15810000
+158150             PERFORM 9550-FETCH-CURRENT-ROW                       15815000
+158160                THRU 9550-FETCH-CURRENT-ROW-EXIT                  15816000
+158170             STRING                                               15817000
+158175             'Could not lock record - current DB value is: '     15817500
+158180             TTUP-CUR-TTYP-TYPE                                   15818000
+158185             ' '                                                  15818500
+158190             FUNCTION TRIM(TTUP-CUR-TTYP-TYPE-DESC)                15819000
+158195             DELIMITED BY SIZE                                    15819500
+158198             INTO WS-RETURN-MSG                                   15819800
+158199             END-STRING                                           15819900
 158200             SET TTUP-CHANGES-OKAYED-LOCK-ERROR TO TRUE           15820000
 158300        WHEN TABLE-UPDATE-FAILED                                  15830000
 158400             SET TTUP-CHANGES-OKAYED-BUT-FAILED TO TRUE           15840000
@@ -1604,6 +1703,11 @@
 160400     EVALUATE TRUE                                                16040000
 160500         WHEN SQLCODE = ZERO                                      16050000
 160600            EXEC CICS SYNCPOINT END-EXEC                          16060000
+160605 MOVE 'I'                    TO WS-AUDIT-ACTION-CD                 16060500
+160610 MOVE TTUP-NEW-TTYP-TYPE      TO WS-AUDIT-TTYP-TYPE                16061000
+160615 MOVE TTUP-NEW-TTYP-TYPE-DESC TO WS-AUDIT-TTYP-DESC                16061500
+160620 PERFORM 9900-WRITE-AUDIT-RECORD                                   16062000
+160625    THRU 9900-WRITE-AUDIT-RECORD-EXIT                              16062500
 160700         WHEN OTHER                                               16070000
 160800            SET TABLE-UPDATE-FAILED            TO TRUE            16080000
 160900              STRING                                              16090000
@@ -1623,7 +1727,31 @@
 162300     .                                                            16230000
 162400 9800-DELETE-PROCESSING.                                          16240000
 162500     MOVE TTUP-OLD-TTYP-TYPE TO DCL-TR-TYPE                       16250000
-162600                                                                  16260000
+162550*                                                                  16255000
+162551*    Block the delete if transactions on file still                16255100
+162552*    reference this type code - a vanished type would leave        16255200
+162553*    those transactions with no forward pointer to what            16255300
+162554*    the type meant.                                               16255400
+162555*                                                                  16255500
+162560 EXEC SQL                                                          16256000
+162565      SELECT COUNT(*)                                              16256500
+162570        INTO :WS-TRAN-USE-COUNT                                    16257000
+162575        FROM CARDDEMO.TRANSACTION                                  16257500
+162580       WHERE TRAN_TYPE_CD = :DCL-TR-TYPE                           16258000
+162585 END-EXEC                                                          16258500
+162590                                                                   16259000
+162595 IF WS-TRAN-USE-COUNT > 0                                          16259500
+162600    SET RECORD-DELETE-FAILED       TO TRUE                         16260000
+162605    SET TTUP-DELETE-FAILED         TO TRUE                         16260500
+162610      STRING                                                       16261000
+162615      'Transactions exist for this type - delete rejected'         16261500
+162620      DELIMITED BY SIZE                                            16262000
+162625      INTO WS-RETURN-MSG                                           16262500
+162630      END-STRING                                                   16263000
+162635    GO TO 9800-DELETE-PROCESSING-EXIT                              16263500
+162640 END-IF                                                            16264000
+162645                                                                   16264500
+162650                                                                  16265000
 162700     EXEC SQL                                                     16270000
 162800          DELETE FROM CARDDEMO.TRANSACTION_TYPE                   16280000
 162900           WHERE TR_TYPE = :DCL-TR-TYPE                           16290000
@@ -1635,6 +1763,11 @@
 163500         WHEN SQLCODE = ZERO                                      16350000
 163600            SET TTUP-DELETE-DONE              TO TRUE             16360000
 163700            EXEC CICS SYNCPOINT END-EXEC                          16370000
+163710 MOVE 'D'                    TO WS-AUDIT-ACTION-CD                 16371000
+163720 MOVE TTUP-OLD-TTYP-TYPE      TO WS-AUDIT-TTYP-TYPE                16372000
+163730 MOVE TTUP-OLD-TTYP-TYPE-DESC TO WS-AUDIT-TTYP-DESC                16373000
+163740 PERFORM 9900-WRITE-AUDIT-RECORD                                   16374000
+163750    THRU 9900-WRITE-AUDIT-RECORD-EXIT                              16375000
 163800         WHEN SQLCODE = -532                                      16380000
 163900            SET RECORD-DELETE-FAILED          TO TRUE             16390000
 164000              STRING                                              16400000
@@ -1663,40 +1796,66 @@
 166300     .                                                            16630000
 166400 9800-DELETE-PROCESSING-EXIT.                                     16640000
 166500     EXIT                                                         16650000
-166600     .                                                            16660000
-166700                                                                  16670000
-166800******************************************************************16680000
-166900*Common code to store PFKey                                       16690000
-167000******************************************************************16700000
-167100 COPY 'CSSTRPFY'                                                  16710000
-167200     .                                                            16720000
-167300                                                                  16730000
-167400                                                                  16740000
-167500 ABEND-ROUTINE.                                                   16750000
-167600                                                                  16760000
-167700     IF ABEND-MSG EQUAL LOW-VALUES                                16770000
-167800        MOVE 'UNEXPECTED ABEND OCCURRED.' TO ABEND-MSG            16780000
-167900     END-IF                                                       16790000
-168000                                                                  16800000
-168100     MOVE LIT-THISPGM       TO ABEND-CULPRIT                      16810000
-168200     MOVE '9999'            TO ABEND-CODE                         16820000
-168300                                                                  16830000
-168400     EXEC CICS SEND                                               16840000
-168500                      FROM (ABEND-DATA)                           16850000
-168600                      LENGTH(LENGTH OF ABEND-DATA)                16860000
-168700                      NOHANDLE                                    16870000
-168800                      ERASE                                       16880000
-168900     END-EXEC                                                     16890000
-169000                                                                  16900000
-169100     EXEC CICS HANDLE ABEND                                       16910000
-169200          CANCEL                                                  16920000
-169300     END-EXEC                                                     16930000
-169400                                                                  16940000
-169500     EXEC CICS ABEND                                              16950000
-169600          ABCODE(ABEND-CODE)                                      16960000
-169700     END-EXEC                                                     16970000
-169800     .                                                            16980000
-169900 ABEND-ROUTINE-EXIT.                                              16990000
-170000     EXIT                                                         17000000
-170100     .                                                            17010000
-170200                                                                  17020000
+166700                                                                   16670000
+166750****************************************************************** 16675000
+166760*    Write an audit trail entry for this add/update/delete.        16676000
+166770*    Best effort - a failure here must not roll back the           16677000
+166780*    transaction-type change itself.                               16678000
+166790****************************************************************** 16679000
+166800 9900-WRITE-AUDIT-RECORD.                                          16680000
+166810     INITIALIZE AUDIT-PARMS                                        16681000
+166820     MOVE CDEMO-USER-ID          TO AUDIT-IN-USER-ID               16682000
+166830     MOVE CDEMO-USER-TYPE        TO AUDIT-IN-USER-TYPE             16683000
+166840     MOVE WS-AUDIT-ACTION-CD     TO AUDIT-IN-ACTION-TYPE           16684000
+166850     SET AUDIT-IN-TRANTYPE       TO TRUE                           16685000
+166860     MOVE WS-AUDIT-TTYP-TYPE     TO TRAN-TYPE-CD                   16686000
+166870     MOVE WS-AUDIT-TTYP-DESC     TO TRAN-TYPE-DESC                 16687000
+166880     MOVE WS-AUDIT-TRANTYPE-RAW  TO AUDIT-IN-RECORD-DATA           16688000
+166890     MOVE +500                   TO AUDIT-IN-RECORD-LENGTH         16689000
+166900     EXEC CICS LINK                                                16690000
+166910         PROGRAM(LIT-AUDITPGM)                                     16691000
+166920         COMMAREA(AUDIT-PARMS)                                     16692000
+166930         LENGTH(LENGTH OF AUDIT-PARMS)                             16693000
+166940         RESP(WS-RESP-CD)                                          16694000
+166950         RESP2(WS-REAS-CD)                                         16695000
+166960     END-EXEC                                                      16696000
+166970     .                                                             16697000
+166980 9900-WRITE-AUDIT-RECORD-EXIT.                                     16698000
+166990     EXIT                                                          16699000
+167000     .                                                             16700000
+167200                                                                  16720000
+167300******************************************************************16730000
+167400*Common code to store PFKey                                       16740000
+167500******************************************************************16750000
+167600 COPY 'CSSTRPFY'                                                  16760000
+167700     .                                                            16770000
+167800                                                                  16780000
+167900                                                                  16790000
+168000 ABEND-ROUTINE.                                                   16800000
+168100                                                                  16810000
+168200     IF ABEND-MSG EQUAL LOW-VALUES                                16820000
+168300        MOVE 'UNEXPECTED ABEND OCCURRED.' TO ABEND-MSG            16830000
+168400     END-IF                                                       16840000
+168500                                                                  16850000
+168600     MOVE LIT-THISPGM       TO ABEND-CULPRIT                      16860000
+168700     MOVE '9999'            TO ABEND-CODE                         16870000
+168800                                                                  16880000
+168900     EXEC CICS SEND                                               16890000
+169000                      FROM (ABEND-DATA)                           16900000
+169100                      LENGTH(LENGTH OF ABEND-DATA)                16910000
+169200                      NOHANDLE                                    16920000
+169300                      ERASE                                       16930000
+169400     END-EXEC                                                     16940000
+169500                                                                  16950000
+169600     EXEC CICS HANDLE ABEND                                       16960000
+169700          CANCEL                                                  16970000
+169800     END-EXEC                                                     16980000
+169900                                                                  16990000
+170000     EXEC CICS ABEND                                              17000000
+170100          ABCODE(ABEND-CODE)                                      17010000
+170200     END-EXEC                                                     17020000
+170300     .                                                            17030000
+170400 ABEND-ROUTINE-EXIT.                                              17040000
+170500     EXIT                                                         17050000
+170600     .                                                            17060000
+170700                                                                  17070000
