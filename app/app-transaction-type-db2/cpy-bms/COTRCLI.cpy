@@ -0,0 +1,596 @@
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.                   
+      * All Rights Reserved.                                            
+      *                                                                 
+      * Licensed under the Apache License, Version 2.0 (the "License"). 
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at                         
+      *                                                                 
+      *    http://www.apache.org/licenses/LICENSE-2.0                   
+      *                                                                 
+      * Unless required by applicable law or agreed to in writing,      
+      * software distributed under the License is distributed on an     
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,    
+      * either express or implied. See the License for the specific     
+      * language governing permissions and limitations under the License
+      ****************************************************************** 
+       01  CTRCLIAI.
+           02  FILLER PIC X(12).
+           02  TRNNAMEL    COMP  PIC  S9(4).
+           02  TRNNAMEF    PICTURE X.
+           02  FILLER REDEFINES TRNNAMEF.
+             03 TRNNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  TRNNAMEI  PIC X(4).
+           02  TITLE01L    COMP  PIC  S9(4).
+           02  TITLE01F    PICTURE X.
+           02  FILLER REDEFINES TITLE01F.
+             03 TITLE01A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  TITLE01I  PIC X(40).
+           02  CURDATEL    COMP  PIC  S9(4).
+           02  CURDATEF    PICTURE X.
+           02  FILLER REDEFINES CURDATEF.
+             03 CURDATEA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CURDATEI  PIC X(8).
+           02  PGMNAMEL    COMP  PIC  S9(4).
+           02  PGMNAMEF    PICTURE X.
+           02  FILLER REDEFINES PGMNAMEF.
+             03 PGMNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  PGMNAMEI  PIC X(8).
+           02  TITLE02L    COMP  PIC  S9(4).
+           02  TITLE02F    PICTURE X.
+           02  FILLER REDEFINES TITLE02F.
+             03 TITLE02A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  TITLE02I  PIC X(40).
+           02  CURTIMEL    COMP  PIC  S9(4).
+           02  CURTIMEF    PICTURE X.
+           02  FILLER REDEFINES CURTIMEF.
+             03 CURTIMEA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CURTIMEI  PIC X(8).
+           02  PAGENOL    COMP  PIC  S9(4).
+           02  PAGENOF    PICTURE X.
+           02  FILLER REDEFINES PAGENOF.
+             03 PAGENOA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  PAGENOI  PIC X(3).
+           02  CTGTYPEL    COMP  PIC  S9(4).
+           02  CTGTYPEF    PICTURE X.
+           02  FILLER REDEFINES CTGTYPEF.
+             03 CTGTYPEA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGTYPEI  PIC X(2).
+           02  CTGDESCL    COMP  PIC  S9(4).
+           02  CTGDESCF    PICTURE X.
+           02  FILLER REDEFINES CTGDESCF.
+             03 CTGDESCA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGDESCI  PIC X(50).
+           02  CTGSEL1L    COMP  PIC  S9(4).
+           02  CTGSEL1F    PICTURE X.
+           02  FILLER REDEFINES CTGSEL1F.
+             03 CTGSEL1A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGSEL1I  PIC X(1).
+           02  CTGTYP1L    COMP  PIC  S9(4).
+           02  CTGTYP1F    PICTURE X.
+           02  FILLER REDEFINES CTGTYP1F.
+             03 CTGTYP1A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGTYP1I  PIC X(2).
+           02  CTGCOD1L    COMP  PIC  S9(4).
+           02  CTGCOD1F    PICTURE X.
+           02  FILLER REDEFINES CTGCOD1F.
+             03 CTGCOD1A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGCOD1I  PIC X(4).
+           02  CTGDSC1L    COMP  PIC  S9(4).
+           02  CTGDSC1F    PICTURE X.
+           02  FILLER REDEFINES CTGDSC1F.
+             03 CTGDSC1A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGDSC1I  PIC X(50).
+           02  CTGSEL2L    COMP  PIC  S9(4).
+           02  CTGSEL2F    PICTURE X.
+           02  FILLER REDEFINES CTGSEL2F.
+             03 CTGSEL2A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGSEL2I  PIC X(1).
+           02  CTGTYP2L    COMP  PIC  S9(4).
+           02  CTGTYP2F    PICTURE X.
+           02  FILLER REDEFINES CTGTYP2F.
+             03 CTGTYP2A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGTYP2I  PIC X(2).
+           02  CTGCOD2L    COMP  PIC  S9(4).
+           02  CTGCOD2F    PICTURE X.
+           02  FILLER REDEFINES CTGCOD2F.
+             03 CTGCOD2A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGCOD2I  PIC X(4).
+           02  CTGDSC2L    COMP  PIC  S9(4).
+           02  CTGDSC2F    PICTURE X.
+           02  FILLER REDEFINES CTGDSC2F.
+             03 CTGDSC2A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGDSC2I  PIC X(50).
+           02  CTGSEL3L    COMP  PIC  S9(4).
+           02  CTGSEL3F    PICTURE X.
+           02  FILLER REDEFINES CTGSEL3F.
+             03 CTGSEL3A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGSEL3I  PIC X(1).
+           02  CTGTYP3L    COMP  PIC  S9(4).
+           02  CTGTYP3F    PICTURE X.
+           02  FILLER REDEFINES CTGTYP3F.
+             03 CTGTYP3A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGTYP3I  PIC X(2).
+           02  CTGCOD3L    COMP  PIC  S9(4).
+           02  CTGCOD3F    PICTURE X.
+           02  FILLER REDEFINES CTGCOD3F.
+             03 CTGCOD3A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGCOD3I  PIC X(4).
+           02  CTGDSC3L    COMP  PIC  S9(4).
+           02  CTGDSC3F    PICTURE X.
+           02  FILLER REDEFINES CTGDSC3F.
+             03 CTGDSC3A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGDSC3I  PIC X(50).
+           02  CTGSEL4L    COMP  PIC  S9(4).
+           02  CTGSEL4F    PICTURE X.
+           02  FILLER REDEFINES CTGSEL4F.
+             03 CTGSEL4A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGSEL4I  PIC X(1).
+           02  CTGTYP4L    COMP  PIC  S9(4).
+           02  CTGTYP4F    PICTURE X.
+           02  FILLER REDEFINES CTGTYP4F.
+             03 CTGTYP4A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGTYP4I  PIC X(2).
+           02  CTGCOD4L    COMP  PIC  S9(4).
+           02  CTGCOD4F    PICTURE X.
+           02  FILLER REDEFINES CTGCOD4F.
+             03 CTGCOD4A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGCOD4I  PIC X(4).
+           02  CTGDSC4L    COMP  PIC  S9(4).
+           02  CTGDSC4F    PICTURE X.
+           02  FILLER REDEFINES CTGDSC4F.
+             03 CTGDSC4A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGDSC4I  PIC X(50).
+           02  CTGSEL5L    COMP  PIC  S9(4).
+           02  CTGSEL5F    PICTURE X.
+           02  FILLER REDEFINES CTGSEL5F.
+             03 CTGSEL5A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGSEL5I  PIC X(1).
+           02  CTGTYP5L    COMP  PIC  S9(4).
+           02  CTGTYP5F    PICTURE X.
+           02  FILLER REDEFINES CTGTYP5F.
+             03 CTGTYP5A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGTYP5I  PIC X(2).
+           02  CTGCOD5L    COMP  PIC  S9(4).
+           02  CTGCOD5F    PICTURE X.
+           02  FILLER REDEFINES CTGCOD5F.
+             03 CTGCOD5A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGCOD5I  PIC X(4).
+           02  CTGDSC5L    COMP  PIC  S9(4).
+           02  CTGDSC5F    PICTURE X.
+           02  FILLER REDEFINES CTGDSC5F.
+             03 CTGDSC5A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGDSC5I  PIC X(50).
+           02  CTGSEL6L    COMP  PIC  S9(4).
+           02  CTGSEL6F    PICTURE X.
+           02  FILLER REDEFINES CTGSEL6F.
+             03 CTGSEL6A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGSEL6I  PIC X(1).
+           02  CTGTYP6L    COMP  PIC  S9(4).
+           02  CTGTYP6F    PICTURE X.
+           02  FILLER REDEFINES CTGTYP6F.
+             03 CTGTYP6A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGTYP6I  PIC X(2).
+           02  CTGCOD6L    COMP  PIC  S9(4).
+           02  CTGCOD6F    PICTURE X.
+           02  FILLER REDEFINES CTGCOD6F.
+             03 CTGCOD6A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGCOD6I  PIC X(4).
+           02  CTGDSC6L    COMP  PIC  S9(4).
+           02  CTGDSC6F    PICTURE X.
+           02  FILLER REDEFINES CTGDSC6F.
+             03 CTGDSC6A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGDSC6I  PIC X(50).
+           02  CTGSEL7L    COMP  PIC  S9(4).
+           02  CTGSEL7F    PICTURE X.
+           02  FILLER REDEFINES CTGSEL7F.
+             03 CTGSEL7A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGSEL7I  PIC X(1).
+           02  CTGTYP7L    COMP  PIC  S9(4).
+           02  CTGTYP7F    PICTURE X.
+           02  FILLER REDEFINES CTGTYP7F.
+             03 CTGTYP7A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGTYP7I  PIC X(2).
+           02  CTGCOD7L    COMP  PIC  S9(4).
+           02  CTGCOD7F    PICTURE X.
+           02  FILLER REDEFINES CTGCOD7F.
+             03 CTGCOD7A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGCOD7I  PIC X(4).
+           02  CTGDSC7L    COMP  PIC  S9(4).
+           02  CTGDSC7F    PICTURE X.
+           02  FILLER REDEFINES CTGDSC7F.
+             03 CTGDSC7A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGDSC7I  PIC X(50).
+           02  CTGSELAL    COMP  PIC  S9(4).
+           02  CTGSELAF    PICTURE X.
+           02  FILLER REDEFINES CTGSELAF.
+             03 CTGSELAA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGSELAI  PIC X(1).
+           02  CTGTYPAL    COMP  PIC  S9(4).
+           02  CTGTYPAF    PICTURE X.
+           02  FILLER REDEFINES CTGTYPAF.
+             03 CTGTYPAA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGTYPAI  PIC X(2).
+           02  CTGCODAL    COMP  PIC  S9(4).
+           02  CTGCODAF    PICTURE X.
+           02  FILLER REDEFINES CTGCODAF.
+             03 CTGCODAA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGCODAI  PIC X(4).
+           02  CTGDSCAL    COMP  PIC  S9(4).
+           02  CTGDSCAF    PICTURE X.
+           02  FILLER REDEFINES CTGDSCAF.
+             03 CTGDSCAA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CTGDSCAI  PIC X(50).
+           02  INFOMSGL    COMP  PIC  S9(4).
+           02  INFOMSGF    PICTURE X.
+           02  FILLER REDEFINES INFOMSGF.
+             03 INFOMSGA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  INFOMSGI  PIC X(45).
+           02  ERRMSGL    COMP  PIC  S9(4).
+           02  ERRMSGF    PICTURE X.
+           02  FILLER REDEFINES ERRMSGF.
+             03 ERRMSGA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  ERRMSGI  PIC X(78).
+           02  BUTNF02L    COMP  PIC  S9(4).
+           02  BUTNF02F    PICTURE X.
+           02  FILLER REDEFINES BUTNF02F.
+             03 BUTNF02A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  BUTNF02I  PIC X(7).
+           02  BUTNF03L    COMP  PIC  S9(4).
+           02  BUTNF03F    PICTURE X.
+           02  FILLER REDEFINES BUTNF03F.
+             03 BUTNF03A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  BUTNF03I  PIC X(7).
+           02  BUTNF07L    COMP  PIC  S9(4).
+           02  BUTNF07F    PICTURE X.
+           02  FILLER REDEFINES BUTNF07F.
+             03 BUTNF07A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  BUTNF07I  PIC X(10).
+           02  BUTNF08L    COMP  PIC  S9(4).
+           02  BUTNF08F    PICTURE X.
+           02  FILLER REDEFINES BUTNF08F.
+             03 BUTNF08A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  BUTNF08I  PIC X(10).
+           02  BUTNF10L    COMP  PIC  S9(4).
+           02  BUTNF10F    PICTURE X.
+           02  FILLER REDEFINES BUTNF10F.
+             03 BUTNF10A    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  BUTNF10I  PIC X(8).
+       01  CTRCLIAO REDEFINES CTRCLIAI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRNNAMEC    PICTURE X.
+           02  TRNNAMEP    PICTURE X.
+           02  TRNNAMEH    PICTURE X.
+           02  TRNNAMEV    PICTURE X.
+           02  TRNNAMEO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  TITLE01C    PICTURE X.
+           02  TITLE01P    PICTURE X.
+           02  TITLE01H    PICTURE X.
+           02  TITLE01V    PICTURE X.
+           02  TITLE01O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  CURDATEC    PICTURE X.
+           02  CURDATEP    PICTURE X.
+           02  CURDATEH    PICTURE X.
+           02  CURDATEV    PICTURE X.
+           02  CURDATEO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  PGMNAMEC    PICTURE X.
+           02  PGMNAMEP    PICTURE X.
+           02  PGMNAMEH    PICTURE X.
+           02  PGMNAMEV    PICTURE X.
+           02  PGMNAMEO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  TITLE02C    PICTURE X.
+           02  TITLE02P    PICTURE X.
+           02  TITLE02H    PICTURE X.
+           02  TITLE02V    PICTURE X.
+           02  TITLE02O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  CURTIMEC    PICTURE X.
+           02  CURTIMEP    PICTURE X.
+           02  CURTIMEH    PICTURE X.
+           02  CURTIMEV    PICTURE X.
+           02  CURTIMEO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  PAGENOC    PICTURE X.
+           02  PAGENOP    PICTURE X.
+           02  PAGENOH    PICTURE X.
+           02  PAGENOV    PICTURE X.
+           02  PAGENOO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  CTGTYPEC    PICTURE X.
+           02  CTGTYPEP    PICTURE X.
+           02  CTGTYPEH    PICTURE X.
+           02  CTGTYPEV    PICTURE X.
+           02  CTGTYPEO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  CTGDESCC    PICTURE X.
+           02  CTGDESCP    PICTURE X.
+           02  CTGDESCH    PICTURE X.
+           02  CTGDESCV    PICTURE X.
+           02  CTGDESCO  PIC X(50).
+           02  FILLER PICTURE X(3).
+           02  CTGSEL1C    PICTURE X.
+           02  CTGSEL1P    PICTURE X.
+           02  CTGSEL1H    PICTURE X.
+           02  CTGSEL1V    PICTURE X.
+           02  CTGSEL1O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CTGTYP1C    PICTURE X.
+           02  CTGTYP1P    PICTURE X.
+           02  CTGTYP1H    PICTURE X.
+           02  CTGTYP1V    PICTURE X.
+           02  CTGTYP1O  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  CTGCOD1C    PICTURE X.
+           02  CTGCOD1P    PICTURE X.
+           02  CTGCOD1H    PICTURE X.
+           02  CTGCOD1V    PICTURE X.
+           02  CTGCOD1O  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  CTGDSC1C    PICTURE X.
+           02  CTGDSC1P    PICTURE X.
+           02  CTGDSC1H    PICTURE X.
+           02  CTGDSC1V    PICTURE X.
+           02  CTGDSC1O  PIC X(50).
+           02  FILLER PICTURE X(3).
+           02  CTGSEL2C    PICTURE X.
+           02  CTGSEL2P    PICTURE X.
+           02  CTGSEL2H    PICTURE X.
+           02  CTGSEL2V    PICTURE X.
+           02  CTGSEL2O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CTGTYP2C    PICTURE X.
+           02  CTGTYP2P    PICTURE X.
+           02  CTGTYP2H    PICTURE X.
+           02  CTGTYP2V    PICTURE X.
+           02  CTGTYP2O  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  CTGCOD2C    PICTURE X.
+           02  CTGCOD2P    PICTURE X.
+           02  CTGCOD2H    PICTURE X.
+           02  CTGCOD2V    PICTURE X.
+           02  CTGCOD2O  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  CTGDSC2C    PICTURE X.
+           02  CTGDSC2P    PICTURE X.
+           02  CTGDSC2H    PICTURE X.
+           02  CTGDSC2V    PICTURE X.
+           02  CTGDSC2O  PIC X(50).
+           02  FILLER PICTURE X(3).
+           02  CTGSEL3C    PICTURE X.
+           02  CTGSEL3P    PICTURE X.
+           02  CTGSEL3H    PICTURE X.
+           02  CTGSEL3V    PICTURE X.
+           02  CTGSEL3O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CTGTYP3C    PICTURE X.
+           02  CTGTYP3P    PICTURE X.
+           02  CTGTYP3H    PICTURE X.
+           02  CTGTYP3V    PICTURE X.
+           02  CTGTYP3O  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  CTGCOD3C    PICTURE X.
+           02  CTGCOD3P    PICTURE X.
+           02  CTGCOD3H    PICTURE X.
+           02  CTGCOD3V    PICTURE X.
+           02  CTGCOD3O  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  CTGDSC3C    PICTURE X.
+           02  CTGDSC3P    PICTURE X.
+           02  CTGDSC3H    PICTURE X.
+           02  CTGDSC3V    PICTURE X.
+           02  CTGDSC3O  PIC X(50).
+           02  FILLER PICTURE X(3).
+           02  CTGSEL4C    PICTURE X.
+           02  CTGSEL4P    PICTURE X.
+           02  CTGSEL4H    PICTURE X.
+           02  CTGSEL4V    PICTURE X.
+           02  CTGSEL4O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CTGTYP4C    PICTURE X.
+           02  CTGTYP4P    PICTURE X.
+           02  CTGTYP4H    PICTURE X.
+           02  CTGTYP4V    PICTURE X.
+           02  CTGTYP4O  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  CTGCOD4C    PICTURE X.
+           02  CTGCOD4P    PICTURE X.
+           02  CTGCOD4H    PICTURE X.
+           02  CTGCOD4V    PICTURE X.
+           02  CTGCOD4O  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  CTGDSC4C    PICTURE X.
+           02  CTGDSC4P    PICTURE X.
+           02  CTGDSC4H    PICTURE X.
+           02  CTGDSC4V    PICTURE X.
+           02  CTGDSC4O  PIC X(50).
+           02  FILLER PICTURE X(3).
+           02  CTGSEL5C    PICTURE X.
+           02  CTGSEL5P    PICTURE X.
+           02  CTGSEL5H    PICTURE X.
+           02  CTGSEL5V    PICTURE X.
+           02  CTGSEL5O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CTGTYP5C    PICTURE X.
+           02  CTGTYP5P    PICTURE X.
+           02  CTGTYP5H    PICTURE X.
+           02  CTGTYP5V    PICTURE X.
+           02  CTGTYP5O  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  CTGCOD5C    PICTURE X.
+           02  CTGCOD5P    PICTURE X.
+           02  CTGCOD5H    PICTURE X.
+           02  CTGCOD5V    PICTURE X.
+           02  CTGCOD5O  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  CTGDSC5C    PICTURE X.
+           02  CTGDSC5P    PICTURE X.
+           02  CTGDSC5H    PICTURE X.
+           02  CTGDSC5V    PICTURE X.
+           02  CTGDSC5O  PIC X(50).
+           02  FILLER PICTURE X(3).
+           02  CTGSEL6C    PICTURE X.
+           02  CTGSEL6P    PICTURE X.
+           02  CTGSEL6H    PICTURE X.
+           02  CTGSEL6V    PICTURE X.
+           02  CTGSEL6O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CTGTYP6C    PICTURE X.
+           02  CTGTYP6P    PICTURE X.
+           02  CTGTYP6H    PICTURE X.
+           02  CTGTYP6V    PICTURE X.
+           02  CTGTYP6O  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  CTGCOD6C    PICTURE X.
+           02  CTGCOD6P    PICTURE X.
+           02  CTGCOD6H    PICTURE X.
+           02  CTGCOD6V    PICTURE X.
+           02  CTGCOD6O  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  CTGDSC6C    PICTURE X.
+           02  CTGDSC6P    PICTURE X.
+           02  CTGDSC6H    PICTURE X.
+           02  CTGDSC6V    PICTURE X.
+           02  CTGDSC6O  PIC X(50).
+           02  FILLER PICTURE X(3).
+           02  CTGSEL7C    PICTURE X.
+           02  CTGSEL7P    PICTURE X.
+           02  CTGSEL7H    PICTURE X.
+           02  CTGSEL7V    PICTURE X.
+           02  CTGSEL7O  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CTGTYP7C    PICTURE X.
+           02  CTGTYP7P    PICTURE X.
+           02  CTGTYP7H    PICTURE X.
+           02  CTGTYP7V    PICTURE X.
+           02  CTGTYP7O  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  CTGCOD7C    PICTURE X.
+           02  CTGCOD7P    PICTURE X.
+           02  CTGCOD7H    PICTURE X.
+           02  CTGCOD7V    PICTURE X.
+           02  CTGCOD7O  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  CTGDSC7C    PICTURE X.
+           02  CTGDSC7P    PICTURE X.
+           02  CTGDSC7H    PICTURE X.
+           02  CTGDSC7V    PICTURE X.
+           02  CTGDSC7O  PIC X(50).
+           02  FILLER PICTURE X(3).
+           02  CTGSELAC    PICTURE X.
+           02  CTGSELAP    PICTURE X.
+           02  CTGSELAH    PICTURE X.
+           02  CTGSELAV    PICTURE X.
+           02  CTGSELAO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CTGTYPAC    PICTURE X.
+           02  CTGTYPAP    PICTURE X.
+           02  CTGTYPAH    PICTURE X.
+           02  CTGTYPAV    PICTURE X.
+           02  CTGTYPAO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  CTGCODAC    PICTURE X.
+           02  CTGCODAP    PICTURE X.
+           02  CTGCODAH    PICTURE X.
+           02  CTGCODAV    PICTURE X.
+           02  CTGCODAO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  CTGDSCAC    PICTURE X.
+           02  CTGDSCAP    PICTURE X.
+           02  CTGDSCAH    PICTURE X.
+           02  CTGDSCAV    PICTURE X.
+           02  CTGDSCAO  PIC X(50).
+           02  FILLER PICTURE X(3).
+           02  INFOMSGC    PICTURE X.
+           02  INFOMSGP    PICTURE X.
+           02  INFOMSGH    PICTURE X.
+           02  INFOMSGV    PICTURE X.
+           02  INFOMSGO  PIC X(45).
+           02  FILLER PICTURE X(3).
+           02  ERRMSGC    PICTURE X.
+           02  ERRMSGP    PICTURE X.
+           02  ERRMSGH    PICTURE X.
+           02  ERRMSGV    PICTURE X.
+           02  ERRMSGO  PIC X(78).
+           02  FILLER PICTURE X(3).
+           02  BUTNF02C    PICTURE X.
+           02  BUTNF02P    PICTURE X.
+           02  BUTNF02H    PICTURE X.
+           02  BUTNF02V    PICTURE X.
+           02  BUTNF02O  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  BUTNF03C    PICTURE X.
+           02  BUTNF03P    PICTURE X.
+           02  BUTNF03H    PICTURE X.
+           02  BUTNF03V    PICTURE X.
+           02  BUTNF03O  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  BUTNF07C    PICTURE X.
+           02  BUTNF07P    PICTURE X.
+           02  BUTNF07H    PICTURE X.
+           02  BUTNF07V    PICTURE X.
+           02  BUTNF07O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  BUTNF08C    PICTURE X.
+           02  BUTNF08P    PICTURE X.
+           02  BUTNF08H    PICTURE X.
+           02  BUTNF08V    PICTURE X.
+           02  BUTNF08O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  BUTNF10C    PICTURE X.
+           02  BUTNF10P    PICTURE X.
+           02  BUTNF10H    PICTURE X.
+           02  BUTNF10V    PICTURE X.
+           02  BUTNF10O  PIC X(8).
