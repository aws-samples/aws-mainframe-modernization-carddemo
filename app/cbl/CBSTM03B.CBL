@@ -96,6 +96,28 @@
            05  ACCTFILE-STAT1      PIC X.
            05  ACCTFILE-STAT2      PIC X.
 
+      *****************************************************************
+      *    Named-condition interpretation of the VSAM FILE STATUS      *
+      *    bytes, shared across all four datasets so the caller gets   *
+      *    a plain-English DISPLAY instead of a bare two-byte code.    *
+      *****************************************************************
+       01  WS-FILE-STATUS-MSG-AREA.
+           05  WS-FSM-DD-NAME          PIC X(08).
+           05  WS-FSM-STATUS           PIC X(02).
+             88  FSM-STATUS-OK             VALUE '00'.
+             88  FSM-STATUS-EOF            VALUE '10'.
+             88  FSM-STATUS-RECORD-NOT-FND VALUE '23'.
+             88  FSM-STATUS-DUPLICATE-KEY  VALUE '22'.
+             88  FSM-STATUS-RECORD-TOO-LNG VALUE '04', '44'.
+             88  FSM-STATUS-FILE-NOT-FOUND VALUE '35'.
+           05  WS-FSM-EMPTY-CHECK-SW   PIC X(01) VALUE 'N'.
+             88  FSM-CHECK-FOR-EMPTY       VALUE 'Y'.
+
+       01  WS-TRNXFILE-EMPTY-SW        PIC X(01) VALUE 'Y'.
+           88  TRNXFILE-NOT-YET-READ       VALUE 'Y'.
+       01  WS-XREFFILE-EMPTY-SW        PIC X(01) VALUE 'Y'.
+           88  XREFFILE-NOT-YET-READ       VALUE 'Y'.
+
        LINKAGE SECTION.
        01  LK-M03B-AREA.
            05  LK-M03B-DD          PIC X(08).
@@ -110,6 +132,8 @@
            05  LK-M03B-KEY         PIC X(25).
            05  LK-M03B-KEY-LN      PIC S9(4).
            05  LK-M03B-FLDT        PIC X(1000).
+           05  LK-M03B-IOMODE      PIC X(01).
+             88  M03B-OPEN-IO    VALUE 'I'.
 
        PROCEDURE DIVISION USING LK-M03B-AREA.
 
@@ -133,22 +157,36 @@
        1000-TRNXFILE-PROC.
 
            IF M03B-OPEN
+               MOVE 'Y' TO WS-TRNXFILE-EMPTY-SW
                OPEN INPUT TRNX-FILE
+               MOVE 'N' TO WS-FSM-EMPTY-CHECK-SW
                GO TO 1900-EXIT
            END-IF.
 
            IF M03B-READ
                READ TRNX-FILE INTO LK-M03B-FLDT
                END-READ
+               IF TRNXFILE-STATUS = '00'
+                   MOVE 'N' TO WS-TRNXFILE-EMPTY-SW
+               END-IF
+               IF TRNXFILE-NOT-YET-READ
+                   MOVE 'Y' TO WS-FSM-EMPTY-CHECK-SW
+               ELSE
+                   MOVE 'N' TO WS-FSM-EMPTY-CHECK-SW
+               END-IF
                GO TO 1900-EXIT
            END-IF.
 
            IF M03B-CLOSE
                CLOSE TRNX-FILE
+               MOVE 'N' TO WS-FSM-EMPTY-CHECK-SW
                GO TO 1900-EXIT
            END-IF.
 
        1900-EXIT.
+           MOVE 'TRNXFILE'       TO WS-FSM-DD-NAME
+           MOVE TRNXFILE-STATUS  TO WS-FSM-STATUS
+           PERFORM 9000-SHOW-FILE-STATUS-MSG THRU 9000-EXIT
            MOVE TRNXFILE-STATUS TO LK-M03B-RC.
 
        1999-EXIT.
@@ -157,22 +195,36 @@
        2000-XREFFILE-PROC.
 
            IF M03B-OPEN
+               MOVE 'Y' TO WS-XREFFILE-EMPTY-SW
                OPEN INPUT XREF-FILE
+               MOVE 'N' TO WS-FSM-EMPTY-CHECK-SW
                GO TO 2900-EXIT
            END-IF.
 
            IF M03B-READ
                READ XREF-FILE INTO LK-M03B-FLDT
                END-READ
+               IF XREFFILE-STATUS = '00'
+                   MOVE 'N' TO WS-XREFFILE-EMPTY-SW
+               END-IF
+               IF XREFFILE-NOT-YET-READ
+                   MOVE 'Y' TO WS-FSM-EMPTY-CHECK-SW
+               ELSE
+                   MOVE 'N' TO WS-FSM-EMPTY-CHECK-SW
+               END-IF
                GO TO 2900-EXIT
            END-IF.
 
            IF M03B-CLOSE
                CLOSE XREF-FILE
+               MOVE 'N' TO WS-FSM-EMPTY-CHECK-SW
                GO TO 2900-EXIT
            END-IF.
 
        2900-EXIT.
+           MOVE 'XREFFILE'       TO WS-FSM-DD-NAME
+           MOVE XREFFILE-STATUS  TO WS-FSM-STATUS
+           PERFORM 9000-SHOW-FILE-STATUS-MSG THRU 9000-EXIT
            MOVE XREFFILE-STATUS TO LK-M03B-RC.
 
        2999-EXIT.
@@ -182,6 +234,7 @@
 
            IF M03B-OPEN
                OPEN INPUT CUST-FILE
+               MOVE 'N' TO WS-FSM-EMPTY-CHECK-SW
                GO TO 3900-EXIT
            END-IF.
 
@@ -189,15 +242,20 @@
                MOVE LK-M03B-KEY (1:LK-M03B-KEY-LN) TO FD-CUST-ID
                READ CUST-FILE INTO LK-M03B-FLDT
                END-READ
+               MOVE 'N' TO WS-FSM-EMPTY-CHECK-SW
                GO TO 3900-EXIT
            END-IF.
 
            IF M03B-CLOSE
                CLOSE CUST-FILE
+               MOVE 'N' TO WS-FSM-EMPTY-CHECK-SW
                GO TO 3900-EXIT
            END-IF.
 
        3900-EXIT.
+           MOVE 'CUSTFILE'       TO WS-FSM-DD-NAME
+           MOVE CUSTFILE-STATUS  TO WS-FSM-STATUS
+           PERFORM 9000-SHOW-FILE-STATUS-MSG THRU 9000-EXIT
            MOVE CUSTFILE-STATUS TO LK-M03B-RC.
 
        3999-EXIT.
@@ -205,8 +263,18 @@
 
        4000-ACCTFILE-PROC.
 
+      *    Opened I-O only when the caller sets LK-M03B-IOMODE to
+      *    request it - e.g. COBACZUP's ZIP override maintenance,
+      *    which REWRITEs through this same subroutine.  Read-only
+      *    callers such as CBSTM03A leave LK-M03B-IOMODE unset and
+      *    get the ordinary OPEN INPUT.
            IF M03B-OPEN
-               OPEN INPUT ACCT-FILE
+               IF M03B-OPEN-IO
+                   OPEN I-O ACCT-FILE
+               ELSE
+                   OPEN INPUT ACCT-FILE
+               END-IF
+               MOVE 'N' TO WS-FSM-EMPTY-CHECK-SW
                GO TO 4900-EXIT
            END-IF.
 
@@ -214,17 +282,70 @@
                MOVE LK-M03B-KEY (1:LK-M03B-KEY-LN) TO FD-ACCT-ID
                READ ACCT-FILE INTO LK-M03B-FLDT
                END-READ
+               MOVE 'N' TO WS-FSM-EMPTY-CHECK-SW
+               GO TO 4900-EXIT
+           END-IF.
+
+           IF M03B-REWRITE
+               MOVE LK-M03B-FLDT TO FD-ACCTFILE-REC
+               REWRITE FD-ACCTFILE-REC
+               END-REWRITE
+               MOVE 'N' TO WS-FSM-EMPTY-CHECK-SW
                GO TO 4900-EXIT
            END-IF.
 
            IF M03B-CLOSE
                CLOSE ACCT-FILE
+               MOVE 'N' TO WS-FSM-EMPTY-CHECK-SW
                GO TO 4900-EXIT
            END-IF.
 
        4900-EXIT.
+           MOVE 'ACCTFILE'       TO WS-FSM-DD-NAME
+           MOVE ACCTFILE-STATUS  TO WS-FSM-STATUS
+           PERFORM 9000-SHOW-FILE-STATUS-MSG THRU 9000-EXIT
            MOVE ACCTFILE-STATUS TO LK-M03B-RC.
 
        4999-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Translate a raw two-byte FILE STATUS into a plain-English      *
+      * DISPLAY message so an operator does not have to look up what   *
+      * a code like '35' means before deciding how to react.           *
+      * Does not alter LK-M03B-RC - the caller's status contract is    *
+      * unchanged; this is purely an operator-console aid.             *
+      *****************************************************************
+       9000-SHOW-FILE-STATUS-MSG.
+
+           EVALUATE TRUE
+             WHEN FSM-STATUS-OK
+               CONTINUE
+             WHEN FSM-STATUS-EOF
+               IF FSM-CHECK-FOR-EMPTY
+                   DISPLAY 'CBSTM03B - ' WS-FSM-DD-NAME
+                       ' IS EMPTY - NO RECORDS FOUND ON FIRST READ'
+               ELSE
+                   DISPLAY 'CBSTM03B - ' WS-FSM-DD-NAME
+                       ' END OF FILE REACHED'
+               END-IF
+             WHEN FSM-STATUS-FILE-NOT-FOUND
+               DISPLAY 'CBSTM03B - ' WS-FSM-DD-NAME
+                   ' DATASET NOT FOUND - CHECK JCL/CATALOG'
+             WHEN FSM-STATUS-RECORD-NOT-FND
+               DISPLAY 'CBSTM03B - ' WS-FSM-DD-NAME
+                   ' RECORD NOT FOUND FOR REQUESTED KEY'
+             WHEN FSM-STATUS-DUPLICATE-KEY
+               DISPLAY 'CBSTM03B - ' WS-FSM-DD-NAME
+                   ' DUPLICATE KEY ON WRITE/REWRITE'
+             WHEN FSM-STATUS-RECORD-TOO-LNG
+               DISPLAY 'CBSTM03B - ' WS-FSM-DD-NAME
+                   ' RECORD TOO LONG FOR FILE DEFINITION'
+             WHEN OTHER
+               DISPLAY 'CBSTM03B - ' WS-FSM-DD-NAME
+                   ' FILE STATUS ' WS-FSM-STATUS ' - UNEXPECTED ERROR'
+           END-EVALUATE.
+
+       9000-EXIT.
+           EXIT.
+
