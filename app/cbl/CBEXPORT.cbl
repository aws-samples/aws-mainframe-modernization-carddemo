@@ -63,9 +63,8 @@
                FILE STATUS IS WS-CARD-STATUS.
                
            SELECT EXPORT-OUTPUT ASSIGN TO EXPFILE
-               ORGANIZATION IS INDEXED
+               ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS EXPORT-SEQUENCE-NUM
                FILE STATUS IS WS-EXPORT-STATUS.
 
        DATA DIVISION.
@@ -121,6 +120,17 @@
            05  WS-EXPORT-TIME                          PIC X(08).
            05  WS-FORMATTED-TIMESTAMP                  PIC X(26).
            05  WS-SEQUENCE-COUNTER                    PIC 9(09) VALUE 0.
+           05  WS-CHECKSUM-TOTAL         PIC 9(11) COMP VALUE 0.
+           05  WS-CS-SUB                 PIC 9(04) COMP.
+
+      * Per-Record-Type Sequence Counters
+       01  WS-TYPE-SEQUENCE-COUNTERS.
+           05  WS-CUST-SEQ-COUNTER                    PIC 9(09) VALUE 0.
+           05  WS-ACCT-SEQ-COUNTER                    PIC 9(09) VALUE 0.
+           05  WS-XREF-SEQ-COUNTER                    PIC 9(09) VALUE 0.
+           05  WS-TRAN-SEQ-COUNTER                    PIC 9(09) VALUE 0.
+           05  WS-CARD-SEQ-COUNTER                    PIC 9(09) VALUE 0.
+           05  WS-TRLR-SEQ-COUNTER                    PIC 9(09) VALUE 0.
 
       * Timestamp Variables
        01  WS-TIMESTAMP-FIELDS.
@@ -143,6 +153,59 @@
            05  WS-CARD-RECORDS-EXPORTED               PIC 9(09) VALUE 0.
            05  WS-TOTAL-RECORDS-EXPORTED              PIC 9(09) VALUE 0.
 
+      *---------------------------------------------------------------*
+      * Branch/region derivation tables. Customer records derive their
+      * branch and region from the customer's state; account records
+      * derive theirs from the account's group ID. XREF, transaction,
+      * and card records have no branch data of their own, so each
+      * account's derived branch/region is carried forward through
+      * per-account and per-card lookup tables built as the accounts
+      * and cross-references are exported.
+      *---------------------------------------------------------------*
+       01  WS-BRANCH-REGION-DEFAULTS.
+           05  WS-DEFAULT-BRANCH-ID       PIC X(04) VALUE '0001'.
+           05  WS-DEFAULT-REGION-CD       PIC X(05) VALUE 'NORTH'.
+
+       01  WS-STATE-BRANCH-TABLE.
+           05  WS-STATE-BRANCH-ENTRY OCCURS 12 TIMES.
+               10  WS-SBT-STATE-CD        PIC X(02).
+               10  WS-SBT-BRANCH-ID       PIC X(04).
+               10  WS-SBT-REGION-CD       PIC X(05).
+       01  WS-STATE-BRANCH-COUNT          PIC 9(04) COMP VALUE 12.
+       01  WS-STATE-BRANCH-SUB            PIC 9(04) COMP.
+
+       01  WS-GROUP-BRANCH-TABLE.
+           05  WS-GROUP-BRANCH-ENTRY OCCURS 10 TIMES.
+               10  WS-GBT-GROUP-PREFIX    PIC X(04).
+               10  WS-GBT-BRANCH-ID       PIC X(04).
+               10  WS-GBT-REGION-CD       PIC X(05).
+       01  WS-GROUP-BRANCH-COUNT          PIC 9(04) COMP VALUE 10.
+       01  WS-GROUP-BRANCH-SUB            PIC 9(04) COMP.
+
+       01  WS-ACCT-BRANCH-TABLE.
+           05  WS-ACCT-BRANCH-ENTRY OCCURS 15000 TIMES.
+               10  WS-ABT-ACCT-ID         PIC 9(11).
+               10  WS-ABT-BRANCH-ID       PIC X(04).
+               10  WS-ABT-REGION-CD       PIC X(05).
+       01  WS-ACCT-BRANCH-MAX             PIC 9(08) COMP VALUE 15000.
+       01  WS-ACCT-BRANCH-COUNT           PIC 9(08) COMP VALUE 0.
+       01  WS-ACCT-BRANCH-SUB             PIC 9(08) COMP VALUE 0.
+
+       01  WS-CARD-BRANCH-TABLE.
+           05  WS-CARD-BRANCH-ENTRY OCCURS 15000 TIMES.
+               10  WS-CBT-CARD-NUM        PIC X(16).
+               10  WS-CBT-BRANCH-ID       PIC X(04).
+               10  WS-CBT-REGION-CD       PIC X(05).
+       01  WS-CARD-BRANCH-MAX             PIC 9(08) COMP VALUE 15000.
+       01  WS-CARD-BRANCH-COUNT           PIC 9(08) COMP VALUE 0.
+       01  WS-CARD-BRANCH-SUB             PIC 9(08) COMP VALUE 0.
+
+       01  WS-LOOKUP-BRANCH-ID            PIC X(04).
+       01  WS-LOOKUP-REGION-CD            PIC X(05).
+       01  WS-LOOKUP-FOUND-SW             PIC X.
+           88  WS-LOOKUP-FOUND                    VALUE 'Y'.
+           88  WS-LOOKUP-NOT-FOUND                VALUE 'N'.
+
        PROCEDURE DIVISION.
 
       *****************************************************************
@@ -164,10 +227,90 @@
            
            PERFORM 1050-GENERATE-TIMESTAMP
            PERFORM 1100-OPEN-FILES
-           
+           PERFORM 1150-BUILD-STATE-BRANCH-TABLE
+           PERFORM 1160-BUILD-GROUP-BRANCH-TABLE
+
            DISPLAY 'CBEXPORT: Export Date: ' WS-EXPORT-DATE
            DISPLAY 'CBEXPORT: Export Time: ' WS-EXPORT-TIME.
 
+      *****************************************************************
+       1150-BUILD-STATE-BRANCH-TABLE.
+      *****************************************************************
+      *    Maps a customer's address state to the branch/region that
+      *    services it. New states are added here as branches open.
+           MOVE 'NY' TO WS-SBT-STATE-CD(1)
+           MOVE '1001' TO WS-SBT-BRANCH-ID(1)
+           MOVE 'EAST ' TO WS-SBT-REGION-CD(1)
+           MOVE 'NJ' TO WS-SBT-STATE-CD(2)
+           MOVE '1001' TO WS-SBT-BRANCH-ID(2)
+           MOVE 'EAST ' TO WS-SBT-REGION-CD(2)
+           MOVE 'MA' TO WS-SBT-STATE-CD(3)
+           MOVE '1002' TO WS-SBT-BRANCH-ID(3)
+           MOVE 'EAST ' TO WS-SBT-REGION-CD(3)
+           MOVE 'CA' TO WS-SBT-STATE-CD(4)
+           MOVE '2001' TO WS-SBT-BRANCH-ID(4)
+           MOVE 'WEST ' TO WS-SBT-REGION-CD(4)
+           MOVE 'OR' TO WS-SBT-STATE-CD(5)
+           MOVE '2002' TO WS-SBT-BRANCH-ID(5)
+           MOVE 'WEST ' TO WS-SBT-REGION-CD(5)
+           MOVE 'WA' TO WS-SBT-STATE-CD(6)
+           MOVE '2002' TO WS-SBT-BRANCH-ID(6)
+           MOVE 'WEST ' TO WS-SBT-REGION-CD(6)
+           MOVE 'TX' TO WS-SBT-STATE-CD(7)
+           MOVE '3001' TO WS-SBT-BRANCH-ID(7)
+           MOVE 'SOUTH' TO WS-SBT-REGION-CD(7)
+           MOVE 'FL' TO WS-SBT-STATE-CD(8)
+           MOVE '3002' TO WS-SBT-BRANCH-ID(8)
+           MOVE 'SOUTH' TO WS-SBT-REGION-CD(8)
+           MOVE 'GA' TO WS-SBT-STATE-CD(9)
+           MOVE '3002' TO WS-SBT-BRANCH-ID(9)
+           MOVE 'SOUTH' TO WS-SBT-REGION-CD(9)
+           MOVE 'IL' TO WS-SBT-STATE-CD(10)
+           MOVE '4001' TO WS-SBT-BRANCH-ID(10)
+           MOVE 'CNTRL' TO WS-SBT-REGION-CD(10)
+           MOVE 'OH' TO WS-SBT-STATE-CD(11)
+           MOVE '4001' TO WS-SBT-BRANCH-ID(11)
+           MOVE 'CNTRL' TO WS-SBT-REGION-CD(11)
+           MOVE 'MI' TO WS-SBT-STATE-CD(12)
+           MOVE '4002' TO WS-SBT-BRANCH-ID(12)
+           MOVE 'CNTRL' TO WS-SBT-REGION-CD(12).
+
+      *****************************************************************
+       1160-BUILD-GROUP-BRANCH-TABLE.
+      *****************************************************************
+      *    Maps the first four characters of an account's group ID to
+      *    the branch/region that owns that group.
+           MOVE 'NYC-' TO WS-GBT-GROUP-PREFIX(1)
+           MOVE '1001' TO WS-GBT-BRANCH-ID(1)
+           MOVE 'EAST ' TO WS-GBT-REGION-CD(1)
+           MOVE 'BOS-' TO WS-GBT-GROUP-PREFIX(2)
+           MOVE '1002' TO WS-GBT-BRANCH-ID(2)
+           MOVE 'EAST ' TO WS-GBT-REGION-CD(2)
+           MOVE 'LAX-' TO WS-GBT-GROUP-PREFIX(3)
+           MOVE '2001' TO WS-GBT-BRANCH-ID(3)
+           MOVE 'WEST ' TO WS-GBT-REGION-CD(3)
+           MOVE 'SEA-' TO WS-GBT-GROUP-PREFIX(4)
+           MOVE '2002' TO WS-GBT-BRANCH-ID(4)
+           MOVE 'WEST ' TO WS-GBT-REGION-CD(4)
+           MOVE 'DAL-' TO WS-GBT-GROUP-PREFIX(5)
+           MOVE '3001' TO WS-GBT-BRANCH-ID(5)
+           MOVE 'SOUTH' TO WS-GBT-REGION-CD(5)
+           MOVE 'ATL-' TO WS-GBT-GROUP-PREFIX(6)
+           MOVE '3002' TO WS-GBT-BRANCH-ID(6)
+           MOVE 'SOUTH' TO WS-GBT-REGION-CD(6)
+           MOVE 'CHI-' TO WS-GBT-GROUP-PREFIX(7)
+           MOVE '4001' TO WS-GBT-BRANCH-ID(7)
+           MOVE 'CNTRL' TO WS-GBT-REGION-CD(7)
+           MOVE 'DET-' TO WS-GBT-GROUP-PREFIX(8)
+           MOVE '4002' TO WS-GBT-BRANCH-ID(8)
+           MOVE 'CNTRL' TO WS-GBT-REGION-CD(8)
+           MOVE 'GRP1' TO WS-GBT-GROUP-PREFIX(9)
+           MOVE '1001' TO WS-GBT-BRANCH-ID(9)
+           MOVE 'EAST ' TO WS-GBT-REGION-CD(9)
+           MOVE 'GRP2' TO WS-GBT-GROUP-PREFIX(10)
+           MOVE '2001' TO WS-GBT-BRANCH-ID(10)
+           MOVE 'WEST ' TO WS-GBT-REGION-CD(10).
+
       *****************************************************************
        1050-GENERATE-TIMESTAMP.
       *****************************************************************
@@ -275,9 +418,12 @@
            MOVE WS-FORMATTED-TIMESTAMP TO EXPORT-TIMESTAMP
            ADD 1 TO WS-SEQUENCE-COUNTER
            MOVE WS-SEQUENCE-COUNTER TO EXPORT-SEQUENCE-NUM
-           MOVE '0001' TO EXPORT-BRANCH-ID
-           MOVE 'NORTH' TO EXPORT-REGION-CODE
-           
+           ADD 1 TO WS-CUST-SEQ-COUNTER
+           MOVE WS-CUST-SEQ-COUNTER TO EXPORT-TYPE-SEQ-NUM
+           PERFORM 2150-DERIVE-CUSTOMER-BRANCH
+           MOVE WS-LOOKUP-BRANCH-ID TO EXPORT-BRANCH-ID
+           MOVE WS-LOOKUP-REGION-CD TO EXPORT-REGION-CODE
+
       *    Map customer fields to export record
            MOVE CUST-ID TO EXP-CUST-ID
            MOVE CUST-FIRST-NAME TO EXP-CUST-FIRST-NAME
@@ -307,8 +453,30 @@
            END-IF
            
            ADD 1 TO WS-CUSTOMER-RECORDS-EXPORTED
-           ADD 1 TO WS-TOTAL-RECORDS-EXPORTED.    
-  *****************************************************************
+           ADD 1 TO WS-TOTAL-RECORDS-EXPORTED
+           PERFORM 5900-ACCUMULATE-CHECKSUM.
+
+      *****************************************************************
+       2150-DERIVE-CUSTOMER-BRANCH.
+      *****************************************************************
+           MOVE WS-DEFAULT-BRANCH-ID TO WS-LOOKUP-BRANCH-ID
+           MOVE WS-DEFAULT-REGION-CD TO WS-LOOKUP-REGION-CD
+           SET WS-LOOKUP-NOT-FOUND TO TRUE
+
+           PERFORM VARYING WS-STATE-BRANCH-SUB FROM 1 BY 1
+                   UNTIL WS-STATE-BRANCH-SUB > WS-STATE-BRANCH-COUNT
+                      OR WS-LOOKUP-FOUND
+               IF CUST-ADDR-STATE-CD =
+                       WS-SBT-STATE-CD(WS-STATE-BRANCH-SUB)
+                   MOVE WS-SBT-BRANCH-ID(WS-STATE-BRANCH-SUB)
+                     TO WS-LOOKUP-BRANCH-ID
+                   MOVE WS-SBT-REGION-CD(WS-STATE-BRANCH-SUB)
+                     TO WS-LOOKUP-REGION-CD
+                   SET WS-LOOKUP-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *****************************************************************
        3000-EXPORT-ACCOUNTS.
       *****************************************************************
            DISPLAY 'CBEXPORT: Processing account records'
@@ -344,9 +512,12 @@
            MOVE WS-FORMATTED-TIMESTAMP TO EXPORT-TIMESTAMP
            ADD 1 TO WS-SEQUENCE-COUNTER
            MOVE WS-SEQUENCE-COUNTER TO EXPORT-SEQUENCE-NUM
-           MOVE '0001' TO EXPORT-BRANCH-ID
-           MOVE 'NORTH' TO EXPORT-REGION-CODE
-           
+           ADD 1 TO WS-ACCT-SEQ-COUNTER
+           MOVE WS-ACCT-SEQ-COUNTER TO EXPORT-TYPE-SEQ-NUM
+           PERFORM 3150-DERIVE-ACCOUNT-BRANCH
+           MOVE WS-LOOKUP-BRANCH-ID TO EXPORT-BRANCH-ID
+           MOVE WS-LOOKUP-REGION-CD TO EXPORT-REGION-CODE
+
       *    Map account fields to export record
            MOVE ACCT-ID TO EXP-ACCT-ID
            MOVE ACCT-ACTIVE-STATUS TO EXP-ACCT-ACTIVE-STATUS
@@ -370,7 +541,41 @@
            END-IF
            
            ADD 1 TO WS-ACCOUNT-RECORDS-EXPORTED
-           ADD 1 TO WS-TOTAL-RECORDS-EXPORTED.
+           ADD 1 TO WS-TOTAL-RECORDS-EXPORTED
+           PERFORM 5900-ACCUMULATE-CHECKSUM.
+
+      *****************************************************************
+       3150-DERIVE-ACCOUNT-BRANCH.
+      *****************************************************************
+           MOVE WS-DEFAULT-BRANCH-ID TO WS-LOOKUP-BRANCH-ID
+           MOVE WS-DEFAULT-REGION-CD TO WS-LOOKUP-REGION-CD
+           SET WS-LOOKUP-NOT-FOUND TO TRUE
+
+           PERFORM VARYING WS-GROUP-BRANCH-SUB FROM 1 BY 1
+                   UNTIL WS-GROUP-BRANCH-SUB > WS-GROUP-BRANCH-COUNT
+                      OR WS-LOOKUP-FOUND
+               IF ACCT-GROUP-ID(1:4) =
+                       WS-GBT-GROUP-PREFIX(WS-GROUP-BRANCH-SUB)
+                   MOVE WS-GBT-BRANCH-ID(WS-GROUP-BRANCH-SUB)
+                     TO WS-LOOKUP-BRANCH-ID
+                   MOVE WS-GBT-REGION-CD(WS-GROUP-BRANCH-SUB)
+                     TO WS-LOOKUP-REGION-CD
+                   SET WS-LOOKUP-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-ACCT-BRANCH-COUNT < WS-ACCT-BRANCH-MAX
+               ADD 1 TO WS-ACCT-BRANCH-COUNT
+               MOVE ACCT-ID TO WS-ABT-ACCT-ID(WS-ACCT-BRANCH-COUNT)
+               MOVE WS-LOOKUP-BRANCH-ID
+                 TO WS-ABT-BRANCH-ID(WS-ACCT-BRANCH-COUNT)
+               MOVE WS-LOOKUP-REGION-CD
+                 TO WS-ABT-REGION-CD(WS-ACCT-BRANCH-COUNT)
+           ELSE
+               DISPLAY 'CBEXPORT: WARNING - account branch table full, '
+                       'XREF/card/transaction records for account '
+                       ACCT-ID ' will use the default branch/region'
+           END-IF.
 
       *****************************************************************
        4000-EXPORT-XREFS.
@@ -408,9 +613,12 @@
            MOVE WS-FORMATTED-TIMESTAMP TO EXPORT-TIMESTAMP
            ADD 1 TO WS-SEQUENCE-COUNTER
            MOVE WS-SEQUENCE-COUNTER TO EXPORT-SEQUENCE-NUM
-           MOVE '0001' TO EXPORT-BRANCH-ID
-           MOVE 'NORTH' TO EXPORT-REGION-CODE
-           
+           ADD 1 TO WS-XREF-SEQ-COUNTER
+           MOVE WS-XREF-SEQ-COUNTER TO EXPORT-TYPE-SEQ-NUM
+           PERFORM 4150-DERIVE-XREF-BRANCH
+           MOVE WS-LOOKUP-BRANCH-ID TO EXPORT-BRANCH-ID
+           MOVE WS-LOOKUP-REGION-CD TO EXPORT-REGION-CODE
+
       *    Map xref fields to export record
            MOVE XREF-CARD-NUM TO EXP-XREF-CARD-NUM
            MOVE XREF-CUST-ID TO EXP-XREF-CUST-ID
@@ -425,7 +633,41 @@
            END-IF
            
            ADD 1 TO WS-XREF-RECORDS-EXPORTED
-           ADD 1 TO WS-TOTAL-RECORDS-EXPORTED.
+           ADD 1 TO WS-TOTAL-RECORDS-EXPORTED
+           PERFORM 5900-ACCUMULATE-CHECKSUM.
+
+      *****************************************************************
+       4150-DERIVE-XREF-BRANCH.
+      *****************************************************************
+           MOVE WS-DEFAULT-BRANCH-ID TO WS-LOOKUP-BRANCH-ID
+           MOVE WS-DEFAULT-REGION-CD TO WS-LOOKUP-REGION-CD
+           SET WS-LOOKUP-NOT-FOUND TO TRUE
+
+           PERFORM VARYING WS-ACCT-BRANCH-SUB FROM 1 BY 1
+                   UNTIL WS-ACCT-BRANCH-SUB > WS-ACCT-BRANCH-COUNT
+                      OR WS-LOOKUP-FOUND
+               IF XREF-ACCT-ID = WS-ABT-ACCT-ID(WS-ACCT-BRANCH-SUB)
+                   MOVE WS-ABT-BRANCH-ID(WS-ACCT-BRANCH-SUB)
+                     TO WS-LOOKUP-BRANCH-ID
+                   MOVE WS-ABT-REGION-CD(WS-ACCT-BRANCH-SUB)
+                     TO WS-LOOKUP-REGION-CD
+                   SET WS-LOOKUP-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-CARD-BRANCH-COUNT < WS-CARD-BRANCH-MAX
+               ADD 1 TO WS-CARD-BRANCH-COUNT
+               MOVE XREF-CARD-NUM TO
+                    WS-CBT-CARD-NUM(WS-CARD-BRANCH-COUNT)
+               MOVE WS-LOOKUP-BRANCH-ID
+                 TO WS-CBT-BRANCH-ID(WS-CARD-BRANCH-COUNT)
+               MOVE WS-LOOKUP-REGION-CD
+                 TO WS-CBT-REGION-CD(WS-CARD-BRANCH-COUNT)
+           ELSE
+               DISPLAY 'CBEXPORT: WARNING - card branch table full, '
+                       'transaction records for card ' XREF-CARD-NUM
+                       ' will use the default branch/region'
+           END-IF.
 
       *****************************************************************
        5000-EXPORT-TRANSACTIONS.
@@ -463,9 +705,12 @@
            MOVE WS-FORMATTED-TIMESTAMP TO EXPORT-TIMESTAMP
            ADD 1 TO WS-SEQUENCE-COUNTER
            MOVE WS-SEQUENCE-COUNTER TO EXPORT-SEQUENCE-NUM
-           MOVE '0001' TO EXPORT-BRANCH-ID
-           MOVE 'NORTH' TO EXPORT-REGION-CODE
-           
+           ADD 1 TO WS-TRAN-SEQ-COUNTER
+           MOVE WS-TRAN-SEQ-COUNTER TO EXPORT-TYPE-SEQ-NUM
+           PERFORM 5150-DERIVE-TRAN-BRANCH
+           MOVE WS-LOOKUP-BRANCH-ID TO EXPORT-BRANCH-ID
+           MOVE WS-LOOKUP-REGION-CD TO EXPORT-REGION-CODE
+
       *    Map transaction fields to export record
            MOVE TRAN-ID TO EXP-TRAN-ID
            MOVE TRAN-TYPE-CD TO EXP-TRAN-TYPE-CD
@@ -489,8 +734,28 @@
                PERFORM 9999-ABEND-PROGRAM
            END-IF
            
-           ADD 1 TO WS-TRAN-RECORDS-EXPORTED                            
-           ADD 1 TO WS-TOTAL-RECORDS-EXPORTED.
+           ADD 1 TO WS-TRAN-RECORDS-EXPORTED
+           ADD 1 TO WS-TOTAL-RECORDS-EXPORTED
+           PERFORM 5900-ACCUMULATE-CHECKSUM.
+
+      *****************************************************************
+       5150-DERIVE-TRAN-BRANCH.
+      *****************************************************************
+           MOVE WS-DEFAULT-BRANCH-ID TO WS-LOOKUP-BRANCH-ID
+           MOVE WS-DEFAULT-REGION-CD TO WS-LOOKUP-REGION-CD
+           SET WS-LOOKUP-NOT-FOUND TO TRUE
+
+           PERFORM VARYING WS-CARD-BRANCH-SUB FROM 1 BY 1
+                   UNTIL WS-CARD-BRANCH-SUB > WS-CARD-BRANCH-COUNT
+                      OR WS-LOOKUP-FOUND
+               IF TRAN-CARD-NUM = WS-CBT-CARD-NUM(WS-CARD-BRANCH-SUB)
+                   MOVE WS-CBT-BRANCH-ID(WS-CARD-BRANCH-SUB)
+                     TO WS-LOOKUP-BRANCH-ID
+                   MOVE WS-CBT-REGION-CD(WS-CARD-BRANCH-SUB)
+                     TO WS-LOOKUP-REGION-CD
+                   SET WS-LOOKUP-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
 
       *****************************************************************
        5500-EXPORT-CARDS.
@@ -528,9 +793,12 @@
            MOVE WS-FORMATTED-TIMESTAMP TO EXPORT-TIMESTAMP
            ADD 1 TO WS-SEQUENCE-COUNTER
            MOVE WS-SEQUENCE-COUNTER TO EXPORT-SEQUENCE-NUM
-           MOVE '0001' TO EXPORT-BRANCH-ID
-           MOVE 'NORTH' TO EXPORT-REGION-CODE
-           
+           ADD 1 TO WS-CARD-SEQ-COUNTER
+           MOVE WS-CARD-SEQ-COUNTER TO EXPORT-TYPE-SEQ-NUM
+           PERFORM 5650-DERIVE-CARD-BRANCH
+           MOVE WS-LOOKUP-BRANCH-ID TO EXPORT-BRANCH-ID
+           MOVE WS-LOOKUP-REGION-CD TO EXPORT-REGION-CODE
+
       *    Map card fields to export record
            MOVE CARD-NUM TO EXP-CARD-NUM
            MOVE CARD-ACCT-ID TO EXP-CARD-ACCT-ID
@@ -538,28 +806,94 @@
            MOVE CARD-EMBOSSED-NAME TO EXP-CARD-EMBOSSED-NAME
            MOVE CARD-EXPIRAION-DATE TO EXP-CARD-EXPIRAION-DATE
            MOVE CARD-ACTIVE-STATUS TO EXP-CARD-ACTIVE-STATUS
-           
+
            WRITE EXPORT-OUTPUT-RECORD FROM EXPORT-RECORD
-           
+
            IF NOT WS-EXPORT-OK
                DISPLAY 'ERROR: Writing export record, Status: '
                        WS-EXPORT-STATUS
                PERFORM 9999-ABEND-PROGRAM
            END-IF
-           
+
            ADD 1 TO WS-CARD-RECORDS-EXPORTED
-           ADD 1 TO WS-TOTAL-RECORDS-EXPORTED.
+           ADD 1 TO WS-TOTAL-RECORDS-EXPORTED
+           PERFORM 5900-ACCUMULATE-CHECKSUM.
+
+      *****************************************************************
+       5650-DERIVE-CARD-BRANCH.
+      *****************************************************************
+           MOVE WS-DEFAULT-BRANCH-ID TO WS-LOOKUP-BRANCH-ID
+           MOVE WS-DEFAULT-REGION-CD TO WS-LOOKUP-REGION-CD
+           SET WS-LOOKUP-NOT-FOUND TO TRUE
+
+           PERFORM VARYING WS-ACCT-BRANCH-SUB FROM 1 BY 1
+                   UNTIL WS-ACCT-BRANCH-SUB > WS-ACCT-BRANCH-COUNT
+                      OR WS-LOOKUP-FOUND
+               IF CARD-ACCT-ID = WS-ABT-ACCT-ID(WS-ACCT-BRANCH-SUB)
+                   MOVE WS-ABT-BRANCH-ID(WS-ACCT-BRANCH-SUB)
+                     TO WS-LOOKUP-BRANCH-ID
+                   MOVE WS-ABT-REGION-CD(WS-ACCT-BRANCH-SUB)
+                     TO WS-LOOKUP-REGION-CD
+                   SET WS-LOOKUP-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *****************************************************************
+       5900-ACCUMULATE-CHECKSUM.
+      *****************************************************************
+      *    Fold every byte of the record just written into a running
+      *    checksum so CBIMPORT can detect a truncated or corrupted
+      *    export file instead of trusting the record counts alone.
+           PERFORM VARYING WS-CS-SUB FROM 1 BY 1
+                   UNTIL WS-CS-SUB > LENGTH OF EXPORT-OUTPUT-RECORD
+               ADD FUNCTION ORD(EXPORT-OUTPUT-RECORD(WS-CS-SUB:1))
+                 TO WS-CHECKSUM-TOTAL
+           END-PERFORM.
+
+      *****************************************************************
+       5800-WRITE-TRAILER-RECORD.
+      *****************************************************************
+           INITIALIZE EXPORT-RECORD
+
+           MOVE 'Z' TO EXPORT-REC-TYPE
+           MOVE WS-FORMATTED-TIMESTAMP TO EXPORT-TIMESTAMP
+           ADD 1 TO WS-SEQUENCE-COUNTER
+           MOVE WS-SEQUENCE-COUNTER TO EXPORT-SEQUENCE-NUM
+           ADD 1 TO WS-TRLR-SEQ-COUNTER
+           MOVE WS-TRLR-SEQ-COUNTER TO EXPORT-TYPE-SEQ-NUM
+           MOVE '0001' TO EXPORT-BRANCH-ID
+           MOVE 'NORTH' TO EXPORT-REGION-CODE
+
+           MOVE WS-TOTAL-RECORDS-EXPORTED TO EXP-TRLR-TOTAL-COUNT
+           MOVE WS-CUSTOMER-RECORDS-EXPORTED TO EXP-TRLR-CUST-COUNT
+           MOVE WS-ACCOUNT-RECORDS-EXPORTED TO EXP-TRLR-ACCT-COUNT
+           MOVE WS-XREF-RECORDS-EXPORTED TO EXP-TRLR-XREF-COUNT
+           MOVE WS-TRAN-RECORDS-EXPORTED TO EXP-TRLR-TRAN-COUNT
+           MOVE WS-CARD-RECORDS-EXPORTED TO EXP-TRLR-CARD-COUNT
+           MOVE WS-CHECKSUM-TOTAL TO EXP-TRLR-CHECKSUM
+
+           WRITE EXPORT-OUTPUT-RECORD FROM EXPORT-RECORD
+
+           IF NOT WS-EXPORT-OK
+               DISPLAY 'ERROR: Writing trailer record, Status: '
+                       WS-EXPORT-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+
+           DISPLAY 'CBEXPORT: Trailer checksum: ' WS-CHECKSUM-TOTAL.
 
       *****************************************************************
        6000-FINALIZE.
       *****************************************************************
+           PERFORM 5800-WRITE-TRAILER-RECORD
+
            CLOSE CUSTOMER-INPUT
            CLOSE ACCOUNT-INPUT
            CLOSE XREF-INPUT
            CLOSE TRANSACTION-INPUT
            CLOSE CARD-INPUT
            CLOSE EXPORT-OUTPUT
-           
+
            DISPLAY 'CBEXPORT: Export completed'
            DISPLAY 'CBEXPORT: Customers Exported: ' 
                    WS-CUSTOMER-RECORDS-EXPORTED
