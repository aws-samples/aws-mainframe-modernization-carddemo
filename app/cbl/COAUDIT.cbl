@@ -54,6 +54,9 @@
        COPY CUSTREC.
        COPY CVACT01Y.
        COPY CVTRA05Y.
+       COPY CVACT02Y.
+       COPY CVTRA03Y.
+       COPY CVTRA04Y.
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
@@ -141,8 +144,10 @@
            END-IF
 
       *    Validate Log Type
-           IF NOT (AUDIT-IN-CUSTOMER OR AUDIT-IN-ACCOUNT 
-                   OR AUDIT-IN-TRANSACTION)
+           IF NOT (AUDIT-IN-CUSTOMER OR AUDIT-IN-ACCOUNT
+                   OR AUDIT-IN-TRANSACTION OR AUDIT-IN-CARD
+                   OR AUDIT-IN-TRANTYPE OR AUDIT-IN-TRANCAT
+                   OR AUDIT-IN-AUTHORIZATION)
               MOVE 08 TO AUDIT-OUT-RETURN-CODE
               MOVE 'Invalid Log Type' TO AUDIT-OUT-ERROR-MSG
               DISPLAY 'COAUDIT: 1000-VALIDATE - Log Type error'
@@ -218,6 +223,17 @@
               WHEN AUDIT-IN-TRANSACTION
                  MOVE AUDIT-IN-RECORD-DATA TO TRAN-RECORD
                  PERFORM 3300-CONVERT-TRANSACTION
+              WHEN AUDIT-IN-CARD
+                 MOVE AUDIT-IN-RECORD-DATA TO CARD-RECORD
+                 PERFORM 3400-CONVERT-CARD
+              WHEN AUDIT-IN-TRANTYPE
+                 MOVE AUDIT-IN-RECORD-DATA TO TRAN-TYPE-RECORD
+                 PERFORM 3500-CONVERT-TRANTYPE
+              WHEN AUDIT-IN-TRANCAT
+                 MOVE AUDIT-IN-RECORD-DATA TO TRAN-CAT-RECORD
+                 PERFORM 3600-CONVERT-TRANCAT
+              WHEN AUDIT-IN-AUTHORIZATION
+                 PERFORM 3700-CONVERT-AUTHORIZATION
            END-EVALUATE
            
            MOVE 00 TO AUDIT-OUT-RETURN-CODE
@@ -332,6 +348,58 @@
            DISPLAY 'COAUDIT: 3300-CONVERT-TRANSACTION completed'
            .
 
+       3400-CONVERT-CARD.
+           DISPLAY 'COAUDIT: Starting 3400-CONVERT-CARD'
+      *    DEBUG: Display all card input fields
+           DISPLAY 'CARD-NUM: ' CARD-NUM
+           DISPLAY 'CARD-ACCT-ID: ' CARD-ACCT-ID
+           DISPLAY 'CARD-CVV-CD: ' CARD-CVV-CD
+           DISPLAY 'CARD-EMBOSSED-NAME: ' CARD-EMBOSSED-NAME
+           DISPLAY 'CARD-EXPIRAION-DATE: ' CARD-EXPIRAION-DATE
+           DISPLAY 'CARD-ACTIVE-STATUS: ' CARD-ACTIVE-STATUS
+      *    Convert card fields to audit format
+           MOVE CARD-NUM TO AUDIT-CARD-NUM
+           MOVE CARD-ACCT-ID TO AUDIT-CARD-ACCT-ID
+           MOVE CARD-CVV-CD TO AUDIT-CARD-CVV-CD
+           MOVE CARD-EMBOSSED-NAME TO AUDIT-CARD-EMBOSSED-NAME
+           MOVE CARD-EXPIRAION-DATE TO AUDIT-CARD-EXPIRAION-DATE
+           MOVE CARD-ACTIVE-STATUS TO AUDIT-CARD-ACTIVE-STATUS
+           DISPLAY 'COAUDIT: 3400-CONVERT-CARD completed'
+           .
+
+       3500-CONVERT-TRANTYPE.
+           DISPLAY 'COAUDIT: Starting 3500-CONVERT-TRANTYPE'
+      *    DEBUG: Display all transaction type input fields
+           DISPLAY 'TRAN-TYPE-CD: ' TRAN-TYPE-CD
+           DISPLAY 'TRAN-TYPE-DESC: ' TRAN-TYPE-DESC
+      *    Convert transaction type fields to audit format
+           MOVE TRAN-TYPE-CD TO AUDIT-TRANTYPE-CD
+           MOVE TRAN-TYPE-DESC TO AUDIT-TRANTYPE-DESC
+           DISPLAY 'COAUDIT: 3500-CONVERT-TRANTYPE completed'
+           .
+
+       3600-CONVERT-TRANCAT.
+           DISPLAY 'COAUDIT: Starting 3600-CONVERT-TRANCAT'
+      *    DEBUG: Display all transaction category input fields
+           DISPLAY 'TRAN-CAT-TYPE-CD: ' TRAN-CAT-TYPE-CD
+           DISPLAY 'TRAN-CAT-CD: ' TRAN-CAT-CD
+           DISPLAY 'TRAN-CAT-DESC: ' TRAN-CAT-DESC
+      *    Convert transaction category fields to audit format
+           MOVE TRAN-CAT-TYPE-CD TO AUDIT-TRANCAT-TYPE-CD
+           MOVE TRAN-CAT-CD TO AUDIT-TRANCAT-CD
+           MOVE TRAN-CAT-DESC TO AUDIT-TRANCAT-DESC
+           DISPLAY 'COAUDIT: 3600-CONVERT-TRANCAT completed'
+           .
+
+       3700-CONVERT-AUTHORIZATION.
+           DISPLAY 'COAUDIT: Starting 3700-CONVERT-AUTHORIZATION'
+      *    Caller already builds the record in the same layout as
+      *    AUDIT-AUTHORIZATION-DATA, so no field-by-field conversion
+      *    is required - move it straight into the audit record.
+           MOVE AUDIT-IN-RECORD-DATA TO AUDIT-RECORD-DATA
+           DISPLAY 'COAUDIT: 3700-CONVERT-AUTHORIZATION completed'
+           .
+
        4000-WRITE-AUDIT-RECORD.
            DISPLAY 'COAUDIT: Starting 4000-WRITE-AUDIT-RECORD'
       *    Validate key fields
