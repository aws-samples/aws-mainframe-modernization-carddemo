@@ -27,11 +27,10 @@
       * transaction file. The following features are excercised
       * to help create excercise modernization tooling
       ******************************************************************
-      *  1. Mainframe Control block addressing
-      *  2. Alter and GO TO statements
-      *  3. COMP and COMP-3 variables
-      *  4. 2 dimensional array
-      *  5. Call to Subroutine
+      *  1. Alter and GO TO statements
+      *  2. COMP and COMP-3 variables
+      *  3. 2 dimensional array
+      *  4. Call to Subroutine
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -68,6 +67,16 @@
            05  WS-TRN-AMT          PIC S9(9)V99 VALUE 0.
            05  WS-SAVE-CARD VALUE SPACES PIC X(16).
            05  END-OF-FILE         PIC X(01) VALUE 'N'.
+
+      *    Output-format control - lets a run ask for STMT-FILE only,
+      *    HTML-FILE only, or both, instead of always producing and
+      *    shipping a format nobody downstream is consuming.  Blank
+      *    or any value other than S/H/B on the parameter card keeps
+      *    the historical both-formats behavior.
+       01  PRM-INFO.
+           05  P-OUTPUT-SWITCH     PIC X(01).
+             88  WANT-STMT-OUTPUT  VALUE 'B', 'S'.
+             88  WANT-HTML-OUTPUT  VALUE 'B', 'H'.
        01  WS-M03B-AREA.
            05  WS-M03B-DD          PIC X(08).
            05  WS-M03B-OPER        PIC X(01).
@@ -81,6 +90,8 @@
            05  WS-M03B-KEY         PIC X(25).
            05  WS-M03B-KEY-LN      PIC S9(4).
            05  WS-M03B-FLDT        PIC X(1000).
+           05  WS-M03B-IOMODE      PIC X(01) VALUE SPACE.
+             88  M03B-OPEN-IO    VALUE 'I'.
 
        01  STATEMENT-LINES.
            05  ST-LINE0.
@@ -232,67 +243,82 @@
            05  WS-TRN-TBL-CTR OCCURS 51 TIMES.
                10  WS-TRCT               PIC S9(4) COMP.
 
-       01  PSAPTR                  POINTER.
-       01  BUMP-TIOT               PIC S9(08) BINARY VALUE ZERO.
-       01  TIOT-INDEX              REDEFINES BUMP-TIOT POINTER.
+      *    Hard capacity of WS-TRNX-TABLE above - kept as named
+      *    constants so the bounds check in 8500-READTRNX-READ reads
+      *    against the table's actual OCCURS rather than a repeated
+      *    literal.
+       01  WS-TRNX-TABLE-LIMITS.
+           05  WS-MAX-CARDS             PIC S9(4) COMP VALUE 51.
+           05  WS-MAX-TRANS-PER-CARD    PIC S9(4) COMP VALUE 10.
+
+      *    Required-DD preflight table - one entry per dataset this
+      *    run cannot proceed without.  Checked up front in
+      *    0005-CHECK-REQUIRED-DDS so a missing DD is reported once,
+      *    clearly, instead of surfacing later as a bare file-status
+      *    code the first time that particular dataset is opened.
+       01  WS-REQUIRED-DD-TABLE.
+           05  FILLER              PIC X(08) VALUE 'TRNXFILE'.
+           05  FILLER              PIC X(08) VALUE 'XREFFILE'.
+           05  FILLER              PIC X(08) VALUE 'CUSTFILE'.
+           05  FILLER              PIC X(08) VALUE 'ACCTFILE'.
+       01  WS-REQUIRED-DD-TABLE-R REDEFINES WS-REQUIRED-DD-TABLE.
+           05  WS-REQUIRED-DD-NAME OCCURS 4 TIMES PIC X(08).
+       01  WS-REQUIRED-DD-CNT      PIC S9(4) COMP VALUE 4.
+       01  WS-REQUIRED-DD-IDX      PIC S9(4) COMP VALUE 0.
 
        LINKAGE SECTION.
-       01  ALIGN-PSA        PIC 9(16) BINARY.
-       01  PSA-BLOCK.
-           05  FILLER       PIC X(536).
-           05  TCB-POINT    POINTER.
-       01  TCB-BLOCK.
-           05  FILLER       PIC X(12).
-           05  TIOT-POINT   POINTER.
-       01  TIOT-BLOCK.
-           05  TIOTNJOB     PIC X(08).
-           05  TIOTJSTP     PIC X(08).
-           05  TIOTPSTP     PIC X(08).
-       01  TIOT-ENTRY.
-           05  TIOT-SEG.
-               10  TIO-LEN  PIC X(01).
-               10  FILLER   PIC X(03).
-               10  TIOCDDNM PIC X(08).
-               10  FILLER   PIC X(05).
-               10  UCB-ADDR PIC X(03).
-                   88 NULL-UCB    VALUES LOW-VALUES.
-           05  FILLER       PIC X(04).
-             88  END-OF-TIOT      VALUE LOW-VALUES.
       *****************************************************************
        PROCEDURE DIVISION.
-      *****************************************************************
-      *    Check Unit Control blocks                                  *
-      *****************************************************************
-           SET ADDRESS OF PSA-BLOCK   TO PSAPTR.
-           SET ADDRESS OF TCB-BLOCK   TO TCB-POINT.
-           SET ADDRESS OF TIOT-BLOCK  TO TIOT-POINT.
-           SET TIOT-INDEX             TO TIOT-POINT.
-           DISPLAY 'Running JCL : ' TIOTNJOB ' Step ' TIOTJSTP.
-
-           COMPUTE BUMP-TIOT = BUMP-TIOT + LENGTH OF TIOT-BLOCK.
-           SET ADDRESS OF TIOT-ENTRY  TO TIOT-INDEX.
-
-           DISPLAY 'DD Names from TIOT: '.
-           PERFORM UNTIL END-OF-TIOT
-                      OR TIO-LEN = LOW-VALUES
-               IF NOT NULL-UCB
-                   DISPLAY ': ' TIOCDDNM ' -- valid UCB'
-               ELSE
-                   DISPLAY ': ' TIOCDDNM ' --  null UCB'
-               END-IF
-               COMPUTE BUMP-TIOT = BUMP-TIOT + LENGTH OF TIOT-SEG
-               SET ADDRESS OF TIOT-ENTRY TO TIOT-INDEX
-           END-PERFORM.
+           PERFORM 0005-CHECK-REQUIRED-DDS THRU 0005-EXIT.
 
-           IF NOT NULL-UCB
-               DISPLAY ': ' TIOCDDNM ' -- valid UCB'
-           ELSE
-               DISPLAY ': ' TIOCDDNM ' -- null  UCB'
+           ACCEPT P-OUTPUT-SWITCH FROM SYSIN.
+           IF NOT WANT-STMT-OUTPUT AND NOT WANT-HTML-OUTPUT
+               MOVE 'B' TO P-OUTPUT-SWITCH
            END-IF.
+           DISPLAY 'CBSTM03A OUTPUT SWITCH   :' P-OUTPUT-SWITCH.
 
-           OPEN OUTPUT STMT-FILE HTML-FILE.
+           IF WANT-STMT-OUTPUT
+               OPEN OUTPUT STMT-FILE
+           END-IF.
+           IF WANT-HTML-OUTPUT
+               OPEN OUTPUT HTML-FILE
+           END-IF.
            INITIALIZE WS-TRNX-TABLE WS-TRN-TBL-CNTR.
 
+      *---------------------------------------------------------------*
+      *    0005-CHECK-REQUIRED-DDS is called once, above, before any  *
+      *    file is opened for real processing.  It test-opens (and    *
+      *    immediately closes) each required dataset through          *
+      *    CBSTM03B; a dataset-not-found status there ABENDs the job  *
+      *    right away with the DD name that is missing, instead of    *
+      *    letting the run limp along until that DD's turn comes up   *
+      *    inside 8100-TRNXFILE-OPEN/8200/8300/8400 with nothing more *
+      *    than a bare file-status code to go on.                     *
+      *---------------------------------------------------------------*
+       0005-CHECK-REQUIRED-DDS.
+           PERFORM VARYING WS-REQUIRED-DD-IDX FROM 1 BY 1
+             UNTIL WS-REQUIRED-DD-IDX > WS-REQUIRED-DD-CNT
+               MOVE WS-REQUIRED-DD-NAME (WS-REQUIRED-DD-IDX)
+                 TO WS-M03B-DD
+               SET M03B-OPEN TO TRUE
+               MOVE ZERO TO WS-M03B-RC
+               CALL 'CBSTM03B' USING WS-M03B-AREA
+
+               IF WS-M03B-RC = '00' OR '04'
+                   SET M03B-CLOSE TO TRUE
+                   CALL 'CBSTM03B' USING WS-M03B-AREA
+               ELSE
+                   DISPLAY 'CBSTM03A - REQUIRED DD '
+                       WS-REQUIRED-DD-NAME (WS-REQUIRED-DD-IDX)
+                       ' IS NOT AVAILABLE - RETURN CODE: ' WS-M03B-RC
+                   DISPLAY 'CBSTM03A - JOB CANNOT PROCEED'
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-PERFORM.
+
+       0005-EXIT.
+           EXIT.
+
        0000-START.
 
            EVALUATE WS-FL-DD
@@ -336,7 +362,12 @@
 
            PERFORM 9400-ACCTFILE-CLOSE.
 
-           CLOSE STMT-FILE HTML-FILE.
+           IF WANT-STMT-OUTPUT
+               CLOSE STMT-FILE
+           END-IF.
+           IF WANT-HTML-OUTPUT
+               CLOSE HTML-FILE
+           END-IF.
 
        9999-GOBACK.
            GOBACK.
@@ -425,40 +456,48 @@
                          TO TRNX-ID
                        MOVE WS-TRAN-REST (CR-JMP, TR-JMP)
                          TO TRNX-REST
-                       PERFORM 6000-WRITE-TRANS
+                       PERFORM 6000-WRITE-TRANS THRU 6000-EXIT
                        ADD TRNX-AMT TO WS-TOTAL-AMT
                    END-PERFORM
                END-IF
            END-PERFORM.
            MOVE WS-TOTAL-AMT TO WS-TRN-AMT.
            MOVE WS-TRN-AMT TO ST-TOTAL-TRAMT.
-           WRITE FD-STMTFILE-REC FROM ST-LINE12.
-           WRITE FD-STMTFILE-REC FROM ST-LINE14A.
-           WRITE FD-STMTFILE-REC FROM ST-LINE15.
+           IF WANT-STMT-OUTPUT
+               WRITE FD-STMTFILE-REC FROM ST-LINE12
+               WRITE FD-STMTFILE-REC FROM ST-LINE14A
+               WRITE FD-STMTFILE-REC FROM ST-LINE15
+           END-IF.
 
-           SET HTML-LTRS TO TRUE.
-           WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
-           SET HTML-L10 TO TRUE.
-           WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
-           SET HTML-L75 TO TRUE.
-           WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
-           SET HTML-LTDE TO TRUE.
-           WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
-           SET HTML-LTRE TO TRUE.
-           WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
-           SET HTML-L78 TO TRUE.
-           WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
-           SET HTML-L79 TO TRUE.
-           WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
-           SET HTML-L80 TO TRUE.
-           WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
+           IF WANT-HTML-OUTPUT
+               SET HTML-LTRS TO TRUE
+               WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN
+               SET HTML-L10 TO TRUE
+               WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN
+               SET HTML-L75 TO TRUE
+               WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN
+               SET HTML-LTDE TO TRUE
+               WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN
+               SET HTML-LTRE TO TRUE
+               WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN
+               SET HTML-L78 TO TRUE
+               WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN
+               SET HTML-L79 TO TRUE
+               WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN
+               SET HTML-L80 TO TRUE
+               WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN
+           END-IF.
 
            EXIT.
       *---------------------------------------------------------------*
        5000-CREATE-STATEMENT.
            INITIALIZE STATEMENT-LINES.
-           WRITE FD-STMTFILE-REC FROM ST-LINE0.
-           PERFORM 5100-WRITE-HTML-HEADER THRU 5100-EXIT.
+           IF WANT-STMT-OUTPUT
+               WRITE FD-STMTFILE-REC FROM ST-LINE0
+           END-IF.
+           IF WANT-HTML-OUTPUT
+               PERFORM 5100-WRITE-HTML-HEADER THRU 5100-EXIT
+           END-IF.
            STRING CUST-FIRST-NAME DELIMITED BY ' '
                   ' ' DELIMITED BY SIZE
                   CUST-MIDDLE-NAME DELIMITED BY ' '
@@ -483,23 +522,27 @@
            MOVE ACCT-ID TO ST-ACCT-ID.
            MOVE ACCT-CURR-BAL TO ST-CURR-BAL.
            MOVE CUST-FICO-CREDIT-SCORE TO ST-FICO-SCORE.
-           PERFORM 5200-WRITE-HTML-NMADBS THRU 5200-EXIT.
-
-           WRITE FD-STMTFILE-REC FROM ST-LINE1.
-           WRITE FD-STMTFILE-REC FROM ST-LINE2.
-           WRITE FD-STMTFILE-REC FROM ST-LINE3.
-           WRITE FD-STMTFILE-REC FROM ST-LINE4.
-           WRITE FD-STMTFILE-REC FROM ST-LINE5.
-           WRITE FD-STMTFILE-REC FROM ST-LINE6.
-           WRITE FD-STMTFILE-REC FROM ST-LINE5.
-           WRITE FD-STMTFILE-REC FROM ST-LINE7.
-           WRITE FD-STMTFILE-REC FROM ST-LINE8.
-           WRITE FD-STMTFILE-REC FROM ST-LINE9.
-           WRITE FD-STMTFILE-REC FROM ST-LINE10.
-           WRITE FD-STMTFILE-REC FROM ST-LINE11.
-           WRITE FD-STMTFILE-REC FROM ST-LINE12.
-           WRITE FD-STMTFILE-REC FROM ST-LINE13.
-           WRITE FD-STMTFILE-REC FROM ST-LINE12.
+           IF WANT-HTML-OUTPUT
+               PERFORM 5200-WRITE-HTML-NMADBS THRU 5200-EXIT
+           END-IF.
+
+           IF WANT-STMT-OUTPUT
+               WRITE FD-STMTFILE-REC FROM ST-LINE1
+               WRITE FD-STMTFILE-REC FROM ST-LINE2
+               WRITE FD-STMTFILE-REC FROM ST-LINE3
+               WRITE FD-STMTFILE-REC FROM ST-LINE4
+               WRITE FD-STMTFILE-REC FROM ST-LINE5
+               WRITE FD-STMTFILE-REC FROM ST-LINE6
+               WRITE FD-STMTFILE-REC FROM ST-LINE5
+               WRITE FD-STMTFILE-REC FROM ST-LINE7
+               WRITE FD-STMTFILE-REC FROM ST-LINE8
+               WRITE FD-STMTFILE-REC FROM ST-LINE9
+               WRITE FD-STMTFILE-REC FROM ST-LINE10
+               WRITE FD-STMTFILE-REC FROM ST-LINE11
+               WRITE FD-STMTFILE-REC FROM ST-LINE12
+               WRITE FD-STMTFILE-REC FROM ST-LINE13
+               WRITE FD-STMTFILE-REC FROM ST-LINE12
+           END-IF.
 
            EXIT.
 
@@ -676,7 +719,13 @@
            MOVE TRNX-ID TO ST-TRANID.
            MOVE TRNX-DESC TO ST-TRANDT.
            MOVE TRNX-AMT TO ST-TRANAMT.
-           WRITE FD-STMTFILE-REC FROM ST-LINE14.
+           IF WANT-STMT-OUTPUT
+               WRITE FD-STMTFILE-REC FROM ST-LINE14
+           END-IF.
+
+           IF NOT WANT-HTML-OUTPUT
+               GO TO 6000-EXIT
+           END-IF.
 
            SET HTML-LTRS TO TRUE.
            WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
@@ -720,6 +769,7 @@
            SET HTML-LTRE TO TRUE.
            WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
 
+       6000-EXIT.
            EXIT.
 
       *---------------------------------------------------------------*
@@ -818,10 +868,24 @@
        8500-READTRNX-READ.
            IF WS-SAVE-CARD = TRNX-CARD-NUM
                ADD 1 TO TR-CNT
+               IF TR-CNT > WS-MAX-TRANS-PER-CARD
+                   DISPLAY 'STATEMENT TABLE CAPACITY EXCEEDED'
+                   DISPLAY 'CARD NUMBER  : ' TRNX-CARD-NUM
+                   DISPLAY 'TRANSACTIONS : ' TR-CNT
+                       ' EXCEEDS TABLE LIMIT OF ' WS-MAX-TRANS-PER-CARD
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
            ELSE
                MOVE TR-CNT TO WS-TRCT (CR-CNT)
                ADD 1 TO CR-CNT
                MOVE 1 TO TR-CNT
+               IF CR-CNT > WS-MAX-CARDS
+                   DISPLAY 'STATEMENT TABLE CAPACITY EXCEEDED'
+                   DISPLAY 'CARD NUMBER  : ' TRNX-CARD-NUM
+                   DISPLAY 'DISTINCT CARDS EXCEED TABLE LIMIT OF '
+                       WS-MAX-CARDS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
            END-IF.
 
            MOVE TRNX-CARD-NUM TO WS-CARD-NUM (CR-CNT).
