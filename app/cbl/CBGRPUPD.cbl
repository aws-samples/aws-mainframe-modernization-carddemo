@@ -0,0 +1,349 @@
+000100******************************************************************
+000200* PROGRAM     : CBGRPUPD.CBL
+000300* Application : CardDemo
+000400* Type        : BATCH COBOL Program
+000500* FUNCTION    : Add/update/delete account group reference records
+000600*               (rate/product/servicing groups referenced by
+000700*               ACCT-GROUP-ID) from a control-card input file.
+000800******************************************************************
+000900* Copyright Amazon.com, Inc. or its affiliates.
+001000* All Rights Reserved.
+001100*
+001200* Licensed under the Apache License, Version 2.0 (the "License").
+001300* You may not use this file except in compliance with the License.
+001400* You may obtain a copy of the License at
+001500*
+001600*    http://www.apache.org/licenses/LICENSE-2.0
+001700*
+001800* Unless required by applicable law or agreed to in writing,
+001900* software distributed under the License is distributed on an
+002000* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+002100* either express or implied. See the License for the specific
+002200* language governing permissions and limitations under the License
+002300******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBGRPUPD.
+       AUTHOR.        AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Account group reference file - keyed by GRP-ID, maintained
+      *    only through this program.
+           SELECT GROUP-FILE ASSIGN TO GROUPFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS GRP-ID
+                  FILE STATUS  IS GROUPFILE-STATUS.
+      *
+      *    Control-card input - one add/update/delete per group code.
+           SELECT GRPCARD-FILE ASSIGN TO GRPCARD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS GRPCARD-STATUS.
+      *
+      *    Audit trail entry for each add/update/delete applied -
+      *    best effort, the same as every other batch reference-data
+      *    maintenance program in this application.
+           SELECT AUDOUT-FILE ASSIGN TO AUDOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-AUDOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GROUP-FILE.
+       COPY CVACT04Y.
+
+       FD  GRPCARD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WS-INPUT-VARS.
+           05  INPUT-TYPE                          PIC X(01)
+                                                    VALUE SPACES.
+           05  INPUT-GRP-ID                        PIC X(10)
+                                                    VALUE SPACES.
+           05  INPUT-GRP-DESC                      PIC X(30)
+                                                    VALUE SPACES.
+           05  INPUT-GRP-RATE                      PIC 9(03)V99
+                                                    VALUE ZERO.
+           05  INPUT-GRP-STATUS                    PIC X(01)
+                                                    VALUE SPACES.
+           05  FILLER                              PIC X(35)
+                                                    VALUE SPACES.
+
+       FD  AUDOUT-FILE.
+       COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+
+       01  GROUPFILE-STATUS                        PIC X(02).
+       01  GRPCARD-STATUS                          PIC X(02).
+       01  WS-AUDOUT-STATUS                        PIC X(02).
+
+       01  FLAGS.
+           05  LASTREC                             PIC X(01)
+                                                    VALUE SPACES.
+           05  WS-STOP-FLG                         PIC X(01)
+                                                    VALUE 'N'.
+             88  STOP-PROCESSING                   VALUE 'Y'.
+
+       01  WS-MISC-VARS.
+           05  WS-RETURN-MSG                       PIC X(80)
+                                                    VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *    Audit trail entry fields for 7500-WRITE-AUDIT-RECORD
+      *---------------------------------------------------------------*
+       01  WS-AUDIT-ACTION-CD                      PIC X(01).
+
+       01  WS-AUDIT-TIMESTAMP-FIELDS.
+           05  WS-AUDIT-CURR-DATE.
+               10  WS-AUDIT-CURR-YEAR              PIC 9(04).
+               10  WS-AUDIT-CURR-MONTH              PIC 9(02).
+               10  WS-AUDIT-CURR-DAY               PIC 9(02).
+           05  WS-AUDIT-CURR-TIME.
+               10  WS-AUDIT-CURR-HOUR              PIC 9(02).
+               10  WS-AUDIT-CURR-MINUTE             PIC 9(02).
+               10  WS-AUDIT-CURR-SECOND             PIC 9(02).
+               10  WS-AUDIT-CURR-HUNDRTH            PIC 9(02).
+           05  WS-AUDIT-WORK-DATE                  PIC X(10).
+           05  WS-AUDIT-WORK-TIME                  PIC X(15).
+
+      *---------------------------------------------------------------*
+      *    End-of-run summary counts, displayed by 8900-PRINT-SUMMARY.
+      *---------------------------------------------------------------*
+       01  WS-SUMMARY-COUNTS.
+           05  WS-ADD-COUNT                        PIC 9(07) VALUE 0.
+           05  WS-UPDATE-COUNT                     PIC 9(07) VALUE 0.
+           05  WS-DELETE-COUNT                     PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESSING.
+           PERFORM 0001-OPEN-FILES
+           PERFORM 1001-READ-NEXT-RECORDS
+           STOP RUN.
+
+       0001-OPEN-FILES.
+           OPEN I-O GROUP-FILE.
+           IF GROUPFILE-STATUS NOT = '00' AND NOT = '05'
+               DISPLAY 'ERROR OPENING GROUPFILE. STATUS: '
+                   GROUPFILE-STATUS
+               MOVE 'GROUPFILE OPEN FAILED' TO WS-RETURN-MSG
+               SET STOP-PROCESSING TO TRUE
+           END-IF.
+
+           OPEN INPUT GRPCARD-FILE.
+           IF GRPCARD-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING GRPCARD FILE. STATUS: '
+                   GRPCARD-STATUS
+               MOVE 'GRPCARD FILE OPEN FAILED' TO WS-RETURN-MSG
+               SET STOP-PROCESSING TO TRUE
+           END-IF.
+
+           OPEN OUTPUT AUDOUT-FILE.
+           IF WS-AUDOUT-STATUS NOT = '00'
+               DISPLAY 'AUDIT FILE OPEN NOT OK. STATUS: '
+                   WS-AUDOUT-STATUS
+           END-IF.
+
+           IF STOP-PROCESSING
+               MOVE 4 TO RETURN-CODE
+               PERFORM 2001-CLOSE-STOP
+               STOP RUN
+           END-IF.
+
+       1001-READ-NEXT-RECORDS.
+           PERFORM 1002-READ-RECORDS
+           PERFORM UNTIL LASTREC = 'Y' OR STOP-PROCESSING
+               PERFORM 1003-TREAT-RECORD
+               PERFORM 1002-READ-RECORDS
+           END-PERFORM
+           PERFORM 2001-CLOSE-STOP.
+
+       1002-READ-RECORDS.
+           READ GRPCARD-FILE INTO WS-INPUT-VARS
+               AT END
+                   MOVE 'Y' TO LASTREC
+           END-READ.
+           IF LASTREC NOT = 'Y'
+               DISPLAY 'PROCESSING GROUP CARD: ' WS-INPUT-VARS
+           END-IF.
+
+       1003-TREAT-RECORD.
+           EVALUATE INPUT-TYPE
+             WHEN 'A'
+               PERFORM 10031-INSERT-GROUP THRU 10031-EXIT
+             WHEN 'U'
+               PERFORM 10032-UPDATE-GROUP THRU 10032-EXIT
+             WHEN 'D'
+               PERFORM 10033-DELETE-GROUP THRU 10033-EXIT
+             WHEN '*'
+               DISPLAY 'IGNORING COMMENTED LINE'
+             WHEN OTHER
+               STRING 'ERROR: TYPE NOT VALID: ' INPUT-TYPE
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+               END-STRING
+               PERFORM 9999-ABEND
+           END-EVALUATE.
+
+       10031-INSERT-GROUP.
+           MOVE INPUT-GRP-ID TO GRP-ID
+           READ GROUP-FILE
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               STRING 'DUPLICATE GROUP ID: ' INPUT-GRP-ID
+                   ' ALREADY EXISTS - INSERT REJECTED'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+               END-STRING
+               PERFORM 9999-ABEND
+               GO TO 10031-EXIT
+           END-READ.
+
+           MOVE INPUT-GRP-ID     TO GRP-ID
+           MOVE INPUT-GRP-DESC   TO GRP-DESC
+           MOVE INPUT-GRP-RATE   TO GRP-INT-RATE
+           MOVE INPUT-GRP-STATUS TO GRP-STATUS
+
+           WRITE GROUP-RECORD
+             INVALID KEY
+               DISPLAY 'ERROR WRITING GROUPFILE. STATUS: '
+                   GROUPFILE-STATUS
+               PERFORM 9999-ABEND
+             NOT INVALID KEY
+               DISPLAY 'GROUP RECORD ADDED SUCCESSFULLY'
+               ADD 1 TO WS-ADD-COUNT
+               MOVE 'I' TO WS-AUDIT-ACTION-CD
+               PERFORM 7500-WRITE-AUDIT-RECORD
+           END-WRITE.
+
+       10031-EXIT.
+           EXIT.
+
+       10032-UPDATE-GROUP.
+           MOVE INPUT-GRP-ID TO GRP-ID
+           READ GROUP-FILE
+             INVALID KEY
+               STRING 'GROUP ID NOT FOUND: ' INPUT-GRP-ID
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+               END-STRING
+               PERFORM 9999-ABEND
+               GO TO 10032-EXIT
+           END-READ.
+
+           MOVE INPUT-GRP-DESC   TO GRP-DESC
+           MOVE INPUT-GRP-RATE   TO GRP-INT-RATE
+           MOVE INPUT-GRP-STATUS TO GRP-STATUS
+
+           REWRITE GROUP-RECORD
+             INVALID KEY
+               DISPLAY 'ERROR REWRITING GROUPFILE. STATUS: '
+                   GROUPFILE-STATUS
+               PERFORM 9999-ABEND
+             NOT INVALID KEY
+               DISPLAY 'GROUP RECORD UPDATED SUCCESSFULLY'
+               ADD 1 TO WS-UPDATE-COUNT
+               MOVE 'U' TO WS-AUDIT-ACTION-CD
+               PERFORM 7500-WRITE-AUDIT-RECORD
+           END-REWRITE.
+
+       10032-EXIT.
+           EXIT.
+
+       10033-DELETE-GROUP.
+           MOVE INPUT-GRP-ID TO GRP-ID
+           READ GROUP-FILE
+             INVALID KEY
+               STRING 'GROUP ID NOT FOUND: ' INPUT-GRP-ID
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+               END-STRING
+               PERFORM 9999-ABEND
+               GO TO 10033-EXIT
+           END-READ.
+
+           DELETE GROUP-FILE
+             INVALID KEY
+               DISPLAY 'ERROR DELETING GROUPFILE. STATUS: '
+                   GROUPFILE-STATUS
+               PERFORM 9999-ABEND
+             NOT INVALID KEY
+               DISPLAY 'GROUP RECORD DELETED SUCCESSFULLY'
+               ADD 1 TO WS-DELETE-COUNT
+               MOVE 'D' TO WS-AUDIT-ACTION-CD
+               PERFORM 7500-WRITE-AUDIT-RECORD
+           END-DELETE.
+
+       10033-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      *    Write an audit trail entry for this add/update/delete.
+      *    Best effort - a failure here must not stop the batch.
+      *---------------------------------------------------------------*
+       7500-WRITE-AUDIT-RECORD.
+           INITIALIZE AUDIT-LOG-RECORD
+           SET AUDIT-ACCTGRP       TO TRUE
+           MOVE WS-AUDIT-ACTION-CD TO AUDIT-ACTION-TYPE
+           MOVE 'BATCH'            TO AUDIT-USER-ID
+           MOVE 'B'                TO AUDIT-USER-TYPE
+           PERFORM 7600-GENERATE-AUDIT-TIMESTAMP
+           MOVE INPUT-GRP-ID       TO AUDIT-ACCTGRP-ID
+           MOVE INPUT-GRP-DESC     TO AUDIT-ACCTGRP-DESC
+           MOVE INPUT-GRP-RATE     TO AUDIT-ACCTGRP-INT-RATE
+           WRITE AUDIT-LOG-RECORD
+           IF WS-AUDOUT-STATUS NOT = '00'
+               DISPLAY 'AUDIT WRITE NOT OK. STATUS: '
+                   WS-AUDOUT-STATUS
+           END-IF.
+
+      *---------------------------------------------------------------*
+      *    Timestamp for the audit entry - format matches the
+      *    online CICS audit subprogram's AUDIT-TIMESTAMP layout.
+      *---------------------------------------------------------------*
+       7600-GENERATE-AUDIT-TIMESTAMP.
+           ACCEPT WS-AUDIT-CURR-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-CURR-TIME FROM TIME
+           STRING WS-AUDIT-CURR-YEAR '-' WS-AUDIT-CURR-MONTH '-'
+                  WS-AUDIT-CURR-DAY
+              DELIMITED BY SIZE
+              INTO WS-AUDIT-WORK-DATE
+           END-STRING
+           STRING WS-AUDIT-CURR-HOUR ':' WS-AUDIT-CURR-MINUTE ':'
+                  WS-AUDIT-CURR-SECOND '.' WS-AUDIT-CURR-HUNDRTH
+              DELIMITED BY SIZE
+              INTO WS-AUDIT-WORK-TIME
+           END-STRING
+           STRING WS-AUDIT-WORK-DATE ' ' WS-AUDIT-WORK-TIME
+              DELIMITED BY SIZE
+              INTO AUDIT-TIMESTAMP
+           END-STRING.
+
+       9999-ABEND.
+           DISPLAY WS-RETURN-MSG.
+           MOVE 4 TO RETURN-CODE.
+           SET STOP-PROCESSING TO TRUE.
+
+       2001-CLOSE-STOP.
+           PERFORM 8900-PRINT-SUMMARY.
+           CLOSE GROUP-FILE.
+           CLOSE GRPCARD-FILE.
+           CLOSE AUDOUT-FILE.
+           IF STOP-PROCESSING
+               CALL 'CEE3ABD'
+           END-IF.
+
+      *---------------------------------------------------------------*
+      *    End-of-run reconciliation summary for the job log.
+      *---------------------------------------------------------------*
+       8900-PRINT-SUMMARY.
+           DISPLAY '================================================'
+           DISPLAY 'CBGRPUPD RUN SUMMARY'
+           DISPLAY '  GROUPS ADDED      : ' WS-ADD-COUNT
+           DISPLAY '  GROUPS UPDATED    : ' WS-UPDATE-COUNT
+           DISPLAY '  GROUPS DELETED    : ' WS-DELETE-COUNT
+           DISPLAY '================================================'.
