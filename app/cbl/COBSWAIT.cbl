@@ -3,6 +3,14 @@
       * Application : CardDemo
       * Type        : BATCH COBOL Program
       * FUNCTION    : UTILITY PROGRAM TO WAIT (PARM IN CENTISECONDS)
+      *               DISPLAYS the wait it is about to honor and sets
+      *               RETURN-CODE so the job log alone can tell
+      *               whether the wait actually ran:
+      *                 RETURN-CODE 00 - waited as requested
+      *                 RETURN-CODE 04 - PARM missing/blank, wait
+      *                                  skipped
+      *                 RETURN-CODE 08 - PARM present but not numeric,
+      *                                  wait skipped
       ******************************************************************
       * Copyright Amazon.com, Inc. or its affiliates.
       * All Rights Reserved.
@@ -34,8 +42,26 @@
        PROCEDURE DIVISION.                                              00040000
 
            ACCEPT PARM-VALUE      FROM SYSIN.
+
+           IF PARM-VALUE = SPACES OR LOW-VALUES
+               DISPLAY 'COBSWAIT: NO WAIT PARM SUPPLIED - WAIT SKIPPED'
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF PARM-VALUE IS NOT NUMERIC
+               DISPLAY 'COBSWAIT: NON-NUMERIC WAIT PARM "' PARM-VALUE
+                   '" - WAIT SKIPPED'
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
            MOVE  PARM-VALUE       TO MVSWAIT-TIME.
+           DISPLAY 'COBSWAIT: WAITING ' MVSWAIT-TIME
+               ' CENTISECONDS'.
            CALL 'MVSWAIT'       USING MVSWAIT-TIME.
+           DISPLAY 'COBSWAIT: WAIT COMPLETE'.
+           MOVE 0 TO RETURN-CODE.
 
            STOP RUN.                                                    00060000
 
