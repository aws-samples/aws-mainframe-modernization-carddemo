@@ -52,15 +52,27 @@
                   RECORD KEY   IS FD-CUST-ID                                    
                   FILE STATUS  IS CUSTFILE-STATUS.                              
                                                                                 
-           SELECT ACCOUNT-FILE ASSIGN TO ACCTFILE                               
-                  ORGANIZATION IS INDEXED                                       
-                  ACCESS MODE  IS RANDOM                                        
-                  RECORD KEY   IS FD-ACCT-ID                                    
-                  FILE STATUS  IS ACCTFILE-STATUS.                              
-                                                                                
-      *                                                                         
-       DATA DIVISION.                                                           
-       FILE SECTION.                                                            
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-ACCT-ID
+                  FILE STATUS  IS ACCTFILE-STATUS.
+
+      *    Checkpoint written every WS-CHECKPOINT-INTERVAL statements so
+      *    a rerun can resume past what has already been mailed; restart
+      *    control input is optional and only present when this run is
+      *    a restart of a prior ABEND.
+           SELECT CHKPT-FILE ASSIGN TO CHKPTFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS CHKPTFILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO RESTFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS RESTFILE-STATUS.
+
+      *
+       DATA DIVISION.
+       FILE SECTION.
        FD  TRNX-FILE.                                                           
        01  FD-TRNXFILE-REC.                                                     
            05 FD-TRNXS-ID.                                                      
@@ -78,12 +90,22 @@
            05 FD-CUST-ID                        PIC X(09).                      
            05 FD-CUST-DATA                      PIC X(491).                     
                                                                                 
-       FD  ACCOUNT-FILE.                                                        
-       01  FD-ACCTFILE-REC.                                                     
-           05 FD-ACCT-ID                        PIC 9(11).                      
-           05 FD-ACCT-DATA                      PIC X(289).                     
-                                                                                
-       WORKING-STORAGE SECTION.                                                 
+       FD  ACCOUNT-FILE.
+       01  FD-ACCTFILE-REC.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCT-DATA                      PIC X(289).
+
+       FD  CHKPT-FILE.
+       01  FD-CHKPTFILE-REC.
+           05 FD-CHKPT-CARD-NUM                 PIC X(16).
+           05 FD-CHKPT-STMT-COUNT                PIC 9(09).
+
+       FD  RESTART-FILE.
+       01  FD-RESTARTFILE-REC.
+           05 FD-RESTART-CARD-NUM               PIC X(16).
+           05 FD-RESTART-STMT-COUNT              PIC 9(09).
+
+       WORKING-STORAGE SECTION.
                                                                                 
       *****************************************************************         
        COPY CVSTM01Y.                                                           
@@ -101,12 +123,37 @@
            05  CUSTFILE-STAT1      PIC X.                                       
            05  CUSTFILE-STAT2      PIC X.                                       
                                                                                 
-       COPY CVACT01Y.                                                           
-       01  ACCTFILE-STATUS.                                                     
-           05  ACCTFILE-STAT1      PIC X.                                       
-           05  ACCTFILE-STAT2      PIC X.                                       
-                                                                                
-       01  COMP-VARIABLES          COMP.                                        
+       COPY CVACT01Y.
+       01  ACCTFILE-STATUS.
+           05  ACCTFILE-STAT1      PIC X.
+           05  ACCTFILE-STAT2      PIC X.
+
+       01  CHKPTFILE-STATUS.
+           05  CHKPTFILE-STAT1     PIC X.
+           05  CHKPTFILE-STAT2     PIC X.
+
+       01  RESTFILE-STATUS.
+           05  RESTFILE-STAT1      PIC X.
+           05  RESTFILE-STAT2      PIC X.
+
+      *---------------------------------------------------------------*
+      *    Checkpoint / restart control                                *
+      *---------------------------------------------------------------*
+       01  WS-CHECKPOINT-CONTROLS.
+           05  WS-CHECKPOINT-INTERVAL     PIC 9(4) VALUE 100.
+           05  WS-STMT-COUNT              PIC 9(9) COMP VALUE 0.
+           05  WS-RESTART-CARD-NUM        PIC X(16) VALUE SPACES.
+           05  WS-RESTART-AVAILABLE       PIC X(1)  VALUE 'N'.
+             88  RESTART-AVAILABLE      VALUE 'Y'.
+             88  RESTART-NOT-AVAILABLE  VALUE 'N'.
+           05  WS-STILL-SKIPPING          PIC X(1)  VALUE 'N'.
+             88  STILL-SKIPPING         VALUE 'Y'.
+             88  NOT-SKIPPING           VALUE 'N'.
+           05  WS-RESTART-POINT-FOUND     PIC X(1)  VALUE 'N'.
+             88  RESTART-POINT-FOUND    VALUE 'Y'.
+             88  RESTART-POINT-NOT-FOUND VALUE 'N'.
+
+       01  COMP-VARIABLES          COMP.
            05  CR-CNT              PIC S9(4) VALUE 0.                           
            05  TR-CNT              PIC S9(4) VALUE 0.                           
            05  CR-JMP              PIC S9(4) VALUE 0.                           
@@ -200,28 +247,49 @@
                10  ST-CURR-BAL                          PIC 9(9).99-.           
                10  FILLER  VALUE SPACES                 PIC X(07).              
                10  FILLER  VALUE SPACES                 PIC X(40).              
-           05  ST-LINE9.                                                        
-               10  FILLER  VALUE 'FICO Score         :' PIC X(20).              
-               10  ST-FICO-SCORE                        PIC X(20).              
-               10  FILLER  VALUE SPACES                 PIC X(40).              
-           05  ST-LINE10.                                                       
-               10  FILLER  VALUE ALL '-'                PIC X(80).              
+           05  ST-LINE9.
+               10  FILLER  VALUE 'FICO Score         :' PIC X(20).
+               10  ST-FICO-SCORE                        PIC X(20).
+               10  FILLER  VALUE SPACES                 PIC X(40).
+           05  ST-LINE9A.
+               10  FILLER  VALUE SPACES                 PIC X(29).
+               10  FILLER  VALUE 'Payment Information'  PIC X(19).
+               10  FILLER  VALUE SPACES                 PIC X(32).
+           05  ST-LINE9B.
+               10  FILLER  VALUE 'Payment Due Date   :' PIC X(20).
+               10  ST-DUE-DATE                          PIC X(10).
+               10  FILLER  VALUE SPACES                 PIC X(50).
+           05  ST-LINE9C.
+               10  FILLER  VALUE 'Minimum Payment Due:' PIC X(20).
+               10  FILLER            VALUE '$'          PIC X(01).
+               10  ST-MIN-PAY-DUE                       PIC Z(7).99-.
+               10  FILLER  VALUE SPACES                 PIC X(48).
+           05  ST-LINE9D.
+               10  FILLER  VALUE 'Interest Charged   :' PIC X(20).
+               10  FILLER            VALUE '$'          PIC X(01).
+               10  ST-INT-CHARGED                       PIC Z(7).99-.
+               10  FILLER  VALUE SPACES                 PIC X(48).
+           05  ST-LINE10.
+               10  FILLER  VALUE ALL '-'                PIC X(80).
            05  ST-LINE11.                                                       
                10  FILLER  VALUE SPACES                 PIC X(30).              
                10  FILLER  VALUE 'TRANSACTION SUMMARY ' PIC X(20).              
                10  FILLER  VALUE SPACES                 PIC X(30).              
            05  ST-LINE12.                                                       
                10  FILLER  VALUE ALL '-'                PIC X(80).              
-           05  ST-LINE13.                                                       
-               10  FILLER  VALUE 'Tran ID         '     PIC X(16).              
-               10  FILLER  VALUE 'Tran Details    '     PIC X(51).              
-               10  FILLER  VALUE '  Tran Amount'        PIC X(13).              
-           05  ST-LINE14.                                                       
-               10  ST-TRANID                            PIC X(16).              
-               10  FILLER            VALUE ' '          PIC X(01).              
-               10  ST-TRANDT                            PIC X(49).              
-               10  FILLER            VALUE '$'          PIC X(01).              
-               10  ST-TRANAMT                           PIC Z(9).99-.           
+           05  ST-LINE13.
+               10  FILLER  VALUE 'Tran ID         '     PIC X(16).
+               10  FILLER  VALUE 'Tran Date '           PIC X(10).
+               10  FILLER  VALUE 'Tran Details'         PIC X(41).
+               10  FILLER  VALUE '  Tran Amount'        PIC X(13).
+           05  ST-LINE14.
+               10  ST-TRANID                            PIC X(16).
+               10  FILLER            VALUE ' '          PIC X(01).
+               10  ST-TRANDT                            PIC X(10).
+               10  FILLER            VALUE ' '          PIC X(01).
+               10  ST-TRANDESC                          PIC X(38).
+               10  FILLER            VALUE '$'          PIC X(01).
+               10  ST-TRANAMT                           PIC Z(9).99-.
            05  ST-LINE14A.                                                      
                10  FILLER            VALUE 'Total EXP:' PIC X(10).              
                10  FILLER            VALUE SPACES       PIC X(56).              
@@ -241,8 +309,57 @@
        01  WS-TRN-TBL-CNTR.                                                     
            05  WS-TRN-TBL-CTR OCCURS 51 TIMES.                                  
                10  WS-TRCT               PIC S9(4) COMP.                        
-                                                                       
-       01  PSAPTR                  POINTER.                            
+
+       01  WS-TRNX-OVERFLOW-COUNTERS      COMP.
+           05  WS-CARD-OVERFLOW-COUNT     PIC S9(4) VALUE 0.
+           05  WS-TRAN-OVERFLOW-COUNT     PIC S9(4) VALUE 0.
+
+      *---------------------------------------------------------------*
+      *    Minimum payment / due date / interest-charged section      *
+      *---------------------------------------------------------------*
+       01  WS-PAYMENT-TERMS.
+           05  WS-STANDARD-APR-PCT        PIC 9(2)V99 VALUE 19.99.
+           05  WS-MIN-PAY-PCT             PIC V999    VALUE .020.
+           05  WS-MIN-PAY-FLOOR           PIC 9(5)V99 VALUE 25.00.
+           05  WS-PAYMENT-GRACE-DAYS      PIC 9(3)    VALUE 25.
+
+       01  WS-PAYMENT-AMOUNTS             COMP-3.
+           05  WS-MIN-PAYMENT             PIC S9(7)V99 VALUE 0.
+           05  WS-INT-CHARGED             PIC S9(7)V99 VALUE 0.
+
+       01  WS-STMT-RUN-DATE.
+           05  WS-RUN-CCYY                PIC 9(4).
+           05  WS-RUN-MM                  PIC 9(2).
+           05  WS-RUN-DD                  PIC 9(2).
+
+       01  WS-PAYMENT-DUE-DATE.
+           05  WS-DUE-CCYY                PIC 9(4).
+           05  WS-DUE-MM                  PIC 9(2).
+           05  WS-DUE-DD                  PIC 9(2).
+       01  WS-DUE-DATE-DISPLAY.
+           05  WS-DUE-DATE-CCYY           PIC 9(4).
+           05  FILLER                     PIC X VALUE '-'.
+           05  WS-DUE-DATE-MM             PIC 9(2).
+           05  FILLER                     PIC X VALUE '-'.
+           05  WS-DUE-DATE-DD             PIC 9(2).
+
+       01  WS-MONTH-DAYS-TABLE.
+           05  FILLER                     PIC 9(2) VALUE 31.
+           05  FILLER                     PIC 9(2) VALUE 28.
+           05  FILLER                     PIC 9(2) VALUE 31.
+           05  FILLER                     PIC 9(2) VALUE 30.
+           05  FILLER                     PIC 9(2) VALUE 31.
+           05  FILLER                     PIC 9(2) VALUE 30.
+           05  FILLER                     PIC 9(2) VALUE 31.
+           05  FILLER                     PIC 9(2) VALUE 31.
+           05  FILLER                     PIC 9(2) VALUE 30.
+           05  FILLER                     PIC 9(2) VALUE 31.
+           05  FILLER                     PIC 9(2) VALUE 30.
+           05  FILLER                     PIC 9(2) VALUE 31.
+       01  WS-MONTH-DAYS-R REDEFINES WS-MONTH-DAYS-TABLE.
+           05  WS-MONTH-DAYS              PIC 9(2) OCCURS 12 TIMES.
+
+       01  PSAPTR                  POINTER.
        01  BUMP-TIOT               PIC S9(08) BINARY VALUE ZERO.       
        01  TIOT-INDEX              REDEFINES BUMP-TIOT POINTER.   
        
@@ -305,11 +422,14 @@
                DISPLAY 'DD NAME     : ' TIOCDDNM ' HAD NULL UCB'       
            END-IF.                                                     
                                                                         
-           INITIALIZE WS-TRNX-TABLE WS-TRN-TBL-CNTR.                            
-           MOVE 0 TO FL-CNT.                                                    
-           SET 1ST-READ-Y TO TRUE.                                              
-                                                                                
-       0000-START.                                                              
+           INITIALIZE WS-TRNX-TABLE WS-TRN-TBL-CNTR.
+           MOVE 0 TO FL-CNT.
+           SET 1ST-READ-Y TO TRUE.
+
+           ACCEPT WS-STMT-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 5050-COMPUTE-DUE-DATE.
+
+       0000-START.
            ADD 1 TO FL-CNT.
            EVALUATE WS-FL-DD                                                    
              WHEN 'TRANFILE'                                                    
@@ -329,26 +449,63 @@
              WHEN OTHER                                                         
                GO TO 9999-GOBACK.
                                                                               
-       1000-MAINLINE.                                                           
-           PERFORM UNTIL END-OF-FILE = 'Y'                                      
-               IF  END-OF-FILE = 'N'                                            
-                   PERFORM 1000-XREFFILE-GET-NEXT                               
-                   IF  END-OF-FILE = 'N'                                        
-                       PERFORM 2000-CUSTFILE-GET                                
-                       PERFORM 3000-ACCTFILE-GET                                
-                       PERFORM 5000-CREATE-STATEMENT                            
-                       MOVE 1 TO CR-JMP                                         
-                       MOVE ZERO TO WS-TOTAL-AMT                                
-                       PERFORM 4000-TRNXFILE-GET                                
-                   END-IF                                                       
-               END-IF                                                           
-           END-PERFORM.                                                         
-                                                                                
-           PERFORM 9100-TRNXFILE-CLOSE.   
-           PERFORM 9200-XREFFILE-CLOSE.          
-           PERFORM 9300-CUSTFILE-CLOSE.          
-           PERFORM 9400-ACCTFILE-CLOSE.          
-   
+       1000-MAINLINE.
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               IF  END-OF-FILE = 'N'
+                   PERFORM 1000-XREFFILE-GET-NEXT
+                   IF  END-OF-FILE = 'N'
+                       IF  STILL-SKIPPING
+                           PERFORM 1050-CHECK-RESTART-SKIP
+                       END-IF
+                       IF  NOT STILL-SKIPPING
+                           PERFORM 2000-CUSTFILE-GET
+                           PERFORM 3000-ACCTFILE-GET
+                           PERFORM 5000-CREATE-STATEMENT
+                           MOVE 1 TO CR-JMP
+                           MOVE ZERO TO WS-TOTAL-AMT
+                           PERFORM 4000-TRNXFILE-GET
+                           PERFORM 7000-CHECK-CHECKPOINT
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           PERFORM 9100-TRNXFILE-CLOSE.
+           PERFORM 9200-XREFFILE-CLOSE.
+           PERFORM 9300-CUSTFILE-CLOSE.
+           PERFORM 9400-ACCTFILE-CLOSE.
+           CLOSE CHKPT-FILE.
+           GO TO 9999-GOBACK.
+      *---------------------------------------------------------------*
+      *    Restart skips XREF records already processed by a prior    *
+      *    run, through and including the last-checkpointed card.     *
+      *    The checkpointed card itself must still be skipped here -  *
+      *    skipping only turns off starting with the record after it, *
+      *    otherwise the checkpointed card gets reprocessed.          *
+      *---------------------------------------------------------------*
+       1050-CHECK-RESTART-SKIP.
+           IF  RESTART-POINT-FOUND
+               SET NOT-SKIPPING TO TRUE
+           ELSE
+               IF  XREF-CARD-NUM = WS-RESTART-CARD-NUM
+                   SET RESTART-POINT-FOUND TO TRUE
+               END-IF
+           END-IF.
+           EXIT.
+      *---------------------------------------------------------------*
+      *    Writes a checkpoint record every WS-CHECKPOINT-INTERVAL     *
+      *    statements so a rerun can resume from here instead of the   *
+      *    top of the XREF file.                                       *
+      *---------------------------------------------------------------*
+       7000-CHECK-CHECKPOINT.
+           ADD 1 TO WS-STMT-COUNT.
+           IF  FUNCTION MOD(WS-STMT-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               MOVE XREF-CARD-NUM TO FD-CHKPT-CARD-NUM
+               MOVE WS-STMT-COUNT TO FD-CHKPT-STMT-COUNT
+               WRITE FD-CHKPTFILE-REC
+           END-IF.
+           EXIT.
+
 
 
 
@@ -482,34 +639,110 @@
                   INTO ST-ADD3                                                  
            END-STRING.                                                          
                                                                                 
-           MOVE ACCT-ID TO ST-ACCT-ID.                                          
-           MOVE ACCT-CURR-BAL TO ST-CURR-BAL.                                   
-           MOVE CUST-FICO-CREDIT-SCORE TO ST-FICO-SCORE.                        
-                                                                                
-           DISPLAY ST-LINE1.                                                    
-           DISPLAY ST-LINE2.                                                    
-           DISPLAY ST-LINE3.                                                    
-           DISPLAY ST-LINE4.                                                    
-           DISPLAY ST-LINE5.                                                    
-           DISPLAY ST-LINE6.                                                    
-           DISPLAY ST-LINE5.                                                    
-           DISPLAY ST-LINE7.                                                    
-           DISPLAY ST-LINE8.                                                    
-           DISPLAY ST-LINE9.                                                    
-           DISPLAY ST-LINE10.                                                   
-           DISPLAY ST-LINE11.                                                   
-           DISPLAY ST-LINE12.                                                   
-           DISPLAY ST-LINE13.                                                   
-           DISPLAY ST-LINE12.                                                   
-                                                                                
-           EXIT.                                                                
-                                                                                
-      *---------------------------------------------------------------*         
-       6000-WRITE-TRANS.                                                        
-           MOVE TRNX-ID TO ST-TRANID.                                           
-           MOVE TRNX-DESC TO ST-TRANDT.                                         
-           MOVE TRNX-AMT TO ST-TRANAMT.                                         
-           DISPLAY ST-LINE14.                                                   
+           MOVE ACCT-ID TO ST-ACCT-ID.
+           MOVE ACCT-CURR-BAL TO ST-CURR-BAL.
+           MOVE CUST-FICO-CREDIT-SCORE TO ST-FICO-SCORE.
+
+           PERFORM 5070-COMPUTE-PAYMENT-AMOUNTS.
+           MOVE WS-DUE-DATE-DISPLAY TO ST-DUE-DATE.
+           MOVE WS-MIN-PAYMENT TO ST-MIN-PAY-DUE.
+           MOVE WS-INT-CHARGED TO ST-INT-CHARGED.
+
+           DISPLAY ST-LINE1.
+           DISPLAY ST-LINE2.
+           DISPLAY ST-LINE3.
+           DISPLAY ST-LINE4.
+           DISPLAY ST-LINE5.
+           DISPLAY ST-LINE6.
+           DISPLAY ST-LINE5.
+           DISPLAY ST-LINE7.
+           DISPLAY ST-LINE8.
+           DISPLAY ST-LINE9.
+           DISPLAY ST-LINE9A.
+           DISPLAY ST-LINE9B.
+           DISPLAY ST-LINE9C.
+           DISPLAY ST-LINE9D.
+           DISPLAY ST-LINE10.
+           DISPLAY ST-LINE11.
+           DISPLAY ST-LINE12.
+           DISPLAY ST-LINE13.
+           DISPLAY ST-LINE12.
+
+           EXIT.
+
+      *---------------------------------------------------------------*
+      *    Computes the payment-due date once from the run date. The  *
+      *    due date is a fixed number of grace days past the run      *
+      *    date; WS-PAYMENT-GRACE-DAYS never spans more than two      *
+      *    month boundaries so two rollover passes are sufficient.    *
+      *---------------------------------------------------------------*
+       5050-COMPUTE-DUE-DATE.
+           IF FUNCTION MOD(WS-RUN-CCYY, 4) = 0
+               AND (FUNCTION MOD(WS-RUN-CCYY, 100) NOT = 0
+                    OR FUNCTION MOD(WS-RUN-CCYY, 400) = 0)
+               MOVE 29 TO WS-MONTH-DAYS(2)
+           ELSE
+               MOVE 28 TO WS-MONTH-DAYS(2)
+           END-IF.
+
+           MOVE WS-RUN-CCYY TO WS-DUE-CCYY.
+           MOVE WS-RUN-MM   TO WS-DUE-MM.
+           ADD WS-PAYMENT-GRACE-DAYS TO WS-RUN-DD GIVING WS-DUE-DD.
+
+           PERFORM 5060-ROLLOVER-DUE-MONTH 2 TIMES.
+
+           MOVE WS-DUE-CCYY TO WS-DUE-DATE-CCYY.
+           MOVE WS-DUE-MM   TO WS-DUE-DATE-MM.
+           MOVE WS-DUE-DD   TO WS-DUE-DATE-DD.
+
+           EXIT.
+
+      *---------------------------------------------------------------*
+       5060-ROLLOVER-DUE-MONTH.
+           IF WS-DUE-DD > WS-MONTH-DAYS(WS-DUE-MM)
+               SUBTRACT WS-MONTH-DAYS(WS-DUE-MM) FROM WS-DUE-DD
+               ADD 1 TO WS-DUE-MM
+               IF WS-DUE-MM > 12
+                   MOVE 1 TO WS-DUE-MM
+                   ADD 1 TO WS-DUE-CCYY
+               END-IF
+           END-IF.
+
+           EXIT.
+
+      *---------------------------------------------------------------*
+      *    Minimum payment is the greater of a flat percentage of the *
+      *    current balance or a fixed floor, capped at the balance    *
+      *    itself; interest charged applies the standard APR to the   *
+      *    balance for one billing cycle.                             *
+      *---------------------------------------------------------------*
+       5070-COMPUTE-PAYMENT-AMOUNTS.
+           IF ACCT-CURR-BAL > 0
+               COMPUTE WS-MIN-PAYMENT ROUNDED =
+                   ACCT-CURR-BAL * WS-MIN-PAY-PCT
+               IF WS-MIN-PAYMENT < WS-MIN-PAY-FLOOR
+                   IF ACCT-CURR-BAL < WS-MIN-PAY-FLOOR
+                       MOVE ACCT-CURR-BAL TO WS-MIN-PAYMENT
+                   ELSE
+                       MOVE WS-MIN-PAY-FLOOR TO WS-MIN-PAYMENT
+                   END-IF
+               END-IF
+               COMPUTE WS-INT-CHARGED ROUNDED =
+                   ACCT-CURR-BAL * (WS-STANDARD-APR-PCT / 1200)
+           ELSE
+               MOVE ZERO TO WS-MIN-PAYMENT
+               MOVE ZERO TO WS-INT-CHARGED
+           END-IF.
+
+           EXIT.
+
+      *---------------------------------------------------------------*
+       6000-WRITE-TRANS.
+           MOVE TRNX-ID TO ST-TRANID.
+           MOVE TRNX-ORIG-TS(1:10) TO ST-TRANDT.
+           MOVE TRNX-DESC TO ST-TRANDESC.
+           MOVE TRNX-AMT TO ST-TRANAMT.
+           DISPLAY ST-LINE14.
                                                                                 
            EXIT.                                                                
                                                                                 
@@ -598,40 +831,107 @@
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR OPENING ACCOUNT MASTER FILE'                      
-               MOVE ACCTFILE-STATUS TO IO-STATUS                                
-               PERFORM 9910-DISPLAY-IO-STATUS                                   
-               PERFORM 9999-ABEND-PROGRAM                                       
-           END-IF.                                                              
-           GO TO 1000-MAINLINE.                                                 
-           EXIT.                                                                
-      *---------------------------------------------------------------*         
-       8500-READTRAN-READ.                                                      
-           IF WS-SAVE-CARD = TRNX-CARD-NUM                                      
-               ADD 1 TO TR-CNT                                                  
-           ELSE                                                                 
-               MOVE TR-CNT TO WS-TRCT (CR-CNT)                                  
-               ADD 1 TO CR-CNT                                                  
-               MOVE 1 TO TR-CNT                                                 
-           END-IF.                                                              
-      *    DISPLAY '8500- ' CR-CNT ' ; ' TR-CNT ' ; '                           
-      *    TRNX-REST                                                            
-                                                                                
-           MOVE TRNX-CARD-NUM TO WS-CARD-NUM (CR-CNT).                          
-           MOVE TRNX-ID TO WS-TRAN-NUM (CR-CNT, TR-CNT).                        
-           MOVE TRNX-REST TO WS-TRAN-REST (CR-CNT, TR-CNT).                     
-           MOVE TRNX-CARD-NUM TO WS-SAVE-CARD.                                  
-                                                                                
-           READ TRNX-FILE INTO TRNX-RECORD                                      
-             AT END                                                             
-               GO TO 8599-EXIT                                                  
-             NOT AT END                                                         
-               GO TO 8500-READTRAN-READ                                         
-           END-READ.                                                            
-                                                                                
-       8599-EXIT.                                                               
-           MOVE TR-CNT TO WS-TRCT (CR-CNT).                                     
-           MOVE 'XREFFILE' TO WS-FL-DD.                                         
+               DISPLAY 'ERROR OPENING ACCOUNT MASTER FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF.
+           PERFORM 8600-CHKPTFILE-OPEN.
+           PERFORM 8700-RESTARTFILE-READ.
+           GO TO 1000-MAINLINE.
+           EXIT.
+      *---------------------------------------------------------------*
+      *    Opens the checkpoint output file that this run writes to.  *
+      *---------------------------------------------------------------*
+       8600-CHKPTFILE-OPEN.
+           OPEN OUTPUT CHKPT-FILE.
+           IF  CHKPTFILE-STATUS = '00'
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE'
+               MOVE CHKPTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF.
+           EXIT.
+      *---------------------------------------------------------------*
+      *    Restart control input is optional. When the DD is present  *
+      *    (a prior run's checkpoint file supplied as this run's       *
+      *    restart file) the last-checkpointed card number is read     *
+      *    and the XREF pass skips forward to resume past it; when     *
+      *    the DD is absent this is a normal, from-the-top run.        *
+      *---------------------------------------------------------------*
+       8700-RESTARTFILE-READ.
+           OPEN INPUT RESTART-FILE.
+           IF  RESTFILE-STATUS = '00'
+               READ RESTART-FILE
+               IF  RESTFILE-STATUS = '00'
+                   MOVE FD-RESTART-CARD-NUM TO WS-RESTART-CARD-NUM
+                   MOVE FD-RESTART-STMT-COUNT TO WS-STMT-COUNT
+                   SET RESTART-AVAILABLE TO TRUE
+                   SET STILL-SKIPPING TO TRUE
+                   DISPLAY 'RESTARTING STATEMENT RUN AFTER CARD: '
+                       WS-RESTART-CARD-NUM
+               END-IF
+               CLOSE RESTART-FILE
+           ELSE
+               DISPLAY 'NO RESTART FILE PRESENT - STARTING FROM TOP'
+           END-IF.
+           EXIT.
+      *---------------------------------------------------------------*
+       8500-READTRAN-READ.
+           IF WS-SAVE-CARD = TRNX-CARD-NUM
+               ADD 1 TO TR-CNT
+           ELSE
+               IF CR-CNT NOT > 51
+                   MOVE TR-CNT TO WS-TRCT (CR-CNT)
+               END-IF
+               ADD 1 TO CR-CNT
+               MOVE 1 TO TR-CNT
+           END-IF.
+      *    DISPLAY '8500- ' CR-CNT ' ; ' TR-CNT ' ; '
+      *    TRNX-REST
+
+      *    The card/transaction table is sized 51 cards by 10
+      *    transactions per cycle. Rather than let an overflowing
+      *    card or transaction silently corrupt an adjacent table
+      *    entry (or, past 51 cards, run off the end of the table),
+      *    count and report it and drop it from the statement.
+           IF CR-CNT > 51
+               ADD 1 TO WS-CARD-OVERFLOW-COUNT
+           ELSE
+               IF TR-CNT > 10
+                   ADD 1 TO WS-TRAN-OVERFLOW-COUNT
+               ELSE
+                   MOVE TRNX-CARD-NUM TO WS-CARD-NUM (CR-CNT)
+                   MOVE TRNX-ID TO WS-TRAN-NUM (CR-CNT, TR-CNT)
+                   MOVE TRNX-REST TO WS-TRAN-REST (CR-CNT, TR-CNT)
+               END-IF
+           END-IF.
+           MOVE TRNX-CARD-NUM TO WS-SAVE-CARD.
+
+           READ TRNX-FILE INTO TRNX-RECORD
+             AT END
+               GO TO 8599-EXIT
+             NOT AT END
+               GO TO 8500-READTRAN-READ
+           END-READ.
+
+       8599-EXIT.
+           IF CR-CNT NOT > 51
+               MOVE TR-CNT TO WS-TRCT (CR-CNT)
+           END-IF
+           IF WS-TRAN-OVERFLOW-COUNT > 0
+               DISPLAY 'WARNING: ' WS-TRAN-OVERFLOW-COUNT
+                   ' TRANSACTION(S) TRUNCATED - CARD EXCEEDED 10 '
+                   'TRANSACTIONS IN CYCLE'
+           END-IF
+           IF WS-CARD-OVERFLOW-COUNT > 0
+               DISPLAY 'WARNING: ' WS-CARD-OVERFLOW-COUNT
+                   ' CARD(S) DROPPED FROM STATEMENT RUN - EXCEEDED '
+                   '51 DISTINCT CARDS'
+           END-IF
+           MOVE 'XREFFILE' TO WS-FL-DD.
            GO TO 0000-START.                                                    
            EXIT.                                                                
                                                                                 
