@@ -46,6 +46,18 @@
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS VBRCFILE-STATUS.
+      *
+           SELECT XREF-FILE ASSIGN TO XREFFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS XREF-CARD-NUM
+                  FILE STATUS  IS XREFFILE-STATUS.
+      *
+           SELECT TRAN-FILE ASSIGN TO TRANFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS TRAN-ID
+                  FILE STATUS  IS TRANFILE-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -70,12 +82,25 @@
       *
        FD ARRY-FILE.
        01 ARR-ARRAY-REC.
-          05  ARR-ACCT-ID                PIC 9(11).
-          05  ARR-ACCT-BAL OCCURS 5  TIMES.
-            10  ARR-ACCT-CURR-BAL        PIC S9(10)V99.
-            10  ARR-ACCT-CURR-CYC-DEBIT  PIC S9(10)V99
-                                         USAGE IS COMP-3.
-          05  ARR-FILLER                 PIC X(04).
+          05  ARR-REC-TYPE               PIC X(01).
+          05  ARR-RECORD-DATA.
+            10  ARR-ACCT-ID                PIC 9(11).
+            10  ARR-ACCT-BAL OCCURS 5  TIMES.
+              15  ARR-ACCT-CURR-BAL        PIC S9(10)V99.
+              15  ARR-ACCT-CURR-CYC-DEBIT  PIC S9(10)V99
+                                           USAGE IS COMP-3.
+            10  ARR-FILLER                 PIC X(04).
+      *---------------------------------------------------------------*
+      * Trailer/control record - written once, after the last detail
+      * record, so a downstream consumer can tie out the record count
+      * and balance total against what CBACT01C actually produced.
+      *---------------------------------------------------------------*
+          05  ARR-TRAILER-DATA REDEFINES ARR-RECORD-DATA.
+            10  ARR-TRLR-RECORD-COUNT      PIC 9(09) COMP.
+            10  ARR-TRLR-BAL-TOTAL         PIC S9(11)V99 COMP-3.
+            10  ARR-TRLR-RUN-DATE          PIC X(10).
+            10  ARR-TRLR-RUN-TIME          PIC X(08).
+            10  FILLER                     PIC X(81).
       *
        FD VBRC-FILE
                   RECORDING MODE IS V
@@ -83,6 +108,13 @@
                   FROM 10 TO 80 DEPENDING
                   ON WS-RECD-LEN.
        01 VBR-REC                        PIC X(80).
+      *
+       FD  XREF-FILE.
+       COPY CVACT03Y.
+      *
+       FD  TRAN-FILE.
+       COPY CVTRA05Y.
+      *
        WORKING-STORAGE SECTION.
 
       ****0************************************************************
@@ -100,6 +132,67 @@
        01  VBRCFILE-STATUS.
            05  VBRCFILE-STAT1      PIC X.
            05  VBRCFILE-STAT2      PIC X.
+       01  XREFFILE-STATUS.
+           05  XREFFILE-STAT1      PIC X.
+           05  XREFFILE-STAT2      PIC X.
+       01  TRANFILE-STATUS.
+           05  TRANFILE-STAT1      PIC X.
+           05  TRANFILE-STAT2      PIC X.
+
+      *---------------------------------------------------------------*
+      * Card-to-account lookup and last-5-cycle balance/debit history *
+      * are built once, up front, from the real cross-reference and   *
+      * transaction files so ARR-ACCT-BAL reflects actual activity    *
+      * instead of literal fills.                                     *
+      *---------------------------------------------------------------*
+       01  WS-XREF-TABLE.
+           05  WS-XREF-ENTRY OCCURS 2000 TIMES.
+               10  WS-XREF-TBL-CARD        PIC X(16).
+               10  WS-XREF-TBL-ACCT        PIC 9(11).
+       01  WS-XREF-MAX-ENTRIES     PIC S9(8) COMP VALUE 2000.
+       01  WS-XREF-COUNT           PIC S9(8) COMP VALUE 0.
+       01  WS-XREF-SUB             PIC S9(8) COMP VALUE 0.
+       01  WS-XREF-EOF-SW          PIC X VALUE 'N'.
+           88  WS-XREF-DONE                 VALUE 'Y'.
+
+       01  WS-CYCLE-TABLE.
+           05  WS-CYCLE-ENTRY OCCURS 2000 TIMES.
+               10  WS-CYCLE-TBL-ACCT        PIC 9(11).
+               10  WS-CYCLE-BUCKET OCCURS 5 TIMES.
+                   15  WS-CYCLE-BAL         PIC S9(10)V99 COMP-3.
+                   15  WS-CYCLE-DEBIT       PIC S9(10)V99 COMP-3.
+       01  WS-CYCLE-MAX-ENTRIES    PIC S9(8) COMP VALUE 2000.
+       01  WS-CYCLE-COUNT          PIC S9(8) COMP VALUE 0.
+       01  WS-CYCLE-SUB            PIC S9(8) COMP VALUE 0.
+       01  WS-TRAN-EOF-SW          PIC X VALUE 'N'.
+           88  WS-TRAN-DONE                 VALUE 'Y'.
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURR-YYYY             PIC 9(4).
+           05  WS-CURR-MM               PIC 9(2).
+           05  WS-CURR-DD               PIC 9(2).
+       01  WS-CURR-CYCLE-SEQ        PIC 9(6).
+       01  WS-TRAN-CYCLE-SEQ        PIC 9(6).
+       01  WS-CYCLE-OFFSET          PIC S9(4) COMP.
+       01  WS-CYC-BKT-NUM      PIC S9(4) COMP.
+       01  WS-FOUND-SW              PIC X.
+           88  WS-FOUND                     VALUE 'Y'.
+           88  WS-NOT-FOUND                 VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      * ARRYFILE reconciliation counters and trailer-record timestamp *
+      *---------------------------------------------------------------*
+       01  WS-ARR-RECORD-COUNT      PIC 9(09) COMP VALUE 0.
+       01  WS-ARR-BAL-TOTAL         PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-ARR-RUN-DATE-FIELDS.
+           05  WS-ARR-RUN-YYYY          PIC 9(04).
+           05  WS-ARR-RUN-MM            PIC 9(02).
+           05  WS-ARR-RUN-DD            PIC 9(02).
+       01  WS-ARR-RUN-TIME-FIELDS.
+           05  WS-ARR-RUN-HH            PIC 9(02).
+           05  WS-ARR-RUN-MN            PIC 9(02).
+           05  WS-ARR-RUN-SS            PIC 9(02).
+           05  WS-ARR-RUN-HS            PIC 9(02).
 
        01  IO-STATUS.
            05  IO-STAT1            PIC X.
@@ -143,6 +236,12 @@
            PERFORM 2000-OUTFILE-OPEN.
            PERFORM 3000-ARRFILE-OPEN.
            PERFORM 4000-VBRFILE-OPEN.
+           PERFORM 0050-XREFFILE-OPEN.
+           PERFORM 0060-TRANFILE-OPEN.
+           PERFORM 0070-BUILD-XREF-TABLE.
+           PERFORM 0080-BUILD-CYCLE-TABLE.
+           PERFORM 0090-XREFFILE-CLOSE.
+           PERFORM 0095-TRANFILE-CLOSE.
 
            PERFORM UNTIL END-OF-FILE = 'Y'
                IF  END-OF-FILE = 'N'
@@ -153,6 +252,8 @@
                END-IF
            END-PERFORM.
 
+           PERFORM 1460-WRITE-ARRY-TRAILER.
+
            PERFORM 9000-ACCTFILE-CLOSE.
 
            DISPLAY 'END OF EXECUTION OF PROGRAM CBACT01C'.
@@ -233,9 +334,7 @@
            MOVE   CODATECN-0UT-DATE       TO   OUT-ACCT-REISSUE-DATE.
 
            MOVE   ACCT-CURR-CYC-CREDIT    TO   OUT-ACCT-CURR-CYC-CREDIT.
-           IF  ACCT-CURR-CYC-DEBIT EQUAL TO ZERO
-               MOVE 2525.00         TO   OUT-ACCT-CURR-CYC-DEBIT
-           END-IF.
+           MOVE   ACCT-CURR-CYC-DEBIT     TO   OUT-ACCT-CURR-CYC-DEBIT.
            MOVE   ACCT-GROUP-ID           TO   OUT-ACCT-GROUP-ID.
            EXIT.
       *---------------------------------------------------------------*
@@ -251,13 +350,206 @@
            EXIT.
       *---------------------------------------------------------------*
        1400-POPUL-ARRAY-RECORD.
+           MOVE   'D'              TO  ARR-REC-TYPE.
            MOVE   ACCT-ID         TO   ARR-ACCT-ID.
-           MOVE   ACCT-CURR-BAL   TO   ARR-ACCT-CURR-BAL(1).
-           MOVE   1005.00         TO   ARR-ACCT-CURR-CYC-DEBIT(1).
-           MOVE   ACCT-CURR-BAL   TO   ARR-ACCT-CURR-BAL(2).
-           MOVE   1525.00         TO   ARR-ACCT-CURR-CYC-DEBIT(2).
-           MOVE   -1025.00        TO   ARR-ACCT-CURR-BAL(3).
-           MOVE   -2500.00        TO   ARR-ACCT-CURR-CYC-DEBIT(3).
+           SET  WS-NOT-FOUND      TO   TRUE.
+           PERFORM VARYING WS-CYCLE-SUB FROM 1 BY 1
+               UNTIL WS-CYCLE-SUB > WS-CYCLE-COUNT
+                     OR WS-FOUND
+               IF WS-CYCLE-TBL-ACCT (WS-CYCLE-SUB) = ACCT-ID
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-CYCLE-SUB
+               PERFORM VARYING WS-CYC-BKT-NUM FROM 1 BY 1
+                   UNTIL WS-CYC-BKT-NUM > 5
+                   MOVE WS-CYCLE-BAL (WS-CYCLE-SUB, WS-CYC-BKT-NUM)
+                     TO ARR-ACCT-CURR-BAL (WS-CYC-BKT-NUM)
+                   MOVE WS-CYCLE-DEBIT (WS-CYCLE-SUB, WS-CYC-BKT-NUM)
+                     TO ARR-ACCT-CURR-CYC-DEBIT (WS-CYC-BKT-NUM)
+               END-PERFORM
+           ELSE
+      *        Account had no matching card/transaction activity on
+      *        file for any of the last 5 cycles - current balance
+      *        carries forward with zero cycle debit, no fabricated
+      *        history is fed downstream.
+               PERFORM VARYING WS-CYC-BKT-NUM FROM 1 BY 1
+                   UNTIL WS-CYC-BKT-NUM > 5
+                   MOVE ACCT-CURR-BAL TO
+                       ARR-ACCT-CURR-BAL (WS-CYC-BKT-NUM)
+                   MOVE ZERO TO
+                       ARR-ACCT-CURR-CYC-DEBIT (WS-CYC-BKT-NUM)
+               END-PERFORM
+           END-IF.
+           EXIT.
+      *---------------------------------------------------------------*
+       0050-XREFFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT XREF-FILE
+           IF  XREFFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING XREFFILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0060-TRANFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT TRAN-FILE
+           IF  TRANFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING TRANFILE'
+               MOVE TRANFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Load the card-to-account cross reference once so transactions *
+      * (keyed by card) can be attributed to the owning account.      *
+      *---------------------------------------------------------------*
+       0070-BUILD-XREF-TABLE.
+           READ XREF-FILE
+               AT END SET WS-XREF-DONE TO TRUE
+           END-READ
+           PERFORM UNTIL WS-XREF-DONE
+               IF XREFFILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR READING XREFFILE'
+                   MOVE XREFFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+               IF WS-XREF-COUNT >= WS-XREF-MAX-ENTRIES
+                   DISPLAY 'WARNING: XREF TABLE FULL, SKIPPING CARD: '
+                           XREF-CARD-NUM
+               ELSE
+                   ADD 1 TO WS-XREF-COUNT
+                   MOVE XREF-CARD-NUM TO
+                       WS-XREF-TBL-CARD (WS-XREF-COUNT)
+                   MOVE XREF-ACCT-ID TO
+                       WS-XREF-TBL-ACCT (WS-XREF-COUNT)
+               END-IF
+               READ XREF-FILE
+                   AT END SET WS-XREF-DONE TO TRUE
+               END-READ
+           END-PERFORM.
+           EXIT.
+      *---------------------------------------------------------------*
+      * Load the last 5 processing cycles' worth of transaction       *
+      * activity per account, bucketed by how many cycles back from   *
+      * today's processing month the transaction posted.              *
+      *---------------------------------------------------------------*
+       0080-BUILD-CYCLE-TABLE.
+           ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE YYYYMMDD.
+           COMPUTE WS-CURR-CYCLE-SEQ =
+               (WS-CURR-YYYY * 12) + WS-CURR-MM.
+
+           READ TRAN-FILE
+               AT END SET WS-TRAN-DONE TO TRUE
+           END-READ
+           PERFORM UNTIL WS-TRAN-DONE
+               IF TRANFILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR READING TRANFILE'
+                   MOVE TRANFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+               PERFORM 0085-POST-TRAN-TO-CYCLE
+               READ TRAN-FILE
+                   AT END SET WS-TRAN-DONE TO TRUE
+               END-READ
+           END-PERFORM.
+           EXIT.
+      *---------------------------------------------------------------*
+       0085-POST-TRAN-TO-CYCLE.
+           SET WS-NOT-FOUND TO TRUE.
+           PERFORM VARYING WS-XREF-SUB FROM 1 BY 1
+               UNTIL WS-XREF-SUB > WS-XREF-COUNT
+                     OR WS-FOUND
+               IF WS-XREF-TBL-CARD (WS-XREF-SUB) = TRAN-CARD-NUM
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-NOT-FOUND
+      *        Transaction's card has no cross reference on file;
+      *        nothing to attribute this activity to.
+               CONTINUE
+           ELSE
+               SUBTRACT 1 FROM WS-XREF-SUB
+               COMPUTE WS-TRAN-CYCLE-SEQ =
+                   (FUNCTION NUMVAL(TRAN-ORIG-TS(1:4)) * 12) +
+                    FUNCTION NUMVAL(TRAN-ORIG-TS(6:2))
+               COMPUTE WS-CYCLE-OFFSET =
+                   WS-CURR-CYCLE-SEQ - WS-TRAN-CYCLE-SEQ
+               IF WS-CYCLE-OFFSET >= 0 AND WS-CYCLE-OFFSET < 5
+                   COMPUTE WS-CYC-BKT-NUM = WS-CYCLE-OFFSET + 1
+                   PERFORM 0087-FIND-OR-ADD-CYCLE-ROW
+                   ADD TRAN-AMT TO
+                       WS-CYCLE-BAL (WS-CYCLE-SUB, WS-CYC-BKT-NUM)
+      *            Only purchase/fee activity (a positive TRAN-AMT)
+      *            counts as a debit; payments and other credits
+      *            (a negative TRAN-AMT) reduce the balance above but
+      *            are not part of the cycle's debit total.
+                   IF TRAN-AMT > ZERO
+                       ADD TRAN-AMT TO
+                           WS-CYCLE-DEBIT (WS-CYCLE-SUB, WS-CYC-BKT-NUM)
+                   END-IF
+               END-IF
+           END-IF.
+           EXIT.
+      *---------------------------------------------------------------*
+      * On entry WS-XREF-SUB identifies the card's cross-reference    *
+      * row; on exit WS-CYCLE-SUB identifies the matching (or newly   *
+      * added) account row in WS-CYCLE-TABLE.                         *
+      *---------------------------------------------------------------*
+       0087-FIND-OR-ADD-CYCLE-ROW.
+           SET WS-NOT-FOUND TO TRUE.
+           PERFORM VARYING WS-CYCLE-SUB FROM 1 BY 1
+               UNTIL WS-CYCLE-SUB > WS-CYCLE-COUNT
+                     OR WS-FOUND
+               IF WS-CYCLE-TBL-ACCT (WS-CYCLE-SUB) =
+                       WS-XREF-TBL-ACCT (WS-XREF-SUB)
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-CYCLE-SUB
+           ELSE
+               IF WS-CYCLE-COUNT >= WS-CYCLE-MAX-ENTRIES
+                   DISPLAY 'WARNING: CYCLE TABLE FULL, SKIPPING ACCT: '
+                           WS-XREF-TBL-ACCT (WS-XREF-SUB)
+                   MOVE WS-CYCLE-MAX-ENTRIES TO WS-CYCLE-SUB
+               ELSE
+                   ADD 1 TO WS-CYCLE-COUNT
+                   MOVE WS-CYCLE-COUNT TO WS-CYCLE-SUB
+                   INITIALIZE WS-CYCLE-ENTRY (WS-CYCLE-SUB)
+                   MOVE WS-XREF-TBL-ACCT (WS-XREF-SUB) TO
+                       WS-CYCLE-TBL-ACCT (WS-CYCLE-SUB)
+               END-IF
+           END-IF.
+           EXIT.
+      *---------------------------------------------------------------*
+       0090-XREFFILE-CLOSE.
+           CLOSE XREF-FILE.
+           EXIT.
+      *---------------------------------------------------------------*
+       0095-TRANFILE-CLOSE.
+           CLOSE TRAN-FILE.
            EXIT.
       *---------------------------------------------------------------*
        1450-WRITE-ARRY-RECORD.
@@ -271,6 +563,50 @@
               PERFORM 9910-DISPLAY-IO-STATUS
               PERFORM 9999-ABEND-PROGRAM
            END-IF.
+           ADD 1 TO WS-ARR-RECORD-COUNT.
+           PERFORM VARYING WS-CYC-BKT-NUM FROM 1 BY 1
+               UNTIL WS-CYC-BKT-NUM > 5
+               ADD ARR-ACCT-CURR-BAL (WS-CYC-BKT-NUM)
+                 TO WS-ARR-BAL-TOTAL
+           END-PERFORM.
+           EXIT.
+      *---------------------------------------------------------------*
+      * Trailer/control record for ARRYFILE - written once, after the *
+      * last detail record, so whoever picks up ARRYFILE next in the  *
+      * batch chain can verify the record count and balance total     *
+      * against what CBACT01C actually produced instead of trusting a *
+      * silent file copy.                                             *
+      *---------------------------------------------------------------*
+       1460-WRITE-ARRY-TRAILER.
+           ACCEPT WS-ARR-RUN-DATE-FIELDS FROM DATE YYYYMMDD.
+           ACCEPT WS-ARR-RUN-TIME-FIELDS FROM TIME.
+
+           INITIALIZE ARR-ARRAY-REC.
+           MOVE 'T'                    TO ARR-REC-TYPE.
+           MOVE WS-ARR-RECORD-COUNT    TO ARR-TRLR-RECORD-COUNT.
+           MOVE WS-ARR-BAL-TOTAL       TO ARR-TRLR-BAL-TOTAL.
+
+           STRING WS-ARR-RUN-YYYY '-' WS-ARR-RUN-MM '-' WS-ARR-RUN-DD
+               DELIMITED BY SIZE
+               INTO ARR-TRLR-RUN-DATE
+           END-STRING.
+           STRING WS-ARR-RUN-HH ':' WS-ARR-RUN-MN ':' WS-ARR-RUN-SS
+               DELIMITED BY SIZE
+               INTO ARR-TRLR-RUN-TIME
+           END-STRING.
+
+           WRITE ARR-ARRAY-REC.
+
+           IF ARRYFILE-STATUS NOT = '00'
+              DISPLAY 'ARRAY FILE TRAILER WRITE STATUS IS:'
+                                        ARRYFILE-STATUS
+              MOVE ARRYFILE-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF.
+
+           DISPLAY 'ARRYFILE RECORD COUNT: ' WS-ARR-RECORD-COUNT.
+           DISPLAY 'ARRYFILE BALANCE TOTAL: ' WS-ARR-BAL-TOTAL.
            EXIT.
       *---------------------------------------------------------------*
        1500-POPUL-VBRC-RECORD.
