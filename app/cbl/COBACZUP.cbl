@@ -0,0 +1,292 @@
+000100******************************************************************
+000200* PROGRAM     : COBACZUP.CBL
+000300* Application : CardDemo
+000400* Type        : BATCH COBOL Program
+000500* FUNCTION    : Apply account-level mailing ZIP overrides
+000600*               (ACCT-ADDR-ZIP) from a control-card input file.
+000700*               This is the only maintenance path for that field
+000800*               - previously it was set once at account creation
+000900*               and only ever visible again inside an export dump.
+001000******************************************************************
+001100* Copyright Amazon.com, Inc. or its affiliates.
+001200* All Rights Reserved.
+001300*
+001400* Licensed under the Apache License, Version 2.0 (the "License").
+001500* You may not use this file except in compliance with the License.
+001600* You may obtain a copy of the License at
+001700*
+001800*    http://www.apache.org/licenses/LICENSE-2.0
+001900*
+002000* Unless required by applicable law or agreed to in writing,
+002100* software distributed under the License is distributed on an
+002200* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+002300* either express or implied. See the License for the specific
+002400* language governing permissions and limitations under the License
+002500******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBACZUP.
+       AUTHOR.        AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Control-card input of ACCT-ID / new-ZIP pairs, one per
+      *    account to be overridden on this run.
+           SELECT ZIPCARD-FILE ASSIGN TO ZIPCARD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ZIPCARD-STATUS.
+      *
+      *    Audit trail entry for each ZIP override applied - best
+      *    effort, the same as every other batch maintenance program
+      *    in this application; a write failure here is logged but
+      *    does not stop the run or undo the account update.
+           SELECT AUDOUT-FILE ASSIGN TO AUDOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-AUDOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZIPCARD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ZIPCARD-RECORD.
+           05  ZC-ACCT-ID                          PIC 9(11).
+           05  ZC-NEW-ZIP                          PIC X(10).
+           05  FILLER                              PIC X(59).
+
+       FD  AUDOUT-FILE.
+       COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+
+      *    Account record layout, used here only to reach into the
+      *    ACCT-ADDR-ZIP field of the buffer read back from CBSTM03B.
+       COPY CVACT01Y.
+
+       01  ZIPCARD-STATUS                          PIC X(02).
+         88  ZIPCARD-EOF                           VALUE '10'.
+
+       01  WS-AUDOUT-STATUS                        PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-LASTREC-SW                       PIC X(01) VALUE 'N'.
+             88  LASTREC                            VALUE 'Y'.
+
+      *    Same CBSTM03B linkage layout CBSTM03A uses - COBACZUP is
+      *    another batch caller of that shared VSAM access subprogram,
+      *    now exercising the WRITE/REWRITE side of it that CBSTM03A
+      *    never needed.
+       01  WS-M03B-AREA.
+           05  WS-M03B-DD          PIC X(08).
+           05  WS-M03B-OPER        PIC X(01).
+             88  M03B-OPEN       VALUE 'O'.
+             88  M03B-CLOSE      VALUE 'C'.
+             88  M03B-READ       VALUE 'R'.
+             88  M03B-READ-K     VALUE 'K'.
+             88  M03B-WRITE      VALUE 'W'.
+             88  M03B-REWRITE    VALUE 'Z'.
+           05  WS-M03B-RC          PIC X(02).
+           05  WS-M03B-KEY         PIC X(25).
+           05  WS-M03B-KEY-LN      PIC S9(4).
+           05  WS-M03B-FLDT        PIC X(1000).
+           05  WS-M03B-IOMODE      PIC X(01) VALUE SPACE.
+             88  M03B-OPEN-IO    VALUE 'I'.
+
+      *---------------------------------------------------------------*
+      *    Audit trail entry fields for 7500-WRITE-AUDIT-RECORD
+      *---------------------------------------------------------------*
+       01  WS-AUDIT-ACTION-CD                      PIC X(01).
+
+       01  WS-AUDIT-TIMESTAMP-FIELDS.
+           05  WS-AUDIT-CURR-DATE.
+               10  WS-AUDIT-CURR-YEAR              PIC 9(04).
+               10  WS-AUDIT-CURR-MONTH              PIC 9(02).
+               10  WS-AUDIT-CURR-DAY               PIC 9(02).
+           05  WS-AUDIT-CURR-TIME.
+               10  WS-AUDIT-CURR-HOUR              PIC 9(02).
+               10  WS-AUDIT-CURR-MINUTE             PIC 9(02).
+               10  WS-AUDIT-CURR-SECOND             PIC 9(02).
+               10  WS-AUDIT-CURR-HUNDRTH            PIC 9(02).
+           05  WS-AUDIT-WORK-DATE                  PIC X(10).
+           05  WS-AUDIT-WORK-TIME                  PIC X(15).
+
+      *---------------------------------------------------------------*
+      *    End-of-run summary counts for the job log.
+      *---------------------------------------------------------------*
+       01  WS-SUMMARY-COUNTS.
+           05  WS-CARD-COUNT                       PIC 9(07) VALUE 0.
+           05  WS-UPDATE-COUNT                     PIC 9(07) VALUE 0.
+           05  WS-UNCHANGED-COUNT                  PIC 9(07) VALUE 0.
+           05  WS-NOTFOUND-COUNT                   PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ZIPCARDS
+               UNTIL LASTREC
+           PERFORM 4000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ZIPCARD-FILE.
+           IF ZIPCARD-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ZIPCARD FILE. STATUS: '
+                   ZIPCARD-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF.
+
+           OPEN OUTPUT AUDOUT-FILE.
+           IF WS-AUDOUT-STATUS NOT = '00'
+               DISPLAY 'AUDIT FILE OPEN NOT OK. STATUS: '
+                   WS-AUDOUT-STATUS
+           END-IF.
+
+           MOVE 'ACCTFILE' TO WS-M03B-DD.
+           SET M03B-OPEN TO TRUE.
+           SET M03B-OPEN-IO TO TRUE.
+           MOVE ZERO TO WS-M03B-RC.
+           CALL 'CBSTM03B' USING WS-M03B-AREA.
+           IF WS-M03B-RC NOT = '00'
+               DISPLAY 'ERROR OPENING ACCTFILE. RETURN CODE: '
+                   WS-M03B-RC
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF.
+
+           PERFORM 2100-READ-ZIPCARD.
+
+       2000-PROCESS-ZIPCARDS.
+           ADD 1 TO WS-CARD-COUNT
+           PERFORM 2200-APPLY-ZIP-OVERRIDE
+           PERFORM 2100-READ-ZIPCARD.
+
+       2100-READ-ZIPCARD.
+           READ ZIPCARD-FILE
+               AT END
+                   MOVE 'Y' TO WS-LASTREC-SW
+           END-READ.
+
+       2200-APPLY-ZIP-OVERRIDE.
+           MOVE 'ACCTFILE' TO WS-M03B-DD.
+           SET M03B-READ-K TO TRUE.
+           MOVE ZC-ACCT-ID TO WS-M03B-KEY.
+           MOVE ZERO TO WS-M03B-KEY-LN.
+           COMPUTE WS-M03B-KEY-LN = LENGTH OF ZC-ACCT-ID.
+           MOVE ZERO TO WS-M03B-RC.
+           MOVE SPACES TO WS-M03B-FLDT.
+           CALL 'CBSTM03B' USING WS-M03B-AREA.
+
+           EVALUATE WS-M03B-RC
+             WHEN '00'
+               MOVE WS-M03B-FLDT TO ACCOUNT-RECORD
+               IF ACCT-ADDR-ZIP = ZC-NEW-ZIP
+                   ADD 1 TO WS-UNCHANGED-COUNT
+                   DISPLAY 'ACCOUNT ' ZC-ACCT-ID
+                       ' ALREADY HAS ZIP ' ZC-NEW-ZIP ' - SKIPPED'
+               ELSE
+                   MOVE ZC-NEW-ZIP TO ACCT-ADDR-ZIP
+                   MOVE ACCOUNT-RECORD TO WS-M03B-FLDT
+                   SET M03B-REWRITE TO TRUE
+                   MOVE ZERO TO WS-M03B-RC
+                   CALL 'CBSTM03B' USING WS-M03B-AREA
+                   IF WS-M03B-RC NOT = '00'
+                       DISPLAY 'ERROR REWRITING ACCTFILE FOR '
+                           ZC-ACCT-ID ' RETURN CODE: ' WS-M03B-RC
+                       PERFORM 9999-ABEND-PROGRAM
+                   ELSE
+                       ADD 1 TO WS-UPDATE-COUNT
+                       DISPLAY 'ACCOUNT ' ZC-ACCT-ID
+                           ' ZIP CHANGED TO ' ZC-NEW-ZIP
+                       MOVE 'U' TO WS-AUDIT-ACTION-CD
+                       PERFORM 7500-WRITE-AUDIT-RECORD
+                   END-IF
+               END-IF
+             WHEN OTHER
+               ADD 1 TO WS-NOTFOUND-COUNT
+               DISPLAY 'ACCOUNT ' ZC-ACCT-ID
+                   ' NOT FOUND - RETURN CODE: ' WS-M03B-RC
+           END-EVALUATE.
+
+      *---------------------------------------------------------------*
+      *    Write an audit trail entry for this ZIP override.
+      *    Best effort - a failure here must not stop the batch or
+      *    undo the account rewrite already applied.
+      *---------------------------------------------------------------*
+       7500-WRITE-AUDIT-RECORD.
+           INITIALIZE AUDIT-LOG-RECORD
+           SET AUDIT-ACCOUNT       TO TRUE
+           MOVE WS-AUDIT-ACTION-CD TO AUDIT-ACTION-TYPE
+           MOVE 'BATCH'            TO AUDIT-USER-ID
+           MOVE 'B'                TO AUDIT-USER-TYPE
+           PERFORM 7600-GENERATE-AUDIT-TIMESTAMP
+           MOVE ACCT-ID                TO AUDIT-ACCT-ID
+           MOVE ACCT-ACTIVE-STATUS     TO AUDIT-ACCT-ACTIVE-STATUS
+           MOVE ACCT-CURR-BAL          TO AUDIT-ACCT-CURR-BAL
+           MOVE ACCT-CREDIT-LIMIT      TO AUDIT-ACCT-CREDIT-LIMIT
+           MOVE ACCT-CASH-CREDIT-LIMIT TO AUDIT-ACCT-CASH-LIMIT
+           MOVE ACCT-OPEN-DATE         TO AUDIT-ACCT-OPEN-DATE
+           MOVE ACCT-EXPIRAION-DATE    TO AUDIT-ACCT-EXPIRATION-DATE
+           MOVE ACCT-REISSUE-DATE      TO AUDIT-ACCT-REISSUE-DATE
+           MOVE ACCT-CURR-CYC-CREDIT   TO AUDIT-ACCT-CYC-CREDIT
+           MOVE ACCT-CURR-CYC-DEBIT    TO AUDIT-ACCT-CYC-DEBIT
+           MOVE ACCT-ADDR-ZIP          TO AUDIT-ACCT-ADDR-ZIP
+           MOVE ACCT-GROUP-ID          TO AUDIT-ACCT-GROUP-ID
+           WRITE AUDIT-LOG-RECORD
+           IF WS-AUDOUT-STATUS NOT = '00'
+               DISPLAY 'AUDIT WRITE NOT OK. STATUS: '
+                   WS-AUDOUT-STATUS
+           END-IF.
+
+      *---------------------------------------------------------------*
+      *    Timestamp for the audit entry - format matches the
+      *    online CICS audit subprogram's AUDIT-TIMESTAMP layout.
+      *---------------------------------------------------------------*
+       7600-GENERATE-AUDIT-TIMESTAMP.
+           ACCEPT WS-AUDIT-CURR-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-CURR-TIME FROM TIME
+           STRING WS-AUDIT-CURR-YEAR '-' WS-AUDIT-CURR-MONTH '-'
+                  WS-AUDIT-CURR-DAY
+              DELIMITED BY SIZE
+              INTO WS-AUDIT-WORK-DATE
+           END-STRING
+           STRING WS-AUDIT-CURR-HOUR ':' WS-AUDIT-CURR-MINUTE ':'
+                  WS-AUDIT-CURR-SECOND '.' WS-AUDIT-CURR-HUNDRTH
+              DELIMITED BY SIZE
+              INTO WS-AUDIT-WORK-TIME
+           END-STRING
+           STRING WS-AUDIT-WORK-DATE ' ' WS-AUDIT-WORK-TIME
+              DELIMITED BY SIZE
+              INTO AUDIT-TIMESTAMP
+           END-STRING.
+
+       4000-FINALIZE.
+           MOVE 'ACCTFILE' TO WS-M03B-DD.
+           SET M03B-CLOSE TO TRUE.
+           MOVE ZERO TO WS-M03B-RC.
+           CALL 'CBSTM03B' USING WS-M03B-AREA.
+           IF WS-M03B-RC NOT = '00'
+               DISPLAY 'ERROR CLOSING ACCTFILE. RETURN CODE: '
+                   WS-M03B-RC
+           END-IF.
+
+           CLOSE ZIPCARD-FILE.
+           CLOSE AUDOUT-FILE.
+
+           PERFORM 8900-PRINT-SUMMARY.
+
+      *---------------------------------------------------------------*
+      *    End-of-run reconciliation summary for the job log.
+      *---------------------------------------------------------------*
+       8900-PRINT-SUMMARY.
+           DISPLAY '================================================'
+           DISPLAY 'COBACZUP RUN SUMMARY'
+           DISPLAY '  CONTROL CARDS READ    : ' WS-CARD-COUNT
+           DISPLAY '  ZIP OVERRIDES APPLIED : ' WS-UPDATE-COUNT
+           DISPLAY '  ALREADY CURRENT       : ' WS-UNCHANGED-COUNT
+           DISPLAY '  ACCOUNTS NOT FOUND    : ' WS-NOTFOUND-COUNT
+           DISPLAY '================================================'.
+
+       9999-ABEND-PROGRAM.
+           DISPLAY 'COBACZUP: ABENDING PROGRAM'
+           CALL 'CEE3ABD'.
