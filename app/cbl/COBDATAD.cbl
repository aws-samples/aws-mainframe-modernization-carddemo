@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBDATAD.
+       AUTHOR.        AWS.
+      ******************************************************************
+      * Program     : COBDATAD.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Subroutine
+      * Function    : Date-arithmetic companion to CODATECN - adds or
+      *               subtracts a signed number of days from a date,
+      *               optionally counting business days only (skipping
+      *               weekends and bank holidays).  Called the same
+      *               way any other date-conversion request is built,
+      *               passing CODATECN-REC with CODATECN-TYPE set to
+      *               ADD-DAYS-IN; CODATECN-OUTTYPE controls whether
+      *               the shifted date comes back CCYY-MM-DD or
+      *               CCYYMMDD.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-WORK-DATE.
+           05  WS-WORK-CCYY            PIC 9(4).
+           05  WS-WORK-MM              PIC 9(2).
+           05  WS-WORK-DD              PIC 9(2).
+
+       01  WS-DAYS-TO-GO               PIC S9(5) COMP.
+       01  WS-DAY-STEP                 PIC S9(4) COMP VALUE 0.
+       01  WS-BASE-DAY-NUM             PIC 9(9)  COMP.
+       01  WS-DAY-OF-WEEK              PIC 9(1)  COMP.
+
+      *    Shared with CODATE01 so both business-day routines work off
+      *    one holiday table instead of two that can drift apart.
+       COPY COHOLIDY.
+
+       LINKAGE SECTION.
+       COPY CODATECN.
+
+       PROCEDURE DIVISION USING CODATECN-REC.
+
+       0000-START.
+           MOVE SPACES TO CODATECN-ERROR-MSG.
+
+           EVALUATE TRUE
+             WHEN ADD-DAYS-IN
+               PERFORM 1000-ADD-DAYS THRU 1999-EXIT
+             WHEN OTHER
+               MOVE 'COBDATAD CALLED WITH UNSUPPORTED CODATECN-TYPE'
+                 TO CODATECN-ERROR-MSG
+           END-EVALUATE.
+
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-ADD-DAYS.
+           MOVE CODATECN-1YYYY            TO WS-WORK-CCYY.
+           MOVE CODATECN-1MM IN CODATECN-1INP TO WS-WORK-MM.
+           MOVE CODATECN-1DD              TO WS-WORK-DD.
+
+           IF CODATECN-ADD-DAYS-CNT >= 0
+               MOVE CODATECN-ADD-DAYS-CNT TO WS-DAYS-TO-GO
+               MOVE 1 TO WS-DAY-STEP
+           ELSE
+               COMPUTE WS-DAYS-TO-GO =
+                   0 - CODATECN-ADD-DAYS-CNT
+               MOVE -1 TO WS-DAY-STEP
+           END-IF.
+
+           COMPUTE WS-BASE-DAY-NUM =
+               FUNCTION INTEGER-OF-DATE
+                   (WS-WORK-CCYY * 10000 + WS-WORK-MM * 100
+                    + WS-WORK-DD).
+
+           PERFORM 1100-SHIFT-ONE-DAY THRU 1199-EXIT
+               WS-DAYS-TO-GO TIMES.
+
+           MOVE FUNCTION DATE-OF-INTEGER (WS-BASE-DAY-NUM)
+             TO WS-WORK-DATE.
+
+           EVALUATE TRUE
+             WHEN YYYYMMDD-OP
+               MOVE WS-WORK-CCYY TO CODATECN-2O-YYYY
+               MOVE WS-WORK-MM   TO CODATECN-2O-MM
+               MOVE WS-WORK-DD   TO CODATECN-2O-DD
+             WHEN OTHER
+               MOVE WS-WORK-CCYY TO CODATECN-1O-YYYY IN CODATECN-1OUT
+               MOVE '-'          TO CODATECN-1O-S1
+               MOVE WS-WORK-MM   TO CODATECN-1O-MM
+               MOVE '-'          TO CODATECN-1O-S2
+               MOVE WS-WORK-DD   TO CODATECN-1O-DD
+           END-EVALUATE.
+
+       1999-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      *    Advances/retreats WS-BASE-DAY-NUM by one calendar day at a  *
+      *    time, re-testing each landing day against the weekend and  *
+      *    holiday rules whenever CODATECN-BUSINESS-DAY-ONLY is set.  *
+      *---------------------------------------------------------------*
+       1100-SHIFT-ONE-DAY.
+           ADD WS-DAY-STEP TO WS-BASE-DAY-NUM.
+
+           IF CODATECN-BUSINESS-DAY-ONLY
+               PERFORM 1150-SKIP-NON-BUSINESS-DAYS THRU 1150-EXIT
+           END-IF.
+
+       1199-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       1150-SKIP-NON-BUSINESS-DAYS.
+      *    Force the test-before loop to run at least once for this
+      *    date - leftover values from the prior call would otherwise
+      *    already satisfy the UNTIL and skip 1160 entirely.
+           SET HOLIDAY-FOUND TO TRUE.
+           PERFORM 1160-TEST-BUSINESS-DAY THRU 1160-EXIT
+             UNTIL WS-DAY-OF-WEEK NOT = 6
+               AND WS-DAY-OF-WEEK NOT = 7
+               AND HOLIDAY-NOT-FOUND.
+
+       1150-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       1160-TEST-BUSINESS-DAY.
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(WS-BASE-DAY-NUM + 6, 7) + 1.
+
+           MOVE 'N' TO WS-HOLIDAY-SW.
+           MOVE FUNCTION DATE-OF-INTEGER (WS-BASE-DAY-NUM)
+             TO WS-WORK-DATE.
+
+           PERFORM VARYING WS-HOL-IDX FROM 1 BY 1
+                     UNTIL WS-HOL-IDX > 80
+               IF WS-WORK-CCYY * 10000 + WS-WORK-MM * 100 + WS-WORK-DD
+                   = WS-HOLIDAY-TABLE (WS-HOL-IDX)
+                   SET HOLIDAY-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+           IF WS-DAY-OF-WEEK = 6 OR WS-DAY-OF-WEEK = 7
+               OR HOLIDAY-FOUND
+               ADD WS-DAY-STEP TO WS-BASE-DAY-NUM
+           END-IF.
+
+       1160-EXIT.
+           EXIT.
