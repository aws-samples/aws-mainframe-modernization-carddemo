@@ -0,0 +1,280 @@
+000100******************************************************************
+000200* PROGRAM     : CBGRPRPT.CBL
+000300* Application : CardDemo
+000400* Type        : BATCH COBOL Program
+000500* FUNCTION    : Account group exposure rollup - totals account
+000600*               balances and credit limits by ACCT-GROUP-ID so
+000700*               rate/product/servicing segments can be reported
+000800*               on instead of the field riding along unused.
+000900******************************************************************
+001000* Copyright Amazon.com, Inc. or its affiliates.
+001100* All Rights Reserved.
+001200*
+001300* Licensed under the Apache License, Version 2.0 (the "License").
+001400* You may not use this file except in compliance with the License.
+001500* You may obtain a copy of the License at
+001600*
+001700*    http://www.apache.org/licenses/LICENSE-2.0
+001800*
+001900* Unless required by applicable law or agreed to in writing,
+002000* software distributed under the License is distributed on an
+002100* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+002200* either express or implied. See the License for the specific
+002300* language governing permissions and limitations under the License
+002400******************************************************************
+      * A single sequential pass of ACCTFILE accumulates account
+      * count, current-balance total and credit-limit total into an
+      * in-memory table keyed by ACCT-GROUP-ID (WS-GROUP-TOTALS).
+      * Groups are looked up in GROUPFILE only once, at report-write
+      * time, for their description - an account carrying a group
+      * code with no matching GROUPFILE entry is still totaled, just
+      * flagged UNKNOWN, since exposure reporting should not silently
+      * drop accounts over a reference-data gap.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBGRPRPT.
+       AUTHOR.        AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFILE-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-ACCT-ID
+                  FILE STATUS  IS ACCTFILE-STATUS.
+      *
+           SELECT GROUP-FILE ASSIGN TO GROUPFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS GRP-ID
+                  FILE STATUS  IS GROUPFILE-STATUS.
+      *
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS RPTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTFILE-FILE.
+       01  FD-ACCTFILE-REC.
+           05  FD-ACCT-ID                      PIC 9(11).
+           05  FD-ACCT-DATA                    PIC X(289).
+
+       FD  GROUP-FILE.
+       COPY CVACT04Y.
+
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-RECORD                          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY CVACT01Y.
+
+       01  ACCTFILE-STATUS                     PIC X(02).
+       01  GROUPFILE-STATUS                    PIC X(02).
+       01  RPTFILE-STATUS                      PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                       PIC X(01) VALUE 'N'.
+             88  END-OF-ACCTFILE                VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ACCTS-READ                   PIC 9(07) COMP VALUE 0.
+           05  WS-FOLDED-COUNT                 PIC 9(07) COMP VALUE 0.
+
+      *---------------------------------------------------------------*
+      * Group totals table.  Groups are unknown ahead of time, so
+      * each new group code encountered is inserted linearly; the
+      * table is small (a handful of rate/product segments) so a
+      * linear scan per account is not a performance concern.
+      *---------------------------------------------------------------*
+       01  WS-MAX-GROUPS                       PIC S9(4) COMP
+                                                VALUE 100.
+       01  WS-GROUP-USED                       PIC S9(4) COMP
+                                                VALUE 0.
+       01  WS-GROUP-NDX                        PIC S9(4) COMP.
+       01  WS-GROUP-TOTALS.
+           05  WS-GT-ENTRY OCCURS 100 TIMES.
+               10  WS-GT-GRP-ID                PIC X(10).
+               10  WS-GT-ACCT-COUNT            PIC 9(07) COMP.
+               10  WS-GT-BAL-TOTAL             PIC S9(11)V99 COMP-3.
+               10  WS-GT-LIMIT-TOTAL           PIC S9(11)V99 COMP-3.
+
+       01  WS-REPORT-LINES.
+           05  WS-RPT-HEADING-1.
+               10  FILLER                      PIC X(38) VALUE
+                   'CARDDEMO ACCOUNT GROUP EXPOSURE ROLLUP'.
+               10  FILLER                      PIC X(10)
+                                                VALUE SPACES.
+               10  RH1-DATE                    PIC 9(08).
+           05  WS-RPT-COLUMN-HEADING.
+               10  FILLER                      PIC X(12) VALUE
+                   'GROUP ID    '.
+               10  FILLER                      PIC X(32) VALUE
+                   'GROUP DESCRIPTION              '.
+               10  FILLER                      PIC X(10) VALUE
+                   'ACCOUNTS  '.
+               10  FILLER                      PIC X(18) VALUE
+                   'BALANCE TOTAL     '.
+               10  FILLER                      PIC X(18) VALUE
+                   'CREDIT LIMIT TOTAL'.
+           05  WS-RPT-DETAIL-LINE.
+               10  RD-GRP-ID                   PIC X(10).
+               10  FILLER                      PIC X(02)
+                                                VALUE SPACES.
+               10  RD-GRP-DESC                 PIC X(30).
+               10  FILLER                      PIC X(02)
+                                                VALUE SPACES.
+               10  RD-ACCT-COUNT               PIC ZZZ,ZZ9.
+               10  FILLER                      PIC X(03)
+                                                VALUE SPACES.
+               10  RD-BAL-TOTAL                PIC $$$,$$$,$$9.99.
+               10  FILLER                      PIC X(02)
+                                                VALUE SPACES.
+               10  RD-LIMIT-TOTAL              PIC $$$,$$$,$$9.99.
+           05  WS-RPT-SUMMARY-LINE.
+               10  FILLER                      PIC X(02)
+                                                VALUE SPACES.
+               10  RS-LABEL                    PIC X(40).
+               10  RS-COUNT                    PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-ACCTFILE
+           PERFORM 3000-ACCUMULATE-GROUP-TOTALS
+               UNTIL END-OF-ACCTFILE
+           PERFORM 8000-WRITE-REPORT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCTFILE-FILE.
+           IF ACCTFILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ACCTFILE. STATUS: '
+                   ACCTFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT GROUP-FILE.
+           IF GROUPFILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING GROUPFILE. STATUS: '
+                   GROUPFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RPT-FILE.
+           IF RPTFILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RPTFILE. STATUS: '
+                   RPTFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-READ-ACCTFILE.
+           READ ACCTFILE-FILE INTO ACCOUNT-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+           IF NOT END-OF-ACCTFILE
+               ADD 1 TO WS-ACCTS-READ
+           END-IF.
+
+       3000-ACCUMULATE-GROUP-TOTALS.
+           PERFORM 3100-FIND-OR-ADD-GROUP
+           ADD 1 TO WS-GT-ACCT-COUNT (WS-GROUP-NDX)
+           ADD ACCT-CURR-BAL     TO WS-GT-BAL-TOTAL (WS-GROUP-NDX)
+           ADD ACCT-CREDIT-LIMIT TO WS-GT-LIMIT-TOTAL (WS-GROUP-NDX)
+           PERFORM 2000-READ-ACCTFILE.
+
+      *---------------------------------------------------------------*
+      * Sets WS-GROUP-NDX to the existing or newly-added entry for
+      * ACCT-GROUP-ID.  A group code beyond WS-MAX-GROUPS distinct
+      * values is folded into the last table slot rather than lost,
+      * and that folding is called out on the summary line.
+      *---------------------------------------------------------------*
+       3100-FIND-OR-ADD-GROUP.
+           MOVE ZERO TO WS-GROUP-NDX
+           PERFORM VARYING WS-GROUP-NDX FROM 1 BY 1
+               UNTIL WS-GROUP-NDX > WS-GROUP-USED
+               OR WS-GT-GRP-ID (WS-GROUP-NDX) = ACCT-GROUP-ID
+               CONTINUE
+           END-PERFORM
+
+           IF WS-GROUP-NDX > WS-GROUP-USED
+               IF WS-GROUP-USED < WS-MAX-GROUPS
+                   ADD 1 TO WS-GROUP-USED
+                   MOVE WS-GROUP-USED TO WS-GROUP-NDX
+                   MOVE ACCT-GROUP-ID
+                       TO WS-GT-GRP-ID (WS-GROUP-NDX)
+                   MOVE ZERO TO WS-GT-ACCT-COUNT (WS-GROUP-NDX)
+                   MOVE ZERO TO WS-GT-BAL-TOTAL (WS-GROUP-NDX)
+                   MOVE ZERO TO WS-GT-LIMIT-TOTAL (WS-GROUP-NDX)
+               ELSE
+                   MOVE WS-MAX-GROUPS TO WS-GROUP-NDX
+                   ADD 1 TO WS-FOLDED-COUNT
+               END-IF
+           END-IF.
+
+       8000-WRITE-REPORT.
+           ACCEPT RH1-DATE FROM DATE YYYYMMDD.
+           WRITE RPT-RECORD FROM WS-RPT-HEADING-1
+               AFTER ADVANCING 1 LINE.
+           WRITE RPT-RECORD FROM SPACES
+               AFTER ADVANCING 1 LINE.
+           WRITE RPT-RECORD FROM WS-RPT-COLUMN-HEADING
+               AFTER ADVANCING 1 LINE.
+           WRITE RPT-RECORD FROM SPACES
+               AFTER ADVANCING 1 LINE.
+
+           PERFORM 8100-WRITE-GROUP-LINE
+               VARYING WS-GROUP-NDX FROM 1 BY 1
+               UNTIL WS-GROUP-NDX > WS-GROUP-USED
+
+           WRITE RPT-RECORD FROM SPACES
+               AFTER ADVANCING 2 LINES.
+           MOVE 'TOTAL ACCOUNTS READ                    :'
+               TO RS-LABEL.
+           MOVE WS-ACCTS-READ TO RS-COUNT.
+           WRITE RPT-RECORD FROM WS-RPT-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE 'DISTINCT GROUPS REPORTED               :'
+               TO RS-LABEL.
+           MOVE WS-GROUP-USED TO RS-COUNT.
+           WRITE RPT-RECORD FROM WS-RPT-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE.
+           IF WS-FOLDED-COUNT > 0
+               MOVE 'ACCOUNTS FOLDED INTO LAST GROUP SLOT    :'
+                   TO RS-LABEL
+               MOVE WS-FOLDED-COUNT TO RS-COUNT
+               WRITE RPT-RECORD FROM WS-RPT-SUMMARY-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+       8100-WRITE-GROUP-LINE.
+           MOVE WS-GT-GRP-ID (WS-GROUP-NDX) TO RD-GRP-ID
+           MOVE WS-GT-ACCT-COUNT (WS-GROUP-NDX) TO RD-ACCT-COUNT
+           MOVE WS-GT-BAL-TOTAL (WS-GROUP-NDX) TO RD-BAL-TOTAL
+           MOVE WS-GT-LIMIT-TOTAL (WS-GROUP-NDX) TO RD-LIMIT-TOTAL
+           PERFORM 8110-LOOKUP-GROUP-DESC
+           WRITE RPT-RECORD FROM WS-RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       8110-LOOKUP-GROUP-DESC.
+           MOVE WS-GT-GRP-ID (WS-GROUP-NDX) TO GRP-ID
+           READ GROUP-FILE
+               INVALID KEY
+                   MOVE '** UNKNOWN GROUP **' TO RD-GRP-DESC
+               NOT INVALID KEY
+                   MOVE GRP-DESC TO RD-GRP-DESC
+           END-READ.
+
+       9000-CLOSE-FILES.
+           CLOSE ACCTFILE-FILE.
+           CLOSE GROUP-FILE.
+           CLOSE RPT-FILE.
