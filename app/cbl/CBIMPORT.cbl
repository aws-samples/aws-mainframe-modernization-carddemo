@@ -35,9 +35,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EXPORT-INPUT ASSIGN TO EXPFILE
-               ORGANIZATION IS INDEXED
+               ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS EXPORT-SEQUENCE-NUM
                FILE STATUS IS WS-EXPORT-STATUS.
                
            SELECT CUSTOMER-OUTPUT ASSIGN TO CUSTOUT
@@ -146,7 +145,30 @@
            05  WS-ERROR-RECORDS-WRITTEN               PIC 9(09) VALUE 0.
            05  WS-UNKNOWN-RECORD-TYPE-COUNT           PIC 9(09) VALUE 0.
 
-
+      * Checksum/Trailer Validation Variables
+       01  WS-VALIDATION-AREA.
+           05  WS-CHECKSUM-TOTAL          PIC 9(11) COMP VALUE 0.
+           05  WS-CS-SUB                  PIC 9(04) COMP.
+           05  WS-TRAILER-FOUND-SW        PIC X VALUE 'N'.
+               88  WS-TRAILER-FOUND               VALUE 'Y'.
+           05  WS-VALIDATION-ERROR-SW     PIC X VALUE 'N'.
+               88  WS-VALIDATION-FAILED           VALUE 'Y'.
+           05  WS-RCVD-TOTAL-COUNT        PIC 9(09) COMP VALUE 0.
+           05  WS-RCVD-CUST-COUNT         PIC 9(09) COMP VALUE 0.
+           05  WS-RCVD-ACCT-COUNT         PIC 9(09) COMP VALUE 0.
+           05  WS-RCVD-XREF-COUNT         PIC 9(09) COMP VALUE 0.
+           05  WS-RCVD-TRAN-COUNT         PIC 9(09) COMP VALUE 0.
+           05  WS-RCVD-CARD-COUNT         PIC 9(09) COMP VALUE 0.
+           05  WS-RCVD-CHECKSUM           PIC 9(11) COMP VALUE 0.
+
+      * Per-Record-Type Sequence Tracking
+       01  WS-TYPE-SEQUENCE-TRACKING.
+           05  WS-EXP-CUST-SEQ-COUNTER    PIC 9(09) VALUE 0.
+           05  WS-EXP-ACCT-SEQ-COUNTER    PIC 9(09) VALUE 0.
+           05  WS-EXP-XREF-SEQ-COUNTER    PIC 9(09) VALUE 0.
+           05  WS-EXP-TRAN-SEQ-COUNTER    PIC 9(09) VALUE 0.
+           05  WS-EXP-CARD-SEQ-COUNTER    PIC 9(09) VALUE 0.
+           05  WS-SEQ-GAP-COUNT           PIC 9(09) VALUE 0.
 
       * Error Record Layout
        01  WS-ERROR-RECORD.
@@ -271,19 +293,110 @@
       *****************************************************************
            EVALUATE EXPORT-REC-TYPE
                WHEN 'C'
+                   PERFORM 2210-ACCUMULATE-CHECKSUM
+                   PERFORM 2220-CHECK-TYPE-SEQUENCE
                    PERFORM 2300-PROCESS-CUSTOMER-RECORD
                WHEN 'A'
+                   PERFORM 2210-ACCUMULATE-CHECKSUM
+                   PERFORM 2220-CHECK-TYPE-SEQUENCE
                    PERFORM 2400-PROCESS-ACCOUNT-RECORD
                WHEN 'X'
+                   PERFORM 2210-ACCUMULATE-CHECKSUM
+                   PERFORM 2220-CHECK-TYPE-SEQUENCE
                    PERFORM 2500-PROCESS-XREF-RECORD
                WHEN 'T'
+                   PERFORM 2210-ACCUMULATE-CHECKSUM
+                   PERFORM 2220-CHECK-TYPE-SEQUENCE
                    PERFORM 2600-PROCESS-TRAN-RECORD
                WHEN 'D'
+                   PERFORM 2210-ACCUMULATE-CHECKSUM
+                   PERFORM 2220-CHECK-TYPE-SEQUENCE
                    PERFORM 2650-PROCESS-CARD-RECORD
+               WHEN 'Z'
+                   PERFORM 2800-PROCESS-TRAILER-RECORD
                WHEN OTHER
                    PERFORM 2700-PROCESS-UNKNOWN-RECORD
            END-EVALUATE.
 
+      *****************************************************************
+      *    Validate that this record's type-relative sequence number
+      *    immediately follows the last one seen for its record type,
+      *    so a reordered or dropped record inside one type is caught
+      *    even when the overall record counts still balance.
+       2220-CHECK-TYPE-SEQUENCE.
+      *****************************************************************
+           EVALUATE EXPORT-REC-TYPE
+               WHEN 'C'
+                   ADD 1 TO WS-EXP-CUST-SEQ-COUNTER
+                   IF EXPORT-TYPE-SEQ-NUM NOT = WS-EXP-CUST-SEQ-COUNTER
+                       PERFORM 2230-REPORT-SEQUENCE-GAP
+                   END-IF
+               WHEN 'A'
+                   ADD 1 TO WS-EXP-ACCT-SEQ-COUNTER
+                   IF EXPORT-TYPE-SEQ-NUM NOT = WS-EXP-ACCT-SEQ-COUNTER
+                       PERFORM 2230-REPORT-SEQUENCE-GAP
+                   END-IF
+               WHEN 'X'
+                   ADD 1 TO WS-EXP-XREF-SEQ-COUNTER
+                   IF EXPORT-TYPE-SEQ-NUM NOT = WS-EXP-XREF-SEQ-COUNTER
+                       PERFORM 2230-REPORT-SEQUENCE-GAP
+                   END-IF
+               WHEN 'T'
+                   ADD 1 TO WS-EXP-TRAN-SEQ-COUNTER
+                   IF EXPORT-TYPE-SEQ-NUM NOT = WS-EXP-TRAN-SEQ-COUNTER
+                       PERFORM 2230-REPORT-SEQUENCE-GAP
+                   END-IF
+               WHEN 'D'
+                   ADD 1 TO WS-EXP-CARD-SEQ-COUNTER
+                   IF EXPORT-TYPE-SEQ-NUM NOT = WS-EXP-CARD-SEQ-COUNTER
+                       PERFORM 2230-REPORT-SEQUENCE-GAP
+                   END-IF
+           END-EVALUATE.
+
+      *****************************************************************
+       2230-REPORT-SEQUENCE-GAP.
+      *****************************************************************
+           ADD 1 TO WS-SEQ-GAP-COUNT
+           SET WS-VALIDATION-FAILED TO TRUE
+
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+           MOVE EXPORT-REC-TYPE TO ERR-RECORD-TYPE
+           MOVE EXPORT-SEQUENCE-NUM TO ERR-SEQUENCE
+           MOVE 'Sequence gap/reorder within record type' TO ERR-MESSAGE
+
+           WRITE ERROR-OUTPUT-RECORD FROM WS-ERROR-RECORD
+
+           IF NOT WS-ERROR-OK
+               DISPLAY 'ERROR: Writing error record, Status: '
+                       WS-ERROR-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+
+           ADD 1 TO WS-ERROR-RECORDS-WRITTEN.
+
+      *****************************************************************
+       2210-ACCUMULATE-CHECKSUM.
+      *****************************************************************
+      *    Mirror CBEXPORT's byte-fold checksum over every data record
+      *    read so it can be compared against the trailer's checksum.
+           PERFORM VARYING WS-CS-SUB FROM 1 BY 1
+                   UNTIL WS-CS-SUB > LENGTH OF EXPORT-INPUT-RECORD
+               ADD FUNCTION ORD(EXPORT-INPUT-RECORD(WS-CS-SUB:1))
+                 TO WS-CHECKSUM-TOTAL
+           END-PERFORM.
+
+      *****************************************************************
+       2800-PROCESS-TRAILER-RECORD.
+      *****************************************************************
+           SET WS-TRAILER-FOUND TO TRUE
+           MOVE EXP-TRLR-TOTAL-COUNT TO WS-RCVD-TOTAL-COUNT
+           MOVE EXP-TRLR-CUST-COUNT TO WS-RCVD-CUST-COUNT
+           MOVE EXP-TRLR-ACCT-COUNT TO WS-RCVD-ACCT-COUNT
+           MOVE EXP-TRLR-XREF-COUNT TO WS-RCVD-XREF-COUNT
+           MOVE EXP-TRLR-TRAN-COUNT TO WS-RCVD-TRAN-COUNT
+           MOVE EXP-TRLR-CARD-COUNT TO WS-RCVD-CARD-COUNT
+           MOVE EXP-TRLR-CHECKSUM TO WS-RCVD-CHECKSUM.
+
       *****************************************************************
        2300-PROCESS-CUSTOMER-RECORD.
       *****************************************************************
@@ -448,8 +561,78 @@
       *****************************************************************
        3000-VALIDATE-IMPORT.
       *****************************************************************
-           DISPLAY 'CBIMPORT: Import validation completed'
-           DISPLAY 'CBIMPORT: No validation errors detected'.
+           IF NOT WS-TRAILER-FOUND
+               MOVE 'Y' TO WS-VALIDATION-ERROR-SW
+               DISPLAY 'CBIMPORT: VALIDATION FAILED - '
+                       'no trailer/control record found in EXPFILE'
+               MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+               MOVE 'Z' TO ERR-RECORD-TYPE
+               MOVE 0 TO ERR-SEQUENCE
+               MOVE 'Missing trailer/control record' TO ERR-MESSAGE
+               PERFORM 2750-WRITE-ERROR
+           ELSE
+               IF WS-RCVD-TOTAL-COUNT NOT =
+                       WS-CUSTOMER-RECORDS-IMPORTED +
+                       WS-ACCOUNT-RECORDS-IMPORTED +
+                       WS-XREF-RECORDS-IMPORTED +
+                       WS-TRAN-RECORDS-IMPORTED +
+                       WS-CARD-RECORDS-IMPORTED
+                   PERFORM 3100-REPORT-COUNT-MISMATCH
+               END-IF
+
+               IF WS-RCVD-CUST-COUNT NOT = WS-CUSTOMER-RECORDS-IMPORTED
+                   PERFORM 3100-REPORT-COUNT-MISMATCH
+               END-IF
+
+               IF WS-RCVD-ACCT-COUNT NOT = WS-ACCOUNT-RECORDS-IMPORTED
+                   PERFORM 3100-REPORT-COUNT-MISMATCH
+               END-IF
+
+               IF WS-RCVD-XREF-COUNT NOT = WS-XREF-RECORDS-IMPORTED
+                   PERFORM 3100-REPORT-COUNT-MISMATCH
+               END-IF
+
+               IF WS-RCVD-TRAN-COUNT NOT = WS-TRAN-RECORDS-IMPORTED
+                   PERFORM 3100-REPORT-COUNT-MISMATCH
+               END-IF
+
+               IF WS-RCVD-CARD-COUNT NOT = WS-CARD-RECORDS-IMPORTED
+                   PERFORM 3100-REPORT-COUNT-MISMATCH
+               END-IF
+
+               IF WS-RCVD-CHECKSUM NOT = WS-CHECKSUM-TOTAL
+                   MOVE 'Y' TO WS-VALIDATION-ERROR-SW
+                   DISPLAY 'CBIMPORT: VALIDATION FAILED - checksum '
+                           'mismatch, expected ' WS-RCVD-CHECKSUM
+                           ' computed ' WS-CHECKSUM-TOTAL
+                   MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+                   MOVE 'Z' TO ERR-RECORD-TYPE
+                   MOVE 0 TO ERR-SEQUENCE
+                   MOVE 'Checksum mismatch - possible corruption'
+                        TO ERR-MESSAGE
+                   PERFORM 2750-WRITE-ERROR
+               END-IF
+           END-IF
+
+           IF WS-VALIDATION-FAILED
+               DISPLAY 'CBIMPORT: Import validation completed '
+                       'WITH ERRORS'
+           ELSE
+               DISPLAY 'CBIMPORT: Import validation completed'
+               DISPLAY 'CBIMPORT: No validation errors detected'
+           END-IF.
+
+      *****************************************************************
+       3100-REPORT-COUNT-MISMATCH.
+      *****************************************************************
+           MOVE 'Y' TO WS-VALIDATION-ERROR-SW
+           DISPLAY 'CBIMPORT: VALIDATION FAILED - record count '
+                   'does not match trailer control totals'
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+           MOVE 'Z' TO ERR-RECORD-TYPE
+           MOVE 0 TO ERR-SEQUENCE
+           MOVE 'Record count mismatch vs trailer' TO ERR-MESSAGE
+           PERFORM 2750-WRITE-ERROR.
 
       *****************************************************************
        4000-FINALIZE.
